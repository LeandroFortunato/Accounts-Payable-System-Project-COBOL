@@ -1,29 +1,61 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. accounts-payable-system.
 ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLSESSION.CBL".
+
 DATA DIVISION.
+   FILE SECTION.
+
+      COPY "FDSESSION.CBL".
 
    WORKING-STORAGE SECTION.
 
      01 W-MAIN-MENU-OPTION          PIC 9.
-         88 VALID-MAIN-MENU-OPTION  VALUE  0 THROUGH 4.  
+         88 VALID-MAIN-MENU-OPTION  VALUE  0 THROUGH 7.
+
+     77 W-CURRENT-USER-ID          PIC X(10).
+     77 W-CURRENT-USER-ROLE        PIC X(10).
+         88 CURRENT-USER-IS-ADMIN    VALUE "ADMIN".
 
      77 DUMMY                      PIC X.
 *>_________________________________________________________________________
 
 PROCEDURE DIVISION.
 
-   PERFORM GET-MENU-OPTION *> force first pass
-   PERFORM GET-MENU-OPTION UNTIL 
-                               W-MAIN-MENU-OPTION EQUAL ZERO 
-                            OR VALID-MAIN-MENU-OPTION.
+   CALL "user-login".
+   PERFORM READ-CURRENT-SESSION.
 
-   PERFORM DO-OPTIONS UNTIL 
-                               W-MAIN-MENU-OPTION EQUAL ZERO 
+   IF W-CURRENT-USER-ID EQUAL SPACES
+      DISPLAY "ACCESS DENIED - LOGIN FAILED. PROGRAM TERMINATED !"
+   ELSE
+      PERFORM GET-MENU-OPTION *> force first pass
+      PERFORM GET-MENU-OPTION UNTIL
+                                  W-MAIN-MENU-OPTION EQUAL ZERO
+                               OR VALID-MAIN-MENU-OPTION
+
+      PERFORM DO-OPTIONS UNTIL
+                                  W-MAIN-MENU-OPTION EQUAL ZERO.
 
    STOP RUN.
 *>_________________________________________________________________________
 
+READ-CURRENT-SESSION.
+
+   MOVE 1 TO SESSION-KEY.
+   OPEN INPUT SESSION-FILE.
+   READ SESSION-FILE RECORD
+      INVALID KEY
+         MOVE SPACES TO W-CURRENT-USER-ID
+         MOVE SPACES TO W-CURRENT-USER-ROLE
+      NOT INVALID KEY
+         MOVE SESSION-USER-ID TO W-CURRENT-USER-ID
+         MOVE SESSION-ROLE    TO W-CURRENT-USER-ROLE.
+   CLOSE SESSION-FILE.
+*>_________________________________________________________________________
+
 GET-MENU-OPTION.
          
          PERFORM CLEAR-SCREEN.
@@ -34,6 +66,9 @@ GET-MENU-OPTION.
          DISPLAY "                          | 2 - STATE-CODE MAINTENANCE   |".
          DISPLAY "                          | 3 - VENDOR MAINTENANCE       |".
          DISPLAY "                          | 4 - VOUCHER PROCESSING       |".
+         DISPLAY "                          | 5 - RECURRING VOUCHERS       |".
+         DISPLAY "                          | 6 - REPORTS                  |".
+         DISPLAY "                          | 7 - USER MAINTENANCE         |".
          DISPLAY "                          | 0 - EXIT                     |".
          DISPLAY "                          -------------------------------".
          DISPLAY " "
@@ -54,7 +89,11 @@ DO-OPTIONS.
    PERFORM CLEAR-SCREEN.
 
    IF W-MAIN-MENU-OPTION = 1
-      CALL "control-file-maintenance".
+      IF CURRENT-USER-IS-ADMIN
+         CALL "control-file-maintenance"
+      ELSE
+         DISPLAY "ACCESS DENIED - INSUFFICIENT PRIVILEGES ! <ENTER> TO CONTINUE"
+         ACCEPT DUMMY.
 
    IF W-MAIN-MENU-OPTION = 2
       CALL "state-code-maintenance".
@@ -65,6 +104,18 @@ DO-OPTIONS.
    IF W-MAIN-MENU-OPTION = 4
       CALL "payment-mode".
 
+   IF W-MAIN-MENU-OPTION = 5
+      CALL "recurring-voucher-maintenance".
+
+   IF W-MAIN-MENU-OPTION = 6
+      CALL "reports-menu".
+
+   IF W-MAIN-MENU-OPTION = 7
+      IF CURRENT-USER-IS-ADMIN
+         CALL "user-maintenance"
+      ELSE
+         DISPLAY "ACCESS DENIED - INSUFFICIENT PRIVILEGES ! <ENTER> TO CONTINUE"
+         ACCEPT DUMMY.
 
    PERFORM GET-MENU-OPTION. *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
