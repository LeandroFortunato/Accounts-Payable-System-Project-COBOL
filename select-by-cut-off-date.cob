@@ -0,0 +1,93 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. select-by-cut-off-date.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+      COPY "SLVOUCH.CBL".
+
+DATA DIVISION.
+   FILE SECTION.
+
+      COPY "FDVOUCH.CBL".
+
+   WORKING-STORAGE SECTION.
+
+      COPY "wscase01.cbl".
+      COPY "wsdate.cbl".
+
+      01 W-VALID-ANSWER                       PIC X.
+         88 VALID-ANSWER                  VALUE "Y","N".
+         88 SELECTING-IS-CONFIRMED        VALUE "Y".
+
+      01 W-END-OF-FILE                       PIC X.
+         88 END-OF-FILE                   VALUE "Y".
+
+      77 W-CUT-OFF-DATE                       PIC 9(8).
+      77 DUMMY                                PIC X.
+      77 MSG-CONFIRMATION                     PIC X(79).
+      77 TOTAL-RECORDS-CHANGED                PIC 9(7).
+      77 FORMAT-TOTAL-RECORDS-CHANGED         PIC ZZZZZZ9.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+   PERFORM CLEAR-SCREEN.
+
+   MOVE "CUT-OFF DUE DATE: (MM-DD-YYYY)" TO GDTV-DATE-HEADING.
+   MOVE 1900 TO GDTV-FIRST-YEAR-VALID.
+   MOVE 2100 TO GDTV-LAST-YEAR-VALID.
+   MOVE "N"  TO GDTV-ACCEPT-EMPTY-DATE.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   MOVE GDTV-DATE TO W-CUT-OFF-DATE.
+
+   STRING "SELECT FOR PAYMENT EVERY UNPAID VOUCHER DUE ON OR BEFORE "
+          W-CUT-OFF-DATE
+          " ? <Y/N>"
+     INTO MSG-CONFIRMATION
+   END-STRING.
+
+   PERFORM CONFIRM-EXECUTION. *> force first loop
+   PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER.
+
+   IF SELECTING-IS-CONFIRMED
+      OPEN I-O VOUCHER-FILE
+      MOVE ZEROS TO TOTAL-RECORDS-CHANGED
+      PERFORM READ-VOUCHER-NEXT-RECORD
+      PERFORM SELECT-IF-DUE-READ-NEXT UNTIL END-OF-FILE
+
+      MOVE TOTAL-RECORDS-CHANGED TO FORMAT-TOTAL-RECORDS-CHANGED
+      PERFORM CLEAR-SCREEN
+      DISPLAY FORMAT-TOTAL-RECORDS-CHANGED
+              " VOUCHER(S) SELECTED FOR PAYMENT ! <ENTER> TO CONTINUE"
+         ACCEPT DUMMY
+      CLOSE VOUCHER-FILE.
+
+EXIT PROGRAM.
+STOP RUN.
+*>_________________________________________________________________________
+
+SELECT-IF-DUE-READ-NEXT.
+
+   IF VOUCHER-PAID-DATE EQUAL ZEROS *> Not paid yet
+      IF VOUCHER-SELECTED NOT EQUAL "Y"
+         IF NOT VOUCHER-ON-HOLD
+         IF VOUCHER-IS-APPROVED
+            IF VOUCHER-DUE NOT GREATER THAN W-CUT-OFF-DATE
+               MOVE "Y" TO VOUCHER-SELECTED
+               ADD 1 TO TOTAL-RECORDS-CHANGED
+               REWRITE VOUCHER-RECORD
+                  INVALID KEY
+                     SUBTRACT 1 FROM TOTAL-RECORDS-CHANGED
+                     DISPLAY "*** ERROR RE-WRITING THE VOUCHER ! *** <ENTER> TO CONTINUE"
+                     ACCEPT DUMMY.
+
+   PERFORM READ-VOUCHER-NEXT-RECORD.
+*>_________________________________________________________________________
+
+COPY "PLGENERAL.CBL".
+COPY "PLDATE.CBL".
+COPY "READ-VOUCHER-NEXT-RECORD.CBL".
+*>_________________________________________________________________________
