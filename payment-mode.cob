@@ -4,21 +4,29 @@ ENVIRONMENT DIVISION.
    INPUT-OUTPUT SECTION.
       FILE-CONTROL.
 
+         COPY "SLSESSION.CBL".
+
 DATA DIVISION.
    FILE SECTION.
 
+      COPY "FDSESSION.CBL".
+
    WORKING-STORAGE SECTION.
 
      COPY "wscase01.cbl".
 
      01 W-CONTROL-MENU-OPTION          PIC 9.
-         88 VALID-CONTROL-MENU-OPTION       VALUE  0 THROUGH 8.  
+         88 VALID-CONTROL-MENU-OPTION       VALUE  0 THROUGH 9.
+
+     77 W-CURRENT-USER-ROLE            PIC X(10).
+         88 CURRENT-USER-IS-ADMIN        VALUE "ADMIN".
 
      01 W-VALID-ANSWER                 PIC X.
          88 VALID-ANSWER                    VALUE "Y","N".
          88 BILLS-REPORT-IS-CONFIRMED       VALUE "Y".
          88 CASH-REQUIREMENT-IS-CONFIRMED   VALUE "Y".
          88 DEDUCTIBLE-REPORT-IS-CONFIRMED  VALUE "Y".
+         88 ACH-EXPORT-IS-CONFIRMED         VALUE "Y".
 
      77 MSG-CONFIRMATION               PIC X(75).
      77 DUMMY                          PIC X.
@@ -26,6 +34,8 @@ DATA DIVISION.
 
 PROCEDURE DIVISION.
 
+   PERFORM READ-CURRENT-SESSION.
+
    PERFORM GET-MENU-OPTION. *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
                                W-CONTROL-MENU-OPTION EQUAL ZERO 
@@ -52,6 +62,7 @@ GET-MENU-OPTION.
          DISPLAY "                    | 6 - CASH REQUIREMENTS REPORT           |".
          DISPLAY "                    | 7 - PAID BILLS ENTRY                   |".
          DISPLAY "                    | 8 - DEDUCTIBLES REPORT                 |".
+         DISPLAY "                    | 9 - ACH/EFT PAYMENT EXPORT             |".
          DISPLAY "                    | 0 - EXIT                               |".
          DISPLAY "                     -----------------------------------------".
          DISPLAY " "
@@ -112,7 +123,11 @@ DO-OPTIONS.
             ACCEPT DUMMY.
 
       IF W-CONTROL-MENU-OPTION = 7
-         CALL "pay-selected-voucher".
+         IF CURRENT-USER-IS-ADMIN
+            CALL "pay-selected-voucher"
+         ELSE
+            DISPLAY "ACCESS DENIED - INSUFFICIENT PRIVILEGES ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
 
       IF W-CONTROL-MENU-OPTION = 8
 
@@ -129,12 +144,41 @@ DO-OPTIONS.
             DISPLAY "DEDUCTIBLES REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
             ACCEPT DUMMY.
 
+      IF W-CONTROL-MENU-OPTION = 9
+
+         PERFORM CLEAR-SCREEN
+
+         MOVE "DO YOU CONFIRM RUNNING THE ACH/EFT PAYMENT EXPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+
+         IF ACH-EXPORT-IS-CONFIRMED
+            IF CURRENT-USER-IS-ADMIN
+               CALL "ach-payment-export"
+            ELSE
+               DISPLAY "ACCESS DENIED - INSUFFICIENT PRIVILEGES ! <ENTER> TO CONTINUE"
+               ACCEPT DUMMY.
+
    PERFORM GET-MENU-OPTION. *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
                                W-CONTROL-MENU-OPTION EQUAL ZERO 
                             OR VALID-CONTROL-MENU-OPTION.
 *>_________________________________________________________________________
 
+READ-CURRENT-SESSION.
+
+   MOVE 1 TO SESSION-KEY.
+   OPEN INPUT SESSION-FILE.
+   READ SESSION-FILE RECORD
+      INVALID KEY
+         MOVE SPACES TO W-CURRENT-USER-ROLE
+      NOT INVALID KEY
+         MOVE SESSION-ROLE TO W-CURRENT-USER-ROLE.
+   CLOSE SESSION-FILE.
+*>_________________________________________________________________________
+
 COPY "PLGENERAL.CBL".
 *>_________________________________________________________________________
 
