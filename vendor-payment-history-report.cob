@@ -0,0 +1,253 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. vendor-payment-history-report.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVOUCH.CBL".
+         COPY "SLVND02.CBL".
+         COPY "SLCONTRL.CBL".
+
+         SELECT PRINTER-FILE
+                ASSIGN TO "vendor-payment-history-report.prn"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVOUCH.CBL".
+         COPY "FDVND02.CBL".
+         COPY "FDCONTRL.CBL".
+
+         FD PRINTER-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 PRINTER-RECORD         PIC X(80).
+
+   WORKING-STORAGE SECTION.
+
+         COPY "wscompany.cbl".
+         COPY "wsdate.cbl".
+
+         01 TITLE.
+            05 FILLER              PIC X(17) VALUE SPACES.
+            05 FILLER              PIC X(29) VALUE "VENDOR PAYMENT HISTORY REPORT".
+            05 FILLER              PIC X(19) VALUE SPACES.
+            05 FILLER              PIC X(05) VALUE "PAGE:".
+            05 PAGE-NUMBER         PIC 9(04) VALUE 0.
+
+         01 HEADING-1.
+            05 FILLER              PIC X(30) VALUE "VENDOR".
+
+         01 HEADING-2.
+            05 FILLER              PIC X(07) VALUE "VOUCHER".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(15) VALUE "INVOICE".
+            05 FILLER              PIC X(01) VALUE SPACES.
+            05 FILLER              PIC X(10) VALUE "PAID DATE".
+            05 FILLER              PIC X(01) VALUE SPACES.
+            05 FILLER              PIC X(11) VALUE "AMOUNT PAID".
+            05 FILLER              PIC X(01) VALUE SPACES.
+            05 FILLER              PIC X(07) VALUE "CHECK #".
+
+         01 HEADING-3.
+            05 FILLER              PIC X(07) VALUE "=======".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(15) VALUE "===============".
+            05 FILLER              PIC X(01) VALUE SPACES.
+            05 FILLER              PIC X(10) VALUE "==========".
+            05 FILLER              PIC X(01) VALUE SPACES.
+            05 FILLER              PIC X(11) VALUE "===========".
+            05 FILLER              PIC X(01) VALUE SPACES.
+            05 FILLER              PIC X(07) VALUE "=======".
+
+         01 DETAIL-1.
+            05 D-VOUCHER-NUMBER           PIC ZZZZ9.
+            05 FILLER                     PIC X(04) VALUE SPACES.
+            05 D-VOUCHER-INVOICE          PIC X(15).
+            05 FILLER                     PIC X(01) VALUE SPACES.
+            05 D-VOUCHER-PAID-DATE        PIC 99/99/9999.
+            05 FILLER                     PIC X(01) VALUE SPACES.
+            05 D-VOUCHER-PAID-AMOUNT      PIC ZZ,ZZ9.99-.
+            05 FILLER                     PIC X(01) VALUE SPACES.
+            05 D-VOUCHER-CHECK-NO         PIC ZZZZZ9.
+
+         01 CONTROL-BREAK.
+            05 D-DESCRIPTION              PIC X(30).
+            05 D-TOTAL                    PIC ZZZ,ZZZ,ZZ9.99-.
+
+         01 W-END-OF-FILE          PIC X.
+            88 END-OF-FILE      VALUE "Y".
+
+         01 W-FOUND-VENDOR-RECORD  PIC X.
+            88 FOUND-VENDOR-RECORD  VALUE "Y".
+
+         01 W-PRINTED-LINES        PIC 99.
+            88 PAGE-FULL        VALUE 30 THROUGH 99.
+
+         77 W-FROM-PAID-DATE                     PIC 9(8).
+         77 W-TO-PAID-DATE                       PIC 9(8).
+         77 W-VENDOR-NUMBER-FILTER               PIC 9(5).
+
+         77 DUMMY-DATE-MM-DD-CCYY-12             PIC 9(12).
+         77 DUMMY-DATE-MM-DD-CCYY-8              PIC 9(8).
+
+         77 GRAND-TOTAL                          PIC S9(8)V99.
+
+         77 DUMMY                                PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+    OPEN I-O VOUCHER-FILE.
+    OPEN I-O VENDOR-FILE.
+    OPEN INPUT CONTROL-FILE.
+    OPEN OUTPUT PRINTER-FILE.
+
+    MOVE 1 TO CONTROL-KEY.
+    READ CONTROL-FILE RECORD
+       INVALID KEY
+          MOVE SPACES TO CONTROL-COMPANY-NAME CONTROL-COMPANY-ADDRESS-1
+                         CONTROL-COMPANY-CITY CONTROL-COMPANY-STATE
+                         CONTROL-COMPANY-ZIP CONTROL-COMPANY-PHONE.
+    CLOSE CONTROL-FILE.
+
+    PERFORM GET-VENDOR-NUMBER-AND-SEARCH.
+
+    IF W-VENDOR-NUMBER-FILTER NOT EQUAL ZEROS
+       PERFORM GET-DATE-RANGE
+
+       MOVE 0 TO PAGE-NUMBER.
+       MOVE "N" TO W-END-OF-FILE.
+
+       PERFORM PRINT-HEADINGS.
+
+       IF FOUND-VENDOR-RECORD
+          MOVE VENDOR-NAME TO D-DESCRIPTION
+       ELSE
+          MOVE "** VENDOR NOT FOUND **" TO D-DESCRIPTION.
+
+       MOVE SPACES TO PRINTER-RECORD.
+       STRING "VENDOR " W-VENDOR-NUMBER-FILTER " - " D-DESCRIPTION
+          DELIMITED BY SIZE INTO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       MOVE SPACES TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       ADD 2 TO W-PRINTED-LINES.
+
+       MOVE HEADING-2 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       MOVE HEADING-3 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       ADD 2 TO W-PRINTED-LINES.
+
+       MOVE 0 TO GRAND-TOTAL.
+
+       MOVE ZEROS TO VOUCHER-NUMBER.
+       START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+          INVALID KEY
+             MOVE "Y" TO W-END-OF-FILE.
+
+       PERFORM UNTIL END-OF-FILE
+          READ VOUCHER-FILE NEXT RECORD
+             AT END
+                MOVE "Y" TO W-END-OF-FILE
+             NOT AT END
+                IF VOUCHER-VENDOR EQUAL W-VENDOR-NUMBER-FILTER
+                   AND VOUCHER-PAID-DATE NOT EQUAL ZEROS
+                   AND VOUCHER-PAID-DATE NOT LESS THAN W-FROM-PAID-DATE
+                   AND VOUCHER-PAID-DATE NOT GREATER THAN W-TO-PAID-DATE
+                   PERFORM PRINT-A-RECORD
+                END-IF
+          END-READ
+       END-PERFORM.
+
+       IF GRAND-TOTAL EQUAL ZEROS
+          MOVE "NO PAYMENTS FOUND FOR THAT VENDOR/DATE RANGE !" TO PRINTER-RECORD
+          WRITE PRINTER-RECORD BEFORE ADVANCING 1
+       ELSE
+          MOVE SPACES                     TO CONTROL-BREAK
+          MOVE "Total Paid"               TO D-DESCRIPTION
+          MOVE GRAND-TOTAL                TO D-TOTAL
+
+          MOVE SPACES               TO PRINTER-RECORD
+          WRITE PRINTER-RECORD BEFORE ADVANCING 1
+
+          MOVE CONTROL-BREAK        TO PRINTER-RECORD
+          WRITE PRINTER-RECORD.
+
+       PERFORM FINALIZE-PAGE.
+
+    CLOSE VOUCHER-FILE.
+    CLOSE VENDOR-FILE.
+    CLOSE PRINTER-FILE.
+
+    EXIT PROGRAM.
+
+    STOP RUN.
+*>_________________________________________________________________________
+
+GET-VENDOR-NUMBER-AND-SEARCH.
+
+   MOVE ZEROS TO W-VENDOR-NUMBER-FILTER.
+   DISPLAY "INFORM THE VENDOR NUMBER FOR THE PAYMENT HISTORY REPORT (<ENTER> TO QUIT)".
+   ACCEPT W-VENDOR-NUMBER-FILTER.
+
+   IF W-VENDOR-NUMBER-FILTER NOT EQUAL ZEROS
+      MOVE W-VENDOR-NUMBER-FILTER TO VENDOR-NUMBER
+      MOVE "Y" TO W-FOUND-VENDOR-RECORD
+      READ VENDOR-FILE RECORD
+         INVALID KEY
+            MOVE "N" TO W-FOUND-VENDOR-RECORD.
+*>_________________________________________________________________________
+
+GET-DATE-RANGE.
+
+   MOVE "FROM PAID DATE: (MM-DD-YYYY, <ENTER> FOR NO LOWER LIMIT)" TO GDTV-DATE-HEADING.
+   MOVE 1900 TO GDTV-FIRST-YEAR-VALID.
+   MOVE 2100 TO GDTV-LAST-YEAR-VALID.
+   MOVE "Y"  TO GDTV-ACCEPT-EMPTY-DATE.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   MOVE GDTV-DATE TO W-FROM-PAID-DATE.
+
+   MOVE "TO PAID DATE: (MM-DD-YYYY, <ENTER> FOR NO UPPER LIMIT)" TO GDTV-DATE-HEADING.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   MOVE GDTV-DATE TO W-TO-PAID-DATE.
+
+   IF W-TO-PAID-DATE EQUAL ZEROS
+      MOVE 99991231 TO W-TO-PAID-DATE.
+*>_________________________________________________________________________
+
+PRINT-A-RECORD.
+
+       IF PAGE-FULL
+          PERFORM FINALIZE-PAGE
+          PERFORM PRINT-HEADINGS
+          MOVE HEADING-2 TO PRINTER-RECORD
+          WRITE PRINTER-RECORD BEFORE ADVANCING 1
+          MOVE HEADING-3 TO PRINTER-RECORD
+          WRITE PRINTER-RECORD BEFORE ADVANCING 1
+          ADD 2 TO W-PRINTED-LINES.
+
+       MOVE VOUCHER-NUMBER      TO D-VOUCHER-NUMBER.
+       MOVE VOUCHER-INVOICE     TO D-VOUCHER-INVOICE.
+       MOVE VOUCHER-PAID-AMOUNT TO D-VOUCHER-PAID-AMOUNT.
+       MOVE VOUCHER-CHECK-NO    TO D-VOUCHER-CHECK-NO.
+
+       COMPUTE DUMMY-DATE-MM-DD-CCYY-12 = VOUCHER-PAID-DATE * 10000.0001.
+       MOVE DUMMY-DATE-MM-DD-CCYY-12 TO DUMMY-DATE-MM-DD-CCYY-8.
+       MOVE DUMMY-DATE-MM-DD-CCYY-8  TO D-VOUCHER-PAID-DATE.
+
+       ADD VOUCHER-PAID-AMOUNT TO GRAND-TOTAL.
+
+       MOVE DETAIL-1 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       ADD 1 TO W-PRINTED-LINES.
+*>_________________________________________________________________________
+
+COPY "PLDATE.CBL".
+COPY "PLPRINT.CBL".
+*>_________________________________________________________________________
