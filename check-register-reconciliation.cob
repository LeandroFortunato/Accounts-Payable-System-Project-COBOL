@@ -0,0 +1,256 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. check-register-reconciliation.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+      COPY "SLCHKREG.CBL".
+
+DATA DIVISION.
+   FILE SECTION.
+
+      COPY "FDCHKREG.CBL".
+
+   WORKING-STORAGE SECTION.
+
+      COPY "wscase01.cbl".
+
+      01 W-RECON-MENU-OPTION               PIC 9.
+         88 VALID-RECON-MENU-OPTION       VALUE 0 THROUGH 3.
+
+      01 W-FOUND-CHECKREG-RECORD           PIC X.
+         88 FOUND-CHECKREG-RECORD         VALUE "Y".
+
+      01 W-VALID-ANSWER                    PIC X.
+         88 VALID-ANSWER                  VALUE "Y","N".
+         88 CLEARING-IS-CONFIRMED         VALUE "Y".
+
+      01 W-END-OF-FILE                     PIC X.
+         88 END-OF-FILE                   VALUE "Y".
+
+      01 W-DAY-AND-TIME-RIGHT-NOW.
+         05 W-DAY-TODAY                   PIC 9(8).
+         05 FILLER                        PIC X(1).
+         05 W-PIECE-OF-TIME-NOW           PIC 9(5).
+         05 FILLER                        PIC X(7).
+
+      77 CHECKREG-FORMATTED-AMOUNT         PIC ZZ,ZZZ,ZZ9.99-.
+      77 CHECKREG-FORMATTED-DATE           PIC 99/99/9999.
+      77 CHECKREG-MM-YY-CCYY               PIC 9(8).
+      77 DUMMY-FOR-DATE-12                 PIC 9(12).
+
+      77 DUMMY                             PIC X.
+      77 MSG-CONFIRMATION                  PIC X(60).
+      77 TOTAL-CHECKS-LISTED               PIC 9(5).
+      77 FORMAT-TOTAL-CHECKS-LISTED        PIC ZZZZ9.
+      77 TOTAL-AMOUNT-OUTSTANDING          PIC S9(9)V99.
+      77 FORMAT-TOTAL-AMOUNT-OUTSTANDING   PIC ZZZ,ZZZ,ZZ9.99-.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+   OPEN I-O CHECK-REGISTER-FILE.
+
+   PERFORM GET-RECON-MENU-OPTION *> force first pass
+   PERFORM GET-RECON-MENU-OPTION UNTIL
+                               W-RECON-MENU-OPTION EQUAL ZERO
+                            OR VALID-RECON-MENU-OPTION.
+
+   PERFORM DO-RECON-OPTIONS UNTIL
+                               W-RECON-MENU-OPTION EQUAL ZERO.
+
+   CLOSE CHECK-REGISTER-FILE.
+
+   EXIT PROGRAM.
+
+   STOP RUN.
+*>_________________________________________________________________________
+
+GET-RECON-MENU-OPTION.
+
+   PERFORM CLEAR-SCREEN.
+   DISPLAY "                 CHECK REGISTER RECONCILIATION                ".
+   DISPLAY "     1 - MARK A CHECK AS CLEARED THE BANK                     ".
+   DISPLAY "     2 - MARK A CHECK AS OUTSTANDING (UNDO A CLEARED MARK)     ".
+   DISPLAY "     3 - LIST ALL OUTSTANDING CHECKS                          ".
+   DISPLAY "     0 - EXIT                                                 ".
+   DISPLAY "SELECT AN OPTION: " WITH NO ADVANCING.
+   ACCEPT W-RECON-MENU-OPTION.
+
+   IF NOT VALID-RECON-MENU-OPTION
+      DISPLAY "*** INVALID OPTION ! *** <ENTER> TO CONTINUE"
+      ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+DO-RECON-OPTIONS.
+
+   IF W-RECON-MENU-OPTION = 1
+      PERFORM MARK-CLEARED-MODULE.
+
+   IF W-RECON-MENU-OPTION = 2
+      PERFORM MARK-OUTSTANDING-MODULE.
+
+   IF W-RECON-MENU-OPTION = 3
+      PERFORM LIST-OUTSTANDING-MODULE.
+
+   PERFORM GET-RECON-MENU-OPTION *> force first pass
+   PERFORM GET-RECON-MENU-OPTION UNTIL
+                               W-RECON-MENU-OPTION EQUAL ZERO
+                            OR VALID-RECON-MENU-OPTION.
+*>_________________________________________________________________________
+
+MARK-CLEARED-MODULE.
+
+   PERFORM GET-AN-EXISTANT-CHECK-NUMBER.
+   PERFORM MARK-CLEARED-GET-ANOTHER UNTIL
+                                CHECKREG-CHECK-NUMBER EQUAL ZEROS.
+*>_________________________________________________________________________
+
+MARK-OUTSTANDING-MODULE.
+
+   PERFORM GET-AN-EXISTANT-CHECK-NUMBER.
+   PERFORM MARK-OUTSTANDING-GET-ANOTHER UNTIL
+                                CHECKREG-CHECK-NUMBER EQUAL ZEROS.
+*>_________________________________________________________________________
+
+GET-AN-EXISTANT-CHECK-NUMBER.
+
+   MOVE "Y" TO W-FOUND-CHECKREG-RECORD.
+   DISPLAY "INFORM A CHECK NUMBER (<ENTER> FOR MENU): " WITH NO ADVANCING.
+   ACCEPT CHECKREG-CHECK-NUMBER.
+
+   IF CHECKREG-CHECK-NUMBER NOT EQUAL ZEROS
+      READ CHECK-REGISTER-FILE RECORD
+         INVALID KEY
+            MOVE "N" TO W-FOUND-CHECKREG-RECORD
+            DISPLAY "CHECK NOT FOUND ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+   IF CHECKREG-CHECK-NUMBER NOT EQUAL ZEROS AND NOT FOUND-CHECKREG-RECORD
+      PERFORM GET-AN-EXISTANT-CHECK-NUMBER.
+*>_________________________________________________________________________
+
+MARK-CLEARED-GET-ANOTHER.
+
+   PERFORM DISPLAY-CHECKREG-RECORD.
+
+   IF CHECKREG-IS-VOID
+      DISPLAY "*** THIS CHECK HAS BEEN VOIDED - CANNOT BE MARKED CLEARED ! *** <ENTER> TO CONTINUE"
+      ACCEPT DUMMY
+   ELSE
+   IF CHECKREG-IS-CLEARED
+      DISPLAY "*** THIS CHECK IS ALREADY MARKED CLEARED ! *** <ENTER> TO CONTINUE"
+      ACCEPT DUMMY
+   ELSE
+      MOVE "DO YOU CONFIRM MARKING THIS CHECK AS CLEARED ? <Y/N>" TO MSG-CONFIRMATION
+      PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+      IF CLEARING-IS-CONFIRMED
+         MOVE "Y" TO CHECKREG-CLEARED
+         MOVE W-DAY-TODAY TO CHECKREG-CLEARED-DATE
+         REWRITE CHECKREG-RECORD
+            INVALID KEY
+               DISPLAY "*** ERROR RE-WRITING THE CHECK REGISTER RECORD ! *** <ENTER> TO CONTINUE"
+               ACCEPT DUMMY.
+
+   PERFORM GET-AN-EXISTANT-CHECK-NUMBER.
+*>_________________________________________________________________________
+
+MARK-OUTSTANDING-GET-ANOTHER.
+
+   PERFORM DISPLAY-CHECKREG-RECORD.
+
+   IF NOT CHECKREG-IS-CLEARED
+      DISPLAY "*** THIS CHECK IS ALREADY OUTSTANDING ! *** <ENTER> TO CONTINUE"
+      ACCEPT DUMMY
+   ELSE
+      MOVE "DO YOU CONFIRM MARKING THIS CHECK AS OUTSTANDING AGAIN ? <Y/N>" TO MSG-CONFIRMATION
+      PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+      IF CLEARING-IS-CONFIRMED
+         MOVE "N" TO CHECKREG-CLEARED
+         MOVE ZEROS TO CHECKREG-CLEARED-DATE
+         REWRITE CHECKREG-RECORD
+            INVALID KEY
+               DISPLAY "*** ERROR RE-WRITING THE CHECK REGISTER RECORD ! *** <ENTER> TO CONTINUE"
+               ACCEPT DUMMY.
+
+   PERFORM GET-AN-EXISTANT-CHECK-NUMBER.
+*>_________________________________________________________________________
+
+DISPLAY-CHECKREG-RECORD.
+
+   PERFORM CLEAR-SCREEN.
+   DISPLAY "CHECK NUMBER........: " CHECKREG-CHECK-NUMBER.
+   DISPLAY "VOUCHER NUMBER.......: " CHECKREG-VOUCHER-NUMBER.
+   DISPLAY "VENDOR NUMBER........: " CHECKREG-VENDOR-NUMBER.
+
+   MOVE CHECKREG-AMOUNT TO CHECKREG-FORMATTED-AMOUNT.
+   DISPLAY "AMOUNT...............: " CHECKREG-FORMATTED-AMOUNT.
+
+   COMPUTE DUMMY-FOR-DATE-12 = CHECKREG-DATE-ISSUED * 10000.0001.
+   MOVE DUMMY-FOR-DATE-12 TO CHECKREG-MM-YY-CCYY.
+   MOVE CHECKREG-MM-YY-CCYY TO CHECKREG-FORMATTED-DATE.
+   DISPLAY "DATE ISSUED..........: " CHECKREG-FORMATTED-DATE.
+
+   IF CHECKREG-IS-VOID
+      COMPUTE DUMMY-FOR-DATE-12 = CHECKREG-VOID-DATE * 10000.0001
+      MOVE DUMMY-FOR-DATE-12 TO CHECKREG-MM-YY-CCYY
+      MOVE CHECKREG-MM-YY-CCYY TO CHECKREG-FORMATTED-DATE
+      DISPLAY "STATUS...............: VOIDED ON " CHECKREG-FORMATTED-DATE
+   ELSE
+   IF CHECKREG-IS-CLEARED
+      COMPUTE DUMMY-FOR-DATE-12 = CHECKREG-CLEARED-DATE * 10000.0001
+      MOVE DUMMY-FOR-DATE-12 TO CHECKREG-MM-YY-CCYY
+      MOVE CHECKREG-MM-YY-CCYY TO CHECKREG-FORMATTED-DATE
+      DISPLAY "STATUS...............: CLEARED ON " CHECKREG-FORMATTED-DATE
+   ELSE
+      DISPLAY "STATUS...............: OUTSTANDING".
+
+   PERFORM JUMP-LINE.
+*>_________________________________________________________________________
+
+LIST-OUTSTANDING-MODULE.
+
+   PERFORM CLEAR-SCREEN.
+   MOVE ZEROS TO TOTAL-CHECKS-LISTED.
+   MOVE ZEROS TO TOTAL-AMOUNT-OUTSTANDING.
+   MOVE ZEROS TO CHECKREG-CHECK-NUMBER.
+
+   MOVE "N" TO W-END-OF-FILE.
+   START CHECK-REGISTER-FILE KEY IS NOT LESS THAN CHECKREG-CHECK-NUMBER
+      INVALID KEY
+         MOVE "Y" TO W-END-OF-FILE.
+
+   PERFORM LIST-IF-OUTSTANDING-READ-NEXT UNTIL END-OF-FILE.
+
+   MOVE TOTAL-CHECKS-LISTED TO FORMAT-TOTAL-CHECKS-LISTED.
+   MOVE TOTAL-AMOUNT-OUTSTANDING TO FORMAT-TOTAL-AMOUNT-OUTSTANDING.
+   DISPLAY " ".
+   DISPLAY "TOTAL OUTSTANDING: " FORMAT-TOTAL-CHECKS-LISTED
+           " CHECK(S)  " FORMAT-TOTAL-AMOUNT-OUTSTANDING.
+   DISPLAY " ".
+   DISPLAY "<ENTER> TO CONTINUE" WITH NO ADVANCING.
+   ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+LIST-IF-OUTSTANDING-READ-NEXT.
+
+   READ CHECK-REGISTER-FILE NEXT RECORD
+      AT END
+         MOVE "Y" TO W-END-OF-FILE
+      NOT AT END
+         IF NOT CHECKREG-IS-CLEARED
+            MOVE CHECKREG-AMOUNT TO CHECKREG-FORMATTED-AMOUNT
+            DISPLAY "CHECK " CHECKREG-CHECK-NUMBER
+                    "  VOUCHER " CHECKREG-VOUCHER-NUMBER
+                    "  VENDOR " CHECKREG-VENDOR-NUMBER
+                    "  AMOUNT " CHECKREG-FORMATTED-AMOUNT
+            ADD 1 TO TOTAL-CHECKS-LISTED
+            ADD CHECKREG-AMOUNT TO TOTAL-AMOUNT-OUTSTANDING
+         END-IF
+   END-READ.
+*>_________________________________________________________________________
+
+COPY "PLGENERAL.CBL".
+*>_________________________________________________________________________
