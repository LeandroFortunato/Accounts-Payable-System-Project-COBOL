@@ -0,0 +1,148 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. inquiry-vendor-activity.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+
+      COPY "SLVND02.CBL".
+      COPY "SLVOUCH.CBL".
+
+DATA DIVISION.
+  FILE SECTION.
+
+      COPY "FDVND02.CBL".
+      COPY "FDVOUCH.CBL".
+
+  WORKING-STORAGE SECTION.
+
+     01 W-FOUND-RECORD         PIC X.
+        88 FOUND-RECORD     VALUE "Y".
+
+     01 W-END-OF-FILE          PIC X.
+        88 END-OF-FILE      VALUE "Y".
+
+     77 ENTRY-VENDOR-NUMBER        PIC 9(5).
+     77 DUMMY                      PIC X.
+
+     77 D-VOUCHER-AMOUNT           PIC ZZZ,ZZ9.99-.
+     77 D-VOUCHER-PAID-AMOUNT      PIC ZZZ,ZZ9.99-.
+     77 D-VOUCHER-DUE              PIC 99/99/9999.
+     77 D-VOUCHER-PAID-DATE        PIC 99/99/9999.
+
+     77 DUMMY-FOR-DATE-12          PIC 9(12).
+     77 VOUCHER-MM-YY-CCYY         PIC 9(8).
+
+     77 W-OPEN-SUBTOTAL            PIC S9(8)V99.
+     77 W-PAID-SUBTOTAL            PIC S9(8)V99.
+
+     77 D-OPEN-SUBTOTAL            PIC ZZZ,ZZ9.99-.
+     77 D-PAID-SUBTOTAL            PIC ZZZ,ZZ9.99-.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+     OPEN I-O VENDOR-FILE.
+     OPEN I-O VOUCHER-FILE.
+
+     PERFORM GET-VENDOR-NUMBER-AND-SEARCH. *> force first pass
+     PERFORM GET-VENDOR-NUMBER-AND-SEARCH UNTIL
+                                       ENTRY-VENDOR-NUMBER EQUAL ZEROS
+                                    OR FOUND-RECORD.
+
+     PERFORM SHOW-ACTIVITY-GET-ANOTHER UNTIL
+                                       ENTRY-VENDOR-NUMBER EQUAL ZEROS.
+
+     CLOSE VENDOR-FILE.
+     CLOSE VOUCHER-FILE.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+GET-VENDOR-NUMBER-AND-SEARCH.
+
+     MOVE ZEROS TO ENTRY-VENDOR-NUMBER.
+     DISPLAY "INFORM A VENDOR NUMBER FOR ACTIVITY INQUIRY (<ENTER> TO QUIT)".
+     ACCEPT ENTRY-VENDOR-NUMBER.
+
+     IF ENTRY-VENDOR-NUMBER EQUAL ZEROS
+        DISPLAY "PROGRAM TERMINATED !"
+     ELSE
+        MOVE ENTRY-VENDOR-NUMBER TO VENDOR-NUMBER
+        MOVE "Y" TO W-FOUND-RECORD
+        READ VENDOR-FILE RECORD
+        INVALID KEY
+              MOVE "N" TO W-FOUND-RECORD
+              DISPLAY "VENDOR NOT FOUND ! ".
+*>_________________________________________________________________________
+
+SHOW-ACTIVITY-GET-ANOTHER.
+
+     PERFORM SHOW-VENDOR-ACTIVITY.
+     DISPLAY "<ENTER> TO CONTINUE".
+     ACCEPT DUMMY.
+
+     PERFORM GET-VENDOR-NUMBER-AND-SEARCH. *> force first pass
+     PERFORM GET-VENDOR-NUMBER-AND-SEARCH UNTIL
+                                       ENTRY-VENDOR-NUMBER EQUAL ZEROS
+                                    OR FOUND-RECORD.
+*>_________________________________________________________________________
+
+SHOW-VENDOR-ACTIVITY.
+
+     DISPLAY "VENDOR " VENDOR-NUMBER " - " VENDOR-NAME.
+     DISPLAY " ".
+     DISPLAY "INVOICE         AMOUNT        DUE       PAID DATE   CHECK NO".
+     DISPLAY "--------------- ------------- ---------- ---------- -------".
+
+     MOVE 0 TO W-OPEN-SUBTOTAL.
+     MOVE 0 TO W-PAID-SUBTOTAL.
+
+     MOVE ENTRY-VENDOR-NUMBER TO VOUCHER-VENDOR.
+     MOVE "N" TO W-END-OF-FILE.
+     START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-VENDOR
+        INVALID KEY
+           MOVE "Y" TO W-END-OF-FILE.
+
+     PERFORM UNTIL END-OF-FILE
+        READ VOUCHER-FILE NEXT RECORD
+           AT END
+              MOVE "Y" TO W-END-OF-FILE
+           NOT AT END
+              IF VOUCHER-VENDOR = ENTRY-VENDOR-NUMBER
+                 PERFORM SHOW-ONE-VOUCHER
+              ELSE
+                 MOVE "Y" TO W-END-OF-FILE
+              END-IF
+        END-READ
+     END-PERFORM.
+
+     MOVE W-OPEN-SUBTOTAL TO D-OPEN-SUBTOTAL.
+     MOVE W-PAID-SUBTOTAL TO D-PAID-SUBTOTAL.
+
+     DISPLAY " ".
+     DISPLAY "OPEN SUBTOTAL...: " D-OPEN-SUBTOTAL.
+     DISPLAY "PAID SUBTOTAL...: " D-PAID-SUBTOTAL.
+*>_________________________________________________________________________
+
+SHOW-ONE-VOUCHER.
+
+     MOVE VOUCHER-AMOUNT TO D-VOUCHER-AMOUNT.
+
+     COMPUTE DUMMY-FOR-DATE-12 = VOUCHER-DUE * 10000.0001.
+     MOVE DUMMY-FOR-DATE-12 TO VOUCHER-MM-YY-CCYY.
+     MOVE VOUCHER-MM-YY-CCYY TO D-VOUCHER-DUE.
+
+     IF VOUCHER-PAID-DATE EQUAL ZEROS
+        ADD VOUCHER-AMOUNT TO W-OPEN-SUBTOTAL
+        DISPLAY VOUCHER-INVOICE " " D-VOUCHER-AMOUNT " " D-VOUCHER-DUE
+                "   -- OPEN --      -"
+     ELSE
+        COMPUTE DUMMY-FOR-DATE-12 = VOUCHER-PAID-DATE * 10000.0001
+        MOVE DUMMY-FOR-DATE-12 TO VOUCHER-MM-YY-CCYY
+        MOVE VOUCHER-MM-YY-CCYY TO D-VOUCHER-PAID-DATE
+        ADD VOUCHER-PAID-AMOUNT TO W-PAID-SUBTOTAL
+        DISPLAY VOUCHER-INVOICE " " D-VOUCHER-AMOUNT " " D-VOUCHER-DUE
+                " " D-VOUCHER-PAID-DATE " " VOUCHER-CHECK-NO.
+*>_________________________________________________________________________
