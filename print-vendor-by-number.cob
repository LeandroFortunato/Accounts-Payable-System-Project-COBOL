@@ -10,10 +10,11 @@ ENVIRONMENT DIVISION.
         
          COPY "SLVND02.CBL".
          COPY "SLSTATE.CBL".
+         COPY "SLCONTRL.CBL".
 
 DATA DIVISION.
    FILE SECTION.
- 
+
          FD PRINTER-FILE
             LABEL RECORDS ARE OMITTED.
 
@@ -21,9 +22,12 @@ DATA DIVISION.
 
          COPY "FDVND02.CBL".
          COPY "FDSTATE.CBL".
+         COPY "FDCONTRL.CBL".
 
    WORKING-STORAGE SECTION.
 
+         COPY "wscompany.cbl".
+
          01 TITLE.
             05 FILLER              PIC X(28) VALUE SPACES.
             05 FILLER              PIC X(29) VALUE "LIST OF ALL VENDORS BY NUMBER".
@@ -85,12 +89,21 @@ PROCEDURE DIVISION.
    
      OPEN I-O VENDOR-FILE.
      OPEN I-O STATE-FILE.
+     OPEN INPUT CONTROL-FILE.
      OPEN OUTPUT PRINTER-FILE.
 
+     MOVE 1 TO CONTROL-KEY.
+     READ CONTROL-FILE RECORD
+        INVALID KEY
+           MOVE SPACES TO CONTROL-COMPANY-NAME CONTROL-COMPANY-ADDRESS-1
+                          CONTROL-COMPANY-CITY CONTROL-COMPANY-STATE
+                          CONTROL-COMPANY-ZIP CONTROL-COMPANY-PHONE.
+     CLOSE CONTROL-FILE.
+
      MOVE 0 TO PAGE-NUMBER.
      MOVE "N" TO W-END-OF-FILE.
 
-     PERFORM PRINT-HEADINGS.     
+     PERFORM PRINT-HEADINGS.
 
      READ VENDOR-FILE NEXT RECORD
         AT END 
