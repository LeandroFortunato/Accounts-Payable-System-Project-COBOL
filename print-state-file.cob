@@ -5,7 +5,8 @@ ENVIRONMENT DIVISION.
       FILE-CONTROL.
 
          COPY "SLSTATE.CBL".
-         
+         COPY "SLCONTRL.CBL".
+
          SELECT PRINTER-FILE
                 ASSIGN TO "print-state-file.prn"
                 ORGANIZATION IS LINE SEQUENTIAL.
@@ -14,14 +15,17 @@ DATA DIVISION.
    FILE SECTION.
 
          COPY "FDSTATE.CBL".
+         COPY "FDCONTRL.CBL".
 
          FD PRINTER-FILE
             LABEL RECORDS ARE OMITTED.
 
          01 PRINTER-RECORD        PIC X(80).
-         
+
    WORKING-STORAGE SECTION.
 
+         COPY "wscompany.cbl".
+
          01 TITLE.
             05 FILLER                   PIC X(23) VALUE SPACES.
             05 FILLER                   PIC X(19) VALUE "LIST OF STATE CODES".      
@@ -31,22 +35,34 @@ DATA DIVISION.
 
          01 HEADING-ITEMS.
             05 FILLER                   PIC X(11) VALUE SPACES.
-            05 FILLER                   PIC X(04) VALUE "CODE".    
+            05 FILLER                   PIC X(04) VALUE "CODE".
             05 FILLER                   PIC X(04) VALUE SPACES.
-            05 FILLER                   PIC X(05) VALUE "STATE".    
-   
+            05 FILLER                   PIC X(05) VALUE "STATE".
+            05 FILLER                   PIC X(15) VALUE SPACES.
+            05 FILLER                   PIC X(08) VALUE "TAX RATE".
+            05 FILLER                   PIC X(03) VALUE SPACES.
+            05 FILLER                   PIC X(07) VALUE "COUNTRY".
+
        01 HEADING-LINE.
             05 FILLER                   PIC X(11) VALUE SPACES.
-            05 FILLER                   PIC X(04) VALUE "====".    
+            05 FILLER                   PIC X(04) VALUE "====".
             05 FILLER                   PIC X(04) VALUE SPACES.
-            05 FILLER                   PIC X(20) VALUE "====================". 
- 
+            05 FILLER                   PIC X(20) VALUE "====================".
+            05 FILLER                   PIC X(03) VALUE SPACES.
+            05 FILLER                   PIC X(08) VALUE "========".
+            05 FILLER                   PIC X(03) VALUE SPACES.
+            05 FILLER                   PIC X(07) VALUE "=======".
+
         01 DETAIL-1.
             05 FILLER                   PIC X(12) VALUE SPACES.
-            05 D-STATE-CODE             PIC X(02).    
+            05 D-STATE-CODE             PIC X(02).
             05 FILLER                   PIC X(05) VALUE SPACES.
-            05 D-STATE-NAME             PIC X(20). 
-  
+            05 D-STATE-NAME             PIC X(20).
+            05 FILLER                   PIC X(03) VALUE SPACES.
+            05 D-STATE-TAX-RATE         PIC ZZ9.999.
+            05 FILLER                   PIC X(06) VALUE SPACES.
+            05 D-STATE-COUNTRY          PIC X(02).
+
 
         01 W-END-OF-FILE                PIC X.
            88 END-OF-FILE               VALUE "Y".
@@ -58,12 +74,21 @@ DATA DIVISION.
 PROCEDURE DIVISION.
  
      OPEN INPUT STATE-FILE.
+     OPEN INPUT CONTROL-FILE.
      OPEN OUTPUT PRINTER-FILE.
 
+     MOVE 1 TO CONTROL-KEY.
+     READ CONTROL-FILE RECORD
+        INVALID KEY
+           MOVE SPACES TO CONTROL-COMPANY-NAME CONTROL-COMPANY-ADDRESS-1
+                          CONTROL-COMPANY-CITY CONTROL-COMPANY-STATE
+                          CONTROL-COMPANY-ZIP CONTROL-COMPANY-PHONE.
+     CLOSE CONTROL-FILE.
+
      MOVE 0 TO PAGE-NUMBER.
      MOVE "N" TO W-END-OF-FILE.
 
-     PERFORM PRINT-HEADINGS.     
+     PERFORM PRINT-HEADINGS.
 
      PERFORM READ-STATE-FILE-NEXT-RECORD.
  
@@ -90,6 +115,8 @@ PRINT-A-RECORD.
  
        MOVE STATE-CODE       TO D-STATE-CODE.
        MOVE STATE-NAME       TO D-STATE-NAME.
+       MOVE STATE-TAX-RATE   TO D-STATE-TAX-RATE.
+       MOVE STATE-COUNTRY    TO D-STATE-COUNTRY.
 
        MOVE DETAIL-1 TO PRINTER-RECORD.
        WRITE PRINTER-RECORD AFTER ADVANCING 1.
@@ -112,10 +139,22 @@ FINALIZE-PAGE.
 *>_________________________________________________________________________
 
 PRINT-HEADINGS.
-        
+
        ADD 1 TO PAGE-NUMBER.
+       MOVE CONTROL-COMPANY-NAME TO COMPANY-HEADING-NAME.
+       MOVE COMPANY-HEADING-1 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+       MOVE CONTROL-COMPANY-ADDRESS-1 TO COMPANY-HEADING-ADDRESS.
+       MOVE CONTROL-COMPANY-CITY TO COMPANY-HEADING-CITY.
+       MOVE CONTROL-COMPANY-STATE TO COMPANY-HEADING-STATE.
+       MOVE CONTROL-COMPANY-ZIP TO COMPANY-HEADING-ZIP.
+       MOVE COMPANY-HEADING-2 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD AFTER ADVANCING 1.
+       MOVE CONTROL-COMPANY-PHONE TO COMPANY-HEADING-PHONE.
+       MOVE COMPANY-HEADING-3 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD AFTER ADVANCING 1.
        MOVE TITLE TO PRINTER-RECORD.
-       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       WRITE PRINTER-RECORD AFTER ADVANCING 1.
 
        MOVE HEADING-ITEMS TO PRINTER-RECORD.
        WRITE PRINTER-RECORD AFTER ADVANCING 3.
