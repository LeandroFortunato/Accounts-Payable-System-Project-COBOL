@@ -5,18 +5,39 @@ ENVIRONMENT DIVISION.
       FILE-CONTROL.
 
          COPY "SLCONTRL.CBL".
+         COPY "SLVND02.CBL".
+         COPY "SLVOUCH.CBL".
+         COPY "SLSTATE.CBL".
+         COPY "SLSYSAUD.CBL".
+         COPY "SLSESSION.CBL".
 
 DATA DIVISION.
    FILE SECTION.
 
       COPY "FDCONTRL.CBL".
+      COPY "FDVND02.CBL".
+      COPY "FDVOUCH.CBL".
+      COPY "FDSTATE.CBL".
+      COPY "FDSYSAUD.CBL".
+      COPY "FDSESSION.CBL".
 
    WORKING-STORAGE SECTION.
 
       COPY "wscase01.cbl".
+      COPY "wsdate.cbl".
 
      01 W-CONTROL-MENU-OPTION          PIC 9.
-         88 VALID-CONTROL-MENU-OPTION  VALUE  0 THROUGH 2.  
+         88 VALID-CONTROL-MENU-OPTION  VALUE  0 THROUGH 3.
+
+     01 W-DAY-AND-TIME-RIGHT-NOW.
+         05 W-DAY-TODAY                PIC 9(8).
+         05 FILLER                     PIC X(1).
+         05 W-PIECE-OF-TIME-NOW        PIC 9(5).
+         05 FILLER                     PIC X(7).
+
+     01 W-RECORD-COUNT-VENDOR          PIC 9(7).
+     01 W-RECORD-COUNT-VOUCHER         PIC 9(7).
+     01 W-RECORD-COUNT-STATE           PIC 9(7).
 
      01 W-ERROR-READING-CTRL-FILE      PIC X.
         88 ERROR-READING-CTRL-FILE VALUE "Y".
@@ -24,20 +45,51 @@ DATA DIVISION.
      01 W-ERROR-WRITING-CTRL-FILE      PIC X.
         88 ERROR-WRITING-CTRL-FILE VALUE "Y".
 
+     01 W-END-OF-FILE                  PIC X.
+        88 END-OF-FILE              VALUE "Y".
+
      01 W-VALID-ANSWER                 PIC X.
         88 VALID-ANSWER            VALUE "Y","N".
         88 SAVING-IS-CONFIRMED     VALUE "Y".
 
      01 ENTRY-RECORD-FIELD         PIC 9.
-         88 VALID-FIELD             VALUE 0 THROUGH 1.
-
-     77 MSG-CONFIRMATION           PIC X(45).
-     77 ENTRY-CONTROL-LAST-VOUCHER PIC 9(5).
+         88 VALID-FIELD             VALUE 0 THROUGH 8.
+
+     77 MSG-CONFIRMATION               PIC X(45).
+     77 ENTRY-CONTROL-LAST-VOUCHER     PIC 9(5).
+     77 ENTRY-CONTROL-COMPANY-NAME     PIC X(30).
+     77 ENTRY-CONTROL-COMPANY-ADDRESS-1 PIC X(30).
+     77 ENTRY-CONTROL-COMPANY-CITY     PIC X(20).
+     77 ENTRY-CONTROL-COMPANY-STATE    PIC X(02).
+     77 ENTRY-CONTROL-COMPANY-ZIP      PIC X(10).
+     77 ENTRY-CONTROL-COMPANY-PHONE    PIC X(30).
      77 DUMMY                      PIC X.
+     77 DUMMY-FOR-DATE-12                     PIC 9(12).
+     77 W-PERIOD-CLOSED-MM-DD-CCYY            PIC 9(8).
+     77 W-FORMATTED-PERIOD-CLOSED-THROUGH     PIC 99/99/9999.
+     77 W-LAST-VOUCHER-CHANGE-MM-DD-CCYY      PIC 9(8).
+     77 W-FORMATTED-LAST-VOUCHER-CHANGE-DATE  PIC 99/99/9999.
+
+     77 BK-CONTROL-RECORD               PIC X(150).
+
+     77 W-SYSAUD-RECORD-TYPE            PIC X(10).
+     77 W-SYSAUD-ACTION                 PIC X(06).
+     77 W-SYSAUD-KEY                    PIC X(15).
+     77 W-SYSAUD-BEFORE-IMAGE           PIC X(379).
+     77 W-SYSAUD-AFTER-IMAGE            PIC X(379).
+     77 W-SYSAUD-USER-ID                PIC X(20).
+
+     01 W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+        05 W-SYSAUD-DAY-TODAY           PIC 9(8).
+        05 FILLER                       PIC X(1).
+        05 W-SYSAUD-TIME-NOW            PIC 9(5).
+        05 FILLER                       PIC X(7).
 *>_________________________________________________________________________
 
 PROCEDURE DIVISION.
 
+   OPEN EXTEND SYSTEM-AUDIT-FILE.
+
    PERFORM GET-MENU-OPTION *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
                                W-CONTROL-MENU-OPTION EQUAL ZERO 
@@ -45,6 +97,8 @@ PROCEDURE DIVISION.
 
    PERFORM DO-OPTIONS UNTIL W-CONTROL-MENU-OPTION EQUAL ZERO. *> will be performed just if option was 1 or 2
 
+   CLOSE SYSTEM-AUDIT-FILE.
+
    EXIT PROGRAM.
 
    STOP RUN.
@@ -58,6 +112,7 @@ GET-MENU-OPTION.
          DISPLAY "                          ------------------------------".
          DISPLAY "                          | 1 - DISPLAY CONTROL-FILE   |".
          DISPLAY "                          | 2 - CHANGE CONTROL-FILE    |".
+         DISPLAY "                          | 3 - FILE STATISTICS       |".
          DISPLAY "                          | 0 - EXIT                   |".
          DISPLAY "                          ------------------------------".
          DISPLAY " "
@@ -83,14 +138,19 @@ DO-OPTIONS.
       ACCEPT DUMMY
    ELSE
       IF W-CONTROL-MENU-OPTION = 1
-         PERFORM DISPLAY-CONTROL-RECORD 
-         DISPLAY "<ENTER> TO RETURN" 
+         PERFORM DISPLAY-CONTROL-RECORD
+         DISPLAY "<ENTER> TO RETURN"
          ACCEPT DUMMY
-      ELSE *> Option is 2
-         PERFORM ASK-USER-WHICH-FIELD-TO-CHANGE
-         PERFORM CHANGE-SAVE-GET-ANOTHER-FIELD 
-                                            UNTIL ENTRY-RECORD-FIELD EQUAL ZERO.
-   CLOSE CONTROL-FILE. 
+      ELSE
+         IF W-CONTROL-MENU-OPTION = 2
+            PERFORM ASK-USER-WHICH-FIELD-TO-CHANGE
+            PERFORM CHANGE-SAVE-GET-ANOTHER-FIELD
+                                               UNTIL ENTRY-RECORD-FIELD EQUAL ZERO
+         ELSE *> Option is 3
+            PERFORM DISPLAY-FILE-STATISTICS
+            DISPLAY "<ENTER> TO RETURN"
+            ACCEPT DUMMY.
+   CLOSE CONTROL-FILE.
 
    PERFORM GET-MENU-OPTION. *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
@@ -99,10 +159,88 @@ DO-OPTIONS.
 *>_________________________________________________________________________
 
 DISPLAY-CONTROL-RECORD.
-   
+
    PERFORM CLEAR-SCREEN.
    DISPLAY "1) LAST VOUCHER ISSUED...: " CONTROL-LAST-VOUCHER.
-   PERFORM JUMP-LINE 16 TIMES.
+   DISPLAY "2) COMPANY NAME..........: " CONTROL-COMPANY-NAME.
+   DISPLAY "3) COMPANY ADDRESS.......: " CONTROL-COMPANY-ADDRESS-1.
+   DISPLAY "4) COMPANY CITY..........: " CONTROL-COMPANY-CITY.
+   DISPLAY "5) COMPANY STATE.........: " CONTROL-COMPANY-STATE.
+   DISPLAY "6) COMPANY ZIP CODE......: " CONTROL-COMPANY-ZIP.
+   DISPLAY "7) COMPANY PHONE.........: " CONTROL-COMPANY-PHONE.
+
+   IF CONTROL-PERIOD-CLOSED-THROUGH EQUAL ZEROS
+      DISPLAY "8) PERIOD CLOSED THROUGH.: ( NO PERIOD CLOSED )"
+   ELSE
+      COMPUTE DUMMY-FOR-DATE-12 = CONTROL-PERIOD-CLOSED-THROUGH * 10000.0001
+      MOVE DUMMY-FOR-DATE-12 TO W-PERIOD-CLOSED-MM-DD-CCYY
+      MOVE W-PERIOD-CLOSED-MM-DD-CCYY TO W-FORMATTED-PERIOD-CLOSED-THROUGH
+      DISPLAY "8) PERIOD CLOSED THROUGH.: " W-FORMATTED-PERIOD-CLOSED-THROUGH.
+
+   PERFORM JUMP-LINE 9 TIMES.
+*>_________________________________________________________________________
+
+DISPLAY-FILE-STATISTICS.
+
+   PERFORM CLEAR-SCREEN.
+
+   MOVE ZEROS TO W-RECORD-COUNT-VENDOR W-RECORD-COUNT-VOUCHER
+                 W-RECORD-COUNT-STATE.
+
+   OPEN INPUT VENDOR-FILE.
+   MOVE "N" TO W-END-OF-FILE.
+   PERFORM UNTIL END-OF-FILE
+      READ VENDOR-FILE NEXT RECORD
+         AT END
+            MOVE "Y" TO W-END-OF-FILE
+         NOT AT END
+            ADD 1 TO W-RECORD-COUNT-VENDOR
+      END-READ
+   END-PERFORM.
+   CLOSE VENDOR-FILE.
+
+   OPEN INPUT VOUCHER-FILE.
+   MOVE "N" TO W-END-OF-FILE.
+   PERFORM UNTIL END-OF-FILE
+      READ VOUCHER-FILE NEXT RECORD
+         AT END
+            MOVE "Y" TO W-END-OF-FILE
+         NOT AT END
+            ADD 1 TO W-RECORD-COUNT-VOUCHER
+      END-READ
+   END-PERFORM.
+   CLOSE VOUCHER-FILE.
+
+   OPEN INPUT STATE-FILE.
+   MOVE "N" TO W-END-OF-FILE.
+   PERFORM UNTIL END-OF-FILE
+      READ STATE-FILE NEXT RECORD
+         AT END
+            MOVE "Y" TO W-END-OF-FILE
+         NOT AT END
+            ADD 1 TO W-RECORD-COUNT-STATE
+      END-READ
+   END-PERFORM.
+   CLOSE STATE-FILE.
+
+   DISPLAY " "
+   DISPLAY "                          FILE STATISTICS".
+   DISPLAY " "
+   DISPLAY "VENDOR-FILE RECORD COUNT.......: " W-RECORD-COUNT-VENDOR.
+   DISPLAY "VOUCHER-FILE RECORD COUNT......: " W-RECORD-COUNT-VOUCHER.
+   DISPLAY "STATE-FILE RECORD COUNT........: " W-RECORD-COUNT-STATE.
+   DISPLAY " "
+
+   IF CONTROL-LAST-VOUCHER-CHANGE-DATE EQUAL ZEROS
+      DISPLAY "LAST VOUCHER NUMBER CHANGED ON.: ( NEVER RECORDED )"
+   ELSE
+      COMPUTE DUMMY-FOR-DATE-12 = CONTROL-LAST-VOUCHER-CHANGE-DATE * 10000.0001
+      MOVE DUMMY-FOR-DATE-12 TO W-LAST-VOUCHER-CHANGE-MM-DD-CCYY
+      MOVE W-LAST-VOUCHER-CHANGE-MM-DD-CCYY TO W-FORMATTED-LAST-VOUCHER-CHANGE-DATE
+      DISPLAY "LAST VOUCHER NUMBER CHANGED ON.: " W-FORMATTED-LAST-VOUCHER-CHANGE-DATE.
+
+   PERFORM JUMP-LINE 9 TIMES.
+*>_________________________________________________________________________
 
 ASK-USER-WHICH-FIELD-TO-CHANGE.
 
@@ -122,7 +260,7 @@ GET-A-FIELD-TO-CHANGE.
       MOVE 0 TO ENTRY-RECORD-FIELD *> to force a quit
    ELSE 
       PERFORM DISPLAY-CONTROL-RECORD
-      DISPLAY "INFORM A FIELD TO CHANGE 1 TO 1 (<ENTER> TO RETURN)"
+      DISPLAY "INFORM A FIELD TO CHANGE 1 TO 8 (<ENTER> TO RETURN)"
       ACCEPT ENTRY-RECORD-FIELD
      
       IF ENTRY-RECORD-FIELD NOT EQUAL ZERO
@@ -135,7 +273,20 @@ CHANGE-SAVE-GET-ANOTHER-FIELD.
 
    IF ENTRY-RECORD-FIELD = 1
       PERFORM GET-SAVE-CONTROL-LAST-VOUCHER.
-*>   IF ENTRY-RECORD-FIELD =  2
+   IF ENTRY-RECORD-FIELD = 2
+      PERFORM GET-SAVE-CONTROL-COMPANY-NAME.
+   IF ENTRY-RECORD-FIELD = 3
+      PERFORM GET-SAVE-CONTROL-COMPANY-ADDRESS-1.
+   IF ENTRY-RECORD-FIELD = 4
+      PERFORM GET-SAVE-CONTROL-COMPANY-CITY.
+   IF ENTRY-RECORD-FIELD = 5
+      PERFORM GET-SAVE-CONTROL-COMPANY-STATE.
+   IF ENTRY-RECORD-FIELD = 6
+      PERFORM GET-SAVE-CONTROL-COMPANY-ZIP.
+   IF ENTRY-RECORD-FIELD = 7
+      PERFORM GET-SAVE-CONTROL-COMPANY-PHONE.
+   IF ENTRY-RECORD-FIELD = 8
+      PERFORM GET-SAVE-CONTROL-PERIOD-CLOSED-THROUGH.
 
    PERFORM ASK-USER-WHICH-FIELD-TO-CHANGE.
 *>_________________________________________________________________________
@@ -154,8 +305,139 @@ GET-SAVE-CONTROL-LAST-VOUCHER.
       MOVE "DO YOU WANT TO SAVE THE NEW VALUE ? <Y/N>" TO MSG-CONFIRMATION
       PERFORM ASK-USER-IF-WANT-TO-COMPLETE
 
-      IF SAVING-IS-CONFIRMED        
+      IF SAVING-IS-CONFIRMED
          MOVE ENTRY-CONTROL-LAST-VOUCHER TO CONTROL-LAST-VOUCHER
+         MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW
+         MOVE W-DAY-TODAY TO CONTROL-LAST-VOUCHER-CHANGE-DATE
+         PERFORM SAVE-CHANGES-ON-CONTROL-RECORD.
+*>_________________________________________________________________________
+
+GET-SAVE-CONTROL-COMPANY-NAME.
+
+   DISPLAY "INFORM A NEW VALUE FOR COMPANY NAME: "
+   ACCEPT ENTRY-CONTROL-COMPANY-NAME
+
+   IF ENTRY-CONTROL-COMPANY-NAME NOT EQUAL CONTROL-COMPANY-NAME
+
+      DISPLAY "NEW VALUE INFORMED: " ENTRY-CONTROL-COMPANY-NAME
+
+      MOVE "DO YOU WANT TO SAVE THE NEW VALUE ? <Y/N>" TO MSG-CONFIRMATION
+      PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+      IF SAVING-IS-CONFIRMED
+         MOVE ENTRY-CONTROL-COMPANY-NAME TO CONTROL-COMPANY-NAME
+         PERFORM SAVE-CHANGES-ON-CONTROL-RECORD.
+*>_________________________________________________________________________
+
+GET-SAVE-CONTROL-COMPANY-ADDRESS-1.
+
+   DISPLAY "INFORM A NEW VALUE FOR COMPANY ADDRESS: "
+   ACCEPT ENTRY-CONTROL-COMPANY-ADDRESS-1
+
+   IF ENTRY-CONTROL-COMPANY-ADDRESS-1 NOT EQUAL CONTROL-COMPANY-ADDRESS-1
+
+      DISPLAY "NEW VALUE INFORMED: " ENTRY-CONTROL-COMPANY-ADDRESS-1
+
+      MOVE "DO YOU WANT TO SAVE THE NEW VALUE ? <Y/N>" TO MSG-CONFIRMATION
+      PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+      IF SAVING-IS-CONFIRMED
+         MOVE ENTRY-CONTROL-COMPANY-ADDRESS-1 TO CONTROL-COMPANY-ADDRESS-1
+         PERFORM SAVE-CHANGES-ON-CONTROL-RECORD.
+*>_________________________________________________________________________
+
+GET-SAVE-CONTROL-COMPANY-CITY.
+
+   DISPLAY "INFORM A NEW VALUE FOR COMPANY CITY: "
+   ACCEPT ENTRY-CONTROL-COMPANY-CITY
+
+   IF ENTRY-CONTROL-COMPANY-CITY NOT EQUAL CONTROL-COMPANY-CITY
+
+      DISPLAY "NEW VALUE INFORMED: " ENTRY-CONTROL-COMPANY-CITY
+
+      MOVE "DO YOU WANT TO SAVE THE NEW VALUE ? <Y/N>" TO MSG-CONFIRMATION
+      PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+      IF SAVING-IS-CONFIRMED
+         MOVE ENTRY-CONTROL-COMPANY-CITY TO CONTROL-COMPANY-CITY
+         PERFORM SAVE-CHANGES-ON-CONTROL-RECORD.
+*>_________________________________________________________________________
+
+GET-SAVE-CONTROL-COMPANY-STATE.
+
+   DISPLAY "INFORM A NEW VALUE FOR COMPANY STATE: "
+   ACCEPT ENTRY-CONTROL-COMPANY-STATE
+   INSPECT ENTRY-CONTROL-COMPANY-STATE CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+
+   IF ENTRY-CONTROL-COMPANY-STATE NOT EQUAL CONTROL-COMPANY-STATE
+
+      DISPLAY "NEW VALUE INFORMED: " ENTRY-CONTROL-COMPANY-STATE
+
+      MOVE "DO YOU WANT TO SAVE THE NEW VALUE ? <Y/N>" TO MSG-CONFIRMATION
+      PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+      IF SAVING-IS-CONFIRMED
+         MOVE ENTRY-CONTROL-COMPANY-STATE TO CONTROL-COMPANY-STATE
+         PERFORM SAVE-CHANGES-ON-CONTROL-RECORD.
+*>_________________________________________________________________________
+
+GET-SAVE-CONTROL-COMPANY-ZIP.
+
+   DISPLAY "INFORM A NEW VALUE FOR COMPANY ZIP CODE: "
+   ACCEPT ENTRY-CONTROL-COMPANY-ZIP
+
+   IF ENTRY-CONTROL-COMPANY-ZIP NOT EQUAL CONTROL-COMPANY-ZIP
+
+      DISPLAY "NEW VALUE INFORMED: " ENTRY-CONTROL-COMPANY-ZIP
+
+      MOVE "DO YOU WANT TO SAVE THE NEW VALUE ? <Y/N>" TO MSG-CONFIRMATION
+      PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+      IF SAVING-IS-CONFIRMED
+         MOVE ENTRY-CONTROL-COMPANY-ZIP TO CONTROL-COMPANY-ZIP
+         PERFORM SAVE-CHANGES-ON-CONTROL-RECORD.
+*>_________________________________________________________________________
+
+GET-SAVE-CONTROL-COMPANY-PHONE.
+
+   DISPLAY "INFORM A NEW VALUE FOR COMPANY PHONE: "
+   ACCEPT ENTRY-CONTROL-COMPANY-PHONE
+
+   IF ENTRY-CONTROL-COMPANY-PHONE NOT EQUAL CONTROL-COMPANY-PHONE
+
+      DISPLAY "NEW VALUE INFORMED: " ENTRY-CONTROL-COMPANY-PHONE
+
+      MOVE "DO YOU WANT TO SAVE THE NEW VALUE ? <Y/N>" TO MSG-CONFIRMATION
+      PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+      IF SAVING-IS-CONFIRMED
+         MOVE ENTRY-CONTROL-COMPANY-PHONE TO CONTROL-COMPANY-PHONE
+         PERFORM SAVE-CHANGES-ON-CONTROL-RECORD.
+*>_________________________________________________________________________
+
+GET-SAVE-CONTROL-PERIOD-CLOSED-THROUGH.
+
+   MOVE "INFORM THE NEW PERIOD-CLOSED-THROUGH DATE: (MM-DD-YYYY)"
+     TO GDTV-DATE-HEADING.
+   DISPLAY "(<ENTER> ALONE REOPENS ALL PERIODS)".
+   MOVE 1900 TO GDTV-FIRST-YEAR-VALID.
+   MOVE 2100 TO GDTV-LAST-YEAR-VALID.
+   MOVE "Y"  TO GDTV-ACCEPT-EMPTY-DATE.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   IF GDTV-DATE NOT EQUAL CONTROL-PERIOD-CLOSED-THROUGH
+
+      IF GDTV-DATE EQUAL ZEROS
+         DISPLAY "NEW VALUE INFORMED: ( NO PERIOD CLOSED )"
+      ELSE
+         DISPLAY "NEW VALUE INFORMED: " GDTV-DATE
+
+      MOVE "DO YOU WANT TO SAVE THE NEW VALUE ? <Y/N>" TO MSG-CONFIRMATION
+      PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+      IF SAVING-IS-CONFIRMED
+         MOVE GDTV-DATE TO CONTROL-PERIOD-CLOSED-THROUGH
          PERFORM SAVE-CHANGES-ON-CONTROL-RECORD.
 *>_________________________________________________________________________
 
@@ -167,6 +449,13 @@ SAVE-CHANGES-ON-CONTROL-RECORD.
       DISPLAY "*** ERROR DURING REWRITING OF CONTROL-FILE ! ***"
       ACCEPT DUMMY
    ELSE
+      MOVE "CONTROL"       TO W-SYSAUD-RECORD-TYPE
+      MOVE "CHANGE"        TO W-SYSAUD-ACTION
+      MOVE "1"             TO W-SYSAUD-KEY
+      MOVE BK-CONTROL-RECORD TO W-SYSAUD-BEFORE-IMAGE
+      MOVE CONTROL-RECORD  TO W-SYSAUD-AFTER-IMAGE
+      PERFORM LOG-SYSTEM-AUDIT-ENTRY
+      MOVE CONTROL-RECORD TO BK-CONTROL-RECORD
       DISPLAY "THE NEW VALUE WAS SAVED ! <ENTER> TO CONTINUE"
       ACCEPT DUMMY.
 *>_________________________________________________________________________
@@ -177,8 +466,10 @@ READ-CONTROL-FILE-ONLY-RECORD.
    MOVE "N" TO W-ERROR-READING-CTRL-FILE.
    
    READ CONTROL-FILE RECORD
-      INVALID KEY 
-         MOVE "Y" TO W-ERROR-READING-CTRL-FILE.
+      INVALID KEY
+         MOVE "Y" TO W-ERROR-READING-CTRL-FILE
+      NOT INVALID KEY
+         MOVE CONTROL-RECORD TO BK-CONTROL-RECORD.
 *>_________________________________________________________________________
 
 WRITE-CONTROL-FILE-ONLY-RECORD.
@@ -191,5 +482,7 @@ WRITE-CONTROL-FILE-ONLY-RECORD.
 *>_________________________________________________________________________
 
 COPY "PLGENERAL.CBL".
+COPY "PLDATE.CBL".
+COPY "PLSYSAUD.CBL".
 *>_________________________________________________________________________
 
