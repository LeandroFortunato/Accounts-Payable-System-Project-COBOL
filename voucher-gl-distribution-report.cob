@@ -0,0 +1,324 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. voucher-gl-distribution-report.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVOUCH.CBL".
+         COPY "SLVND02.CBL".
+         COPY "SLCONTRL.CBL".
+
+         SELECT PRINTER-FILE
+                ASSIGN TO "voucher-gl-distribution-report.prn"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+         SELECT EXPLODE-FILE
+                ASSIGN TO "explode-file"
+                ORGANIZATION IS SEQUENTIAL.
+
+         SELECT WORK-FILE
+                ASSIGN TO "work-file"
+                ORGANIZATION IS SEQUENTIAL.
+
+         SELECT SORT-FILE
+                ASSIGN TO "sort-file.tmp".
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVOUCH.CBL".
+         COPY "FDVND02.CBL".
+         COPY "FDCONTRL.CBL".
+
+         FD PRINTER-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 PRINTER-RECORD         PIC X(80).
+
+         FD EXPLODE-FILE
+            LABEL RECORDS ARE STANDARD.
+         01 EXPLODE-RECORD.
+             05 EXPLODE-GL-ACCOUNT   PIC X(10).
+             05 EXPLODE-VOUCHER      PIC 9(5).
+             05 EXPLODE-VENDOR       PIC 9(5).
+             05 EXPLODE-DATE         PIC 9(8).
+             05 EXPLODE-AMOUNT       PIC S9(6)V99.
+
+         FD WORK-FILE
+            LABEL RECORDS ARE STANDARD.
+         01 WORK-RECORD.
+             05 WORK-GL-ACCOUNT   PIC X(10).
+             05 WORK-VOUCHER      PIC 9(5).
+             05 WORK-VENDOR       PIC 9(5).
+             05 WORK-DATE         PIC 9(8).
+             05 WORK-AMOUNT       PIC S9(6)V99.
+
+        SD SORT-FILE.
+        01 SORT-RECORD.
+            05 SORT-GL-ACCOUNT   PIC X(10).
+            05 SORT-VOUCHER      PIC 9(5).
+            05 SORT-VENDOR       PIC 9(5).
+            05 SORT-DATE         PIC 9(8).
+            05 SORT-AMOUNT       PIC S9(6)V99.
+
+   WORKING-STORAGE SECTION.
+
+         COPY "wscompany.cbl".
+         COPY "wsdate.cbl".
+
+         01 TITLE.
+            05 FILLER              PIC X(19) VALUE SPACES.
+            05 FILLER              PIC X(31) VALUE "GL ACCOUNT DISTRIBUTION REPORT".
+            05 FILLER              PIC X(20) VALUE SPACES.
+            05 FILLER              PIC X(05) VALUE "PAGE:".
+            05 PAGE-NUMBER         PIC 9(04) VALUE 0.
+
+         01 HEADING-1.
+            05 FILLER              PIC X(11) VALUE "GL ACCOUNT".
+            05 FILLER              PIC X(03) VALUE SPACES.
+            05 FILLER              PIC X(08) VALUE "VOUCHER".
+            05 FILLER              PIC X(03) VALUE SPACES.
+            05 FILLER              PIC X(11) VALUE "VOUCH DATE".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(30) VALUE "VENDOR".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(13) VALUE "AMOUNT".
+
+         01 HEADING-2.
+            05 FILLER              PIC X(10) VALUE "==========".
+            05 FILLER              PIC X(04) VALUE SPACES.
+            05 FILLER              PIC X(07) VALUE "=======".
+            05 FILLER              PIC X(04) VALUE SPACES.
+            05 FILLER              PIC X(10) VALUE "==========".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(30) VALUE "==============================".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(13) VALUE "============".
+
+         01 DETAIL-1.
+            05 D-GL-ACCOUNT               PIC X(10).
+            05 FILLER                     PIC X(04) VALUE SPACES.
+            05 D-VOUCHER                  PIC ZZZZ9.
+            05 FILLER                     PIC X(04) VALUE SPACES.
+            05 FORMATTED-DATE-MM-DD-CCYY  PIC 99/99/9999.
+            05 FILLER                     PIC X(02) VALUE SPACES.
+            05 D-VENDOR-NAME              PIC X(30).
+            05 FILLER                     PIC X(02) VALUE SPACES.
+            05 D-AMOUNT                   PIC ZZ,ZZ9.99-.
+
+         01 CONTROL-BREAK.
+            05 D-DESCRIPTION              PIC X(30).
+            05 D-TOTAL                    PIC ZZZ,ZZZ,ZZ9.99-.
+
+         01 W-END-OF-FILE          PIC X.
+            88 END-OF-FILE      VALUE "Y".
+
+         01 W-FOUND-VENDOR-RECORD  PIC X.
+            88 FOUND-VENDOR-RECORD  VALUE "Y".
+
+         01 W-PRINTED-LINES        PIC 99.
+            88 PAGE-FULL        VALUE 30 THROUGH 99.
+
+         77 W-FROM-DATE                          PIC 9(8).
+         77 W-TO-DATE                            PIC 9(8).
+
+         77 DUMMY-DATE-MM-DD-CCYY-12             PIC 9(12).
+         77 DUMMY-DATE-MM-DD-CCYY-8              PIC 9(8).
+
+         77 CURRENT-GL-ACCOUNT                   PIC X(10).
+         77 CURRENT-GL-ACCOUNT-TOTAL             PIC S9(7)V99.
+         77 GRAND-TOTAL                          PIC S9(8)V99.
+
+         77 W-GL-LINE-INDEX                      PIC 9.
+         77 DUMMY                                PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+    PERFORM GET-DATE-RANGE.
+
+    OPEN INPUT VOUCHER-FILE.
+    OPEN OUTPUT EXPLODE-FILE.
+
+    PERFORM EXPLODE-ALL-VOUCHERS-IN-RANGE.
+
+    CLOSE VOUCHER-FILE.
+    CLOSE EXPLODE-FILE.
+
+    SORT SORT-FILE
+       ON ASCENDING KEY SORT-GL-ACCOUNT
+       USING EXPLODE-FILE
+       GIVING WORK-FILE.
+
+     OPEN I-O WORK-FILE.
+     OPEN I-O VENDOR-FILE.
+     OPEN INPUT CONTROL-FILE.
+     OPEN OUTPUT PRINTER-FILE.
+
+     MOVE 1 TO CONTROL-KEY.
+     READ CONTROL-FILE RECORD
+        INVALID KEY
+           MOVE SPACES TO CONTROL-COMPANY-NAME CONTROL-COMPANY-ADDRESS-1
+                          CONTROL-COMPANY-CITY CONTROL-COMPANY-STATE
+                          CONTROL-COMPANY-ZIP CONTROL-COMPANY-PHONE.
+     CLOSE CONTROL-FILE.
+
+     MOVE 0 TO PAGE-NUMBER.
+     MOVE "N" TO W-END-OF-FILE.
+
+     PERFORM PRINT-HEADINGS.
+
+     PERFORM READ-WORK-NEXT-RECORD.
+
+     IF END-OF-FILE
+        MOVE "NO GL DISTRIBUTION LINES FOUND FOR THAT DATE RANGE !" TO PRINTER-RECORD
+        WRITE PRINTER-RECORD BEFORE ADVANCING 1
+     ELSE
+        MOVE 0 TO GRAND-TOTAL
+        PERFORM PRINT-ALL-LINES-BY-GL-ACCOUNT UNTIL END-OF-FILE
+
+   *>------------- Print Grand Total -------------------
+
+         MOVE SPACES                     TO CONTROL-BREAK
+         MOVE "Grand Total"              TO D-DESCRIPTION
+         MOVE GRAND-TOTAL TO D-TOTAL
+
+         MOVE SPACES               TO PRINTER-RECORD
+         WRITE PRINTER-RECORD BEFORE ADVANCING 1
+
+         MOVE CONTROL-BREAK        TO PRINTER-RECORD
+         WRITE PRINTER-RECORD.
+    *>--------------------------------------------------------
+
+     PERFORM FINALIZE-PAGE.
+
+     CLOSE WORK-FILE.
+     CLOSE VENDOR-FILE.
+     CLOSE PRINTER-FILE.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+GET-DATE-RANGE.
+
+   MOVE "FROM DATE FOR THE REPORT: (MM-DD-YYYY)" TO GDTV-DATE-HEADING.
+   MOVE 1900 TO GDTV-FIRST-YEAR-VALID.
+   MOVE 2100 TO GDTV-LAST-YEAR-VALID.
+   MOVE "Y"  TO GDTV-ACCEPT-EMPTY-DATE.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   MOVE GDTV-DATE TO W-FROM-DATE.
+
+   MOVE "TO DATE FOR THE REPORT: (MM-DD-YYYY)" TO GDTV-DATE-HEADING.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   MOVE GDTV-DATE TO W-TO-DATE.
+
+   IF W-TO-DATE EQUAL ZEROS
+      MOVE 99991231 TO W-TO-DATE.
+*>_________________________________________________________________________
+
+EXPLODE-ALL-VOUCHERS-IN-RANGE.
+
+   MOVE "N" TO W-END-OF-FILE.
+   MOVE ZEROS TO VOUCHER-NUMBER.
+   START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+      INVALID KEY
+         MOVE "Y" TO W-END-OF-FILE.
+
+   PERFORM UNTIL END-OF-FILE
+      READ VOUCHER-FILE NEXT RECORD
+         AT END
+            MOVE "Y" TO W-END-OF-FILE
+         NOT AT END
+            IF VOUCHER-DATE NOT LESS THAN W-FROM-DATE
+               AND VOUCHER-DATE NOT GREATER THAN W-TO-DATE
+               PERFORM EXPLODE-ONE-VOUCHER
+      END-READ
+   END-PERFORM.
+*>_________________________________________________________________________
+
+EXPLODE-ONE-VOUCHER.
+
+   IF VOUCHER-GL-LINE-COUNT EQUAL ZEROS
+      MOVE "UNASSIGNED" TO EXPLODE-GL-ACCOUNT
+      MOVE VOUCHER-NUMBER TO EXPLODE-VOUCHER
+      MOVE VOUCHER-VENDOR TO EXPLODE-VENDOR
+      MOVE VOUCHER-DATE   TO EXPLODE-DATE
+      MOVE VOUCHER-AMOUNT TO EXPLODE-AMOUNT
+      WRITE EXPLODE-RECORD
+   ELSE
+      PERFORM VARYING W-GL-LINE-INDEX FROM 1 BY 1
+         UNTIL W-GL-LINE-INDEX GREATER THAN VOUCHER-GL-LINE-COUNT
+         MOVE VOUCHER-GL-ACCOUNT (W-GL-LINE-INDEX) TO EXPLODE-GL-ACCOUNT
+         MOVE VOUCHER-NUMBER                       TO EXPLODE-VOUCHER
+         MOVE VOUCHER-VENDOR                       TO EXPLODE-VENDOR
+         MOVE VOUCHER-DATE                         TO EXPLODE-DATE
+         MOVE VOUCHER-GL-AMOUNT (W-GL-LINE-INDEX)  TO EXPLODE-AMOUNT
+         WRITE EXPLODE-RECORD
+      END-PERFORM.
+*>_________________________________________________________________________
+
+PRINT-ALL-LINES-BY-GL-ACCOUNT.
+
+   MOVE 0        TO CURRENT-GL-ACCOUNT-TOTAL.
+   MOVE WORK-GL-ACCOUNT TO CURRENT-GL-ACCOUNT.
+
+   PERFORM PRINT-A-RECORD UNTIL
+                               WORK-GL-ACCOUNT NOT = CURRENT-GL-ACCOUNT
+                                                OR
+                                           END-OF-FILE.
+
+   MOVE "TOTAL FOR "            TO D-DESCRIPTION.
+   MOVE CURRENT-GL-ACCOUNT TO D-DESCRIPTION (11:10).
+   MOVE CURRENT-GL-ACCOUNT-TOTAL        TO D-TOTAL.
+
+   MOVE SPACES                 TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+   MOVE CONTROL-BREAK          TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+   ADD 3 TO W-PRINTED-LINES.
+
+   ADD CURRENT-GL-ACCOUNT-TOTAL TO GRAND-TOTAL.
+*>_________________________________________________________________________
+
+PRINT-A-RECORD.
+
+       IF PAGE-FULL
+          PERFORM FINALIZE-PAGE
+          PERFORM PRINT-HEADINGS.
+
+       MOVE WORK-GL-ACCOUNT TO D-GL-ACCOUNT.
+       MOVE WORK-VOUCHER    TO D-VOUCHER.
+       MOVE WORK-AMOUNT     TO D-AMOUNT.
+
+       MOVE WORK-VENDOR   TO VENDOR-NUMBER.
+       MOVE "Y" TO W-FOUND-VENDOR-RECORD.
+       PERFORM LOOK-FOR-VENDOR-RECORD.
+
+       IF FOUND-VENDOR-RECORD
+          MOVE VENDOR-NAME       TO D-VENDOR-NAME
+       ELSE
+          MOVE "** Not found **" TO D-VENDOR-NAME.
+
+       COMPUTE DUMMY-DATE-MM-DD-CCYY-12 = WORK-DATE * 10000.0001
+       MOVE DUMMY-DATE-MM-DD-CCYY-12 TO DUMMY-DATE-MM-DD-CCYY-8
+       MOVE DUMMY-DATE-MM-DD-CCYY-8  TO FORMATTED-DATE-MM-DD-CCYY
+
+       ADD WORK-AMOUNT TO CURRENT-GL-ACCOUNT-TOTAL.
+
+       MOVE DETAIL-1 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       ADD 1 TO W-PRINTED-LINES.
+
+     PERFORM READ-WORK-NEXT-RECORD.
+*>_________________________________________________________________________
+
+COPY "PLDATE.CBL".
+COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+COPY "PLSORT.CBL".
+COPY "PLPRINT.CBL".
+*>_________________________________________________________________________
