@@ -0,0 +1,176 @@
+GET-AN-EXISTANT-VOUCHER-NUMBER.
+     PERFORM GET-VOUCHER-NUMBER-AND-SEARCH.
+     PERFORM GET-VOUCHER-NUMBER-AND-SEARCH UNTIL VOUCHER-NUMBER EQUAL ZEROS
+                                               OR FOUND-VOUCHER-RECORD.
+*>_________________________________________________________________________
+
+GET-VOUCHER-NUMBER-AND-SEARCH.
+     MOVE "Y" TO W-FOUND-VOUCHER-RECORD.
+     DISPLAY "INFORM A VOUCHER NUMBER TO " MSG-OPTION " (<ENTER> FOR MENU)".
+     ACCEPT VOUCHER-NUMBER.
+
+     IF VOUCHER-NUMBER NOT EQUAL ZEROS
+        READ VOUCHER-FILE RECORD
+           INVALID KEY
+              MOVE "N" TO W-FOUND-VOUCHER-RECORD
+              DISPLAY "VOUCHER NOT FOUND ! <ENTER> TO CONTINUE"
+              ACCEPT DUMMY.
+
+     IF FOUND-VOUCHER-RECORD
+        MOVE VOUCHER-RECORD TO BK-VOUCHER-RECORD-BEFORE-CHANGE.
+*>_________________________________________________________________________
+
+DISPLAY-VOUCHER-RECORD.
+     PERFORM CLEAR-SCREEN.
+     DISPLAY "VOUCHER.............: " VOUCHER-NUMBER.
+     DISPLAY "1) VENDOR...........: " VOUCHER-VENDOR.
+
+     MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+     MOVE "Y" TO W-FOUND-VENDOR-RECORD.
+     PERFORM LOOK-FOR-VENDOR-RECORD.
+
+     IF FOUND-VENDOR-RECORD
+        DISPLAY "                       " VENDOR-NAME
+     ELSE
+        DISPLAY "                       ** Not found **".
+
+     DISPLAY "2) INVOICE..........: " VOUCHER-INVOICE.
+
+     IF VOUCHER-SPLIT-FROM-NUMBER NOT EQUAL ZEROS
+        DISPLAY "   SPLIT FROM VOUCHER: " VOUCHER-SPLIT-FROM-NUMBER
+                " (INVOICE " VOUCHER-SPLIT-FROM-INVOICE ")".
+
+     DISPLAY "3) FOR..............: " VOUCHER-FOR-LINE (1).
+     PERFORM VARYING W-GL-LINE-INDEX FROM 2 BY 1
+        UNTIL W-GL-LINE-INDEX GREATER THAN 3
+        IF VOUCHER-FOR-LINE (W-GL-LINE-INDEX) NOT EQUAL SPACES
+           DISPLAY "                       " VOUCHER-FOR-LINE (W-GL-LINE-INDEX)
+        END-IF
+     END-PERFORM.
+
+     MOVE VOUCHER-AMOUNT TO VOUCHER-FORMATTED-AMOUNT.
+     DISPLAY "4) AMOUNT...........: " VOUCHER-FORMATTED-AMOUNT.
+
+     COMPUTE DUMMY-FOR-DATE-12 = VOUCHER-DATE * 10000.0001.
+     MOVE DUMMY-FOR-DATE-12 TO VOUCHER-MM-YY-CCYY.
+     MOVE VOUCHER-MM-YY-CCYY TO VOUCHER-FORMATTED-DATE.
+     DISPLAY "5) RECEPTION DATE...: " VOUCHER-FORMATTED-DATE.
+
+     COMPUTE DUMMY-FOR-DATE-12 = VOUCHER-DUE * 10000.0001.
+     MOVE DUMMY-FOR-DATE-12 TO VOUCHER-MM-YY-CCYY.
+     MOVE VOUCHER-MM-YY-CCYY TO VOUCHER-FORMATTED-DATE.
+     DISPLAY "6) DUE DATE.........: " VOUCHER-FORMATTED-DATE.
+
+     IF VOUCHER-DISCOUNT-DATE NOT EQUAL ZEROS
+        COMPUTE DUMMY-FOR-DATE-12 = VOUCHER-DISCOUNT-DATE * 10000.0001
+        MOVE DUMMY-FOR-DATE-12 TO VOUCHER-MM-YY-CCYY
+        MOVE VOUCHER-MM-YY-CCYY TO VOUCHER-FORMATTED-DATE
+        DISPLAY "   DISCOUNT CUT-OFF.: " VOUCHER-FORMATTED-DATE
+     ELSE
+        DISPLAY "   DISCOUNT CUT-OFF.: -- NONE --".
+
+     DISPLAY "7) DEDUCTIBLE.......: " VOUCHER-DEDUCTIBLE.
+     DISPLAY "8) TAXABLE..........: " VOUCHER-TAXABLE.
+     DISPLAY "   STATUS...........: " VOUCHER-STATUS.
+
+     IF VOUCHER-ON-HOLD
+        DISPLAY "   *** THIS VOUCHER IS ON HOLD - CANNOT BE SELECTED OR PAID ***".
+
+     IF VOUCHER-IS-TAXABLE
+        MOVE VOUCHER-TAX-AMOUNT TO VOUCHER-FORMATTED-AMOUNT
+        DISPLAY "   TAX AMOUNT.......: " VOUCHER-FORMATTED-AMOUNT.
+
+     IF VOUCHER-GL-LINE-COUNT EQUAL ZEROS
+        DISPLAY "9) GL DISTRIBUTION..: ( NOT ENTERED )"
+     ELSE
+        DISPLAY "9) GL DISTRIBUTION..:"
+        PERFORM VARYING W-GL-LINE-INDEX FROM 1 BY 1
+           UNTIL W-GL-LINE-INDEX GREATER THAN VOUCHER-GL-LINE-COUNT
+           MOVE VOUCHER-GL-AMOUNT (W-GL-LINE-INDEX) TO VOUCHER-FORMATTED-AMOUNT
+           DISPLAY "      " VOUCHER-GL-ACCOUNT (W-GL-LINE-INDEX) " " VOUCHER-FORMATTED-AMOUNT
+        END-PERFORM.
+
+     IF SHOW-ALL-THE-FIELDS
+        DISPLAY "   SELECTED FOR PAY.: " VOUCHER-SELECTED
+        IF VOUCHER-PAID-DATE NOT EQUAL ZEROS
+           COMPUTE DUMMY-FOR-DATE-12 = VOUCHER-PAID-DATE * 10000.0001
+           MOVE DUMMY-FOR-DATE-12 TO VOUCHER-MM-YY-CCYY
+           MOVE VOUCHER-MM-YY-CCYY TO VOUCHER-FORMATTED-DATE
+           MOVE VOUCHER-PAID-AMOUNT TO VOUCHER-FORMATTED-AMOUNT
+           DISPLAY "   PAID DATE........: " VOUCHER-FORMATTED-DATE
+           DISPLAY "   PAID AMOUNT......: " VOUCHER-FORMATTED-AMOUNT
+           DISPLAY "   CHECK NUMBER.....: " VOUCHER-CHECK-NO
+        ELSE
+           DISPLAY "   *** NOT PAID YET ***".
+
+     PERFORM JUMP-LINE.
+*>_________________________________________________________________________
+
+SAVE-CHANGES-ON-THE-VOUCHER.
+     PERFORM CHECK-VOUCHER-NOT-CHANGED-ELSEWHERE.
+     IF VOUCHER-CHANGED-ELSEWHERE
+        PERFORM DISPLAY-VOUCHER-RECORD *> Show the other user's version
+        DISPLAY "*** THIS VOUCHER WAS CHANGED BY SOMEONE ELSE WHILE YOU WERE EDITING IT ***"
+        DISPLAY "YOUR CHANGE WAS NOT SAVED - RE-ENTER IT AGAINST THE VOUCHER SHOWN ABOVE, IF STILL NEEDED. <ENTER> TO CONTINUE"
+        ACCEPT DUMMY
+     ELSE
+        PERFORM REWRITE-THE-VOUCHER
+        IF ERROR-WRITING
+           PERFORM DISPLAY-VOUCHER-RECORD
+           DISPLAY "ERROR WHILE REWRITING THE VOUCHER ! <ENTER> TO CONTINUE"
+           ACCEPT DUMMY
+        ELSE
+           MOVE "VOUCHER"      TO W-SYSAUD-RECORD-TYPE
+           MOVE "CHANGE"       TO W-SYSAUD-ACTION
+           MOVE VOUCHER-NUMBER TO W-SYSAUD-KEY
+           MOVE BK-VOUCHER-RECORD-BEFORE-CHANGE TO W-SYSAUD-BEFORE-IMAGE
+           MOVE VOUCHER-RECORD TO W-SYSAUD-AFTER-IMAGE
+           PERFORM LOG-SYSTEM-AUDIT-ENTRY
+           IF VOUCHER-CHECK-NO NOT EQUAL ZEROS
+              PERFORM ADD-CHECK-REGISTER-ENTRY.
+           PERFORM DISPLAY-VOUCHER-RECORD
+           DISPLAY MSG-AFTER-SAVING
+           ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+CHECK-VOUCHER-NOT-CHANGED-ELSEWHERE.
+     MOVE "N" TO W-VOUCHER-CHANGED-ELSEWHERE.
+     MOVE VOUCHER-RECORD TO W-VOUCHER-RECORD-AS-EDITED.
+
+     READ VOUCHER-FILE RECORD
+        INVALID KEY
+           MOVE "Y" TO W-VOUCHER-CHANGED-ELSEWHERE.
+
+     IF NOT VOUCHER-CHANGED-ELSEWHERE
+        MOVE VOUCHER-RECORD TO W-VOUCHER-RECORD-ON-DISK
+        IF W-VOUCHER-RECORD-ON-DISK NOT EQUAL BK-VOUCHER-RECORD-BEFORE-CHANGE
+           MOVE "Y" TO W-VOUCHER-CHANGED-ELSEWHERE.
+
+     IF NOT VOUCHER-CHANGED-ELSEWHERE
+        MOVE W-VOUCHER-RECORD-AS-EDITED TO VOUCHER-RECORD.
+*>_________________________________________________________________________
+
+ADD-CHECK-REGISTER-ENTRY.
+     MOVE VOUCHER-CHECK-NO TO CHECKREG-CHECK-NUMBER.
+     READ CHECK-REGISTER-FILE RECORD
+        INVALID KEY
+           MOVE VOUCHER-NUMBER      TO CHECKREG-VOUCHER-NUMBER
+           MOVE VOUCHER-VENDOR      TO CHECKREG-VENDOR-NUMBER
+           MOVE VOUCHER-PAID-AMOUNT TO CHECKREG-AMOUNT
+           MOVE VOUCHER-PAID-DATE   TO CHECKREG-DATE-ISSUED
+           MOVE "N"                 TO CHECKREG-CLEARED
+           MOVE ZEROS               TO CHECKREG-CLEARED-DATE
+           MOVE "N"                 TO CHECKREG-VOID
+           MOVE ZEROS               TO CHECKREG-VOID-DATE
+           WRITE CHECKREG-RECORD.
+*>_________________________________________________________________________
+
+REWRITE-THE-VOUCHER.
+     MOVE "N" TO W-ERROR-WRITING.
+     REWRITE VOUCHER-RECORD
+        INVALID KEY
+           MOVE "Y" TO W-ERROR-WRITING
+           MOVE "REWRITE"      TO W-EXCLOG-OPERATION
+           MOVE VOUCHER-NUMBER TO W-EXCLOG-KEY
+           PERFORM LOG-EXCEPTION-ENTRY.
+*>_________________________________________________________________________
