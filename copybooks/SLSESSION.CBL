@@ -0,0 +1,5 @@
+           SELECT SESSION-FILE
+                  ASSIGN TO "session-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS SESSION-KEY.
