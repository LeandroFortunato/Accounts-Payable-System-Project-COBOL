@@ -0,0 +1,65 @@
+SAVE-REPORT-CHECKPOINT.
+
+     MOVE FUNCTION CURRENT-DATE TO W-CKPT-DAY-AND-TIME-RIGHT-NOW.
+
+     OPEN I-O REPORT-CHECKPOINT-FILE.
+
+     MOVE W-CKPT-REPORT-ID     TO CKPT-REPORT-ID.
+     MOVE "Y"                  TO CKPT-IN-PROGRESS.
+     MOVE W-CKPT-RECORDS-READ  TO CKPT-RECORDS-READ.
+     MOVE W-CKPT-PAGE-NUMBER   TO CKPT-PAGE-NUMBER.
+     MOVE W-CKPT-GRAND-TOTAL   TO CKPT-GRAND-TOTAL.
+     MOVE W-CKPT-BREAK-TOTAL   TO CKPT-BREAK-TOTAL.
+     MOVE W-CKPT-BREAK-VALUE   TO CKPT-BREAK-VALUE.
+     MOVE W-CKPT-FILTER-1      TO CKPT-FILTER-1.
+     MOVE W-CKPT-FILTER-2      TO CKPT-FILTER-2.
+     MOVE W-CKPT-FILTER-3      TO CKPT-FILTER-3.
+     MOVE W-CKPT-DAY-TODAY     TO CKPT-CHECKPOINT-DATE.
+     MOVE W-CKPT-TIME-NOW      TO CKPT-CHECKPOINT-TIME.
+
+     REWRITE CHECKPOINT-RECORD
+        INVALID KEY
+           WRITE CHECKPOINT-RECORD.
+
+     CLOSE REPORT-CHECKPOINT-FILE.
+*>_________________________________________________________________________
+
+LOAD-REPORT-CHECKPOINT.
+
+     MOVE "N" TO W-CKPT-FOUND.
+
+     OPEN INPUT REPORT-CHECKPOINT-FILE.
+
+     MOVE W-CKPT-REPORT-ID TO CKPT-REPORT-ID.
+     READ REPORT-CHECKPOINT-FILE RECORD
+        INVALID KEY
+           CONTINUE
+        NOT INVALID KEY
+           IF CKPT-JOB-IN-PROGRESS
+              MOVE "Y"                 TO W-CKPT-FOUND
+              MOVE CKPT-RECORDS-READ   TO W-CKPT-RECORDS-READ
+              MOVE CKPT-PAGE-NUMBER    TO W-CKPT-PAGE-NUMBER
+              MOVE CKPT-GRAND-TOTAL    TO W-CKPT-GRAND-TOTAL
+              MOVE CKPT-BREAK-TOTAL    TO W-CKPT-BREAK-TOTAL
+              MOVE CKPT-BREAK-VALUE    TO W-CKPT-BREAK-VALUE
+              MOVE CKPT-FILTER-1       TO W-CKPT-FILTER-1
+              MOVE CKPT-FILTER-2       TO W-CKPT-FILTER-2
+              MOVE CKPT-FILTER-3       TO W-CKPT-FILTER-3.
+
+     CLOSE REPORT-CHECKPOINT-FILE.
+*>_________________________________________________________________________
+
+CLEAR-REPORT-CHECKPOINT.
+
+     OPEN I-O REPORT-CHECKPOINT-FILE.
+
+     MOVE W-CKPT-REPORT-ID TO CKPT-REPORT-ID.
+     READ REPORT-CHECKPOINT-FILE RECORD
+        INVALID KEY
+           CONTINUE
+        NOT INVALID KEY
+           MOVE "N" TO CKPT-IN-PROGRESS
+           REWRITE CHECKPOINT-RECORD.
+
+     CLOSE REPORT-CHECKPOINT-FILE.
+*>_________________________________________________________________________
