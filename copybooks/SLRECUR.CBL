@@ -0,0 +1,5 @@
+           SELECT RECURRING-VOUCHER-FILE
+                  ASSIGN TO "recurring-voucher-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS RECURRING-NUMBER.
