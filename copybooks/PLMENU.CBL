@@ -0,0 +1,7 @@
+CLEAR-SCREEN.
+     DISPLAY " " LINE 1 ERASE SCREEN.
+*>_________________________________________________________________________
+
+JUMP-LINE.
+     DISPLAY " ".
+*>_________________________________________________________________________
