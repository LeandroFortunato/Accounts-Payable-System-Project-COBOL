@@ -0,0 +1,5 @@
+           SELECT USER-FILE
+                  ASSIGN TO "user-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS USER-ID.
