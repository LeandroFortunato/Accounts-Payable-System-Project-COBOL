@@ -0,0 +1,25 @@
+CLEAR-SCREEN.
+     DISPLAY " " LINE 1 ERASE SCREEN.
+*>_________________________________________________________________________
+
+JUMP-LINE.
+     DISPLAY " ".
+*>_________________________________________________________________________
+
+CONFIRM-EXECUTION.
+     DISPLAY MSG-CONFIRMATION.
+     ACCEPT W-VALID-ANSWER.
+     INSPECT W-VALID-ANSWER CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+     IF NOT VALID-ANSWER
+        DISPLAY "PLEASE ANSWER Y OR N !".
+*>_________________________________________________________________________
+
+ASK-USER-IF-WANT-TO-COMPLETE.
+     PERFORM CONFIRM-EXECUTION.
+     PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER.
+*>_________________________________________________________________________
+
+CONFIRM-IF-WANT-TO-QUIT.
+     MOVE "DO YOU WANT TO QUIT ? <Y/N>" TO MSG-CONFIRMATION.
+     PERFORM ASK-USER-IF-WANT-TO-COMPLETE.
+*>_________________________________________________________________________
