@@ -0,0 +1,5 @@
+ASK-USER-WHICH-FIELD-TO-CHANGE.
+     PERFORM GET-A-FIELD-TO-CHANGE.
+     PERFORM GET-A-FIELD-TO-CHANGE UNTIL ENTRY-RECORD-FIELD EQUAL ZERO
+                                       OR VALID-FIELD.
+*>_________________________________________________________________________
