@@ -0,0 +1,18 @@
+      01 COMPANY-HEADING-1.
+         05 FILLER                   PIC X(10) VALUE SPACES.
+         05 COMPANY-HEADING-NAME     PIC X(30).
+
+      01 COMPANY-HEADING-2.
+         05 FILLER                   PIC X(10) VALUE SPACES.
+         05 COMPANY-HEADING-ADDRESS  PIC X(30).
+         05 FILLER                   PIC X(02) VALUE SPACES.
+         05 COMPANY-HEADING-CITY     PIC X(20).
+         05 FILLER                   PIC X(01) VALUE SPACE.
+         05 COMPANY-HEADING-STATE    PIC X(02).
+         05 FILLER                   PIC X(01) VALUE SPACE.
+         05 COMPANY-HEADING-ZIP      PIC X(10).
+
+      01 COMPANY-HEADING-3.
+         05 FILLER                   PIC X(10) VALUE SPACES.
+         05 FILLER                   PIC X(07) VALUE "PHONE: ".
+         05 COMPANY-HEADING-PHONE    PIC X(30).
