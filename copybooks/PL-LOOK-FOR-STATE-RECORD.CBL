@@ -0,0 +1,5 @@
+LOOK-FOR-STATE-RECORD.
+     READ STATE-FILE RECORD
+        INVALID KEY
+           MOVE "N" TO W-FOUND-STATE-RECORD.
+*>_________________________________________________________________________
