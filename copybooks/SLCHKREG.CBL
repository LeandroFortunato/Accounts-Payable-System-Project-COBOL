@@ -0,0 +1,5 @@
+           SELECT CHECK-REGISTER-FILE
+                  ASSIGN TO "check-register-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CHECKREG-CHECK-NUMBER.
