@@ -0,0 +1,15 @@
+         FD CHECK-REGISTER-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 CHECKREG-RECORD.
+            05 CHECKREG-CHECK-NUMBER     PIC 9(06).
+            05 CHECKREG-VOUCHER-NUMBER   PIC 9(05).
+            05 CHECKREG-VENDOR-NUMBER    PIC 9(05).
+            05 CHECKREG-AMOUNT           PIC S9(6)V99.
+            05 CHECKREG-DATE-ISSUED      PIC 9(08).
+            05 CHECKREG-CLEARED          PIC X.
+               88 CHECKREG-IS-CLEARED    VALUE "Y".
+            05 CHECKREG-CLEARED-DATE     PIC 9(08).
+            05 CHECKREG-VOID             PIC X.
+               88 CHECKREG-IS-VOID       VALUE "Y".
+            05 CHECKREG-VOID-DATE        PIC 9(08).
