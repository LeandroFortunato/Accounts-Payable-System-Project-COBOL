@@ -0,0 +1,68 @@
+GET-VALI-DATE-RETURN-GDTV-DATE.
+     MOVE "N" TO W-GDTV-VALID-DATE-INFORMED.
+     PERFORM UNTIL GDTV-VALID-DATE-INFORMED
+        DISPLAY GDTV-DATE-HEADING
+        MOVE ZEROS TO GDTV-DATE-MM-DD-CCYY
+        ACCEPT GDTV-DATE-MM-DD-CCYY
+
+        IF GDTV-DATE-MM-DD-CCYY EQUAL ZEROS
+           IF GDTV-ACCEPT-EMPTY-DATE EQUAL "Y"
+              MOVE ZEROS TO GDTV-DATE
+              MOVE "Y" TO W-GDTV-VALID-DATE-INFORMED
+           ELSE
+              DISPLAY "A DATE MUST BE INFORMED ! <ENTER> TO CONTINUE"
+              ACCEPT GDTV-DUMMY
+        ELSE
+           PERFORM VALIDATE-GDTV-DATE-FIELDS
+           IF GDTV-VALID-DATE-INFORMED
+              COMPUTE GDTV-DATE = GDTV-DATE-CCYY * 10000 +
+                                   GDTV-DATE-MM * 100 + GDTV-DATE-DD
+           ELSE
+              ACCEPT GDTV-DUMMY
+     END-PERFORM.
+*>_________________________________________________________________________
+
+VALIDATE-GDTV-DATE-FIELDS.
+     MOVE "Y" TO W-GDTV-VALID-DATE-INFORMED.
+
+     IF NOT GDTV-MONTH-VALID
+        DISPLAY "INVALID MONTH ! <ENTER> TO CONTINUE"
+        MOVE "N" TO W-GDTV-VALID-DATE-INFORMED
+     ELSE
+        IF GDTV-DATE-CCYY < GDTV-FIRST-YEAR-VALID
+           OR GDTV-DATE-CCYY > GDTV-LAST-YEAR-VALID
+           DISPLAY "YEAR MUST BE BETWEEN " GDTV-FIRST-YEAR-VALID
+                   " AND " GDTV-LAST-YEAR-VALID " ! <ENTER> TO CONTINUE"
+           MOVE "N" TO W-GDTV-VALID-DATE-INFORMED
+        ELSE
+           PERFORM CHECK-GDTV-DAY-IN-MONTH.
+*>_________________________________________________________________________
+
+CHECK-GDTV-DAY-IN-MONTH.
+     EVALUATE GDTV-DATE-MM
+        WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+           IF GDTV-DATE-DD < 1 OR GDTV-DATE-DD > 31
+              DISPLAY "INVALID DAY FOR THAT MONTH ! <ENTER> TO CONTINUE"
+              MOVE "N" TO W-GDTV-VALID-DATE-INFORMED
+           END-IF
+        WHEN 4 WHEN 6 WHEN 9 WHEN 11
+           IF GDTV-DATE-DD < 1 OR GDTV-DATE-DD > 30
+              DISPLAY "INVALID DAY FOR THAT MONTH ! <ENTER> TO CONTINUE"
+              MOVE "N" TO W-GDTV-VALID-DATE-INFORMED
+           END-IF
+        WHEN 2
+           DIVIDE GDTV-DATE-CCYY BY 4 GIVING GDTV-LEAP-YEAR-DUMMY-QUO
+                                 REMAINDER GDTV-LEAP-YEAR-REMAINDER
+           IF GDTV-LEAP-YEAR-REMAINDER EQUAL ZERO
+              IF GDTV-DATE-DD < 1 OR GDTV-DATE-DD > 29
+                 DISPLAY "INVALID DAY FOR THAT MONTH ! <ENTER> TO CONTINUE"
+                 MOVE "N" TO W-GDTV-VALID-DATE-INFORMED
+              END-IF
+           ELSE
+              IF GDTV-DATE-DD < 1 OR GDTV-DATE-DD > 28
+                 DISPLAY "INVALID DAY FOR THAT MONTH ! <ENTER> TO CONTINUE"
+                 MOVE "N" TO W-GDTV-VALID-DATE-INFORMED
+              END-IF
+           END-IF
+     END-EVALUATE.
+*>_________________________________________________________________________
