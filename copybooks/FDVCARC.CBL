@@ -0,0 +1,8 @@
+         FD VOUCHER-ARCHIVE-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 VOUCHER-ARCHIVE-RECORD.
+            05 VCARC-VOUCHER-NUMBER   PIC 9(05).
+            05 VCARC-VOUCHER-VENDOR   PIC 9(05).
+            05 VCARC-ARCHIVE-DATE     PIC 9(08).
+            05 VCARC-VOUCHER-IMAGE    PIC X(360).
