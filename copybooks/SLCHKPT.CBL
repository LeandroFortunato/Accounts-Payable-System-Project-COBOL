@@ -0,0 +1,5 @@
+           SELECT REPORT-CHECKPOINT-FILE
+                  ASSIGN TO "report-checkpoint-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CKPT-REPORT-ID.
