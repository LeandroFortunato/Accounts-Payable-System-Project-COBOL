@@ -0,0 +1,8 @@
+*> wscase01.cbl
+*>-------------------------------------------------------------------------
+*>    Alphabets used with INSPECT ... CONVERTING to force upper case.
+*>-------------------------------------------------------------------------
+         01 LOWER-ALPHA               PIC X(26)
+                                       VALUE "abcdefghijklmnopqrstuvwxyz".
+         01 UPPER-ALPHA               PIC X(26)
+                                       VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
