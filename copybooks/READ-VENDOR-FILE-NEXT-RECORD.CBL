@@ -0,0 +1,5 @@
+READ-VENDOR-FILE-NEXT-RECORD.
+     READ VENDOR-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE.
+*>_________________________________________________________________________
