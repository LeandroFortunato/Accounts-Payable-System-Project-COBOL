@@ -0,0 +1,5 @@
+READ-VOUCHER-NEXT-RECORD.
+     READ VOUCHER-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE.
+*>_________________________________________________________________________
