@@ -0,0 +1,5 @@
+           SELECT STATE-FILE
+                  ASSIGN TO "state-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS STATE-CODE.
