@@ -0,0 +1,12 @@
+         FD EXCEPTION-LOG-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 EXCLOG-RECORD.
+            05 EXCLOG-PROGRAM         PIC X(20).
+            05 EXCLOG-OPERATION       PIC X(08).
+               88 EXCLOG-IS-WRITE       VALUE "WRITE".
+               88 EXCLOG-IS-REWRITE     VALUE "REWRITE".
+               88 EXCLOG-IS-DELETE      VALUE "DELETE".
+            05 EXCLOG-KEY             PIC X(15).
+            05 EXCLOG-LOG-DATE        PIC 9(08).
+            05 EXCLOG-LOG-TIME        PIC 9(06).
