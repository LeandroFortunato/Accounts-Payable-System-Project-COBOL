@@ -0,0 +1,7 @@
+           SELECT VOUCHER-ARCHIVE-FILE
+                  ASSIGN TO "voucher-archive-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS VCARC-VOUCHER-NUMBER
+                  ALTERNATE RECORD KEY IS VCARC-VOUCHER-VENDOR
+                            WITH DUPLICATES.
