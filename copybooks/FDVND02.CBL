@@ -0,0 +1,38 @@
+         FD VENDOR-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 VENDOR-RECORD.
+            05 VENDOR-NUMBER          PIC 9(05).
+            05 VENDOR-NAME            PIC X(30).
+            05 VENDOR-ADDRESS-1       PIC X(30).
+            05 VENDOR-ADDRESS-2       PIC X(30).
+            05 VENDOR-CITY            PIC X(20).
+            05 VENDOR-STATE           PIC X(02).
+            05 VENDOR-COUNTRY         PIC X(02).
+            05 VENDOR-ZIP             PIC X(10).
+            05 VENDOR-CONTACT         PIC X(30).
+            05 VENDOR-PHONE           PIC X(30).
+            05 VENDOR-TAX-ID          PIC X(11).
+            05 VENDOR-1099-ELIGIBLE   PIC X.
+               88 VENDOR-IS-1099-ELIGIBLE  VALUE "Y".
+            05 VENDOR-DISCOUNT-PERCENT   PIC 9V99.
+            05 VENDOR-DISCOUNT-DAYS      PIC 999.
+            05 VENDOR-NET-DAYS           PIC 999.
+            05 VENDOR-STATUS             PIC X(8).
+               88 VENDOR-IS-ACTIVE       VALUE "ACTIVE".
+               88 VENDOR-IS-ON-HOLD      VALUE "HOLD".
+               88 VENDOR-IS-INACTIVE     VALUE "INACTIVE".
+            05 VENDOR-PAYMENT-METHOD     PIC X(5).
+               88 VENDOR-PAYS-BY-CHECK   VALUE "CHECK".
+               88 VENDOR-PAYS-BY-ACH     VALUE "ACH".
+            05 VENDOR-BANK-ROUTING       PIC X(9).
+            05 VENDOR-BANK-ACCOUNT       PIC X(17).
+            05 VENDOR-BANK-ACCOUNT-TYPE  PIC X(8).
+               88 VENDOR-BANK-IS-CHECKING VALUE "CHECKING".
+               88 VENDOR-BANK-IS-SAVINGS  VALUE "SAVINGS".
+            05 VENDOR-REMIT-NAME         PIC X(30).
+            05 VENDOR-REMIT-ADDRESS-1    PIC X(30).
+            05 VENDOR-REMIT-ADDRESS-2    PIC X(30).
+            05 VENDOR-REMIT-CITY         PIC X(20).
+            05 VENDOR-REMIT-STATE        PIC X(02).
+            05 VENDOR-REMIT-ZIP          PIC X(10).
