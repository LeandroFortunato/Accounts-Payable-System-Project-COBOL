@@ -0,0 +1,14 @@
+         FD SYSTEM-AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 SYSAUD-RECORD.
+            05 SYSAUD-RECORD-TYPE     PIC X(10).
+            05 SYSAUD-ACTION          PIC X(06).
+               88 SYSAUD-IS-ADD         VALUE "ADD".
+               88 SYSAUD-IS-CHANGE      VALUE "CHANGE".
+               88 SYSAUD-IS-DELETE      VALUE "DELETE".
+            05 SYSAUD-KEY             PIC X(15).
+            05 SYSAUD-BEFORE-IMAGE    PIC X(379).
+            05 SYSAUD-AFTER-IMAGE     PIC X(379).
+            05 SYSAUD-CHANGE-DATE     PIC 9(08).
+            05 SYSAUD-USER-ID         PIC X(20).
