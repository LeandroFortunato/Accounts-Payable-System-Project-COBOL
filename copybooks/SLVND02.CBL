@@ -0,0 +1,8 @@
+           SELECT VENDOR-FILE
+                  ASSIGN TO "vendor-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS VENDOR-NUMBER
+                  ALTERNATE RECORD KEY IS VENDOR-NAME
+                                    WITH DUPLICATES
+                  LOCK MODE IS AUTOMATIC.
