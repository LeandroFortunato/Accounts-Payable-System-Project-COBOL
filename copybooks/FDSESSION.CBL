@@ -0,0 +1,10 @@
+         FD SESSION-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 SESSION-RECORD.
+            05 SESSION-KEY               PIC 9(01).
+            05 SESSION-USER-ID           PIC X(10).
+            05 SESSION-ROLE              PIC X(10).
+               88 SESSION-ROLE-IS-ADMIN    VALUE "ADMIN".
+            05 SESSION-LOGIN-DATE        PIC 9(08).
+            05 SESSION-LOGIN-TIME        PIC 9(06).
