@@ -0,0 +1,8 @@
+           SELECT VOUCHER-FILE
+                  ASSIGN TO "voucher-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS VOUCHER-NUMBER
+                  ALTERNATE RECORD KEY IS VOUCHER-VENDOR
+                            WITH DUPLICATES
+                  LOCK MODE IS AUTOMATIC.
