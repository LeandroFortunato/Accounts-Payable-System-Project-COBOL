@@ -0,0 +1,8 @@
+         FD STATE-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 STATE-RECORD.
+            05 STATE-CODE             PIC X(02).
+            05 STATE-NAME             PIC X(20).
+            05 STATE-TAX-RATE         PIC 9(02)V999.
+            05 STATE-COUNTRY          PIC X(02).
