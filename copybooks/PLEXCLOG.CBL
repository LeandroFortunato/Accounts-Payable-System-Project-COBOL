@@ -0,0 +1,16 @@
+LOG-EXCEPTION-ENTRY.
+
+     MOVE FUNCTION CURRENT-DATE TO W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+
+     OPEN EXTEND EXCEPTION-LOG-FILE.
+
+     MOVE W-EXCLOG-PROGRAM     TO EXCLOG-PROGRAM.
+     MOVE W-EXCLOG-OPERATION   TO EXCLOG-OPERATION.
+     MOVE W-EXCLOG-KEY         TO EXCLOG-KEY.
+     MOVE W-EXCLOG-DAY-TODAY   TO EXCLOG-LOG-DATE.
+     MOVE W-EXCLOG-TIME-NOW    TO EXCLOG-LOG-TIME.
+
+     WRITE EXCLOG-RECORD.
+
+     CLOSE EXCEPTION-LOG-FILE.
+*>_________________________________________________________________________
