@@ -0,0 +1,33 @@
+         FD VOUCHER-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 VOUCHER-RECORD.
+            05 VOUCHER-NUMBER         PIC 9(05).
+            05 VOUCHER-VENDOR         PIC 9(05).
+            05 VOUCHER-INVOICE        PIC X(15).
+            05 VOUCHER-FOR-MEMO.
+               10 VOUCHER-FOR-LINE    OCCURS 3 TIMES
+                                       PIC X(50).
+            05 VOUCHER-AMOUNT         PIC S9(6)V99.
+            05 VOUCHER-DATE           PIC 9(08).
+            05 VOUCHER-DUE            PIC 9(08).
+            05 VOUCHER-DEDUCTIBLE     PIC X.
+            05 VOUCHER-SELECTED       PIC X.
+            05 VOUCHER-PAID-AMOUNT    PIC S9(6)V99.
+            05 VOUCHER-PAID-DATE      PIC 9(08).
+            05 VOUCHER-CHECK-NO       PIC 9(06).
+            05 VOUCHER-DISCOUNT-DATE  PIC 9(08).
+            05 VOUCHER-TAXABLE        PIC X.
+               88 VOUCHER-IS-TAXABLE  VALUE "Y".
+            05 VOUCHER-TAX-AMOUNT     PIC S9(6)V99.
+            05 VOUCHER-GL-LINE-COUNT  PIC 9.
+            05 VOUCHER-GL-LINE OCCURS 5 TIMES.
+               10 VOUCHER-GL-ACCOUNT  PIC X(10).
+               10 VOUCHER-GL-AMOUNT   PIC S9(6)V99.
+            05 VOUCHER-STATUS         PIC X(8).
+               88 VOUCHER-IS-ENTERED  VALUE "ENTERED".
+               88 VOUCHER-IS-APPROVED VALUE "APPROVED".
+            05 VOUCHER-HOLD           PIC X.
+               88 VOUCHER-ON-HOLD     VALUE "Y".
+            05 VOUCHER-SPLIT-FROM-NUMBER   PIC 9(05).
+            05 VOUCHER-SPLIT-FROM-INVOICE  PIC X(15).
