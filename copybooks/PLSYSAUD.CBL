@@ -0,0 +1,22 @@
+LOG-SYSTEM-AUDIT-ENTRY.
+     MOVE FUNCTION CURRENT-DATE TO W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+
+     MOVE 1 TO SESSION-KEY.
+     OPEN INPUT SESSION-FILE.
+     READ SESSION-FILE RECORD
+        INVALID KEY
+           MOVE SPACES TO W-SYSAUD-USER-ID
+        NOT INVALID KEY
+           MOVE SESSION-USER-ID TO W-SYSAUD-USER-ID.
+     CLOSE SESSION-FILE.
+
+     MOVE W-SYSAUD-RECORD-TYPE   TO SYSAUD-RECORD-TYPE.
+     MOVE W-SYSAUD-ACTION        TO SYSAUD-ACTION.
+     MOVE W-SYSAUD-KEY           TO SYSAUD-KEY.
+     MOVE W-SYSAUD-BEFORE-IMAGE  TO SYSAUD-BEFORE-IMAGE.
+     MOVE W-SYSAUD-AFTER-IMAGE   TO SYSAUD-AFTER-IMAGE.
+     MOVE W-SYSAUD-DAY-TODAY     TO SYSAUD-CHANGE-DATE.
+     MOVE W-SYSAUD-USER-ID       TO SYSAUD-USER-ID.
+
+     WRITE SYSAUD-RECORD.
+*>_________________________________________________________________________
