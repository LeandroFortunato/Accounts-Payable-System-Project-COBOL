@@ -0,0 +1,21 @@
+SET-PAYMENT-DESTINATION-ADDRESS.
+
+     IF VENDOR-REMIT-ADDRESS-1 EQUAL SPACES
+        MOVE VENDOR-NAME      TO W-PAYMENT-NAME
+        MOVE VENDOR-ADDRESS-1 TO W-PAYMENT-ADDRESS-1
+        MOVE VENDOR-ADDRESS-2 TO W-PAYMENT-ADDRESS-2
+        MOVE VENDOR-CITY      TO W-PAYMENT-CITY
+        MOVE VENDOR-STATE     TO W-PAYMENT-STATE
+        MOVE VENDOR-ZIP       TO W-PAYMENT-ZIP
+     ELSE
+        IF VENDOR-REMIT-NAME EQUAL SPACES
+           MOVE VENDOR-NAME        TO W-PAYMENT-NAME
+        ELSE
+           MOVE VENDOR-REMIT-NAME  TO W-PAYMENT-NAME
+        END-IF
+        MOVE VENDOR-REMIT-ADDRESS-1 TO W-PAYMENT-ADDRESS-1
+        MOVE VENDOR-REMIT-ADDRESS-2 TO W-PAYMENT-ADDRESS-2
+        MOVE VENDOR-REMIT-CITY      TO W-PAYMENT-CITY
+        MOVE VENDOR-REMIT-STATE     TO W-PAYMENT-STATE
+        MOVE VENDOR-REMIT-ZIP       TO W-PAYMENT-ZIP.
+*>_________________________________________________________________________
