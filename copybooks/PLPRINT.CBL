@@ -0,0 +1,27 @@
+PRINT-HEADINGS.
+     ADD 1 TO PAGE-NUMBER.
+     MOVE CONTROL-COMPANY-NAME TO COMPANY-HEADING-NAME.
+     MOVE COMPANY-HEADING-1 TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+     MOVE CONTROL-COMPANY-ADDRESS-1 TO COMPANY-HEADING-ADDRESS.
+     MOVE CONTROL-COMPANY-CITY TO COMPANY-HEADING-CITY.
+     MOVE CONTROL-COMPANY-STATE TO COMPANY-HEADING-STATE.
+     MOVE CONTROL-COMPANY-ZIP TO COMPANY-HEADING-ZIP.
+     MOVE COMPANY-HEADING-2 TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD AFTER ADVANCING 1.
+     MOVE CONTROL-COMPANY-PHONE TO COMPANY-HEADING-PHONE.
+     MOVE COMPANY-HEADING-3 TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD AFTER ADVANCING 1.
+     MOVE TITLE TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD AFTER ADVANCING 1.
+     MOVE HEADING-1 TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD AFTER ADVANCING 3.
+     MOVE HEADING-2 TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD AFTER ADVANCING 1.
+     MOVE 5 TO W-PRINTED-LINES.
+*>_________________________________________________________________________
+
+FINALIZE-PAGE.
+     MOVE SPACES TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD BEFORE ADVANCING PAGE.
+*>_________________________________________________________________________
