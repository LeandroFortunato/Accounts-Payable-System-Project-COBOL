@@ -0,0 +1,3 @@
+           SELECT VENDOR-AUDIT-FILE
+                  ASSIGN TO "vendor-audit-file"
+                  ORGANIZATION IS SEQUENTIAL.
