@@ -0,0 +1,10 @@
+         FD VENDOR-AUDIT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 VNDAUD-RECORD.
+            05 VNDAUD-VENDOR-NUMBER   PIC 9(05).
+            05 VNDAUD-FIELD-NAME      PIC X(20).
+            05 VNDAUD-OLD-VALUE       PIC X(30).
+            05 VNDAUD-NEW-VALUE       PIC X(30).
+            05 VNDAUD-CHANGE-DATE     PIC 9(08).
+            05 VNDAUD-USER-ID         PIC X(20).
