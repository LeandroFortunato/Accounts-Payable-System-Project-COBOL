@@ -0,0 +1,3 @@
+           SELECT EXCEPTION-LOG-FILE
+                  ASSIGN TO "exception-log-file"
+                  ORGANIZATION IS SEQUENTIAL.
