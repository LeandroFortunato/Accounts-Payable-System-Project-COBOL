@@ -0,0 +1,17 @@
+         FD REPORT-CHECKPOINT-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 CHECKPOINT-RECORD.
+            05 CKPT-REPORT-ID            PIC X(20).
+            05 CKPT-IN-PROGRESS          PIC X.
+               88 CKPT-JOB-IN-PROGRESS     VALUE "Y".
+            05 CKPT-RECORDS-READ         PIC 9(9).
+            05 CKPT-PAGE-NUMBER          PIC 9(4).
+            05 CKPT-GRAND-TOTAL          PIC S9(9)V99.
+            05 CKPT-BREAK-TOTAL          PIC S9(9)V99.
+            05 CKPT-BREAK-VALUE          PIC 9(8).
+            05 CKPT-FILTER-1             PIC 9(8).
+            05 CKPT-FILTER-2             PIC 9(8).
+            05 CKPT-FILTER-3             PIC 9(8).
+            05 CKPT-CHECKPOINT-DATE      PIC 9(8).
+            05 CKPT-CHECKPOINT-TIME      PIC 9(6).
