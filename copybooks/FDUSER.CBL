@@ -0,0 +1,9 @@
+         FD USER-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 USER-RECORD.
+            05 USER-ID                   PIC X(10).
+            05 USER-PASSWORD             PIC X(20).
+            05 USER-ROLE                 PIC X(10).
+               88 ROLE-IS-ADMIN            VALUE "ADMIN".
+               88 ROLE-IS-DATA-ENTRY       VALUE "DATAENTRY".
