@@ -0,0 +1,5 @@
+READ-WORK-NEXT-RECORD.
+     READ WORK-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE.
+*>_________________________________________________________________________
