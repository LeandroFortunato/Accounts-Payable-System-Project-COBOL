@@ -0,0 +1,15 @@
+         FD CONTROL-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 CONTROL-RECORD.
+            05 CONTROL-KEY               PIC 9(01).
+            05 CONTROL-LAST-VOUCHER      PIC 9(05).
+            05 CONTROL-COMPANY-NAME      PIC X(30).
+            05 CONTROL-COMPANY-ADDRESS-1 PIC X(30).
+            05 CONTROL-COMPANY-CITY      PIC X(20).
+            05 CONTROL-COMPANY-STATE     PIC X(02).
+            05 CONTROL-COMPANY-ZIP       PIC X(10).
+            05 CONTROL-COMPANY-PHONE     PIC X(30).
+            05 CONTROL-PERIOD-CLOSED-THROUGH  PIC 9(08).
+           05 CONTROL-LAST-VOUCHER-CHANGE-DATE PIC 9(08).
+           05 CONTROL-LAST-CHECK-NUMBER PIC 9(06).
