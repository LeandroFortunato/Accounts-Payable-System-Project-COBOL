@@ -0,0 +1,5 @@
+LOOK-FOR-VENDOR-RECORD.
+     READ VENDOR-FILE RECORD
+        INVALID KEY
+           MOVE "N" TO W-FOUND-VENDOR-RECORD.
+*>_________________________________________________________________________
