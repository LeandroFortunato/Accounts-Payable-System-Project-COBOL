@@ -0,0 +1,12 @@
+         FD RECURRING-VOUCHER-FILE
+            LABEL RECORDS ARE STANDARD.
+
+         01 RECURRING-VOUCHER-RECORD.
+            05 RECURRING-NUMBER         PIC 9(05).
+            05 RECURRING-VENDOR         PIC 9(05).
+            05 RECURRING-FOR            PIC X(30).
+            05 RECURRING-AMOUNT         PIC S9(6)V99.
+            05 RECURRING-DAY-OF-MONTH   PIC 99.
+            05 RECURRING-ACTIVE         PIC X.
+               88 RECURRING-IS-ACTIVE   VALUE "Y".
+            05 RECURRING-LAST-GENERATED PIC 9(8).
