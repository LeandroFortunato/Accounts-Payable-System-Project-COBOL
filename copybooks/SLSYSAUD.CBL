@@ -0,0 +1,3 @@
+           SELECT SYSTEM-AUDIT-FILE
+                  ASSIGN TO "system-audit-file"
+                  ORGANIZATION IS SEQUENTIAL.
