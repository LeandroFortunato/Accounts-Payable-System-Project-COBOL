@@ -0,0 +1,5 @@
+           SELECT CONTROL-FILE
+                  ASSIGN TO "control-file"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CONTROL-KEY.
