@@ -0,0 +1,40 @@
+ADD-NEW-VOUCHER.
+     MOVE "N" TO W-ERROR-R-W-NEW-VOUCHER-NUMBER.
+     MOVE 1 TO CONTROL-KEY.
+     READ CONTROL-FILE RECORD
+        INVALID KEY
+           MOVE "Y" TO W-ERROR-R-W-NEW-VOUCHER-NUMBER.
+
+     IF NOT ERROR-R-W-NEW-VOUCHER-NUMBER
+        ADD 1 TO CONTROL-LAST-VOUCHER
+        MOVE CONTROL-LAST-VOUCHER TO VOUCHER-NUMBER
+        MOVE "ENTERED" TO VOUCHER-STATUS
+        MOVE "N" TO VOUCHER-HOLD
+        MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW
+        MOVE W-DAY-TODAY TO CONTROL-LAST-VOUCHER-CHANGE-DATE
+        REWRITE CONTROL-RECORD
+           INVALID KEY
+              MOVE "Y" TO W-ERROR-R-W-NEW-VOUCHER-NUMBER.
+
+     IF ERROR-R-W-NEW-VOUCHER-NUMBER
+        DISPLAY "*** ERROR OBTAINING A NEW VOUCHER NUMBER ! *** <ENTER> TO CONTINUE"
+        ACCEPT DUMMY
+     ELSE
+        WRITE VOUCHER-RECORD
+           INVALID KEY
+              MOVE "Y" TO W-ERROR-R-W-NEW-VOUCHER-NUMBER
+        END-WRITE
+        IF ERROR-R-W-NEW-VOUCHER-NUMBER
+           DISPLAY "*** ERROR WRITING THE NEW VOUCHER ! *** <ENTER> TO CONTINUE"
+           ACCEPT DUMMY
+        ELSE
+           MOVE "VOUCHER"      TO W-SYSAUD-RECORD-TYPE
+           MOVE "ADD"          TO W-SYSAUD-ACTION
+           MOVE VOUCHER-NUMBER TO W-SYSAUD-KEY
+           MOVE SPACES         TO W-SYSAUD-BEFORE-IMAGE
+           MOVE VOUCHER-RECORD TO W-SYSAUD-AFTER-IMAGE
+           PERFORM LOG-SYSTEM-AUDIT-ENTRY
+           PERFORM DISPLAY-VOUCHER-RECORD
+           DISPLAY MSG-AFTER-SAVING
+           ACCEPT DUMMY.
+*>_________________________________________________________________________
