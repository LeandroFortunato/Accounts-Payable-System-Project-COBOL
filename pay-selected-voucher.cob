@@ -5,15 +5,23 @@ ENVIRONMENT DIVISION.
    FILE-CONTROL.
 
       COPY "SLVOUCH.CBL".
-      COPY "SLCONTRL.CBL".       
+      COPY "SLCONTRL.CBL".
       COPY "SLVND02.CBL".
+      COPY "SLCHKREG.CBL".
+      COPY "SLSYSAUD.CBL".
+      COPY "SLEXCLOG.CBL".
+      COPY "SLSESSION.CBL".
 
 DATA DIVISION.
    FILE SECTION.
 
       COPY "FDVOUCH.CBL".
-      COPY "FDCONTRL.CBL".       
+      COPY "FDCONTRL.CBL".
       COPY "FDVND02.CBL".
+      COPY "FDCHKREG.CBL".
+      COPY "FDSYSAUD.CBL".
+      COPY "FDEXCLOG.CBL".
+      COPY "FDSESSION.CBL".
 
    WORKING-STORAGE SECTION.
 
@@ -45,30 +53,85 @@ DATA DIVISION.
       01 W-ERROR-R-W-NEW-VOUCHER-NUMBER    PIC X.
          88 ERROR-R-W-NEW-VOUCHER-NUMBER  VALUE "Y".
 
+      01 W-FOUND-CHECKREG-RECORD           PIC X.
+         88 FOUND-CHECKREG-RECORD         VALUE "Y".
+
+      01 W-DUPLICATE-CHECK-NUMBER          PIC X.
+         88 DUPLICATE-CHECK-NUMBER        VALUE "Y".
+
+      01 W-FOUND-DUPLICATE-PAYMENT         PIC X.
+         88 FOUND-DUPLICATE-PAYMENT       VALUE "Y".
+
+      01 W-END-OF-FILE                     PIC X.
+         88 END-OF-FILE                   VALUE "Y".
+
       01 W-DAY-AND-TIME-RIGHT-NOW.
          05 W-DAY-TODAY                   PIC 9(8).
          05 FILLER                        PIC X(1).
          05 W-PIECE-OF-TIME-NOW           PIC 9(5). 
          05 FILLER                        PIC X(7).
 
-      01 VOUCHER-CHECK-NUMBER             PIC 9(5).
-         88 VALID-CHECK-NUMBER            VALUE 0 THROUGH 99999.
+      01 VOUCHER-CHECK-NUMBER             PIC 9(6).
+         88 VALID-CHECK-NUMBER            VALUE 0 THROUGH 999999.
 
       77 VOUCHER-FORMATTED-DATE           PIC 99/99/9999.
       77 VOUCHER-MM-YY-CCYY               PIC 9(8).
       77 VOUCHER-FORMATTED-AMOUNT         PIC ZZ,ZZZ,ZZ9.99-.
+      77 W-GL-LINE-INDEX                  PIC 9.
       77 DUMMY                            PIC X.
       77 DUMMY-FOR-DATE-12                PIC 9(12).
       77 MSG-CONFIRMATION                 PIC X(75).
       77 MSG-AFTER-SAVING                 PIC X(75).
       77 MSG-OPTION                       PIC X(25).
       77 BK-NEW-VOUCHER-RECORD-INFORMED   PIC X(103).
+      77 BK-VOUCHER-RECORD                PIC X(360).
+
+      77 BK-VOUCHER-RECORD-BEFORE-CHANGE  PIC X(360).
+      77 W-VOUCHER-RECORD-AS-EDITED       PIC X(360).
+      77 W-VOUCHER-RECORD-ON-DISK         PIC X(360).
+
+      01 W-VOUCHER-CHANGED-ELSEWHERE      PIC X.
+         88 VOUCHER-CHANGED-ELSEWHERE       VALUE "Y".
+
+      77 W-SYSAUD-RECORD-TYPE             PIC X(10).
+      77 W-SYSAUD-ACTION                  PIC X(06).
+      77 W-SYSAUD-KEY                     PIC X(15).
+      77 W-SYSAUD-BEFORE-IMAGE            PIC X(379).
+      77 W-SYSAUD-AFTER-IMAGE             PIC X(379).
+      77 W-SYSAUD-USER-ID                 PIC X(20).
+
+      01 W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+         05 W-SYSAUD-DAY-TODAY            PIC 9(8).
+         05 FILLER                        PIC X(1).
+         05 W-SYSAUD-TIME-NOW             PIC 9(5).
+         05 FILLER                        PIC X(7).
+
+         77 W-EXCLOG-PROGRAM        PIC X(20) VALUE "PAY-SELECTED-VOUCHER".
+         77 W-EXCLOG-OPERATION      PIC X(08).
+         77 W-EXCLOG-KEY            PIC X(15).
+
+      01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+         05 W-EXCLOG-DAY-TODAY   PIC 9(8).
+         05 FILLER               PIC X(1).
+         05 W-EXCLOG-TIME-NOW    PIC 9(5).
+         05 FILLER               PIC X(7).
+
+      77 ENTRY-VOUCHER-NUMBER-CHECK       PIC 9(05).
+      77 ENTRY-VOUCHER-VENDOR-CHECK       PIC 9(05).
+      77 ENTRY-VOUCHER-AMOUNT-CHECK       PIC S9(6)V99.
+      77 ENTRY-VOUCHER-INVOICE-CHECK      PIC X(15).
+      77 W-30-DAYS-AGO                    PIC 9(8).
 *>_________________________________________________________________________
 
 PROCEDURE DIVISION.
 
    OPEN I-O VOUCHER-FILE.
    OPEN I-O VENDOR-FILE.
+   OPEN I-O CONTROL-FILE.
+   OPEN I-O CHECK-REGISTER-FILE.
+   OPEN EXTEND SYSTEM-AUDIT-FILE.
+
+   MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW.
 
    PERFORM CLEAR-SCREEN.
 
@@ -80,6 +143,9 @@ PROCEDURE DIVISION.
 
    CLOSE VOUCHER-FILE.
    CLOSE VENDOR-FILE.
+   CLOSE CONTROL-FILE.
+   CLOSE CHECK-REGISTER-FILE.
+   CLOSE SYSTEM-AUDIT-FILE.
 
    EXIT PROGRAM.
 
@@ -93,8 +159,13 @@ CONFIRM-SELECTION-GET-ANOTHER.
 
 
      IF VOUCHER-PAID-DATE NOT EQUAL ZEROS
-        MOVE  "*** VOUCHER MARKED AS PAID ALREADY ! ***  SHOULD I RE-OPEN IT ?" 
-          TO  MSG-CONFIRMATION         
+        IF VOUCHER-CHECK-NO NOT EQUAL ZEROS
+           MOVE  "*** VOUCHER MARKED AS PAID ALREADY ! ***  VOID THE CHECK AND RE-OPEN IT ?"
+             TO  MSG-CONFIRMATION
+        ELSE
+           MOVE  "*** VOUCHER MARKED AS PAID ALREADY ! ***  SHOULD I RE-OPEN IT ?"
+             TO  MSG-CONFIRMATION
+        END-IF
 
         PERFORM CONFIRM-EXECUTION *> force first loop
         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
@@ -102,9 +173,22 @@ CONFIRM-SELECTION-GET-ANOTHER.
         PERFORM CONTINUE-CHECK-IF-RE-OPEN-IT
 
      ELSE
-      
+     IF VOUCHER-ON-HOLD
+        DISPLAY "*** VOUCHER IS ON HOLD - CANNOT BE PAID ! ***  <ENTER> TO CONTINUE"
+        ACCEPT DUMMY
+     ELSE
+
+         PERFORM CHECK-FOR-DUPLICATE-PAYMENT
+
+         IF FOUND-DUPLICATE-PAYMENT
+            DISPLAY "*** WARNING: THIS VENDOR HAD ANOTHER VOUCHER PAID IN THE LAST 30"
+            DISPLAY "    DAYS WITH A MATCHING AMOUNT OR INVOICE NUMBER - POSSIBLE"
+            DISPLAY "    DUPLICATE PAYMENT !  <ENTER> TO CONTINUE"
+            ACCEPT DUMMY
+         END-IF
+
          MOVE "DO YOU CONFIRM TO MARK THIS VOUCHER AS PAID ?  <Y/N>"
-           TO  MSG-CONFIRMATION     
+           TO  MSG-CONFIRMATION
 
          PERFORM CONFIRM-EXECUTION *> force first loop
          PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER       
@@ -119,9 +203,9 @@ CONFIRM-SELECTION-GET-ANOTHER.
 
             IF NOT QUIT-IS-CONFIRMED
                PERFORM DISPLAY-VOUCHER-RECORD
-               PERFORM GET-VOUCHER-CHECK-NUMBER 
-               PERFORM GET-VOUCHER-CHECK-NUMBER 
-                          UNTIL VALID-CHECK-NUMBER
+               PERFORM GET-VOUCHER-CHECK-NUMBER
+               PERFORM GET-VOUCHER-CHECK-NUMBER
+                          UNTIL (VALID-CHECK-NUMBER AND NOT DUPLICATE-CHECK-NUMBER)
                              OR QUIT-IS-CONFIRMED
 
                IF NOT QUIT-IS-CONFIRMED
@@ -132,8 +216,11 @@ CONFIRM-SELECTION-GET-ANOTHER.
 
                   IF VOUCHER-PAID-TOTAL-AMOUNT
                      MOVE VOUCHER-AMOUNT TO VOUCHER-PAID-AMOUNT
-                     MOVE "PAYMENT IS CONFIRMED ! <ENTER> TO CONTINUE" TO MSG-AFTER-SAVING   
+                     MOVE "PAYMENT IS CONFIRMED ! <ENTER> TO CONTINUE" TO MSG-AFTER-SAVING
                      PERFORM SAVE-CHANGES-ON-THE-VOUCHER
+                     IF NOT VOUCHER-CHANGED-ELSEWHERE AND NOT ERROR-WRITING
+                        PERFORM PRINT-REMITTANCE-ADVICE
+                     END-IF
                   ELSE
                      PERFORM GET-VOUCHER-PAID-AMOUNT
                                   UNTIL VOUCHER-PAID-AMOUNT NOT EQUAL ZEROS 
@@ -145,6 +232,9 @@ CONFIRM-SELECTION-GET-ANOTHER.
 CONTINUE-CHECK-IF-RE-OPEN-IT.
 
    IF RE-OPENING-IS-CONFIRMED
+      IF VOUCHER-CHECK-NO NOT EQUAL ZEROS
+         PERFORM VOID-THE-CHECK-IN-REGISTER
+      END-IF
       MOVE ZEROS TO VOUCHER-PAID-DATE
       MOVE ZEROS TO VOUCHER-PAID-AMOUNT
       MOVE ZEROS TO VOUCHER-CHECK-NO
@@ -152,45 +242,162 @@ CONTINUE-CHECK-IF-RE-OPEN-IT.
       PERFORM SAVE-CHANGES-ON-THE-VOUCHER.
 *>_________________________________________________________________________
 
+CHECK-FOR-DUPLICATE-PAYMENT.
+
+     MOVE VOUCHER-NUMBER  TO ENTRY-VOUCHER-NUMBER-CHECK.
+     MOVE VOUCHER-VENDOR  TO ENTRY-VOUCHER-VENDOR-CHECK.
+     MOVE VOUCHER-AMOUNT  TO ENTRY-VOUCHER-AMOUNT-CHECK.
+     MOVE VOUCHER-INVOICE TO ENTRY-VOUCHER-INVOICE-CHECK.
+     MOVE VOUCHER-RECORD  TO BK-VOUCHER-RECORD.
+
+     COMPUTE W-30-DAYS-AGO = FUNCTION DATE-OF-INTEGER
+                        (FUNCTION INTEGER-OF-DATE(W-DAY-TODAY) - 30).
+
+     MOVE "N" TO W-FOUND-DUPLICATE-PAYMENT.
+     MOVE "N" TO W-END-OF-FILE.
+
+     MOVE ZEROS TO VOUCHER-NUMBER.
+     START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+        INVALID KEY
+           MOVE "Y" TO W-END-OF-FILE.
+
+     PERFORM UNTIL END-OF-FILE OR FOUND-DUPLICATE-PAYMENT
+        READ VOUCHER-FILE NEXT RECORD
+           AT END
+              MOVE "Y" TO W-END-OF-FILE
+           NOT AT END
+              IF VOUCHER-NUMBER NOT EQUAL ENTRY-VOUCHER-NUMBER-CHECK
+                 AND VOUCHER-VENDOR EQUAL ENTRY-VOUCHER-VENDOR-CHECK
+                 AND VOUCHER-PAID-DATE NOT EQUAL ZEROS
+                 AND VOUCHER-PAID-DATE NOT LESS THAN W-30-DAYS-AGO
+                 AND (VOUCHER-AMOUNT  EQUAL ENTRY-VOUCHER-AMOUNT-CHECK
+                   OR VOUCHER-INVOICE EQUAL ENTRY-VOUCHER-INVOICE-CHECK)
+                 MOVE "Y" TO W-FOUND-DUPLICATE-PAYMENT
+              END-IF
+        END-READ
+     END-PERFORM.
+
+     MOVE BK-VOUCHER-RECORD TO VOUCHER-RECORD.
+*>_________________________________________________________________________
+
+PRINT-REMITTANCE-ADVICE.
+
+   CALL "remittance-advice" USING VOUCHER-NUMBER.
+*>_________________________________________________________________________
+
+VOID-THE-CHECK-IN-REGISTER.
+
+   MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW.
+   MOVE "Y" TO W-FOUND-CHECKREG-RECORD.
+   MOVE VOUCHER-CHECK-NO TO CHECKREG-CHECK-NUMBER.
+   READ CHECK-REGISTER-FILE RECORD
+      INVALID KEY
+         MOVE "N" TO W-FOUND-CHECKREG-RECORD.
+
+   IF FOUND-CHECKREG-RECORD
+      MOVE "Y"        TO CHECKREG-VOID
+      MOVE W-DAY-TODAY TO CHECKREG-VOID-DATE
+      REWRITE CHECKREG-RECORD
+         INVALID KEY
+            DISPLAY "*** ERROR VOIDING THE CHECK IN THE REGISTER ! *** <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+*>_________________________________________________________________________
+
 CONTINUE-VOUCHER-PAID-DATE.
 
-   IF VOUCHER-PAID-TODAY      
+   IF VOUCHER-PAID-TODAY
       MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW
       MOVE W-DAY-TODAY           TO VOUCHER-PAID-DATE
-      MOVE "N" TO W-VALID-ANSWER  *> quit (QUIT-IS-CONFIRMED)  
-   ELSE 
+      MOVE "N" TO W-VALID-ANSWER  *> quit (QUIT-IS-CONFIRMED)
+      PERFORM CHECK-TODAYS-DATE-AGAINST-CLOSED-PERIOD
+   ELSE
       PERFORM GET-VOUCHER-DATE-OF-PAYMENT
-                    UNTIL VOUCHER-PAID-DATE NOT EQUAL ZEROS 
+                    UNTIL VOUCHER-PAID-DATE NOT EQUAL ZEROS
                        OR QUIT-IS-CONFIRMED.
 *>_________________________________________________________________________
 
 GET-VOUCHER-DATE-OF-PAYMENT.
 
-   MOVE "INFORM DATE OF PAYMENT: (MM-DD-YYYY)" TO GDTV-DATE-HEADING. 
-   MOVE 1900 TO GDTV-FIRST-YEAR-VALID.                        
-   MOVE 2100 TO GDTV-LAST-YEAR-VALID.         
-   MOVE "Y"  TO GDTV-ACCEPT-EMPTY-DATE.           
- 
+   MOVE "INFORM DATE OF PAYMENT: (MM-DD-YYYY)" TO GDTV-DATE-HEADING.
+   MOVE 1900 TO GDTV-FIRST-YEAR-VALID.
+   MOVE 2100 TO GDTV-LAST-YEAR-VALID.
+   MOVE "Y"  TO GDTV-ACCEPT-EMPTY-DATE.
+
    PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
-   
+
    MOVE GDTV-DATE TO VOUCHER-PAID-DATE.
 
    IF VOUCHER-PAID-DATE EQUAL ZEROS
       DISPLAY "DATE OF PAYMENT MUST BE INFORMED !"
-       PERFORM CONFIRM-IF-WANT-TO-QUIT.
+       PERFORM CONFIRM-IF-WANT-TO-QUIT
+   ELSE
+      PERFORM CHECK-VOUCHER-PAID-DATE-AGAINST-CLOSED-PERIOD.
+*>_________________________________________________________________________
+
+CHECK-VOUCHER-PAID-DATE-AGAINST-CLOSED-PERIOD.
+
+   MOVE 1 TO CONTROL-KEY.
+   READ CONTROL-FILE RECORD
+      INVALID KEY
+         MOVE ZEROS TO CONTROL-PERIOD-CLOSED-THROUGH.
+
+   IF CONTROL-PERIOD-CLOSED-THROUGH NOT EQUAL ZEROS
+      AND VOUCHER-PAID-DATE NOT GREATER THAN CONTROL-PERIOD-CLOSED-THROUGH
+      DISPLAY "*** ACCOUNTING PERIOD IS CLOSED THROUGH " CONTROL-PERIOD-CLOSED-THROUGH
+              " - THAT DATE CAN'T BE USED ! ***"
+      MOVE ZEROS TO VOUCHER-PAID-DATE
+      PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+CHECK-TODAYS-DATE-AGAINST-CLOSED-PERIOD.
+
+   MOVE 1 TO CONTROL-KEY.
+   READ CONTROL-FILE RECORD
+      INVALID KEY
+         MOVE ZEROS TO CONTROL-PERIOD-CLOSED-THROUGH.
+
+   IF CONTROL-PERIOD-CLOSED-THROUGH NOT EQUAL ZEROS
+      AND VOUCHER-PAID-DATE NOT GREATER THAN CONTROL-PERIOD-CLOSED-THROUGH
+      DISPLAY "*** TODAY FALLS IN A CLOSED ACCOUNTING PERIOD (THROUGH "
+              CONTROL-PERIOD-CLOSED-THROUGH ") ! *** <ENTER> TO CONTINUE"
+      ACCEPT DUMMY
+      MOVE ZEROS TO VOUCHER-PAID-DATE
+      MOVE "Y" TO W-VALID-ANSWER *> force quit (QUIT-IS-CONFIRMED)
+   END-IF.
 *>_________________________________________________________________________
 
 GET-VOUCHER-CHECK-NUMBER.
 
+   MOVE "N" TO W-DUPLICATE-CHECK-NUMBER.
    DISPLAY "INFORM CHECK NUMBER (<ENTER> FOR CASH)".
    ACCEPT VOUCHER-CHECK-NUMBER.
-  
+
    IF NOT VALID-CHECK-NUMBER
       DISPLAY "INVALID CHECK NUMBER !"
       PERFORM CONFIRM-IF-WANT-TO-QUIT
    ELSE
-      MOVE VOUCHER-CHECK-NUMBER TO VOUCHER-CHECK-NO.
+   IF VOUCHER-CHECK-NUMBER EQUAL ZEROS
+      MOVE VOUCHER-CHECK-NUMBER TO VOUCHER-CHECK-NO
+   ELSE
+      PERFORM CHECK-FOR-DUPLICATE-CHECK-NUMBER
+      IF DUPLICATE-CHECK-NUMBER
+         DISPLAY "*** CHECK NUMBER " VOUCHER-CHECK-NUMBER
+                 " HAS ALREADY BEEN USED ! *** <ENTER> TO CONTINUE"
+         ACCEPT DUMMY
+      ELSE
+         MOVE VOUCHER-CHECK-NUMBER TO VOUCHER-CHECK-NO.
+*>_________________________________________________________________________
+
+CHECK-FOR-DUPLICATE-CHECK-NUMBER.
+
+   MOVE VOUCHER-CHECK-NUMBER TO CHECKREG-CHECK-NUMBER.
+   MOVE "Y" TO W-FOUND-CHECKREG-RECORD.
+   READ CHECK-REGISTER-FILE RECORD
+      INVALID KEY
+         MOVE "N" TO W-FOUND-CHECKREG-RECORD.
 
+   IF FOUND-CHECKREG-RECORD AND NOT CHECKREG-IS-VOID
+      MOVE "Y" TO W-DUPLICATE-CHECK-NUMBER.
 *>_________________________________________________________________________
 
 GET-VOUCHER-PAID-AMOUNT.
@@ -212,8 +419,11 @@ GET-VOUCHER-PAID-AMOUNT.
          PERFORM CONFIRM-IF-WANT-TO-QUIT 
       ELSE
  
-         MOVE " " TO MSG-AFTER-SAVING   
+         MOVE " " TO MSG-AFTER-SAVING
          PERFORM SAVE-CHANGES-ON-THE-VOUCHER
+         IF NOT VOUCHER-CHANGED-ELSEWHERE AND NOT ERROR-WRITING
+            PERFORM PRINT-REMITTANCE-ADVICE
+         END-IF
 
          COMPUTE VOUCHER-FORMATTED-AMOUNT = VOUCHER-AMOUNT - VOUCHER-PAID-AMOUNT
          
@@ -227,14 +437,27 @@ GET-VOUCHER-PAID-AMOUNT.
          PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
 
          IF GENERATE-BALANCE
-            MOVE VOUCHER-FORMATTED-AMOUNT TO VOUCHER-AMOUNT 
+            MOVE VOUCHER-NUMBER  TO VOUCHER-SPLIT-FROM-NUMBER
+            MOVE VOUCHER-INVOICE TO VOUCHER-SPLIT-FROM-INVOICE
+            MOVE VOUCHER-FORMATTED-AMOUNT TO VOUCHER-AMOUNT
             MOVE ZEROS TO VOUCHER-PAID-DATE
             MOVE ZEROS TO VOUCHER-PAID-AMOUNT
             MOVE ZEROS TO VOUCHER-CHECK-NO
             MOVE "N" TO VOUCHER-SELECTED
+            PERFORM CLEAR-GL-DISTRIBUTION-ON-SPLIT
             PERFORM ADD-NEW-VOUCHER-AND-SHOW-VALUE.
 *>_________________________________________________________________________
 
+CLEAR-GL-DISTRIBUTION-ON-SPLIT.
+
+   MOVE ZEROS TO VOUCHER-GL-LINE-COUNT.
+   PERFORM VARYING W-GL-LINE-INDEX FROM 1 BY 1
+      UNTIL W-GL-LINE-INDEX GREATER THAN 5
+      MOVE SPACES TO VOUCHER-GL-ACCOUNT (W-GL-LINE-INDEX)
+      MOVE ZEROS  TO VOUCHER-GL-AMOUNT  (W-GL-LINE-INDEX)
+   END-PERFORM.
+*>_________________________________________________________________________
+
 ADD-NEW-VOUCHER-AND-SHOW-VALUE.
 
    MOVE SPACES TO MSG-AFTER-SAVING.
@@ -260,5 +483,7 @@ COPY "PLVOUCHER.CBL".
 COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
 COPY "ADD-NEW-VOUCHER.CBL".
 COPY "PLDATE.CBL".
+COPY "PLSYSAUD.CBL".
+COPY "PLEXCLOG.CBL".
 *>_________________________________________________________________________
 
