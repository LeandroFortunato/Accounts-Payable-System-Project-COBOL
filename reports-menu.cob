@@ -0,0 +1,211 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. reports-menu.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLSESSION.CBL".
+
+DATA DIVISION.
+   FILE SECTION.
+
+      COPY "FDSESSION.CBL".
+
+   WORKING-STORAGE SECTION.
+
+     COPY "wscase01.cbl".
+
+     01 W-REPORTS-MENU-OPTION          PIC 99.
+         88 VALID-REPORTS-MENU-OPTION       VALUE  0, 1 THRU 11.
+
+     77 W-CURRENT-USER-ROLE            PIC X(10).
+         88 CURRENT-USER-IS-ADMIN        VALUE "ADMIN".
+
+     01 W-VALID-ANSWER                 PIC X.
+         88 VALID-ANSWER                    VALUE "Y","N".
+         88 REPORT-IS-CONFIRMED             VALUE "Y".
+
+     77 MSG-CONFIRMATION               PIC X(75).
+     77 DUMMY                          PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+   PERFORM READ-CURRENT-SESSION.
+
+   PERFORM GET-MENU-OPTION. *> force first pass
+   PERFORM GET-MENU-OPTION UNTIL
+                               W-REPORTS-MENU-OPTION EQUAL ZERO
+                            OR VALID-REPORTS-MENU-OPTION.
+
+   PERFORM DO-OPTIONS UNTIL W-REPORTS-MENU-OPTION EQUAL ZERO.
+
+   EXIT PROGRAM.
+
+   STOP RUN.
+*>_________________________________________________________________________
+
+GET-MENU-OPTION.
+
+         PERFORM CLEAR-SCREEN.
+         DISPLAY "                                     REPORTS                    ".
+         DISPLAY " "
+         DISPLAY "                    ------------------------------------------------".
+         DISPLAY "                    |  1 - BILLS REPORT                            |".
+         DISPLAY "                    |  2 - CASH REQUIREMENTS REPORT                |".
+         DISPLAY "                    |  3 - DEDUCTIBLES REPORT                      |".
+         DISPLAY "                    |  4 - OPEN PAYABLES REPORT BY VENDOR          |".
+         DISPLAY "                    |  5 - VENDOR PAYMENT HISTORY REPORT           |".
+         DISPLAY "                    |  6 - VENDOR AUDIT TRAIL REPORT               |".
+         DISPLAY "                    |  7 - VOUCHER AGING REPORT                    |".
+         DISPLAY "                    |  8 - VOUCHER GL DISTRIBUTION REPORT          |".
+         DISPLAY "                    |  9 - CHECK REGISTER RECONCILIATION           |".
+         DISPLAY "                    | 10 - PRINT CHECKS                            |".
+         DISPLAY "                    | 11 - VENDOR 1099 REPORT                      |".
+         DISPLAY "                    |  0 - EXIT                                    |".
+         DISPLAY "                    ------------------------------------------------".
+         DISPLAY " "
+         DISPLAY "                          - CHOOSE AN OPTION FROM MENU:  ".
+         PERFORM JUMP-LINE 06 TIMES.
+         ACCEPT W-REPORTS-MENU-OPTION.
+
+        IF W-REPORTS-MENU-OPTION EQUAL ZERO
+           DISPLAY "PROGRAM TERMINATED !"
+        ELSE
+           IF NOT VALID-REPORTS-MENU-OPTION
+              DISPLAY "INVALID OPTION ! <ENTER> TO CONTINUE"
+              ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+DO-OPTIONS.
+
+      IF W-REPORTS-MENU-OPTION = 1
+         MOVE "DO YOU CONFIRM PRINTING THE BILLS REPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "bills-report"
+            DISPLAY "BILLS-REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+      IF W-REPORTS-MENU-OPTION = 2
+         MOVE "DO YOU CONFIRM PRINTING THE CASH-REQUIREMENT REPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "cash-requirement-report"
+            DISPLAY "CASH-REQUIREMENT REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+      IF W-REPORTS-MENU-OPTION = 3
+         MOVE "DO YOU CONFIRM PRINTING THE DEDUCTIBLES REPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "deductibles-report"
+            DISPLAY "DEDUCTIBLES REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+      IF W-REPORTS-MENU-OPTION = 4
+         MOVE "DO YOU CONFIRM PRINTING THE OPEN PAYABLES REPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "open-payables-report"
+            DISPLAY "OPEN PAYABLES REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+      IF W-REPORTS-MENU-OPTION = 5
+         MOVE "DO YOU CONFIRM PRINTING THE VENDOR PAYMENT HISTORY REPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "vendor-payment-history-report"
+            DISPLAY "VENDOR PAYMENT HISTORY REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+      IF W-REPORTS-MENU-OPTION = 6
+         MOVE "DO YOU CONFIRM PRINTING THE VENDOR AUDIT TRAIL REPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "vendor-audit-report"
+            DISPLAY "VENDOR AUDIT TRAIL REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+      IF W-REPORTS-MENU-OPTION = 7
+         MOVE "DO YOU CONFIRM PRINTING THE VOUCHER AGING REPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "voucher-aging-report"
+            DISPLAY "VOUCHER AGING REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+      IF W-REPORTS-MENU-OPTION = 8
+         MOVE "DO YOU CONFIRM PRINTING THE VOUCHER GL DISTRIBUTION REPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "voucher-gl-distribution-report"
+            DISPLAY "VOUCHER GL DISTRIBUTION REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+      IF W-REPORTS-MENU-OPTION = 9
+         MOVE "DO YOU CONFIRM RUNNING THE CHECK REGISTER RECONCILIATION ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "check-register-reconciliation".
+
+      IF W-REPORTS-MENU-OPTION = 10
+         MOVE "DO YOU CONFIRM PRINTING CHECKS FOR THE SELECTED VOUCHERS ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            IF CURRENT-USER-IS-ADMIN
+               CALL "check-printing"
+            ELSE
+               DISPLAY "ACCESS DENIED - INSUFFICIENT PRIVILEGES ! <ENTER> TO CONTINUE"
+               ACCEPT DUMMY.
+
+      IF W-REPORTS-MENU-OPTION = 11
+         MOVE "DO YOU CONFIRM PRINTING THE VENDOR 1099 REPORT ?  <Y/N>"
+           TO  MSG-CONFIRMATION
+         PERFORM CONFIRM-EXECUTION *> force first loop
+         PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+         IF REPORT-IS-CONFIRMED
+            CALL "vendor-1099-report"
+            DISPLAY "VENDOR 1099 REPORT HAS BEEN PRINTED ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+
+   PERFORM GET-MENU-OPTION. *> force first pass
+   PERFORM GET-MENU-OPTION UNTIL
+                               W-REPORTS-MENU-OPTION EQUAL ZERO
+                            OR VALID-REPORTS-MENU-OPTION.
+*>_________________________________________________________________________
+
+READ-CURRENT-SESSION.
+
+   MOVE 1 TO SESSION-KEY.
+   OPEN INPUT SESSION-FILE.
+   READ SESSION-FILE RECORD
+      INVALID KEY
+         MOVE SPACES TO W-CURRENT-USER-ROLE
+      NOT INVALID KEY
+         MOVE SESSION-ROLE TO W-CURRENT-USER-ROLE.
+   CLOSE SESSION-FILE.
+*>_________________________________________________________________________
+
+COPY "PLGENERAL.CBL".
+*>_________________________________________________________________________
