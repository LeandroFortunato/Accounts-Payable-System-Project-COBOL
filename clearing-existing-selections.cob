@@ -5,11 +5,13 @@ ENVIRONMENT DIVISION.
       FILE-CONTROL.
 
       COPY "SLVOUCH.CBL".
+      COPY "SLEXCLOG.CBL".
 
 DATA DIVISION.
    FILE SECTION.
 
       COPY "FDVOUCH.CBL".
+      COPY "FDEXCLOG.CBL".
 
    WORKING-STORAGE SECTION.
 
@@ -26,6 +28,16 @@ DATA DIVISION.
       77 MSG-CONFIRMATION                     PIC X(79).
       77 TOTAL-RECORDS-CHANGED                PIC 9(7).
       77 FORMAT-TOTAL-RECORDS-CHANGED         PIC ZZZZZZ9.
+
+      77 W-EXCLOG-PROGRAM        PIC X(20) VALUE "CLEARING-SELECTIONS".
+      77 W-EXCLOG-OPERATION      PIC X(08).
+      77 W-EXCLOG-KEY            PIC X(15).
+
+      01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+         05 W-EXCLOG-DAY-TODAY   PIC 9(8).
+         05 FILLER               PIC X(1).
+         05 W-EXCLOG-TIME-NOW    PIC 9(5).
+         05 FILLER               PIC X(7).
 *>_________________________________________________________________________
 
 PROCEDURE DIVISION. 
@@ -62,6 +74,9 @@ CLEAR-IF-SELECTED-READ-NEXT.
          REWRITE VOUCHER-RECORD
             INVALID KEY
                SUBTRACT 1 FROM TOTAL-RECORDS-CHANGED
+               MOVE "REWRITE"      TO W-EXCLOG-OPERATION
+               MOVE VOUCHER-NUMBER TO W-EXCLOG-KEY
+               PERFORM LOG-EXCEPTION-ENTRY
                DISPLAY "*** ERROR RE-WRITING THE VOUCHER ! *** <ENTER> TO CONTINUE"
                ACCEPT DUMMY.
    
@@ -70,6 +85,7 @@ CLEAR-IF-SELECTED-READ-NEXT.
 
 COPY "PLGENERAL.CBL".
 COPY "READ-VOUCHER-NEXT-RECORD.CBL".
+COPY "PLEXCLOG.CBL".
 *>_________________________________________________________________________
 
 
