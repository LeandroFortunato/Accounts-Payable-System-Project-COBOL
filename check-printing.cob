@@ -0,0 +1,458 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. check-printing.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVOUCH.CBL".
+         COPY "SLVND02.CBL".
+         COPY "SLCONTRL.CBL".
+         COPY "SLCHKREG.CBL".
+         COPY "SLSYSAUD.CBL".
+      COPY "SLEXCLOG.CBL".
+         COPY "SLSESSION.CBL".
+
+         SELECT PRINTER-FILE
+                ASSIGN TO "check-printing.prn"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVOUCH.CBL".
+         COPY "FDVND02.CBL".
+         COPY "FDCONTRL.CBL".
+         COPY "FDCHKREG.CBL".
+         COPY "FDSYSAUD.CBL".
+      COPY "FDEXCLOG.CBL".
+         COPY "FDSESSION.CBL".
+
+         FD PRINTER-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 PRINTER-RECORD          PIC X(132).
+
+   WORKING-STORAGE SECTION.
+
+         COPY "wscase01.cbl".
+
+         01 W-DAY-AND-TIME-RIGHT-NOW.
+            05 W-DAY-TODAY             PIC 9(8).
+            05 FILLER                  PIC X(1).
+            05 W-PIECE-OF-TIME-NOW     PIC 9(5).
+            05 FILLER                  PIC X(7).
+
+         01 W-VALID-ANSWER            PIC X.
+            88 VALID-ANSWER          VALUE "Y","N".
+            88 PRINTING-IS-CONFIRMED VALUE "Y".
+
+         01 W-VOUCHER-DUMMY-OPTION    PIC 9 VALUE 9.
+            88 SHOW-ALL-THE-FIELDS   VALUE 2 THROUGH 9.
+
+         01 W-END-OF-FILE             PIC X.
+            88 END-OF-FILE           VALUE "Y".
+
+         01 W-FOUND-VENDOR-RECORD     PIC X.
+            88 FOUND-VENDOR-RECORD   VALUE "Y".
+
+         01 W-FOUND-VOUCHER-RECORD    PIC X.
+            88 FOUND-VOUCHER-RECORD  VALUE "Y".
+
+         01 W-ERROR-WRITING           PIC X.
+            88 ERROR-WRITING        VALUE "Y".
+
+         01 W-PAYMENT-DESTINATION.
+            05 W-PAYMENT-NAME          PIC X(30).
+            05 W-PAYMENT-ADDRESS-1     PIC X(30).
+            05 W-PAYMENT-ADDRESS-2     PIC X(30).
+            05 W-PAYMENT-CITY          PIC X(20).
+            05 W-PAYMENT-STATE         PIC X(02).
+            05 W-PAYMENT-ZIP           PIC X(10).
+
+         77 BK-VOUCHER-RECORD-BEFORE-CHANGE  PIC X(360).
+         77 W-VOUCHER-RECORD-AS-EDITED       PIC X(360).
+         77 W-VOUCHER-RECORD-ON-DISK         PIC X(360).
+
+         01 W-VOUCHER-CHANGED-ELSEWHERE      PIC X.
+            88 VOUCHER-CHANGED-ELSEWHERE       VALUE "Y".
+
+         77 W-SYSAUD-RECORD-TYPE             PIC X(10).
+         77 W-SYSAUD-ACTION                  PIC X(06).
+         77 W-SYSAUD-KEY                     PIC X(15).
+         77 W-SYSAUD-BEFORE-IMAGE            PIC X(379).
+         77 W-SYSAUD-AFTER-IMAGE             PIC X(379).
+         77 W-SYSAUD-USER-ID                 PIC X(20).
+
+         01 W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+            05 W-SYSAUD-DAY-TODAY            PIC 9(8).
+            05 FILLER                        PIC X(1).
+            05 W-SYSAUD-TIME-NOW             PIC 9(5).
+            05 FILLER                        PIC X(7).
+
+            77 W-EXCLOG-PROGRAM        PIC X(20) VALUE "CHECK-PRINTING".
+            77 W-EXCLOG-OPERATION      PIC X(08).
+            77 W-EXCLOG-KEY            PIC X(15).
+
+         01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+            05 W-EXCLOG-DAY-TODAY   PIC 9(8).
+            05 FILLER               PIC X(1).
+            05 W-EXCLOG-TIME-NOW    PIC 9(5).
+            05 FILLER               PIC X(7).
+
+         01 W-AMOUNT-IN-WORDS         PIC X(120).
+
+         77 W-CHECK-COUNT             PIC 9(6) VALUE 0.
+         77 W-TOTAL-AMOUNT            PIC S9(9)V99 VALUE 0.
+
+         77 W-DOLLARS                 PIC 9(6).
+         77 W-CENTS                   PIC 99.
+         77 W-THOUSANDS-PART          PIC 999.
+         77 W-UNITS-PART              PIC 999.
+         77 W-GROUP-VALUE             PIC 999.
+         77 W-GROUP-WORDS             PIC X(40).
+         77 W-TWO-DIGIT-VALUE         PIC 99.
+         77 W-TWO-DIGIT-WORDS         PIC X(30).
+         77 W-HUNDREDS-DIGIT          PIC 9.
+         77 W-REMAINDER-99            PIC 99.
+         77 W-TENS-DIGIT              PIC 9.
+         77 W-ONES-DIGIT              PIC 9.
+         77 W-STRING-POINTER          PIC 999.
+         77 W-STRING-POINTER-2        PIC 999.
+
+         77 CHECK-FORMATTED-AMOUNT    PIC ZZZ,ZZZ,ZZ9.99.
+         77 CHECK-FORMATTED-DATE      PIC 99/99/9999.
+         77 W-DATE-MM-DD-CCYY         PIC 9(8).
+         77 DUMMY-FOR-DATE-12         PIC 9(12).
+
+         77 MSG-OPTION                PIC X(07) VALUE "PRINT  ".
+         77 VOUCHER-FORMATTED-AMOUNT  PIC ZZ,ZZZ,ZZ9.99-.
+         77 VOUCHER-MM-YY-CCYY        PIC 9(8).
+         77 VOUCHER-FORMATTED-DATE    PIC 99/99/9999.
+         77 W-GL-LINE-INDEX           PIC 9.
+
+         77 DUMMY                     PIC X.
+         77 MSG-CONFIRMATION          PIC X(79).
+         77 MSG-AFTER-SAVING          PIC X(60).
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+     OPEN I-O VOUCHER-FILE.
+     OPEN I-O VENDOR-FILE.
+     OPEN I-O CONTROL-FILE.
+     OPEN I-O CHECK-REGISTER-FILE.
+     OPEN OUTPUT PRINTER-FILE.
+     OPEN EXTEND SYSTEM-AUDIT-FILE.
+
+     MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW.
+
+     MOVE "PRINT CHECKS FOR ALL VOUCHERS SELECTED AND NOT YET PAID ? <Y/N>"
+       TO MSG-CONFIRMATION.
+     PERFORM CONFIRM-EXECUTION. *> force first loop
+     PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER.
+
+     IF PRINTING-IS-CONFIRMED
+        MOVE ZEROS TO VOUCHER-NUMBER
+        START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+           INVALID KEY
+              MOVE "Y" TO W-END-OF-FILE
+        PERFORM PROCESS-ALL-VOUCHERS UNTIL END-OF-FILE
+
+        DISPLAY " "
+        DISPLAY W-CHECK-COUNT " CHECK(S) PRINTED ! <ENTER> TO CONTINUE"
+        ACCEPT DUMMY.
+
+     CLOSE VOUCHER-FILE.
+     CLOSE VENDOR-FILE.
+     CLOSE CONTROL-FILE.
+     CLOSE CHECK-REGISTER-FILE.
+     CLOSE PRINTER-FILE.
+     CLOSE SYSTEM-AUDIT-FILE.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+PROCESS-ALL-VOUCHERS.
+
+     READ VOUCHER-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE
+        NOT AT END
+           IF VOUCHER-SELECTED EQUAL "Y" AND VOUCHER-PAID-DATE EQUAL ZEROS
+                                        AND NOT VOUCHER-ON-HOLD
+              MOVE VOUCHER-VENDOR TO VENDOR-NUMBER
+              MOVE "Y" TO W-FOUND-VENDOR-RECORD
+              PERFORM LOOK-FOR-VENDOR-RECORD
+              IF FOUND-VENDOR-RECORD AND VENDOR-PAYS-BY-CHECK
+                 PERFORM PRINT-ONE-CHECK-AND-MARK-PAID
+              END-IF
+           END-IF
+     END-READ.
+*>_________________________________________________________________________
+
+PRINT-ONE-CHECK-AND-MARK-PAID.
+
+     MOVE "N" TO W-ERROR-WRITING.
+     MOVE 1 TO CONTROL-KEY.
+     READ CONTROL-FILE RECORD
+        INVALID KEY
+           MOVE "Y" TO W-ERROR-WRITING.
+
+     IF NOT ERROR-WRITING
+        ADD 1 TO CONTROL-LAST-CHECK-NUMBER
+        REWRITE CONTROL-RECORD
+           INVALID KEY
+              MOVE "Y" TO W-ERROR-WRITING.
+
+     IF ERROR-WRITING
+        DISPLAY "*** ERROR OBTAINING A NEW CHECK NUMBER ! *** <ENTER> TO CONTINUE"
+        ACCEPT DUMMY
+     ELSE
+        PERFORM PRINT-CHECK-STOCK
+
+        ADD 1              TO W-CHECK-COUNT
+        ADD VOUCHER-AMOUNT TO W-TOTAL-AMOUNT
+
+        MOVE CONTROL-LAST-CHECK-NUMBER TO VOUCHER-CHECK-NO
+        MOVE W-DAY-TODAY               TO VOUCHER-PAID-DATE
+        MOVE VOUCHER-AMOUNT            TO VOUCHER-PAID-AMOUNT
+
+        MOVE "CHECK PRINTED AND VOUCHER MARKED AS PAID ! <ENTER> TO CONTINUE"
+          TO MSG-AFTER-SAVING
+        PERFORM SAVE-CHANGES-ON-THE-VOUCHER.
+*>_________________________________________________________________________
+
+PRINT-CHECK-STOCK.
+
+     PERFORM CONVERT-VOUCHER-AMOUNT-TO-WORDS.
+
+     COMPUTE DUMMY-FOR-DATE-12 = W-DAY-TODAY * 10000.0001.
+     MOVE DUMMY-FOR-DATE-12 TO W-DATE-MM-DD-CCYY.
+     MOVE W-DATE-MM-DD-CCYY TO CHECK-FORMATTED-DATE.
+
+     MOVE VOUCHER-AMOUNT TO CHECK-FORMATTED-AMOUNT.
+
+     MOVE SPACES TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD.
+
+     STRING "CHECK NO: " CONTROL-LAST-CHECK-NUMBER
+            "     DATE: " CHECK-FORMATTED-DATE
+       DELIMITED BY SIZE
+       INTO PRINTER-RECORD
+     END-STRING.
+     WRITE PRINTER-RECORD.
+
+     MOVE SPACES TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD.
+
+     PERFORM SET-PAYMENT-DESTINATION-ADDRESS.
+
+     STRING "PAY TO THE ORDER OF: " DELIMITED BY SIZE
+            W-PAYMENT-NAME           DELIMITED BY SIZE
+       INTO PRINTER-RECORD
+     END-STRING.
+     WRITE PRINTER-RECORD.
+
+     STRING "                      " DELIMITED BY SIZE
+            W-PAYMENT-ADDRESS-1      DELIMITED BY SIZE
+       INTO PRINTER-RECORD
+     END-STRING.
+     WRITE PRINTER-RECORD.
+
+     IF W-PAYMENT-ADDRESS-2 NOT EQUAL SPACES
+        STRING "                      " DELIMITED BY SIZE
+               W-PAYMENT-ADDRESS-2      DELIMITED BY SIZE
+          INTO PRINTER-RECORD
+        END-STRING
+        WRITE PRINTER-RECORD.
+
+     STRING "                      " DELIMITED BY SIZE
+            W-PAYMENT-CITY           DELIMITED BY SIZE
+            ", "                     DELIMITED BY SIZE
+            W-PAYMENT-STATE          DELIMITED BY SIZE
+            "  "                     DELIMITED BY SIZE
+            W-PAYMENT-ZIP            DELIMITED BY SIZE
+       INTO PRINTER-RECORD
+     END-STRING.
+     WRITE PRINTER-RECORD.
+
+     MOVE SPACES TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD.
+
+     STRING "AMOUNT: $" DELIMITED BY SIZE
+            CHECK-FORMATTED-AMOUNT DELIMITED BY SIZE
+       INTO PRINTER-RECORD
+     END-STRING.
+     WRITE PRINTER-RECORD.
+
+     STRING "        " DELIMITED BY SIZE
+            FUNCTION TRIM(W-AMOUNT-IN-WORDS) DELIMITED BY SIZE
+       INTO PRINTER-RECORD
+     END-STRING.
+     WRITE PRINTER-RECORD.
+
+     MOVE SPACES TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD.
+
+     STRING "VOUCHER: " DELIMITED BY SIZE
+            VOUCHER-NUMBER DELIMITED BY SIZE
+            "     INVOICE: " DELIMITED BY SIZE
+            VOUCHER-INVOICE DELIMITED BY SIZE
+       INTO PRINTER-RECORD
+     END-STRING.
+     WRITE PRINTER-RECORD.
+
+     MOVE ALL "-" TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD.
+
+     MOVE SPACES TO PRINTER-RECORD.
+     WRITE PRINTER-RECORD.
+*>_________________________________________________________________________
+
+CONVERT-VOUCHER-AMOUNT-TO-WORDS.
+
+     MOVE FUNCTION INTEGER-PART(VOUCHER-AMOUNT) TO W-DOLLARS.
+     COMPUTE W-CENTS = FUNCTION MOD(VOUCHER-AMOUNT * 100, 100).
+
+     DIVIDE W-DOLLARS BY 1000 GIVING W-THOUSANDS-PART
+                              REMAINDER W-UNITS-PART.
+
+     MOVE SPACES TO W-AMOUNT-IN-WORDS.
+     MOVE 1 TO W-STRING-POINTER.
+
+     IF W-THOUSANDS-PART NOT EQUAL ZEROS
+        MOVE W-THOUSANDS-PART TO W-GROUP-VALUE
+        PERFORM CONVERT-GROUP-TO-WORDS
+        STRING FUNCTION TRIM(W-GROUP-WORDS) DELIMITED BY SIZE
+               " THOUSAND"               DELIMITED BY SIZE
+          INTO W-AMOUNT-IN-WORDS
+          WITH POINTER W-STRING-POINTER
+        END-STRING.
+
+     MOVE W-UNITS-PART TO W-GROUP-VALUE.
+     PERFORM CONVERT-GROUP-TO-WORDS.
+
+     IF W-DOLLARS EQUAL ZEROS
+        STRING "ZERO" DELIMITED BY SIZE
+          INTO W-AMOUNT-IN-WORDS
+          WITH POINTER W-STRING-POINTER
+        END-STRING
+     ELSE
+        IF W-UNITS-PART NOT EQUAL ZEROS
+           STRING " "                        DELIMITED BY SIZE
+                  FUNCTION TRIM(W-GROUP-WORDS) DELIMITED BY SIZE
+             INTO W-AMOUNT-IN-WORDS
+             WITH POINTER W-STRING-POINTER
+           END-STRING.
+
+     STRING " AND "        DELIMITED BY SIZE
+            W-CENTS         DELIMITED BY SIZE
+            "/100 DOLLARS" DELIMITED BY SIZE
+       INTO W-AMOUNT-IN-WORDS
+       WITH POINTER W-STRING-POINTER
+     END-STRING.
+*>_________________________________________________________________________
+
+CONVERT-GROUP-TO-WORDS.
+
+     MOVE SPACES TO W-GROUP-WORDS.
+
+     DIVIDE W-GROUP-VALUE BY 100 GIVING W-HUNDREDS-DIGIT
+                                REMAINDER W-REMAINDER-99.
+
+     MOVE W-REMAINDER-99 TO W-TWO-DIGIT-VALUE.
+     PERFORM CONVERT-TWO-DIGITS-TO-WORDS.
+
+     IF W-HUNDREDS-DIGIT EQUAL ZEROS
+        MOVE W-TWO-DIGIT-WORDS TO W-GROUP-WORDS
+     ELSE
+        MOVE 1 TO W-STRING-POINTER-2
+        EVALUATE W-HUNDREDS-DIGIT
+           WHEN 1 STRING "ONE"   DELIMITED BY SIZE INTO W-GROUP-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 2 STRING "TWO"   DELIMITED BY SIZE INTO W-GROUP-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 3 STRING "THREE" DELIMITED BY SIZE INTO W-GROUP-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 4 STRING "FOUR"  DELIMITED BY SIZE INTO W-GROUP-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 5 STRING "FIVE"  DELIMITED BY SIZE INTO W-GROUP-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 6 STRING "SIX"   DELIMITED BY SIZE INTO W-GROUP-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 7 STRING "SEVEN" DELIMITED BY SIZE INTO W-GROUP-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 8 STRING "EIGHT" DELIMITED BY SIZE INTO W-GROUP-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 9 STRING "NINE"  DELIMITED BY SIZE INTO W-GROUP-WORDS WITH POINTER W-STRING-POINTER-2
+        END-EVALUATE
+
+        STRING " HUNDRED" DELIMITED BY SIZE
+          INTO W-GROUP-WORDS
+          WITH POINTER W-STRING-POINTER-2
+        END-STRING
+
+        IF W-REMAINDER-99 NOT EQUAL ZEROS
+           STRING " "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(W-TWO-DIGIT-WORDS) DELIMITED BY SIZE
+             INTO W-GROUP-WORDS
+             WITH POINTER W-STRING-POINTER-2
+           END-STRING.
+*>_________________________________________________________________________
+
+CONVERT-TWO-DIGITS-TO-WORDS.
+
+     MOVE SPACES TO W-TWO-DIGIT-WORDS.
+
+     IF W-TWO-DIGIT-VALUE < 20
+        EVALUATE W-TWO-DIGIT-VALUE
+           WHEN 0  MOVE SPACES        TO W-TWO-DIGIT-WORDS
+           WHEN 1  MOVE "ONE"         TO W-TWO-DIGIT-WORDS
+           WHEN 2  MOVE "TWO"         TO W-TWO-DIGIT-WORDS
+           WHEN 3  MOVE "THREE"       TO W-TWO-DIGIT-WORDS
+           WHEN 4  MOVE "FOUR"        TO W-TWO-DIGIT-WORDS
+           WHEN 5  MOVE "FIVE"        TO W-TWO-DIGIT-WORDS
+           WHEN 6  MOVE "SIX"         TO W-TWO-DIGIT-WORDS
+           WHEN 7  MOVE "SEVEN"       TO W-TWO-DIGIT-WORDS
+           WHEN 8  MOVE "EIGHT"       TO W-TWO-DIGIT-WORDS
+           WHEN 9  MOVE "NINE"        TO W-TWO-DIGIT-WORDS
+           WHEN 10 MOVE "TEN"         TO W-TWO-DIGIT-WORDS
+           WHEN 11 MOVE "ELEVEN"      TO W-TWO-DIGIT-WORDS
+           WHEN 12 MOVE "TWELVE"      TO W-TWO-DIGIT-WORDS
+           WHEN 13 MOVE "THIRTEEN"    TO W-TWO-DIGIT-WORDS
+           WHEN 14 MOVE "FOURTEEN"    TO W-TWO-DIGIT-WORDS
+           WHEN 15 MOVE "FIFTEEN"     TO W-TWO-DIGIT-WORDS
+           WHEN 16 MOVE "SIXTEEN"     TO W-TWO-DIGIT-WORDS
+           WHEN 17 MOVE "SEVENTEEN"   TO W-TWO-DIGIT-WORDS
+           WHEN 18 MOVE "EIGHTEEN"    TO W-TWO-DIGIT-WORDS
+           WHEN 19 MOVE "NINETEEN"    TO W-TWO-DIGIT-WORDS
+        END-EVALUATE
+     ELSE
+        DIVIDE W-TWO-DIGIT-VALUE BY 10 GIVING W-TENS-DIGIT
+                                   REMAINDER W-ONES-DIGIT
+        MOVE 1 TO W-STRING-POINTER-2
+        EVALUATE W-TENS-DIGIT
+           WHEN 2 STRING "TWENTY"  DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 3 STRING "THIRTY"  DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 4 STRING "FORTY"   DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 5 STRING "FIFTY"   DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 6 STRING "SIXTY"   DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 7 STRING "SEVENTY" DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 8 STRING "EIGHTY"  DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+           WHEN 9 STRING "NINETY"  DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+        END-EVALUATE
+
+        IF W-ONES-DIGIT NOT EQUAL ZEROS
+           EVALUATE W-ONES-DIGIT
+              WHEN 1 STRING "-ONE"   DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+              WHEN 2 STRING "-TWO"   DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+              WHEN 3 STRING "-THREE" DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+              WHEN 4 STRING "-FOUR"  DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+              WHEN 5 STRING "-FIVE"  DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+              WHEN 6 STRING "-SIX"   DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+              WHEN 7 STRING "-SEVEN" DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+              WHEN 8 STRING "-EIGHT" DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+              WHEN 9 STRING "-NINE"  DELIMITED BY SIZE INTO W-TWO-DIGIT-WORDS WITH POINTER W-STRING-POINTER-2
+           END-EVALUATE.
+*>_________________________________________________________________________
+
+COPY "PLGENERAL.CBL".
+COPY "PLVOUCHER.CBL".
+COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+COPY "PL-SET-PAYMENT-DESTINATION-ADDRESS.CBL".
+COPY "PLSYSAUD.CBL".
+COPY "PLEXCLOG.CBL".
+*>_________________________________________________________________________
