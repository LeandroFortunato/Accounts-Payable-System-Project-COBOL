@@ -0,0 +1,162 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. user-login.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLUSER.CBL".
+         COPY "SLSESSION.CBL".
+
+DATA DIVISION.
+   FILE SECTION.
+
+      COPY "FDUSER.CBL".
+      COPY "FDSESSION.CBL".
+
+   WORKING-STORAGE SECTION.
+
+     COPY "wscase01.cbl".
+
+     01 W-VALID-ANSWER                 PIC X.
+         88 VALID-ANSWER            VALUE "Y","N".
+
+     77 MSG-CONFIRMATION               PIC X(45).
+
+     01 W-DAY-AND-TIME-RIGHT-NOW.
+         05 W-DAY-TODAY                PIC 9(8).
+         05 FILLER                     PIC X(1).
+         05 W-PIECE-OF-TIME-NOW        PIC 9(5).
+         05 FILLER                     PIC X(7).
+
+     01 W-ERROR-READING-USER           PIC X.
+         88 ERROR-READING-USER     VALUE "Y".
+
+     01 W-LOGIN-SUCCESSFUL             PIC X.
+         88 LOGIN-SUCCESSFUL       VALUE "Y".
+
+     01 W-USER-FILE-IS-EMPTY           PIC X.
+         88 USER-FILE-IS-EMPTY     VALUE "Y".
+
+     77 ENTRY-USER-ID                  PIC X(10).
+     77 ENTRY-PASSWORD                 PIC X(20).
+     77 W-LOGIN-ATTEMPTS               PIC 9.
+     77 DUMMY                          PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+   OPEN I-O USER-FILE.
+
+   PERFORM SEED-DEFAULT-ADMIN-IF-EMPTY.
+
+   PERFORM INVALIDATE-SESSION-RECORD.
+
+   MOVE "N" TO W-LOGIN-SUCCESSFUL.
+   MOVE 0 TO W-LOGIN-ATTEMPTS.
+
+   PERFORM GET-CREDENTIALS-AND-VALIDATE UNTIL
+                                            LOGIN-SUCCESSFUL
+                                         OR W-LOGIN-ATTEMPTS EQUAL 3.
+
+   CLOSE USER-FILE.
+
+   IF LOGIN-SUCCESSFUL
+      PERFORM SAVE-SESSION-RECORD
+   ELSE
+      DISPLAY "TOO MANY FAILED LOGIN ATTEMPTS ! PROGRAM TERMINATED."
+      ACCEPT DUMMY.
+
+   EXIT PROGRAM.
+
+   STOP RUN.
+*>_________________________________________________________________________
+
+GET-CREDENTIALS-AND-VALIDATE.
+
+   PERFORM CLEAR-SCREEN.
+   DISPLAY "                       ACCOUNTS PAYABLE SYSTEM - LOGIN".
+   DISPLAY " ".
+   DISPLAY "USER ID..: " WITH NO ADVANCING.
+   ACCEPT ENTRY-USER-ID.
+   DISPLAY "PASSWORD.: " WITH NO ADVANCING.
+   ACCEPT ENTRY-PASSWORD.
+
+   MOVE ENTRY-USER-ID TO USER-ID.
+   MOVE "N" TO W-ERROR-READING-USER.
+
+   READ USER-FILE RECORD
+       INVALID KEY
+           MOVE "Y" TO W-ERROR-READING-USER.
+
+   IF ERROR-READING-USER OR ENTRY-PASSWORD NOT EQUAL USER-PASSWORD
+      ADD 1 TO W-LOGIN-ATTEMPTS
+      DISPLAY "INVALID USER ID OR PASSWORD ! <ENTER> TO CONTINUE"
+      ACCEPT DUMMY
+   ELSE
+      MOVE "Y" TO W-LOGIN-SUCCESSFUL.
+*>_________________________________________________________________________
+
+SEED-DEFAULT-ADMIN-IF-EMPTY.
+
+   MOVE "N" TO W-USER-FILE-IS-EMPTY.
+   MOVE LOW-VALUES TO USER-ID.
+   START USER-FILE KEY IS NOT LESS THAN USER-ID
+      INVALID KEY
+         MOVE "Y" TO W-USER-FILE-IS-EMPTY.
+
+   IF NOT USER-FILE-IS-EMPTY
+      READ USER-FILE NEXT RECORD
+         AT END
+            MOVE "Y" TO W-USER-FILE-IS-EMPTY.
+
+   IF USER-FILE-IS-EMPTY
+      MOVE "ADMIN"   TO USER-ID
+      MOVE "ADMIN"   TO USER-PASSWORD
+      MOVE "ADMIN"   TO USER-ROLE
+      WRITE USER-RECORD
+      DISPLAY "NO USERS FOUND - CREATED DEFAULT ACCOUNT ADMIN/ADMIN."
+      DISPLAY "PLEASE CHANGE THIS PASSWORD VIA USER MAINTENANCE ! <ENTER> TO CONTINUE"
+      ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+INVALIDATE-SESSION-RECORD.
+
+   MOVE 1 TO SESSION-KEY.
+   OPEN I-O SESSION-FILE.
+   READ SESSION-FILE RECORD
+      INVALID KEY
+         MOVE SPACES TO SESSION-USER-ID
+         MOVE SPACES TO SESSION-ROLE
+         MOVE ZEROS  TO SESSION-LOGIN-DATE SESSION-LOGIN-TIME
+         WRITE SESSION-RECORD
+      NOT INVALID KEY
+         MOVE SPACES TO SESSION-USER-ID
+         MOVE SPACES TO SESSION-ROLE
+         MOVE ZEROS  TO SESSION-LOGIN-DATE SESSION-LOGIN-TIME
+         REWRITE SESSION-RECORD.
+   CLOSE SESSION-FILE.
+*>_________________________________________________________________________
+
+SAVE-SESSION-RECORD.
+
+   MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW.
+   MOVE 1 TO SESSION-KEY.
+   OPEN I-O SESSION-FILE.
+   READ SESSION-FILE RECORD
+      INVALID KEY
+         MOVE ENTRY-USER-ID       TO SESSION-USER-ID
+         MOVE USER-ROLE           TO SESSION-ROLE
+         MOVE W-DAY-TODAY         TO SESSION-LOGIN-DATE
+         MOVE W-PIECE-OF-TIME-NOW TO SESSION-LOGIN-TIME
+         WRITE SESSION-RECORD
+      NOT INVALID KEY
+         MOVE ENTRY-USER-ID       TO SESSION-USER-ID
+         MOVE USER-ROLE           TO SESSION-ROLE
+         MOVE W-DAY-TODAY         TO SESSION-LOGIN-DATE
+         MOVE W-PIECE-OF-TIME-NOW TO SESSION-LOGIN-TIME
+         REWRITE SESSION-RECORD.
+   CLOSE SESSION-FILE.
+*>_________________________________________________________________________
+
+COPY "PLGENERAL.CBL".
+*>_________________________________________________________________________
