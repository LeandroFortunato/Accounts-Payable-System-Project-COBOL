@@ -0,0 +1,154 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. voucher-archive.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVOUCH.CBL".
+         COPY "SLVCARC.CBL".
+         COPY "SLEXCLOG.CBL".
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVOUCH.CBL".
+         COPY "FDVCARC.CBL".
+         COPY "FDEXCLOG.CBL".
+
+   WORKING-STORAGE SECTION.
+
+         COPY "wsdate.cbl".
+         COPY "wscase01.cbl".
+
+         01 W-VALID-ANSWER                    PIC X.
+            88 VALID-ANSWER                     VALUE "Y", "N".
+            88 PURGE-IS-CONFIRMED               VALUE "Y".
+
+         77 MSG-CONFIRMATION                  PIC X(79).
+
+         01 W-END-OF-FILE                     PIC X.
+            88 END-OF-FILE                      VALUE "Y".
+
+         77 W-CUT-OFF-DATE                    PIC 9(8).
+
+         77 W-ARCHIVE-COUNT                   PIC 9(7) VALUE 0.
+         77 W-ERROR-COUNT                     PIC 9(7) VALUE 0.
+
+         01 W-DAY-AND-TIME-RIGHT-NOW.
+            05 W-DAY-TODAY                    PIC 9(8).
+            05 FILLER                         PIC X(1).
+            05 W-PIECE-OF-TIME-NOW            PIC 9(5).
+            05 FILLER                         PIC X(7).
+
+         77 W-EXCLOG-PROGRAM         PIC X(20) VALUE "VOUCHER-ARCHIVE".
+         77 W-EXCLOG-OPERATION       PIC X(08).
+         77 W-EXCLOG-KEY             PIC X(15).
+
+         01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+            05 W-EXCLOG-DAY-TODAY    PIC 9(8).
+            05 FILLER                PIC X(1).
+            05 W-EXCLOG-TIME-NOW     PIC 9(5).
+            05 FILLER                PIC X(7).
+
+         77 DUMMY                             PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+     PERFORM GET-CUT-OFF-DATE.
+
+     MOVE "ARCHIVE ALL PAID VOUCHERS WITH A PAID DATE OLDER THAN THE DATE ABOVE ? (Y/N)"
+       TO MSG-CONFIRMATION.
+     PERFORM CONFIRM-PURGE.
+     PERFORM CONFIRM-PURGE UNTIL VALID-ANSWER.
+
+     IF PURGE-IS-CONFIRMED
+        MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW
+
+        OPEN I-O VOUCHER-FILE
+        OPEN I-O VOUCHER-ARCHIVE-FILE
+
+        MOVE ZEROS TO VOUCHER-NUMBER
+        MOVE "N" TO W-END-OF-FILE
+        START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+           INVALID KEY
+              MOVE "Y" TO W-END-OF-FILE
+        END-START
+
+        PERFORM ARCHIVE-ONE-VOUCHER-READ-NEXT UNTIL END-OF-FILE
+
+        CLOSE VOUCHER-FILE
+        CLOSE VOUCHER-ARCHIVE-FILE
+
+        DISPLAY W-ARCHIVE-COUNT " VOUCHER(S) ARCHIVED, " W-ERROR-COUNT
+                " ERROR(S) - SEE EXCEPTION LOG. <ENTER> TO CONTINUE"
+        ACCEPT DUMMY
+     ELSE
+        DISPLAY "ARCHIVE CANCELLED ! <ENTER> TO CONTINUE"
+        ACCEPT DUMMY.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+GET-CUT-OFF-DATE.
+
+     MOVE "ARCHIVE PAID VOUCHERS OLDER THAN: (MM-DD-YYYY)" TO GDTV-DATE-HEADING.
+     MOVE 1900 TO GDTV-FIRST-YEAR-VALID.
+     MOVE 2100 TO GDTV-LAST-YEAR-VALID.
+     MOVE "N"  TO GDTV-ACCEPT-EMPTY-DATE.
+
+     PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+     MOVE GDTV-DATE TO W-CUT-OFF-DATE.
+*>_________________________________________________________________________
+
+CONFIRM-PURGE.
+     DISPLAY MSG-CONFIRMATION.
+     ACCEPT W-VALID-ANSWER.
+     INSPECT W-VALID-ANSWER CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+     IF NOT VALID-ANSWER
+        DISPLAY "PLEASE ANSWER Y OR N !".
+*>_________________________________________________________________________
+
+ARCHIVE-ONE-VOUCHER-READ-NEXT.
+
+     READ VOUCHER-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE
+        NOT AT END
+           IF VOUCHER-PAID-DATE NOT EQUAL ZEROS
+              AND VOUCHER-PAID-DATE LESS THAN W-CUT-OFF-DATE
+              PERFORM COPY-TO-ARCHIVE-AND-DELETE
+           END-IF
+     END-READ.
+*>_________________________________________________________________________
+
+COPY-TO-ARCHIVE-AND-DELETE.
+
+     MOVE VOUCHER-NUMBER   TO VCARC-VOUCHER-NUMBER.
+     MOVE VOUCHER-VENDOR   TO VCARC-VOUCHER-VENDOR.
+     MOVE W-DAY-TODAY      TO VCARC-ARCHIVE-DATE.
+     MOVE VOUCHER-RECORD   TO VCARC-VOUCHER-IMAGE.
+
+     WRITE VOUCHER-ARCHIVE-RECORD
+        INVALID KEY
+           ADD 1 TO W-ERROR-COUNT
+           MOVE "WRITE"        TO W-EXCLOG-OPERATION
+           MOVE VOUCHER-NUMBER TO W-EXCLOG-KEY
+           PERFORM LOG-EXCEPTION-ENTRY
+        NOT INVALID KEY
+           DELETE VOUCHER-FILE RECORD
+              INVALID KEY
+                 ADD 1 TO W-ERROR-COUNT
+                 MOVE "DELETE"       TO W-EXCLOG-OPERATION
+                 MOVE VOUCHER-NUMBER TO W-EXCLOG-KEY
+                 PERFORM LOG-EXCEPTION-ENTRY
+              NOT INVALID KEY
+                 ADD 1 TO W-ARCHIVE-COUNT.
+*>_________________________________________________________________________
+
+COPY "PLDATE.CBL".
+COPY "PLEXCLOG.CBL".
+*>_________________________________________________________________________
