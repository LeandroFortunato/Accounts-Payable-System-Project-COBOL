@@ -0,0 +1,666 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. recurring-voucher-maintenance.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+
+      COPY "SLRECUR.CBL".
+      COPY "SLVOUCH.CBL".
+      COPY "SLCONTRL.CBL".
+      COPY "SLVND02.CBL".
+      COPY "SLCHKREG.CBL".
+      COPY "SLSYSAUD.CBL".
+      COPY "SLEXCLOG.CBL".
+      COPY "SLSESSION.CBL".
+
+DATA DIVISION.
+   FILE SECTION.
+
+      COPY "FDRECUR.CBL".
+      COPY "FDVOUCH.CBL".
+      COPY "FDCONTRL.CBL".
+      COPY "FDVND02.CBL".
+      COPY "FDCHKREG.CBL".
+      COPY "FDSYSAUD.CBL".
+      COPY "FDEXCLOG.CBL".
+      COPY "FDSESSION.CBL".
+
+   WORKING-STORAGE SECTION.
+
+     COPY "wscase01.cbl".
+
+      01 W-MENU-OPTION                     PIC 9.
+         88 VALID-MENU-OPTION             VALUE  0 THROUGH 5.
+
+      01 ENTRY-RECURRING-NUMBER            PIC 9(5).
+         88 VALID-NUMBER                  VALUE 1 THROUGH 99999.
+
+      01 W-FOUND-RECURRING-RECORD          PIC X.
+         88 FOUND-RECURRING-RECORD        VALUE "Y".
+
+      01 W-FOUND-VENDOR-RECORD             PIC X.
+         88 FOUND-VENDOR-RECORD           VALUE "Y".
+
+      01 W-FOUND-VOUCHER-RECORD            PIC X.
+         88 FOUND-VOUCHER-RECORD          VALUE "Y".
+
+      01 W-SHOW-ALL-THE-FIELDS             PIC X.
+         88 SHOW-ALL-THE-FIELDS           VALUE "Y".
+
+      01 W-ERROR-WRITING                   PIC X.
+         88 ERROR-WRITING                 VALUE "Y".
+
+      77 BK-VOUCHER-RECORD-BEFORE-CHANGE   PIC X(360).
+      77 W-VOUCHER-RECORD-AS-EDITED        PIC X(360).
+      77 W-VOUCHER-RECORD-ON-DISK          PIC X(360).
+
+      01 W-VOUCHER-CHANGED-ELSEWHERE       PIC X.
+         88 VOUCHER-CHANGED-ELSEWHERE        VALUE "Y".
+
+      77 W-SYSAUD-RECORD-TYPE              PIC X(10).
+      77 W-SYSAUD-ACTION                   PIC X(06).
+      77 W-SYSAUD-KEY                      PIC X(15).
+      77 W-SYSAUD-BEFORE-IMAGE             PIC X(379).
+      77 W-SYSAUD-AFTER-IMAGE              PIC X(379).
+      77 W-SYSAUD-USER-ID                  PIC X(20).
+
+      01 W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+         05 W-SYSAUD-DAY-TODAY             PIC 9(8).
+         05 FILLER                         PIC X(1).
+         05 W-SYSAUD-TIME-NOW              PIC 9(5).
+         05 FILLER                         PIC X(7).
+
+         77 W-EXCLOG-PROGRAM        PIC X(20) VALUE "RECURRING-VOUCHER".
+         77 W-EXCLOG-OPERATION      PIC X(08).
+         77 W-EXCLOG-KEY            PIC X(15).
+
+      01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+         05 W-EXCLOG-DAY-TODAY   PIC 9(8).
+         05 FILLER               PIC X(1).
+         05 W-EXCLOG-TIME-NOW    PIC 9(5).
+         05 FILLER               PIC X(7).
+
+      01 W-ERROR-R-W-NEW-VOUCHER-NUMBER    PIC X.
+         88 ERROR-R-W-NEW-VOUCHER-NUMBER  VALUE "Y".
+
+      01 W-END-OF-FILE                     PIC X.
+         88 END-OF-FILE                   VALUE "Y".
+
+      01 W-VALID-ANSWER                    PIC X.
+         88 VALID-ANSWER                  VALUE "Y","N".
+         88 QUIT-IS-CONFIRMED             VALUE "Y".
+         88 DELETING-IS-CONFIRMED         VALUE "Y".
+
+      01 ENTRY-RECORD-FIELD                PIC 9.
+         88 VALID-FIELD                   VALUE 1 THROUGH 5.
+
+      01 W-DAY-AND-TIME-RIGHT-NOW.
+         05 W-DAY-TODAY                   PIC 9(8).
+         05 FILLER                        PIC X(1).
+         05 W-PIECE-OF-TIME-NOW           PIC 9(5).
+         05 FILLER                        PIC X(7).
+
+      01 W-THIS-MONTH-YYYYMM                PIC 9(6).
+      01 W-RECURRING-LAST-GENERATED-YYYYMM  PIC 9(6).
+
+      01 W-RECURRING-GENERATED-COUNT       PIC 9(5).
+
+      77 VOUCHER-FORMATTED-DATE            PIC 99/99/9999.
+      77 VOUCHER-MM-YY-CCYY                PIC 9(8).
+      77 DUMMY-FOR-DATE-12                 PIC 9(12).
+      77 VOUCHER-FORMATTED-AMOUNT          PIC ZZ,ZZZ,ZZ9.99-.
+      77 W-GL-LINE-INDEX                   PIC 9.
+      77 W-DUE-DAY                         PIC 99.
+      77 W-DUE-DATE                        PIC 9(8).
+      77 W-DUE-YEAR                        PIC 9(4).
+      77 DUMMY                             PIC X.
+      77 MSG-CONFIRMATION                  PIC X(60).
+      77 MSG-AFTER-SAVING                  PIC X(60).
+      77 MSG-OPTION                        PIC X(07).
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+   OPEN I-O RECURRING-VOUCHER-FILE.
+   OPEN I-O VOUCHER-FILE.
+   OPEN I-O VENDOR-FILE.
+   OPEN I-O CONTROL-FILE.
+   OPEN I-O CHECK-REGISTER-FILE.
+   OPEN EXTEND SYSTEM-AUDIT-FILE.
+
+   PERFORM GET-MENU-OPTION *> force first pass
+   PERFORM GET-MENU-OPTION UNTIL
+                               W-MENU-OPTION EQUAL ZERO
+                            OR VALID-MENU-OPTION.
+
+   PERFORM DO-OPTIONS UNTIL
+                               W-MENU-OPTION EQUAL ZERO
+   CLOSE RECURRING-VOUCHER-FILE.
+   CLOSE VOUCHER-FILE.
+   CLOSE VENDOR-FILE.
+   CLOSE CONTROL-FILE.
+   CLOSE CHECK-REGISTER-FILE.
+   CLOSE SYSTEM-AUDIT-FILE.
+
+   EXIT PROGRAM.
+
+   STOP RUN.
+*>_________________________________________________________________________
+
+GET-MENU-OPTION.
+
+         PERFORM CLEAR-SCREEN.
+         DISPLAY "                       RECURRING VOUCHER TEMPLATE MAINTENANCE".
+         DISPLAY " "
+         DISPLAY "                        --------------------------------------".
+         DISPLAY "                        | 1 - ADD TEMPLATE                   |".
+         DISPLAY "                        | 2 - CHANGE TEMPLATE                |".
+         DISPLAY "                        | 3 - LOOK UP TEMPLATE               |".
+         DISPLAY "                        | 4 - DELETE TEMPLATE                |".
+         DISPLAY "                        | 5 - GENERATE THIS MONTH'S VOUCHERS |".
+         DISPLAY "                        | 0 - EXIT                           |".
+         DISPLAY "                        --------------------------------------".
+         DISPLAY " "
+         DISPLAY "                           - CHOOSE AN OPTION FROM MENU:  ".
+         PERFORM JUMP-LINE 9 TIMES.
+         ACCEPT W-MENU-OPTION.
+
+        IF W-MENU-OPTION EQUAL ZERO
+           DISPLAY "PROGRAM TERMINATED !"
+        ELSE
+           IF NOT VALID-MENU-OPTION
+              DISPLAY "INVALID OPTION ! <ENTER> TO CONTINUE"
+              ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+DO-OPTIONS.
+
+   PERFORM CLEAR-SCREEN.
+
+   IF W-MENU-OPTION = 1
+      MOVE "ADD    " TO MSG-OPTION
+      PERFORM ADD-MODULE.
+
+   IF W-MENU-OPTION = 2
+      MOVE "CHANGE " TO MSG-OPTION
+      PERFORM CHANGE-MODULE.
+
+   IF W-MENU-OPTION = 3
+      MOVE "LOOK UP" TO MSG-OPTION
+      PERFORM INQUIRY-MODULE.
+
+   IF W-MENU-OPTION = 4
+      MOVE "DELETE " TO MSG-OPTION
+      PERFORM DELETE-MODULE.
+
+   IF W-MENU-OPTION = 5
+      PERFORM GENERATE-THIS-MONTHS-VOUCHERS.
+
+   PERFORM GET-MENU-OPTION. *> force first pass
+   PERFORM GET-MENU-OPTION UNTIL
+                               W-MENU-OPTION EQUAL ZERO
+                            OR VALID-MENU-OPTION.
+*>_________________________________________________________________________
+
+ASK-USER-FOR-THE-RECURRING-NUMBER.
+
+     MOVE "Y" TO W-FOUND-RECURRING-RECORD.
+     DISPLAY "INFORM A TEMPLATE NUMBER TO " MSG-OPTION " (<ENTER> FOR MENU)".
+     ACCEPT ENTRY-RECURRING-NUMBER.
+
+     IF ENTRY-RECURRING-NUMBER NOT EQUAL ZEROS
+        MOVE ENTRY-RECURRING-NUMBER TO RECURRING-NUMBER
+        READ RECURRING-VOUCHER-FILE RECORD
+           INVALID KEY
+              MOVE "N" TO W-FOUND-RECURRING-RECORD
+              DISPLAY "TEMPLATE NOT FOUND ! <ENTER> TO CONTINUE"
+              ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+GET-AN-EXISTANT-RECURRING-NUMBER.
+     PERFORM ASK-USER-FOR-THE-RECURRING-NUMBER.
+     PERFORM ASK-USER-FOR-THE-RECURRING-NUMBER
+                              UNTIL ENTRY-RECURRING-NUMBER EQUAL ZEROS
+                                 OR FOUND-RECURRING-RECORD.
+*>_________________________________________________________________________
+
+ASK-USER-FOR-NEW-RECURRING-NUMBER.
+
+   PERFORM GET-A-NEW-RECURRING-NUMBER *> force a first pass
+   PERFORM GET-A-NEW-RECURRING-NUMBER UNTIL
+                                     ENTRY-RECURRING-NUMBER EQUAL ZEROS *> quit
+                              OR NOT FOUND-RECURRING-RECORD. *> not a duplicate
+*>_________________________________________________________________________
+
+GET-A-NEW-RECURRING-NUMBER.
+
+   PERFORM ASK-USER-FOR-THE-RECURRING-NUMBER.
+
+   IF ENTRY-RECURRING-NUMBER NOT EQUAL ZEROS
+      IF NOT VALID-NUMBER
+         DISPLAY "INVALID TEMPLATE NUMBER ! <ENTER> TO CONTINUE"
+         ACCEPT DUMMY
+      ELSE
+         IF FOUND-RECURRING-RECORD
+            DISPLAY "TEMPLATE NUMBER ALREADY EXISTS ! <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+DISPLAY-RECURRING-RECORD.
+
+     PERFORM CLEAR-SCREEN.
+     DISPLAY "TEMPLATE............: " RECURRING-NUMBER.
+     DISPLAY "1) VENDOR...........: " RECURRING-VENDOR.
+
+     MOVE RECURRING-VENDOR TO VENDOR-NUMBER.
+     MOVE "Y" TO W-FOUND-VENDOR-RECORD.
+     PERFORM LOOK-FOR-VENDOR-RECORD.
+
+     IF FOUND-VENDOR-RECORD
+        DISPLAY "                       " VENDOR-NAME
+     ELSE
+        DISPLAY "                       ** Not found **".
+
+     DISPLAY "2) FOR..............: " RECURRING-FOR.
+
+     MOVE RECURRING-AMOUNT TO VOUCHER-FORMATTED-AMOUNT.
+     DISPLAY "3) AMOUNT...........: " VOUCHER-FORMATTED-AMOUNT.
+     DISPLAY "4) DAY OF MONTH DUE.: " RECURRING-DAY-OF-MONTH.
+     DISPLAY "5) ACTIVE...........: " RECURRING-ACTIVE.
+
+     IF RECURRING-LAST-GENERATED EQUAL ZEROS
+        DISPLAY "   LAST GENERATED...: ( NEVER )"
+     ELSE
+        DISPLAY "   LAST GENERATED...: " RECURRING-LAST-GENERATED.
+
+     PERFORM JUMP-LINE.
+*>_________________________________________________________________________
+
+ADD-MODULE.
+
+   PERFORM ASK-USER-FOR-NEW-RECURRING-NUMBER.
+   PERFORM ADD-REC-GET-ANOTHER-NUMBER UNTIL
+                                     ENTRY-RECURRING-NUMBER EQUAL ZEROS.
+*>_________________________________________________________________________
+
+ADD-REC-GET-ANOTHER-NUMBER.
+
+   MOVE SPACES TO RECURRING-VOUCHER-RECORD.
+   MOVE ENTRY-RECURRING-NUMBER TO RECURRING-NUMBER.
+   MOVE ZEROS  TO RECURRING-VENDOR.
+   MOVE ZEROS  TO RECURRING-AMOUNT.
+   MOVE ZEROS  TO RECURRING-DAY-OF-MONTH.
+   MOVE ZEROS  TO RECURRING-LAST-GENERATED.
+   MOVE "Y" TO RECURRING-ACTIVE. *> default is active
+
+   PERFORM GET-FIELDS.
+
+   IF RECURRING-VENDOR NOT EQUAL ZEROS *> quit from get-fields
+      WRITE RECURRING-VOUCHER-RECORD
+         INVALID KEY
+            MOVE "Y" TO W-ERROR-WRITING
+      END-WRITE
+      IF ERROR-WRITING
+         DISPLAY "ERROR WHILE WRITING THE TEMPLATE ! <ENTER> TO CONTINUE"
+         ACCEPT DUMMY
+      ELSE
+         PERFORM DISPLAY-RECURRING-RECORD
+         DISPLAY "THE NEW TEMPLATE HAS BEEN ADDED ! <ENTER> TO CONTINUE"
+         ACCEPT DUMMY.
+
+   PERFORM ASK-USER-FOR-NEW-RECURRING-NUMBER.
+*>_________________________________________________________________________
+
+GET-FIELDS.
+
+   MOVE "N" TO W-VALID-ANSWER.  *> quit (QUIT-IS-CONFIRMED)
+   MOVE "N" TO W-FOUND-VENDOR-RECORD.
+
+   PERFORM GET-RECURRING-VENDOR
+                         UNTIL (RECURRING-VENDOR NOT EQUAL ZEROS
+                                          AND
+                                    FOUND-VENDOR-RECORD)
+                            OR QUIT-IS-CONFIRMED.
+
+   PERFORM GET-RECURRING-FOR
+                         UNTIL RECURRING-FOR NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+   PERFORM GET-RECURRING-AMOUNT
+                         UNTIL RECURRING-AMOUNT NOT EQUAL ZEROS
+                            OR QUIT-IS-CONFIRMED.
+
+   PERFORM GET-RECURRING-DAY-OF-MONTH
+                         UNTIL RECURRING-DAY-OF-MONTH NOT EQUAL ZEROS
+                            OR QUIT-IS-CONFIRMED.
+
+   PERFORM GET-RECURRING-ACTIVE
+                         UNTIL RECURRING-ACTIVE EQUAL "Y"
+                            OR RECURRING-ACTIVE EQUAL "N"
+                            OR QUIT-IS-CONFIRMED.
+
+   IF RECURRING-VENDOR NOT EQUAL ZEROS AND QUIT-IS-CONFIRMED *> quit after vendor was informed
+      DISPLAY "OPERATION CANCELED ! <ENTER> TO CONTINUE"
+      ACCEPT DUMMY.
+
+   IF QUIT-IS-CONFIRMED
+      MOVE ZEROS TO RECURRING-VENDOR.
+*>_________________________________________________________________________
+
+GET-RECURRING-VENDOR.
+
+   PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
+
+   DISPLAY "1) INFORM VENDOR - <ENTER> TO RETURN"
+   ACCEPT RECURRING-VENDOR.
+
+   IF RECURRING-VENDOR EQUAL ZEROS
+      MOVE "Y" TO W-VALID-ANSWER  *> quit (QUIT-IS-CONFIRMED)
+   ELSE
+       MOVE RECURRING-VENDOR TO VENDOR-NUMBER
+       MOVE "Y" TO W-FOUND-VENDOR-RECORD
+       PERFORM LOOK-FOR-VENDOR-RECORD
+
+        IF NOT FOUND-VENDOR-RECORD
+           DISPLAY "*** VENDOR NOT FOUND IN VENDOR-FILE ! ***  <ENTER> TO CONTINUE"
+           MOVE ZEROS TO RECURRING-VENDOR
+           ACCEPT DUMMY
+        ELSE
+           IF VENDOR-IS-ON-HOLD
+              DISPLAY "*** VENDOR IS ON HOLD - RECURRING TEMPLATE CANNOT USE IT ! ***  <ENTER> TO CONTINUE"
+              MOVE ZEROS TO RECURRING-VENDOR
+              ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+GET-RECURRING-FOR.
+
+   PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
+
+   DISPLAY "2) INFORM VOUCHER PURPOSE: ".
+   ACCEPT RECURRING-FOR.
+
+   IF RECURRING-FOR EQUAL SPACES
+      DISPLAY "PURPOSE MUST BE INFORMED !"
+       PERFORM CONFIRM-IF-WANT-TO-QUIT
+   ELSE
+       INSPECT RECURRING-FOR CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-RECURRING-AMOUNT.
+
+   PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
+
+   DISPLAY "3) INFORM AMOUNT: ".
+   ACCEPT RECURRING-AMOUNT.
+
+   IF RECURRING-AMOUNT EQUAL ZEROS
+      DISPLAY "AMOUNT MUST BE INFORMED !"
+       PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+GET-RECURRING-DAY-OF-MONTH.
+
+   PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
+
+   DISPLAY "4) INFORM DAY OF MONTH DUE (1-31): ".
+   ACCEPT RECURRING-DAY-OF-MONTH.
+
+   IF RECURRING-DAY-OF-MONTH EQUAL ZEROS
+      DISPLAY "DAY OF MONTH MUST BE INFORMED !"
+       PERFORM CONFIRM-IF-WANT-TO-QUIT
+   ELSE
+      IF RECURRING-DAY-OF-MONTH GREATER THAN 31
+         DISPLAY "DAY OF MONTH MUST BE FROM 1 TO 31 !"
+         MOVE ZEROS TO RECURRING-DAY-OF-MONTH.
+*>_________________________________________________________________________
+
+GET-RECURRING-ACTIVE.
+
+   PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
+
+   DISPLAY "5) ACTIVE: (Y/N)".
+   ACCEPT RECURRING-ACTIVE.
+
+   IF RECURRING-ACTIVE EQUAL SPACES
+      DISPLAY "ONLY (Y/N) IS ACCEPTED !"
+       PERFORM CONFIRM-IF-WANT-TO-QUIT
+   ELSE
+      INSPECT RECURRING-ACTIVE CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+SHOW-ALL-INFORM-ALREADY-GIVEN.
+
+   PERFORM DISPLAY-RECURRING-RECORD.
+   DISPLAY "INSERT THE FOLLOWING INFORMATION FOR THE TEMPLATE: ".
+   DISPLAY " ".
+*>_________________________________________________________________________
+
+CHANGE-MODULE.
+
+   PERFORM GET-AN-EXISTANT-RECURRING-NUMBER.
+   PERFORM GET-RECORD-AND-CHANGE UNTIL
+                                      RECURRING-NUMBER EQUAL ZEROS.
+*>_________________________________________________________________________
+
+GET-RECORD-AND-CHANGE.
+
+       PERFORM DISPLAY-RECURRING-RECORD.
+       PERFORM ASK-WHICH-FIELD-TO-CHANGE.
+       PERFORM CHANGE-SAVE-GET-ANOTHER-FIELD
+                                      UNTIL ENTRY-RECORD-FIELD EQUAL ZERO.
+
+       PERFORM GET-AN-EXISTANT-RECURRING-NUMBER.
+*>_________________________________________________________________________
+
+ASK-WHICH-FIELD-TO-CHANGE.
+
+     DISPLAY "INFORM A FIELD TO CHANGE 1 TO 5 (<ENTER> TO RETURN)".
+     ACCEPT ENTRY-RECORD-FIELD.
+
+     IF ENTRY-RECORD-FIELD NOT EQUAL ZERO
+        IF NOT VALID-FIELD
+           DISPLAY "INVALID FIELD !".
+*>_________________________________________________________________________
+
+CHANGE-SAVE-GET-ANOTHER-FIELD.
+
+     MOVE "N" TO W-VALID-ANSWER.  *> not to quit (QUIT-IS-CONFIRMED)
+
+     IF ENTRY-RECORD-FIELD = 1
+        PERFORM GET-RECURRING-VENDOR
+        PERFORM GET-RECURRING-VENDOR
+                         UNTIL (RECURRING-VENDOR NOT EQUAL ZEROS
+                                          AND
+                                    FOUND-VENDOR-RECORD)
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 2
+        PERFORM GET-RECURRING-FOR
+        PERFORM GET-RECURRING-FOR
+                         UNTIL RECURRING-FOR NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 3
+        PERFORM GET-RECURRING-AMOUNT
+        PERFORM GET-RECURRING-AMOUNT
+                         UNTIL RECURRING-AMOUNT NOT EQUAL ZEROS
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 4
+        PERFORM GET-RECURRING-DAY-OF-MONTH
+        PERFORM GET-RECURRING-DAY-OF-MONTH
+                         UNTIL RECURRING-DAY-OF-MONTH NOT EQUAL ZEROS
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 5
+        PERFORM GET-RECURRING-ACTIVE
+        PERFORM GET-RECURRING-ACTIVE
+                         UNTIL RECURRING-ACTIVE EQUAL "Y"
+                            OR RECURRING-ACTIVE EQUAL "N"
+                            OR QUIT-IS-CONFIRMED.
+
+     IF QUIT-IS-CONFIRMED
+        DISPLAY "OPERATION CANCELED ! <ENTER> TO CONTINUE"
+        ACCEPT DUMMY
+        MOVE 0 TO ENTRY-RECORD-FIELD *> to force quit and get another TEMPLATE number
+     ELSE
+        REWRITE RECURRING-VOUCHER-RECORD
+           INVALID KEY
+              MOVE "Y" TO W-ERROR-WRITING
+        END-REWRITE
+        IF ERROR-WRITING
+           PERFORM DISPLAY-RECURRING-RECORD
+           DISPLAY "ERROR WHILE REWRITING THE TEMPLATE ! <ENTER> TO CONTINUE"
+           ACCEPT DUMMY
+        ELSE
+           PERFORM DISPLAY-RECURRING-RECORD
+           DISPLAY "THE CHANGES HAVE BEEN SAVED ! <ENTER> TO CONTINUE"
+           ACCEPT DUMMY
+        END-IF
+        PERFORM ASK-WHICH-FIELD-TO-CHANGE.
+*>_________________________________________________________________________
+
+DELETE-MODULE.
+
+       PERFORM GET-AN-EXISTANT-RECURRING-NUMBER.
+       PERFORM GET-REC-DELETE-SEARCH-ANOTHER UNTIL
+                                         RECURRING-NUMBER EQUAL ZEROS.
+*>_________________________________________________________________________
+
+GET-REC-DELETE-SEARCH-ANOTHER.
+
+     PERFORM DISPLAY-RECURRING-RECORD.
+
+     MOVE "DO YOU CONFIRM DELETING THIS TEMPLATE ?" TO MSG-CONFIRMATION.
+     PERFORM ASK-USER-IF-WANT-TO-COMPLETE.
+
+     IF DELETING-IS-CONFIRMED
+        DISPLAY "DELETING..."
+        DELETE RECURRING-VOUCHER-FILE RECORD
+           INVALID KEY
+              DISPLAY "ERROR WHILE DELETING THE TEMPLATE ! <ENTER> TO CONTINUE"
+              ACCEPT DUMMY.
+
+     PERFORM GET-AN-EXISTANT-RECURRING-NUMBER.
+*>_________________________________________________________________________
+
+INQUIRY-MODULE.
+
+       PERFORM GET-AN-EXISTANT-RECURRING-NUMBER.
+       PERFORM GET-RECORD-SHOW-AND-GET-ANOTHER UNTIL
+                                         RECURRING-NUMBER EQUAL ZEROS.
+*>_________________________________________________________________________
+
+GET-RECORD-SHOW-AND-GET-ANOTHER.
+
+     PERFORM DISPLAY-RECURRING-RECORD.
+     DISPLAY "<ENTER> TO CONTINUE".
+     ACCEPT DUMMY.
+
+     PERFORM GET-AN-EXISTANT-RECURRING-NUMBER.
+*>_________________________________________________________________________
+
+GENERATE-THIS-MONTHS-VOUCHERS.
+
+   MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW.
+   MOVE W-DAY-TODAY(1:6) TO W-THIS-MONTH-YYYYMM.
+
+   MOVE ZEROS TO W-RECURRING-GENERATED-COUNT.
+   MOVE "N" TO W-END-OF-FILE.
+
+   MOVE ZEROS TO RECURRING-NUMBER.
+   START RECURRING-VOUCHER-FILE KEY IS NOT LESS THAN RECURRING-NUMBER
+      INVALID KEY
+         MOVE "Y" TO W-END-OF-FILE.
+
+   PERFORM UNTIL END-OF-FILE
+      READ RECURRING-VOUCHER-FILE NEXT RECORD
+         AT END
+            MOVE "Y" TO W-END-OF-FILE
+         NOT AT END
+            IF RECURRING-IS-ACTIVE
+               MOVE RECURRING-LAST-GENERATED(1:6) TO W-RECURRING-LAST-GENERATED-YYYYMM
+               IF W-RECURRING-LAST-GENERATED-YYYYMM NOT EQUAL W-THIS-MONTH-YYYYMM
+                  PERFORM GENERATE-ONE-VOUCHER-FROM-TEMPLATE
+      END-READ
+   END-PERFORM.
+
+   DISPLAY W-RECURRING-GENERATED-COUNT " RECURRING VOUCHER(S) GENERATED ! <ENTER> TO CONTINUE".
+   ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+GENERATE-ONE-VOUCHER-FROM-TEMPLATE.
+
+   MOVE SPACES TO VOUCHER-RECORD.
+   MOVE RECURRING-VENDOR TO VOUCHER-VENDOR.
+   MOVE RECURRING-FOR    TO VOUCHER-FOR-LINE (1).
+   MOVE RECURRING-AMOUNT TO VOUCHER-AMOUNT.
+   MOVE ZEROS TO VOUCHER-GL-LINE-COUNT.
+   MOVE ZEROS TO VOUCHER-SPLIT-FROM-NUMBER.
+   MOVE "N" TO VOUCHER-DEDUCTIBLE.
+   MOVE "N" TO VOUCHER-TAXABLE.
+   MOVE ZEROS TO VOUCHER-TAX-AMOUNT.
+   MOVE ZEROS TO VOUCHER-DISCOUNT-DATE.
+   MOVE "N" TO VOUCHER-SELECTED.
+   MOVE ZEROS TO VOUCHER-PAID-AMOUNT.
+   MOVE ZEROS TO VOUCHER-PAID-DATE.
+   MOVE ZEROS TO VOUCHER-CHECK-NO.
+
+   MOVE W-DAY-TODAY TO VOUCHER-DATE.
+
+   PERFORM CAP-DUE-DAY-TO-MONTH-LENGTH.
+
+   COMPUTE VOUCHER-DUE = (W-THIS-MONTH-YYYYMM * 100) + W-DUE-DAY.
+
+   STRING "R" DELIMITED BY SIZE
+          RECURRING-NUMBER DELIMITED BY SIZE
+          W-THIS-MONTH-YYYYMM DELIMITED BY SIZE
+          INTO VOUCHER-INVOICE.
+
+   PERFORM ADD-NEW-VOUCHER.
+
+   IF NOT ERROR-R-W-NEW-VOUCHER-NUMBER
+      ADD 1 TO W-RECURRING-GENERATED-COUNT
+      MOVE W-DAY-TODAY TO RECURRING-LAST-GENERATED
+      REWRITE RECURRING-VOUCHER-RECORD
+         INVALID KEY
+            DISPLAY "*** ERROR RECORDING THE GENERATION DATE ON THE TEMPLATE ! *** <ENTER> TO CONTINUE"
+            ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+CAP-DUE-DAY-TO-MONTH-LENGTH.
+
+   MOVE RECURRING-DAY-OF-MONTH TO W-DUE-DAY.
+
+   EVALUATE W-DAY-TODAY(5:2)
+      WHEN "04" WHEN "06" WHEN "09" WHEN "11"
+         IF W-DUE-DAY GREATER THAN 30
+            MOVE 30 TO W-DUE-DAY
+         END-IF
+      WHEN "02"
+         MOVE W-DAY-TODAY(1:4) TO W-DUE-YEAR
+         IF FUNCTION MOD(W-DUE-YEAR, 4) EQUAL 0
+            AND (FUNCTION MOD(W-DUE-YEAR, 100) NOT EQUAL 0
+                 OR FUNCTION MOD(W-DUE-YEAR, 400) EQUAL 0)
+            IF W-DUE-DAY GREATER THAN 29
+               MOVE 29 TO W-DUE-DAY
+            END-IF
+         ELSE
+            IF W-DUE-DAY GREATER THAN 28
+               MOVE 28 TO W-DUE-DAY
+            END-IF
+         END-IF
+      WHEN OTHER
+         IF W-DUE-DAY GREATER THAN 31
+            MOVE 31 TO W-DUE-DAY
+         END-IF
+   END-EVALUATE.
+*>_________________________________________________________________________
+
+COPY "PLGENERAL.CBL".
+COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+COPY "PLVOUCHER.CBL".
+COPY "ADD-NEW-VOUCHER.CBL".
+COPY "PLSYSAUD.CBL".
+COPY "PLEXCLOG.CBL".
+*>_________________________________________________________________________
