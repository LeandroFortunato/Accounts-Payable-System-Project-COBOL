@@ -0,0 +1,231 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. vendor-audit-report.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVNDAUD.CBL".
+         COPY "SLVND02.CBL".
+         COPY "SLCONTRL.CBL".
+
+         SELECT PRINTER-FILE
+                ASSIGN TO "vendor-audit-report.prn"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVNDAUD.CBL".
+         COPY "FDVND02.CBL".
+         COPY "FDCONTRL.CBL".
+
+         FD PRINTER-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 PRINTER-RECORD         PIC X(80).
+
+   WORKING-STORAGE SECTION.
+
+         COPY "wscompany.cbl".
+         COPY "wsdate.cbl".
+
+         01 TITLE.
+            05 FILLER              PIC X(22) VALUE SPACES.
+            05 FILLER              PIC X(25) VALUE "VENDOR AUDIT TRAIL REPORT".
+            05 FILLER              PIC X(18) VALUE SPACES.
+            05 FILLER              PIC X(05) VALUE "PAGE:".
+            05 PAGE-NUMBER         PIC 9(04) VALUE 0.
+
+         01 HEADING-1.
+            05 FILLER              PIC X(06) VALUE "VENDOR".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(18) VALUE "FIELD CHANGED".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(30) VALUE "OLD VALUE".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(30) VALUE "NEW VALUE".
+
+         01 HEADING-2.
+            05 FILLER              PIC X(08) VALUE "DATE".
+            05 FILLER              PIC X(20) VALUE SPACES.
+            05 FILLER              PIC X(20) VALUE "CHANGED BY".
+
+         01 HEADING-3.
+            05 FILLER              PIC X(06) VALUE "======".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(18) VALUE "==================".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(30) VALUE "==============================".
+            05 FILLER              PIC X(02) VALUE SPACES.
+            05 FILLER              PIC X(30) VALUE "==============================".
+
+         01 DETAIL-1.
+            05 D-VENDOR-NUMBER            PIC ZZZZ9.
+            05 FILLER                     PIC X(03) VALUE SPACES.
+            05 D-FIELD-NAME               PIC X(20).
+            05 D-OLD-VALUE                PIC X(30).
+            05 FILLER                     PIC X(01) VALUE SPACES.
+            05 D-NEW-VALUE                PIC X(30).
+
+         01 DETAIL-2.
+            05 FILLER                     PIC X(09) VALUE SPACES.
+            05 D-CHANGE-DATE              PIC 99/99/9999.
+            05 FILLER                     PIC X(03) VALUE SPACES.
+            05 D-USER-ID                  PIC X(20).
+
+         01 DETAIL-3.
+            05 FILLER                     PIC X(09) VALUE SPACES.
+            05 FILLER                     PIC X(09) VALUE "VENDOR: ".
+            05 D-DETAIL-3-VENDOR-NAME     PIC X(30).
+
+         01 W-END-OF-FILE          PIC X.
+            88 END-OF-FILE      VALUE "Y".
+
+         01 W-FOUND-VENDOR-RECORD  PIC X.
+            88 FOUND-VENDOR-RECORD  VALUE "Y".
+
+         01 W-PRINTED-LINES        PIC 99.
+            88 PAGE-FULL        VALUE 30 THROUGH 99.
+
+         77 W-FROM-CHANGE-DATE                   PIC 9(8).
+         77 W-TO-CHANGE-DATE                     PIC 9(8).
+         77 W-VENDOR-NUMBER-FILTER               PIC 9(5).
+
+         77 DUMMY-DATE-MM-DD-CCYY-12             PIC 9(12).
+         77 DUMMY-DATE-MM-DD-CCYY-8              PIC 9(8).
+
+         77 W-RECORDS-PRINTED                    PIC 9(5).
+
+         77 DUMMY                                PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+    PERFORM GET-REPORT-FILTERS.
+
+    OPEN INPUT VENDOR-AUDIT-FILE.
+    OPEN I-O VENDOR-FILE.
+    OPEN INPUT CONTROL-FILE.
+    OPEN OUTPUT PRINTER-FILE.
+
+    MOVE 1 TO CONTROL-KEY.
+    READ CONTROL-FILE RECORD
+       INVALID KEY
+          MOVE SPACES TO CONTROL-COMPANY-NAME CONTROL-COMPANY-ADDRESS-1
+                         CONTROL-COMPANY-CITY CONTROL-COMPANY-STATE
+                         CONTROL-COMPANY-ZIP CONTROL-COMPANY-PHONE.
+    CLOSE CONTROL-FILE.
+
+    MOVE 0 TO PAGE-NUMBER.
+    MOVE 0 TO W-RECORDS-PRINTED.
+    MOVE "N" TO W-END-OF-FILE.
+
+    PERFORM PRINT-HEADINGS.
+
+    PERFORM READ-AUDIT-NEXT-RECORD.
+    PERFORM READ-AUDIT-NEXT-RECORD
+       UNTIL (VNDAUD-CHANGE-DATE NOT LESS THAN W-FROM-CHANGE-DATE
+                              AND VNDAUD-CHANGE-DATE NOT GREATER THAN W-TO-CHANGE-DATE
+                              AND (W-VENDOR-NUMBER-FILTER EQUAL ZEROS
+                                   OR VNDAUD-VENDOR-NUMBER EQUAL W-VENDOR-NUMBER-FILTER))
+                                                       OR
+                                                  END-OF-FILE.
+
+    PERFORM PRINT-ALL-MATCHING-RECORDS UNTIL END-OF-FILE.
+
+    IF W-RECORDS-PRINTED EQUAL ZEROS
+       MOVE "NO VENDOR AUDIT ENTRIES MATCH THE REQUESTED FILTERS !" TO PRINTER-RECORD
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+
+    PERFORM FINALIZE-PAGE.
+
+    CLOSE VENDOR-AUDIT-FILE.
+    CLOSE VENDOR-FILE.
+    CLOSE PRINTER-FILE.
+
+    EXIT PROGRAM.
+
+    STOP RUN.
+*>_________________________________________________________________________
+
+GET-REPORT-FILTERS.
+
+   DISPLAY "VENDOR NUMBER TO REPORT ON (<ENTER> FOR ALL VENDORS)".
+   MOVE ZEROS TO W-VENDOR-NUMBER-FILTER.
+   ACCEPT W-VENDOR-NUMBER-FILTER.
+
+   MOVE "FROM CHANGE DATE: (MM-DD-YYYY, <ENTER> FOR NO LOWER LIMIT)" TO GDTV-DATE-HEADING.
+   MOVE 1900 TO GDTV-FIRST-YEAR-VALID.
+   MOVE 2100 TO GDTV-LAST-YEAR-VALID.
+   MOVE "Y"  TO GDTV-ACCEPT-EMPTY-DATE.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   MOVE GDTV-DATE TO W-FROM-CHANGE-DATE.
+
+   MOVE "TO CHANGE DATE: (MM-DD-YYYY, <ENTER> FOR NO UPPER LIMIT)" TO GDTV-DATE-HEADING.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   MOVE GDTV-DATE TO W-TO-CHANGE-DATE.
+
+   IF W-TO-CHANGE-DATE EQUAL ZEROS
+      MOVE 99991231 TO W-TO-CHANGE-DATE.
+*>_________________________________________________________________________
+
+READ-AUDIT-NEXT-RECORD.
+
+   READ VENDOR-AUDIT-FILE NEXT RECORD
+      AT END
+         MOVE "Y" TO W-END-OF-FILE.
+*>_________________________________________________________________________
+
+PRINT-ALL-MATCHING-RECORDS.
+
+       IF PAGE-FULL
+          PERFORM FINALIZE-PAGE
+          PERFORM PRINT-HEADINGS.
+
+       MOVE VNDAUD-VENDOR-NUMBER TO D-VENDOR-NUMBER.
+       MOVE VNDAUD-FIELD-NAME    TO D-FIELD-NAME.
+       MOVE VNDAUD-OLD-VALUE     TO D-OLD-VALUE.
+       MOVE VNDAUD-NEW-VALUE     TO D-NEW-VALUE.
+       MOVE VNDAUD-USER-ID       TO D-USER-ID.
+
+       MOVE VNDAUD-VENDOR-NUMBER TO VENDOR-NUMBER.
+       MOVE "Y" TO W-FOUND-VENDOR-RECORD.
+       PERFORM LOOK-FOR-VENDOR-RECORD.
+       IF FOUND-VENDOR-RECORD
+          MOVE VENDOR-NAME       TO D-DETAIL-3-VENDOR-NAME
+       ELSE
+          MOVE "** Not found **" TO D-DETAIL-3-VENDOR-NAME.
+
+       COMPUTE DUMMY-DATE-MM-DD-CCYY-12 = VNDAUD-CHANGE-DATE * 10000.0001.
+       MOVE DUMMY-DATE-MM-DD-CCYY-12 TO DUMMY-DATE-MM-DD-CCYY-8.
+       MOVE DUMMY-DATE-MM-DD-CCYY-8  TO D-CHANGE-DATE.
+
+       MOVE DETAIL-1 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       MOVE DETAIL-2 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       MOVE DETAIL-3 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       MOVE SPACES TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       ADD 4 TO W-PRINTED-LINES.
+
+       ADD 1 TO W-RECORDS-PRINTED.
+
+     PERFORM READ-AUDIT-NEXT-RECORD.
+     PERFORM READ-AUDIT-NEXT-RECORD
+        UNTIL (VNDAUD-CHANGE-DATE NOT LESS THAN W-FROM-CHANGE-DATE
+                               AND VNDAUD-CHANGE-DATE NOT GREATER THAN W-TO-CHANGE-DATE
+                               AND (W-VENDOR-NUMBER-FILTER EQUAL ZEROS
+                                    OR VNDAUD-VENDOR-NUMBER EQUAL W-VENDOR-NUMBER-FILTER))
+                                                        OR
+                                                   END-OF-FILE.
+*>_________________________________________________________________________
+
+COPY "PLDATE.CBL".
+COPY "PLPRINT.CBL".
+COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+*>_________________________________________________________________________
