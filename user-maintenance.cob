@@ -0,0 +1,405 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. user-maintenance.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+   FILE-CONTROL.
+
+      COPY "SLUSER.CBL".
+      COPY "SLSYSAUD.CBL".
+      COPY "SLEXCLOG.CBL".
+      COPY "SLSESSION.CBL".
+
+DATA DIVISION.
+   FILE SECTION.
+
+      COPY "FDUSER.CBL".
+      COPY "FDSYSAUD.CBL".
+      COPY "FDEXCLOG.CBL".
+      COPY "FDSESSION.CBL".
+
+   WORKING-STORAGE SECTION.
+
+      COPY "wscase01.cbl".
+
+      01 W-OPTION                         PIC 9.
+         88 VALID-OPTION                  VALUE  1 THROUGH 4.
+
+      01 ENTRY-USER-ID                    PIC X(10).
+
+      01 ENTRY-PASSWORD                   PIC X(20).
+
+      01 ENTRY-ROLE                       PIC X(10).
+
+      01 W-FOUND-RECORD                   PIC X.
+         88 FOUND-RECORD                  VALUE "Y".
+
+      01 W-ERROR-WRITING                  PIC X.
+         88 ERROR-WRITING                 VALUE "Y".
+
+      01 W-VALID-ANSWER                   PIC X.
+         88 VALID-ANSWER                  VALUE "Y","N","y","n".
+         88 DELETING-IS-CONFIRMED         VALUE "Y","y".
+
+      77 BK-USER-RECORD                   PIC X(40).
+
+      77 W-SYSAUD-RECORD-TYPE             PIC X(10).
+      77 W-SYSAUD-ACTION                  PIC X(06).
+      77 W-SYSAUD-KEY                     PIC X(15).
+      77 W-SYSAUD-BEFORE-IMAGE            PIC X(379).
+      77 W-SYSAUD-AFTER-IMAGE             PIC X(379).
+      77 W-SYSAUD-USER-ID                 PIC X(20).
+
+      01 W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+         05 W-SYSAUD-DAY-TODAY            PIC 9(8).
+         05 FILLER                        PIC X(1).
+         05 W-SYSAUD-TIME-NOW             PIC 9(5).
+         05 FILLER                        PIC X(7).
+
+      77 W-EXCLOG-PROGRAM         PIC X(20) VALUE "USER-MAINT".
+      77 W-EXCLOG-OPERATION       PIC X(08).
+      77 W-EXCLOG-KEY             PIC X(15).
+
+      01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+         05 W-EXCLOG-DAY-TODAY    PIC 9(8).
+         05 FILLER                PIC X(1).
+         05 W-EXCLOG-TIME-NOW     PIC 9(5).
+         05 FILLER                PIC X(7).
+
+      77 MSG-OPTION                       PIC X(06).
+      77 MSG-CONFIRMATION                 PIC X(40).
+      77 DUMMY                            PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+   OPEN I-O USER-FILE.
+   OPEN EXTEND SYSTEM-AUDIT-FILE.
+
+   PERFORM GET-MENU-OPTION *> force first pass
+   PERFORM GET-MENU-OPTION UNTIL
+                               W-OPTION EQUAL ZERO
+                            OR VALID-OPTION.
+
+   PERFORM DO-OPTIONS UNTIL
+                               W-OPTION EQUAL ZERO
+   CLOSE USER-FILE.
+   CLOSE SYSTEM-AUDIT-FILE.
+
+   EXIT PROGRAM.
+
+   STOP RUN.
+*>_________________________________________________________________________
+
+JUMP-2-LINES-AND-PAUSE.
+
+PERFORM JUMP-LINE.
+PERFORM JUMP-LINE.
+ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+GET-MENU-OPTION.
+
+        PERFORM CLEAR-SCREEN.
+        DISPLAY "                          USER FILE MAINTENANCE PROGRAM".
+        DISPLAY " "
+        DISPLAY "                             ---------------------------".
+        DISPLAY "                             | 1 - LOOK UP USER        |".
+        DISPLAY "                             | 2 - ADD USER            |".
+        DISPLAY "                             | 3 - CHANGE USER         |".
+        DISPLAY "                             | 4 - DELETE USER         |".
+        DISPLAY "                             |                         |".
+        DISPLAY "                             | 0 - EXIT                |".
+        DISPLAY "                             ---------------------------".
+        DISPLAY " "
+        DISPLAY "                           - CHOOSE AN OPTION FROM MENU:".
+        PERFORM JUMP-LINE 10 TIMES.
+        ACCEPT W-OPTION
+
+        IF W-OPTION EQUAL ZERO
+           DISPLAY "PROGRAM TERMINATED !"
+        ELSE
+           IF NOT VALID-OPTION
+              DISPLAY "INVALID OPTION ! <ENTER> TO CONTINUE"
+              PERFORM JUMP-2-LINES-AND-PAUSE.
+*>_________________________________________________________________________
+
+DO-OPTIONS.
+
+   PERFORM CLEAR-SCREEN.
+
+   IF W-OPTION = 1
+      MOVE "SEARCH" TO MSG-OPTION
+      PERFORM INQUIRY-MODULE.
+
+   IF W-OPTION = 2
+      MOVE "ADD" TO MSG-OPTION
+      PERFORM ADD-MODULE.
+
+   IF W-OPTION = 3
+      MOVE "CHANGE" TO MSG-OPTION
+      PERFORM CHANGE-MODULE.
+
+   IF W-OPTION = 4
+      MOVE "DELETE" TO MSG-OPTION
+      PERFORM DELETE-MODULE.
+
+   PERFORM GET-MENU-OPTION. *> force first pass
+   PERFORM GET-MENU-OPTION UNTIL
+                               W-OPTION EQUAL ZERO
+                            OR VALID-OPTION.
+*>_________________________________________________________________________
+
+GET-EXISTANT-USER-FROM-USER.
+
+       PERFORM GET-USER-ID-TO-SEARCH. *> force first pass
+       PERFORM GET-USER-ID-TO-SEARCH UNTIL
+                                         ENTRY-USER-ID EQUAL SPACES
+                                      OR FOUND-RECORD.
+*>_________________________________________________________________________
+
+GET-USER-ID-TO-SEARCH.
+
+     PERFORM ASK-THE-USER-ID-TO-THE-USER.
+
+     IF ENTRY-USER-ID NOT EQUAL SPACES
+        INSPECT ENTRY-USER-ID
+                         CONVERTING LOWER-ALPHA
+                                 TO UPPER-ALPHA
+        MOVE ENTRY-USER-ID TO USER-ID
+        PERFORM LOOK-FOR-RECORD
+        PERFORM JUMP-LINE
+        IF NOT FOUND-RECORD
+           DISPLAY "USER NOT FOUND ! <ENTER> TO CONTINUE"
+           PERFORM JUMP-2-LINES-AND-PAUSE
+        ELSE
+           DISPLAY "------- RECORD FOUND ! ----------".
+*>_________________________________________________________________________
+
+ASK-THE-USER-ID-TO-THE-USER.
+
+     MOVE "Y" TO W-FOUND-RECORD.
+     DISPLAY "INFORM THE USER ID TO " MSG-OPTION " (<ENTER> FOR MENU)".
+     ACCEPT ENTRY-USER-ID.
+*>_________________________________________________________________________
+
+GET-THE-NEW-USER-ID-FROM-USER.
+
+       PERFORM GET-A-VALID-NEW-USER-ID *> force a first pass
+       PERFORM GET-A-VALID-NEW-USER-ID UNTIL
+                                     ENTRY-USER-ID EQUAL SPACES *> quit
+                              OR NOT FOUND-RECORD. *> it's not duplicity
+*>_________________________________________________________________________
+
+GET-A-VALID-NEW-USER-ID.
+
+   PERFORM ASK-THE-USER-ID-TO-THE-USER.
+
+   IF ENTRY-USER-ID NOT EQUAL SPACES
+      INSPECT ENTRY-USER-ID
+                      CONVERTING LOWER-ALPHA
+                              TO UPPER-ALPHA
+      MOVE ENTRY-USER-ID TO USER-ID
+      PERFORM LOOK-FOR-RECORD
+      IF FOUND-RECORD
+         PERFORM DISPLAY-USER-RECORD
+         DISPLAY "( ****** USER ID ALREADY EXISTS ! ****** )  <ENTER> TO CONTINUE"
+         PERFORM JUMP-2-LINES-AND-PAUSE
+      ELSE
+         PERFORM JUMP-LINE 3 TIMES
+         DISPLAY "NEW USER ID.: " USER-ID.
+*>_________________________________________________________________________
+
+GET-THE-NEW-PASSWORD-FROM-USER.
+
+     MOVE SPACES TO ENTRY-PASSWORD.
+     DISPLAY "INFORM THE PASSWORD TO " MSG-OPTION " (<ENTER> FOR MENU)".
+     ACCEPT ENTRY-PASSWORD.
+*>_________________________________________________________________________
+
+GET-THE-NEW-ROLE-FROM-USER.
+
+     PERFORM GET-A-VALID-ROLE. *> force first pass
+     PERFORM GET-A-VALID-ROLE UNTIL
+                                 ENTRY-ROLE EQUAL SPACES *> a quit
+                              OR ENTRY-ROLE EQUAL "ADMIN"
+                              OR ENTRY-ROLE EQUAL "DATAENTRY".
+*>_________________________________________________________________________
+
+GET-A-VALID-ROLE.
+
+     MOVE SPACES TO ENTRY-ROLE.
+     DISPLAY "INFORM THE ROLE - ADMIN OR DATAENTRY (<ENTER> FOR MENU)".
+     ACCEPT ENTRY-ROLE.
+
+     IF ENTRY-ROLE NOT EQUAL SPACES
+        INSPECT ENTRY-ROLE CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+        IF ENTRY-ROLE NOT EQUAL "ADMIN" AND ENTRY-ROLE NOT EQUAL "DATAENTRY"
+           DISPLAY "ROLE MUST BE ADMIN OR DATAENTRY ! <ENTER> TO CONTINUE"
+           PERFORM JUMP-2-LINES-AND-PAUSE.
+*>_________________________________________________________________________
+
+INQUIRY-MODULE.
+
+       PERFORM GET-EXISTANT-USER-FROM-USER.
+       PERFORM GET-REC-SHOW-GET-ANOTHER-USER UNTIL
+                                         ENTRY-USER-ID EQUAL SPACES.
+*>_________________________________________________________________________
+
+GET-REC-SHOW-GET-ANOTHER-USER.
+
+     PERFORM DISPLAY-USER-RECORD.
+     DISPLAY "<ENTER> TO CONTINUE".
+     PERFORM JUMP-2-LINES-AND-PAUSE.
+
+     PERFORM GET-EXISTANT-USER-FROM-USER.
+*>_________________________________________________________________________
+
+LOOK-FOR-RECORD.
+
+   READ USER-FILE RECORD
+        INVALID KEY
+           MOVE "N" TO W-FOUND-RECORD.
+*>_________________________________________________________________________
+
+DISPLAY-USER-RECORD.
+
+     PERFORM JUMP-LINE.
+     DISPLAY "-------------------------------------------".
+     DISPLAY "USER ID...: " USER-ID.
+     DISPLAY "ROLE......: " USER-ROLE.
+     DISPLAY "-------------------------------------------".
+     PERFORM JUMP-LINE.
+*>_________________________________________________________________________
+
+ADD-MODULE.
+
+   PERFORM GET-THE-NEW-USER-ID-FROM-USER.
+   PERFORM ADD-REC-GET-ANOTHER-USER UNTIL
+                                           ENTRY-USER-ID EQUAL SPACES. *> quit
+*>_________________________________________________________________________
+
+ADD-REC-GET-ANOTHER-USER.
+
+    PERFORM GET-THE-NEW-PASSWORD-FROM-USER.
+
+    IF ENTRY-PASSWORD NOT EQUAL SPACES *> not a quit
+       MOVE ENTRY-PASSWORD TO USER-PASSWORD
+       PERFORM GET-THE-NEW-ROLE-FROM-USER
+       IF ENTRY-ROLE NOT EQUAL SPACES
+          MOVE ENTRY-ROLE TO USER-ROLE
+          PERFORM WRITE-RECORD
+          PERFORM JUMP-LINE
+          IF ERROR-WRITING
+             DISPLAY "ERROR WHILE WRITING THE RECORD ! <ENTER> TO CONTINUE"
+             PERFORM JUMP-2-LINES-AND-PAUSE
+          ELSE
+             MOVE "USER"         TO W-SYSAUD-RECORD-TYPE
+             MOVE "ADD"          TO W-SYSAUD-ACTION
+             MOVE USER-ID        TO W-SYSAUD-KEY
+             MOVE SPACES         TO W-SYSAUD-BEFORE-IMAGE
+             MOVE USER-RECORD    TO W-SYSAUD-AFTER-IMAGE
+             PERFORM LOG-SYSTEM-AUDIT-ENTRY
+             DISPLAY "----- RECORD ADDED! -----"
+             PERFORM DISPLAY-USER-RECORD
+             PERFORM JUMP-LINE 3 TIMES.
+
+    PERFORM GET-THE-NEW-USER-ID-FROM-USER.
+*>_________________________________________________________________________
+
+WRITE-RECORD.
+
+   MOVE "N" TO W-ERROR-WRITING.
+   WRITE USER-RECORD
+       INVALID KEY
+          MOVE "Y" TO W-ERROR-WRITING
+          MOVE "WRITE"    TO W-EXCLOG-OPERATION
+          MOVE USER-ID    TO W-EXCLOG-KEY
+          PERFORM LOG-EXCEPTION-ENTRY.
+*>_________________________________________________________________________
+
+REWRITE-THE-RECORD.
+
+    MOVE "N" TO W-ERROR-WRITING.
+    REWRITE USER-RECORD
+         INVALID KEY
+               MOVE "Y" TO W-ERROR-WRITING
+               MOVE "REWRITE"  TO W-EXCLOG-OPERATION
+               MOVE USER-ID    TO W-EXCLOG-KEY
+               PERFORM LOG-EXCEPTION-ENTRY.
+*>_________________________________________________________________________
+
+CHANGE-MODULE.
+
+   PERFORM GET-EXISTANT-USER-FROM-USER.
+   PERFORM GET-RECORD-AND-CHANGE UNTIL
+                                      ENTRY-USER-ID EQUAL SPACES.
+*>_________________________________________________________________________
+
+GET-RECORD-AND-CHANGE.
+
+        PERFORM DISPLAY-USER-RECORD.
+        PERFORM GET-THE-NEW-PASSWORD-FROM-USER.
+
+        IF ENTRY-PASSWORD NOT EQUAL SPACES *> not a quit
+           MOVE USER-RECORD TO BK-USER-RECORD
+           MOVE ENTRY-PASSWORD TO USER-PASSWORD
+           PERFORM GET-THE-NEW-ROLE-FROM-USER
+           IF ENTRY-ROLE NOT EQUAL SPACES
+              MOVE ENTRY-ROLE TO USER-ROLE
+              PERFORM REWRITE-THE-RECORD
+              PERFORM JUMP-LINE
+              IF ERROR-WRITING
+                 DISPLAY "ERROR WHILE REWRITING THE RECORD ! <ENTER> TO CONTINUE"
+                 PERFORM JUMP-2-LINES-AND-PAUSE
+              ELSE
+                 MOVE "USER"          TO W-SYSAUD-RECORD-TYPE
+                 MOVE "CHANGE"        TO W-SYSAUD-ACTION
+                 MOVE USER-ID         TO W-SYSAUD-KEY
+                 MOVE BK-USER-RECORD  TO W-SYSAUD-BEFORE-IMAGE
+                 MOVE USER-RECORD     TO W-SYSAUD-AFTER-IMAGE
+                 PERFORM LOG-SYSTEM-AUDIT-ENTRY
+                 DISPLAY "----- RECORD CHANGED! -----"
+                 PERFORM DISPLAY-USER-RECORD
+                 PERFORM JUMP-LINE 3 TIMES.
+
+        PERFORM GET-EXISTANT-USER-FROM-USER.
+*>_________________________________________________________________________
+
+DELETE-MODULE.
+
+       PERFORM GET-EXISTANT-USER-FROM-USER.
+       PERFORM GET-REC-DELETE-SEARCH-ANOTHER UNTIL
+                                         ENTRY-USER-ID EQUAL SPACES.
+*>_________________________________________________________________________
+
+GET-REC-DELETE-SEARCH-ANOTHER.
+
+     PERFORM DISPLAY-USER-RECORD.
+
+     MOVE "DO YOU CONFIRM DELETING THIS RECORD ?" TO MSG-CONFIRMATION.
+     PERFORM ASK-USER-IF-WANT-TO-COMPLETE.
+
+     IF DELETING-IS-CONFIRMED
+        DISPLAY "DELETING..."
+        MOVE USER-RECORD TO BK-USER-RECORD
+        DELETE USER-FILE RECORD
+            INVALID KEY
+                 DISPLAY "ERROR WHILE DELETING THE RECORD ! <ENTER> TO CONTINUE"
+                 PERFORM JUMP-2-LINES-AND-PAUSE
+            NOT INVALID KEY
+                 MOVE "USER"          TO W-SYSAUD-RECORD-TYPE
+                 MOVE "DELETE"        TO W-SYSAUD-ACTION
+                 MOVE USER-ID         TO W-SYSAUD-KEY
+                 MOVE BK-USER-RECORD  TO W-SYSAUD-BEFORE-IMAGE
+                 MOVE SPACES          TO W-SYSAUD-AFTER-IMAGE
+                 PERFORM LOG-SYSTEM-AUDIT-ENTRY.
+
+      PERFORM GET-EXISTANT-USER-FROM-USER.
+*>_________________________________________________________________________
+
+COPY "PLGENERAL.CBL".
+*>_________________________________________________________________________
+
+COPY "PLSYSAUD.CBL".
+COPY "PLEXCLOG.CBL".
+*>_________________________________________________________________________
