@@ -0,0 +1,315 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. bi-extract.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVND02.CBL".
+         COPY "SLVOUCH.CBL".
+         COPY "SLSTATE.CBL".
+         COPY "SLCONTRL.CBL".
+
+         SELECT VENDOR-EXTRACT-FILE
+                ASSIGN TO "vendor-bi-extract.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+         SELECT VOUCHER-EXTRACT-FILE
+                ASSIGN TO "voucher-bi-extract.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+         SELECT STATE-EXTRACT-FILE
+                ASSIGN TO "state-bi-extract.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+         SELECT CONTROL-EXTRACT-FILE
+                ASSIGN TO "control-bi-extract.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVND02.CBL".
+         COPY "FDVOUCH.CBL".
+         COPY "FDSTATE.CBL".
+         COPY "FDCONTRL.CBL".
+
+         FD VENDOR-EXTRACT-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 VENDOR-EXTRACT-RECORD     PIC X(350).
+
+         FD VOUCHER-EXTRACT-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 VOUCHER-EXTRACT-RECORD    PIC X(350).
+
+         FD STATE-EXTRACT-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 STATE-EXTRACT-RECORD      PIC X(80).
+
+         FD CONTROL-EXTRACT-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 CONTROL-EXTRACT-RECORD    PIC X(200).
+
+   WORKING-STORAGE SECTION.
+
+         01 W-END-OF-FILE             PIC X.
+            88 END-OF-FILE          VALUE "Y".
+
+         77 W-VENDOR-COUNT            PIC 9(6) VALUE 0.
+         77 W-VOUCHER-COUNT           PIC 9(6) VALUE 0.
+         77 W-STATE-COUNT             PIC 9(6) VALUE 0.
+         77 W-CONTROL-COUNT           PIC 9(6) VALUE 0.
+         77 DUMMY                     PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+     PERFORM EXTRACT-VENDOR-FILE.
+     PERFORM EXTRACT-VOUCHER-FILE.
+     PERFORM EXTRACT-STATE-FILE.
+     PERFORM EXTRACT-CONTROL-FILE.
+
+     DISPLAY W-VENDOR-COUNT  " VENDOR(S) EXPORTED TO vendor-bi-extract.csv".
+     DISPLAY W-VOUCHER-COUNT " VOUCHER(S) EXPORTED TO voucher-bi-extract.csv".
+     DISPLAY W-STATE-COUNT   " STATE(S) EXPORTED TO state-bi-extract.csv".
+     DISPLAY W-CONTROL-COUNT " CONTROL RECORD(S) EXPORTED TO control-bi-extract.csv".
+     DISPLAY "<ENTER> TO CONTINUE".
+     ACCEPT DUMMY.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+EXTRACT-VENDOR-FILE.
+
+     OPEN INPUT VENDOR-FILE.
+     OPEN OUTPUT VENDOR-EXTRACT-FILE.
+
+     MOVE "VENDOR NUMBER,NAME,ADDRESS 1,ADDRESS 2,CITY,STATE,COUNTRY,ZIP,CONTACT,PHONE,TAX ID,1099 ELIGIBLE,DISCOUNT PERCENT,DISCOUNT DAYS,NET DAYS,STATUS,PAYMENT METHOD,BANK ROUTING,BANK ACCOUNT,BANK ACCOUNT TYPE,REMIT NAME,REMIT ADDRESS 1,REMIT ADDRESS 2,REMIT CITY,REMIT STATE,REMIT ZIP"
+       TO VENDOR-EXTRACT-RECORD.
+     WRITE VENDOR-EXTRACT-RECORD.
+
+     MOVE "N" TO W-END-OF-FILE.
+     PERFORM WRITE-ONE-VENDOR-ROW UNTIL END-OF-FILE.
+
+     CLOSE VENDOR-FILE.
+     CLOSE VENDOR-EXTRACT-FILE.
+*>_________________________________________________________________________
+
+WRITE-ONE-VENDOR-ROW.
+
+     READ VENDOR-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE
+        NOT AT END
+           STRING VENDOR-NUMBER                             DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-NAME)      '"'    DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-ADDRESS-1) '"'    DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-ADDRESS-2) '"'    DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-CITY)      '"'    DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-STATE)                 DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-COUNTRY)               DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-ZIP)                   DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-CONTACT)   '"'    DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-PHONE)     '"'    DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  VENDOR-TAX-ID                               DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  VENDOR-1099-ELIGIBLE                        DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  VENDOR-DISCOUNT-PERCENT                     DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  VENDOR-DISCOUNT-DAYS                        DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  VENDOR-NET-DAYS                             DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-STATUS)                DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-PAYMENT-METHOD)        DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  VENDOR-BANK-ROUTING                         DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  VENDOR-BANK-ACCOUNT                         DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-BANK-ACCOUNT-TYPE)     DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-REMIT-NAME)     '"' DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-REMIT-ADDRESS-1) '"' DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-REMIT-ADDRESS-2) '"' DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-REMIT-CITY)     '"' DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-REMIT-STATE)           DELIMITED BY SIZE
+                  ","                                        DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-REMIT-ZIP)             DELIMITED BY SIZE
+             INTO VENDOR-EXTRACT-RECORD
+           WRITE VENDOR-EXTRACT-RECORD
+           ADD 1 TO W-VENDOR-COUNT
+        END-READ.
+*>_________________________________________________________________________
+
+EXTRACT-VOUCHER-FILE.
+
+     OPEN INPUT VOUCHER-FILE.
+     OPEN OUTPUT VOUCHER-EXTRACT-FILE.
+
+     MOVE "VOUCHER NUMBER,VENDOR,INVOICE,FOR LINE 1,FOR LINE 2,FOR LINE 3,AMOUNT,DATE,DUE,DEDUCTIBLE,SELECTED,PAID AMOUNT,PAID DATE,CHECK NO,DISCOUNT DATE,TAXABLE,TAX AMOUNT,GL LINE COUNT,STATUS,HOLD,SPLIT FROM VOUCHER,SPLIT FROM INVOICE"
+       TO VOUCHER-EXTRACT-RECORD.
+     WRITE VOUCHER-EXTRACT-RECORD.
+
+     MOVE "N" TO W-END-OF-FILE.
+     PERFORM WRITE-ONE-VOUCHER-ROW UNTIL END-OF-FILE.
+
+     CLOSE VOUCHER-FILE.
+     CLOSE VOUCHER-EXTRACT-FILE.
+*>_________________________________________________________________________
+
+WRITE-ONE-VOUCHER-ROW.
+
+     READ VOUCHER-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE
+        NOT AT END
+           STRING VOUCHER-NUMBER                                DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-VENDOR                                 DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VOUCHER-INVOICE)      '"'    DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VOUCHER-FOR-LINE (1)) '"'    DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VOUCHER-FOR-LINE (2)) '"'    DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VOUCHER-FOR-LINE (3)) '"'    DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-AMOUNT                                 DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-DATE                                   DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-DUE                                    DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-DEDUCTIBLE                             DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-SELECTED                               DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-PAID-AMOUNT                            DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-PAID-DATE                              DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-CHECK-NO                               DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-DISCOUNT-DATE                          DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-TAXABLE                                DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-TAX-AMOUNT                             DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-GL-LINE-COUNT                          DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  FUNCTION TRIM(VOUCHER-STATUS)                  DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-HOLD                                   DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  VOUCHER-SPLIT-FROM-NUMBER                      DELIMITED BY SIZE
+                  ","                                            DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VOUCHER-SPLIT-FROM-INVOICE) '"' DELIMITED BY SIZE
+             INTO VOUCHER-EXTRACT-RECORD
+           WRITE VOUCHER-EXTRACT-RECORD
+           ADD 1 TO W-VOUCHER-COUNT
+        END-READ.
+*>_________________________________________________________________________
+
+EXTRACT-STATE-FILE.
+
+     OPEN INPUT STATE-FILE.
+     OPEN OUTPUT STATE-EXTRACT-FILE.
+
+     MOVE "STATE CODE,NAME,TAX RATE,COUNTRY"
+       TO STATE-EXTRACT-RECORD.
+     WRITE STATE-EXTRACT-RECORD.
+
+     MOVE "N" TO W-END-OF-FILE.
+     PERFORM WRITE-ONE-STATE-ROW UNTIL END-OF-FILE.
+
+     CLOSE STATE-FILE.
+     CLOSE STATE-EXTRACT-FILE.
+*>_________________________________________________________________________
+
+WRITE-ONE-STATE-ROW.
+
+     READ STATE-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE
+        NOT AT END
+           STRING STATE-CODE                            DELIMITED BY SIZE
+                  ","                                     DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(STATE-NAME)   '"'    DELIMITED BY SIZE
+                  ","                                     DELIMITED BY SIZE
+                  STATE-TAX-RATE                          DELIMITED BY SIZE
+                  ","                                     DELIMITED BY SIZE
+                  STATE-COUNTRY                           DELIMITED BY SIZE
+             INTO STATE-EXTRACT-RECORD
+           WRITE STATE-EXTRACT-RECORD
+           ADD 1 TO W-STATE-COUNT
+        END-READ.
+*>_________________________________________________________________________
+
+EXTRACT-CONTROL-FILE.
+
+     OPEN INPUT CONTROL-FILE.
+     OPEN OUTPUT CONTROL-EXTRACT-FILE.
+
+     MOVE "KEY,LAST VOUCHER,COMPANY NAME,COMPANY ADDRESS,COMPANY CITY,COMPANY STATE,COMPANY ZIP,COMPANY PHONE,PERIOD CLOSED THROUGH,LAST VOUCHER CHANGE DATE,LAST CHECK NUMBER"
+       TO CONTROL-EXTRACT-RECORD.
+     WRITE CONTROL-EXTRACT-RECORD.
+
+     MOVE "N" TO W-END-OF-FILE.
+     PERFORM WRITE-ONE-CONTROL-ROW UNTIL END-OF-FILE.
+
+     CLOSE CONTROL-FILE.
+     CLOSE CONTROL-EXTRACT-FILE.
+*>_________________________________________________________________________
+
+WRITE-ONE-CONTROL-ROW.
+
+     READ CONTROL-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE
+        NOT AT END
+           STRING CONTROL-KEY                                DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  CONTROL-LAST-VOUCHER                         DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(CONTROL-COMPANY-NAME)      '"' DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(CONTROL-COMPANY-ADDRESS-1) '"' DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(CONTROL-COMPANY-CITY)      '"' DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  CONTROL-COMPANY-STATE                        DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  CONTROL-COMPANY-ZIP                          DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(CONTROL-COMPANY-PHONE)     '"' DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  CONTROL-PERIOD-CLOSED-THROUGH                DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  CONTROL-LAST-VOUCHER-CHANGE-DATE              DELIMITED BY SIZE
+                  ","                                          DELIMITED BY SIZE
+                  CONTROL-LAST-CHECK-NUMBER                     DELIMITED BY SIZE
+             INTO CONTROL-EXTRACT-RECORD
+           WRITE CONTROL-EXTRACT-RECORD
+           ADD 1 TO W-CONTROL-COUNT
+        END-READ.
+*>_________________________________________________________________________
