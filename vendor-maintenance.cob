@@ -6,21 +6,31 @@ ENVIRONMENT DIVISION.
 
       COPY "SLVND02.CBL".
       COPY "SLSTATE.CBL".
+      COPY "SLVOUCH.CBL".
+      COPY "SLVNDAUD.CBL".
+      COPY "SLSYSAUD.CBL".
+      COPY "SLEXCLOG.CBL".
+      COPY "SLSESSION.CBL".
 
 DATA DIVISION.
    FILE SECTION.
 
       COPY "FDVND02.CBL".
       COPY "FDSTATE.CBL".
+      COPY "FDVOUCH.CBL".
+      COPY "FDVNDAUD.CBL".
+      COPY "FDSYSAUD.CBL".
+      COPY "FDEXCLOG.CBL".
+      COPY "FDSESSION.CBL".
 
    WORKING-STORAGE SECTION.
 
      COPY "wscase01.cbl".
 
-     01 W-VENDOR-MENU-OPTION          PIC 9.
-         88 VALID-VENDOR-MENU-OPTION  VALUE  0 THROUGH 8.  
-         88 CLOSE-FILES             VALUE 1,2,6,7,8.
-         88 OPEN-FILES              VALUE 1,2,6,7,8.
+     01 W-VENDOR-MENU-OPTION          PIC 99.
+         88 VALID-VENDOR-MENU-OPTION  VALUE  0 THROUGH 11.
+         88 CLOSE-FILES             VALUE 1,2,6,7,8,9,10,11.
+         88 OPEN-FILES              VALUE 1,2,6,7,8,9,10,11.
 
       01 ENTRY-VENDOR-NUMBER        PIC 9(5).
          88 VALID-NUMBER            VALUE 1 THROUGH 99999.
@@ -34,8 +44,87 @@ DATA DIVISION.
       01 W-ERROR-WRITING                 PIC X.
          88 ERROR-WRITING                VALUE "Y".
 
-      01 ENTRY-RECORD-FIELD         PIC 9.
-         88 VALID-FIELD             VALUE 1 THROUGH 8.
+      01 W-VENDOR-HAS-VOUCHERS      PIC X.
+         88 VENDOR-HAS-VOUCHERS     VALUE "Y".
+
+      01 W-FOUND-DUPLICATE-NAME     PIC X.
+         88 FOUND-DUPLICATE-NAME    VALUE "Y".
+
+      77 ENTRY-VENDOR-NAME-CHECK    PIC X(30).
+      77 BK-VENDOR-RECORD           PIC X(379).
+
+      01 BK-VENDOR-RECORD-BEFORE-CHANGE.
+         05 BK-VENDOR-NUMBER             PIC 9(05).
+         05 BK-VENDOR-NAME               PIC X(30).
+         05 BK-VENDOR-ADDRESS-1          PIC X(30).
+         05 BK-VENDOR-ADDRESS-2          PIC X(30).
+         05 BK-VENDOR-CITY               PIC X(20).
+         05 BK-VENDOR-STATE              PIC X(02).
+         05 BK-VENDOR-COUNTRY            PIC X(02).
+         05 BK-VENDOR-ZIP                PIC X(10).
+         05 BK-VENDOR-CONTACT            PIC X(30).
+         05 BK-VENDOR-PHONE              PIC X(30).
+         05 BK-VENDOR-TAX-ID             PIC X(11).
+         05 BK-VENDOR-1099-ELIGIBLE      PIC X.
+         05 BK-VENDOR-DISCOUNT-PERCENT   PIC 9V99.
+         05 BK-VENDOR-DISCOUNT-DAYS      PIC 999.
+         05 BK-VENDOR-NET-DAYS           PIC 999.
+         05 BK-VENDOR-STATUS             PIC X(8).
+         05 BK-VENDOR-PAYMENT-METHOD     PIC X(5).
+         05 BK-VENDOR-BANK-ROUTING       PIC X(9).
+         05 BK-VENDOR-BANK-ACCOUNT       PIC X(17).
+         05 BK-VENDOR-BANK-ACCOUNT-TYPE  PIC X(8).
+         05 BK-VENDOR-REMIT-NAME         PIC X(30).
+         05 BK-VENDOR-REMIT-ADDRESS-1    PIC X(30).
+         05 BK-VENDOR-REMIT-ADDRESS-2    PIC X(30).
+         05 BK-VENDOR-REMIT-CITY         PIC X(20).
+         05 BK-VENDOR-REMIT-STATE        PIC X(02).
+         05 BK-VENDOR-REMIT-ZIP          PIC X(10).
+
+      01 W-DAY-AND-TIME-RIGHT-NOW.
+         05 W-DAY-TODAY                  PIC 9(8).
+         05 FILLER                       PIC X(1).
+         05 W-PIECE-OF-TIME-NOW          PIC 9(5).
+         05 FILLER                       PIC X(7).
+
+      77 W-USER-ID                  PIC X(20).
+
+      77 D-AUDIT-DISCOUNT-PERCENT   PIC Z9.99.
+
+      77 W-VENDOR-RECORD-AS-EDITED  PIC X(379).
+      77 W-VENDOR-RECORD-ON-DISK    PIC X(379).
+
+      77 W-SYSAUD-RECORD-TYPE       PIC X(10).
+      77 W-SYSAUD-ACTION            PIC X(06).
+      77 W-SYSAUD-KEY               PIC X(15).
+      77 W-SYSAUD-BEFORE-IMAGE      PIC X(379).
+      77 W-SYSAUD-AFTER-IMAGE       PIC X(379).
+      77 W-SYSAUD-USER-ID           PIC X(20).
+
+      01 W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+         05 W-SYSAUD-DAY-TODAY      PIC 9(8).
+         05 FILLER                  PIC X(1).
+         05 W-SYSAUD-TIME-NOW       PIC 9(5).
+         05 FILLER                  PIC X(7).
+
+      77 W-EXCLOG-PROGRAM           PIC X(20) VALUE "VENDOR-MAINTENANCE".
+      77 W-EXCLOG-OPERATION         PIC X(08).
+      77 W-EXCLOG-KEY               PIC X(15).
+
+      01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+         05 W-EXCLOG-DAY-TODAY      PIC 9(8).
+         05 FILLER                  PIC X(1).
+         05 W-EXCLOG-TIME-NOW       PIC 9(5).
+         05 FILLER                  PIC X(7).
+
+      01 W-VENDOR-CHANGED-ELSEWHERE PIC X.
+         88 VENDOR-CHANGED-ELSEWHERE  VALUE "Y".
+
+      01 W-END-OF-FILE              PIC X.
+         88 END-OF-FILE             VALUE "Y".
+
+      01 ENTRY-RECORD-FIELD         PIC 99.
+         88 VALID-FIELD             VALUE 1 THROUGH 24.
 
       01 W-VALID-ANSWER             PIC X.
          88 VALID-ANSWER            VALUE "Y","N".
@@ -51,16 +140,25 @@ PROCEDURE DIVISION.
 
    OPEN I-O VENDOR-FILE.
    OPEN I-O STATE-FILE.
+   OPEN I-O VOUCHER-FILE.
+   OPEN EXTEND VENDOR-AUDIT-FILE.
+   OPEN EXTEND SYSTEM-AUDIT-FILE.
+
+   MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW.
+   ACCEPT W-USER-ID FROM ENVIRONMENT "USER".
 
    PERFORM GET-MENU-OPTION *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
                                W-VENDOR-MENU-OPTION EQUAL ZERO 
                             OR VALID-VENDOR-MENU-OPTION.
 
-   PERFORM DO-OPTIONS UNTIL 
-                               W-VENDOR-MENU-OPTION EQUAL ZERO 
+   PERFORM DO-OPTIONS UNTIL
+                               W-VENDOR-MENU-OPTION EQUAL ZERO
    CLOSE STATE-FILE.
    CLOSE VENDOR-FILE.
+   CLOSE VOUCHER-FILE.
+   CLOSE VENDOR-AUDIT-FILE.
+   CLOSE SYSTEM-AUDIT-FILE.
 
    EXIT PROGRAM.
 
@@ -81,6 +179,9 @@ GET-MENU-OPTION.
          DISPLAY "                          | 6 - PRINT VENDORS BY NUMBER   |".
          DISPLAY "                          | 7 - PRINT VENDORS BY NAME     |".
          DISPLAY "                          | 8 - DISPLAY ALL VENDORS       |".
+         DISPLAY "                          | 9 - VENDOR ACTIVITY INQUIRY   |".
+         DISPLAY "                          | 10 - PRINT 1099 REPORT        |".
+         DISPLAY "                          | 11 - RENUMBER VENDOR          |".
          DISPLAY "                          | 0 - EXIT                      |".
          DISPLAY "                          --------------------------------".
          DISPLAY " "
@@ -102,7 +203,8 @@ DO-OPTIONS.
 
    IF CLOSE-FILES
       CLOSE STATE-FILE
-      CLOSE VENDOR-FILE.                        
+      CLOSE VENDOR-FILE
+      CLOSE VOUCHER-FILE.
 
    IF W-VENDOR-MENU-OPTION = 1
       CALL "inquiry-vendor-by-number".
@@ -137,9 +239,22 @@ DO-OPTIONS.
    IF W-VENDOR-MENU-OPTION = 8
       CALL "display-vendor-by-number".
 
+   IF W-VENDOR-MENU-OPTION = 9
+      CALL "inquiry-vendor-activity".
+
+   IF W-VENDOR-MENU-OPTION = 10
+      DISPLAY "PRINTING 1099 REPORT..."
+      CALL "vendor-1099-report"
+      DISPLAY "PRINTING IS DONE ! <ENTER> TO CONTINUE"
+      ACCEPT DUMMY.
+
+   IF W-VENDOR-MENU-OPTION = 11
+      CALL "vendor-renumber".
+
    IF OPEN-FILES
       OPEN I-O VENDOR-FILE
-      OPEN I-O STATE-FILE.
+      OPEN I-O STATE-FILE
+      OPEN I-O VOUCHER-FILE.
 
    PERFORM GET-MENU-OPTION. *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
@@ -192,15 +307,37 @@ DISPLAY-VENDOR-RECORD.
      PERFORM LOOK-FOR-STATE-RECORD.
 
      IF FOUND-STATE-RECORD
-        DISPLAY "5) STATE...........: " VENDOR-STATE " - " STATE-NAME
+        DISPLAY "5) STATE/COUNTRY...: " VENDOR-STATE "/" VENDOR-COUNTRY " - " STATE-NAME
      ELSE
-        DISPLAY "5) STATE...........: " VENDOR-STATE " - ** Not found **".
+        DISPLAY "5) STATE/COUNTRY...: " VENDOR-STATE "/" VENDOR-COUNTRY " - ** Not found **".
 
-     DISPLAY "6) ZIP CODE........: " VENDOR-ZIP. 
-     DISPLAY "7) CONTACT NAME....: " VENDOR-CONTACT.  
+     DISPLAY "6) ZIP CODE........: " VENDOR-ZIP.
+     DISPLAY "7) CONTACT NAME....: " VENDOR-CONTACT.
      DISPLAY "8) PHONE NUMBER....: " VENDOR-PHONE.
-
-     PERFORM JUMP-LINE 8 TIMES. 
+     DISPLAY "9) TAX ID..........: " VENDOR-TAX-ID.
+     DISPLAY "10) 1099 ELIGIBLE..: " VENDOR-1099-ELIGIBLE.
+     DISPLAY "11) DISCOUNT %.....: " VENDOR-DISCOUNT-PERCENT.
+     DISPLAY "12) DISCOUNT DAYS..: " VENDOR-DISCOUNT-DAYS.
+     DISPLAY "13) NET DAYS.......: " VENDOR-NET-DAYS.
+     DISPLAY "14) STATUS.........: " VENDOR-STATUS.
+     DISPLAY "15) PAYMENT METHOD.: " VENDOR-PAYMENT-METHOD.
+
+     IF VENDOR-PAYS-BY-ACH
+        DISPLAY "16) BANK ROUTING...: " VENDOR-BANK-ROUTING
+        DISPLAY "17) BANK ACCOUNT...: " VENDOR-BANK-ACCOUNT
+        DISPLAY "18) BANK ACCT TYPE.: " VENDOR-BANK-ACCOUNT-TYPE.
+
+     IF VENDOR-REMIT-ADDRESS-1 EQUAL SPACES
+        DISPLAY "19-24) REMIT-TO ADDRESS: ** SAME AS ABOVE **"
+     ELSE
+        DISPLAY "19) REMIT-TO NAME......: " VENDOR-REMIT-NAME
+        DISPLAY "20) REMIT ADDRESS LN 1.: " VENDOR-REMIT-ADDRESS-1
+        DISPLAY "21) REMIT ADDRESS LN 2.: " VENDOR-REMIT-ADDRESS-2
+        DISPLAY "22) REMIT-TO CITY......: " VENDOR-REMIT-CITY
+        DISPLAY "23) REMIT-TO STATE.....: " VENDOR-REMIT-STATE
+        DISPLAY "24) REMIT-TO ZIP.......: " VENDOR-REMIT-ZIP.
+
+     PERFORM JUMP-LINE 8 TIMES.
 *>_________________________________________________________________________
 
 ADD-MODULE.
@@ -221,9 +358,15 @@ ADD-REC-GET-ANOTHER-NUMBER.
    IF VENDOR-RECORD NOT EQUAL SPACES *> quit from get-other-fields
       PERFORM WRITE-RECORD
       IF ERROR-WRITING
-         DISPLAY "ERROR WHILE WRITING THE RECORD ! <ENTER> TO CONTINUE" 
+         DISPLAY "ERROR WHILE WRITING THE RECORD ! <ENTER> TO CONTINUE"
          ACCEPT DUMMY
-      ELSE 
+      ELSE
+          MOVE "VENDOR"        TO W-SYSAUD-RECORD-TYPE
+          MOVE "ADD"           TO W-SYSAUD-ACTION
+          MOVE VENDOR-NUMBER   TO W-SYSAUD-KEY
+          MOVE SPACES          TO W-SYSAUD-BEFORE-IMAGE
+          MOVE VENDOR-RECORD   TO W-SYSAUD-AFTER-IMAGE
+          PERFORM LOG-SYSTEM-AUDIT-ENTRY
           PERFORM DISPLAY-VENDOR-RECORD
           DISPLAY "----- RECORD ADDED! ----- <ENTER> TO CONTINUE"
           ACCEPT DUMMY.
@@ -254,11 +397,49 @@ GET-OTHER-FIELDS.
                             OR QUIT-IS-CONFIRMED.
 
    PERFORM GET-VENDOR-PHONE
-                         UNTIL VENDOR-PHONE NOT EQUAL SPACES 
+                         UNTIL VENDOR-PHONE NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+   PERFORM GET-VENDOR-TAX-ID.
+
+   PERFORM GET-VENDOR-1099-ELIGIBLE
+                         UNTIL VENDOR-1099-ELIGIBLE EQUAL "Y"
+                            OR VENDOR-1099-ELIGIBLE EQUAL "N"
+                            OR QUIT-IS-CONFIRMED.
+
+   PERFORM GET-VENDOR-DISCOUNT-PERCENT.
+   PERFORM GET-VENDOR-DISCOUNT-DAYS.
+
+   PERFORM GET-VENDOR-NET-DAYS
+                         UNTIL VENDOR-NET-DAYS NOT EQUAL ZEROS
+                            OR QUIT-IS-CONFIRMED.
+
+   PERFORM GET-VENDOR-STATUS
+                         UNTIL VENDOR-STATUS NOT EQUAL SPACES
                             OR QUIT-IS-CONFIRMED.
 
+   PERFORM GET-VENDOR-PAYMENT-METHOD
+                         UNTIL VENDOR-PAYS-BY-CHECK
+                            OR VENDOR-PAYS-BY-ACH
+                            OR QUIT-IS-CONFIRMED.
+
+   IF VENDOR-PAYS-BY-ACH AND NOT QUIT-IS-CONFIRMED
+      PERFORM GET-VENDOR-BANK-ROUTING
+                         UNTIL VENDOR-BANK-ROUTING NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED
+      PERFORM GET-VENDOR-BANK-ACCOUNT
+                         UNTIL VENDOR-BANK-ACCOUNT NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED
+      PERFORM GET-VENDOR-BANK-ACCOUNT-TYPE
+                         UNTIL VENDOR-BANK-IS-CHECKING
+                            OR VENDOR-BANK-IS-SAVINGS
+                            OR QUIT-IS-CONFIRMED.
+
+   IF NOT QUIT-IS-CONFIRMED
+      PERFORM GET-VENDOR-REMIT-TO-ADDRESS.
+
    IF QUIT-IS-CONFIRMED
-      DISPLAY "OPERATION CANCELED ! <ENTER> TO CONTINUE" 
+      DISPLAY "OPERATION CANCELED ! <ENTER> TO CONTINUE"
       ACCEPT DUMMY
       MOVE SPACES TO VENDOR-RECORD.
 *>_________________________________________________________________________
@@ -272,7 +453,40 @@ GET-VENDOR-NAME.
        DISPLAY "NAME MUST BE INFORMED !"
        PERFORM CONFIRM-IF-WANT-TO-QUIT
     ELSE
-       INSPECT VENDOR-NAME CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+       INSPECT VENDOR-NAME CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+       IF MSG-OPTION = "ADD"   *>  ADD-MODULE OPTION
+          PERFORM CHECK-DUPLICATE-VENDOR-NAME.
+*>_________________________________________________________________________
+
+CHECK-DUPLICATE-VENDOR-NAME.
+
+     MOVE VENDOR-NAME   TO ENTRY-VENDOR-NAME-CHECK.
+     MOVE VENDOR-RECORD TO BK-VENDOR-RECORD.
+
+     MOVE "Y" TO W-FOUND-DUPLICATE-NAME.
+     START VENDOR-FILE KEY IS NOT LESS THAN VENDOR-NAME
+        INVALID KEY
+           MOVE "N" TO W-FOUND-DUPLICATE-NAME.
+
+     IF FOUND-DUPLICATE-NAME
+        READ VENDOR-FILE NEXT RECORD
+           AT END
+              MOVE "N" TO W-FOUND-DUPLICATE-NAME
+        END-READ.
+
+     IF FOUND-DUPLICATE-NAME
+        IF VENDOR-NAME NOT EQUAL ENTRY-VENDOR-NAME-CHECK
+           MOVE "N" TO W-FOUND-DUPLICATE-NAME.
+
+     IF FOUND-DUPLICATE-NAME
+        DISPLAY "*** A VENDOR WITH THIS NAME ALREADY EXISTS - VENDOR " VENDOR-NUMBER " ***"
+        MOVE "DO YOU WANT TO ADD THIS VENDOR ANYWAY ?" TO MSG-CONFIRMATION
+        MOVE BK-VENDOR-RECORD TO VENDOR-RECORD
+        PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+        IF NOT DELETING-IS-CONFIRMED
+           MOVE SPACES TO VENDOR-NAME
+     ELSE
+        MOVE BK-VENDOR-RECORD TO VENDOR-RECORD.
 *>_________________________________________________________________________
 
 GET-VENDOR-ADDRESS-1-AND-2.
@@ -314,27 +528,45 @@ GET-VENDOR-CITY.
 
 GET-VENDOR-STATE-ZIP-CONTACT.
 
-      DISPLAY "5) INFORM STATE: ". 
+      DISPLAY "5) INFORM STATE/PROVINCE CODE: ".
       ACCEPT VENDOR-STATE.
 
       IF VENDOR-STATE EQUAL SPACES
          DISPLAY "STATE MUST BE INFORMED !"
          PERFORM CONFIRM-IF-WANT-TO-QUIT
       ELSE
-         INSPECT VENDOR-STATE 
+         INSPECT VENDOR-STATE
                          CONVERTING LOWER-ALPHA
                                  TO UPPER-ALPHA
+         PERFORM GET-VENDOR-COUNTRY
          MOVE VENDOR-STATE TO STATE-CODE
          MOVE "Y" TO W-FOUND-STATE-RECORD
          PERFORM LOOK-FOR-STATE-RECORD
          IF NOT FOUND-STATE-RECORD
-            DISPLAY "STATE NOT FOUND IN THE STATE-FILE ! <ENTER> TO CONTINUE"
-            ACCEPT DUMMY
+            IF VENDOR-COUNTRY EQUAL "US"
+               DISPLAY "STATE NOT FOUND IN THE STATE-FILE ! <ENTER> TO CONTINUE"
+               ACCEPT DUMMY
+            ELSE
+               DISPLAY "( FOREIGN STATE/PROVINCE - NOT VALIDATED AGAINST STATE-FILE )"
+               MOVE "Y" TO W-FOUND-STATE-RECORD  *> not a US state, don't force a STATE-FILE match
          ELSE
-            DISPLAY " - " STATE-NAME
-            IF MSG-OPTION = "ADD"   *>  ADD-MODULE OPTION
-               PERFORM GET-VENDOR-ZIP
-               PERFORM GET-VENDOR-CONTACT.
+            DISPLAY " - " STATE-NAME.
+
+         IF FOUND-STATE-RECORD AND MSG-OPTION = "ADD"   *>  ADD-MODULE OPTION
+            PERFORM GET-VENDOR-ZIP
+            PERFORM GET-VENDOR-CONTACT.
+*>_________________________________________________________________________
+
+GET-VENDOR-COUNTRY.
+
+      MOVE SPACES TO VENDOR-COUNTRY.
+      DISPLAY "    INFORM COUNTRY CODE (<ENTER>=US): ".
+      ACCEPT VENDOR-COUNTRY.
+
+      IF VENDOR-COUNTRY EQUAL SPACES
+         MOVE "US" TO VENDOR-COUNTRY
+      ELSE
+         INSPECT VENDOR-COUNTRY CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
 *>_________________________________________________________________________
 
 GET-VENDOR-ZIP.
@@ -361,12 +593,229 @@ GET-VENDOR-PHONE.
           PERFORM CONFIRM-IF-WANT-TO-QUIT.
 *>_________________________________________________________________________
 
+GET-VENDOR-TAX-ID.
+
+       DISPLAY "9) INFORM TAX ID (SSN OR EIN): ".
+       ACCEPT VENDOR-TAX-ID.
+       INSPECT VENDOR-TAX-ID CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-VENDOR-1099-ELIGIBLE.
+
+       DISPLAY "10) 1099 ELIGIBLE: (Y/N)".
+       ACCEPT VENDOR-1099-ELIGIBLE.
+
+       IF VENDOR-1099-ELIGIBLE EQUAL SPACES
+          DISPLAY "ONLY (Y/N) IS ACCEPTED !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT
+       ELSE
+          INSPECT VENDOR-1099-ELIGIBLE CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-VENDOR-DISCOUNT-PERCENT.
+
+       DISPLAY "11) INFORM DISCOUNT % FOR EARLY PAYMENT (0 IF NONE): ".
+       ACCEPT VENDOR-DISCOUNT-PERCENT.
+*>_________________________________________________________________________
+
+GET-VENDOR-DISCOUNT-DAYS.
+
+       DISPLAY "12) INFORM DISCOUNT DAYS (0 IF NONE): ".
+       ACCEPT VENDOR-DISCOUNT-DAYS.
+*>_________________________________________________________________________
+
+GET-VENDOR-NET-DAYS.
+
+       DISPLAY "13) INFORM NET DAYS (TERMS, EX: NET 30): ".
+       ACCEPT VENDOR-NET-DAYS.
+
+       IF VENDOR-NET-DAYS EQUAL ZEROS
+          DISPLAY "NET DAYS MUST BE INFORMED !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+GET-VENDOR-STATUS.
+
+       DISPLAY "14) VENDOR STATUS (ACTIVE/HOLD/INACTIVE) - <ENTER>=ACTIVE: ".
+       ACCEPT VENDOR-STATUS.
+
+       IF VENDOR-STATUS EQUAL SPACES
+          MOVE "ACTIVE" TO VENDOR-STATUS
+       ELSE
+          INSPECT VENDOR-STATUS CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+          IF NOT VENDOR-IS-ACTIVE AND NOT VENDOR-IS-ON-HOLD
+                                   AND NOT VENDOR-IS-INACTIVE
+             DISPLAY "ONLY ACTIVE, HOLD OR INACTIVE ARE ACCEPTED !"
+             MOVE SPACES TO VENDOR-STATUS
+             PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+GET-VENDOR-PAYMENT-METHOD.
+
+       DISPLAY "15) PAYMENT METHOD (CHECK/ACH) - <ENTER>=CHECK: ".
+       ACCEPT VENDOR-PAYMENT-METHOD.
+
+       IF VENDOR-PAYMENT-METHOD EQUAL SPACES
+          MOVE "CHECK" TO VENDOR-PAYMENT-METHOD
+       ELSE
+          INSPECT VENDOR-PAYMENT-METHOD CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+          IF NOT VENDOR-PAYS-BY-CHECK AND NOT VENDOR-PAYS-BY-ACH
+             DISPLAY "ONLY CHECK OR ACH ARE ACCEPTED !"
+             MOVE SPACES TO VENDOR-PAYMENT-METHOD
+             PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+GET-VENDOR-BANK-ROUTING.
+
+       DISPLAY "16) INFORM BANK ROUTING NUMBER: ".
+       ACCEPT VENDOR-BANK-ROUTING.
+
+       IF VENDOR-BANK-ROUTING EQUAL SPACES
+          DISPLAY "BANK ROUTING NUMBER MUST BE INFORMED FOR ACH VENDORS !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+GET-VENDOR-BANK-ACCOUNT.
+
+       DISPLAY "17) INFORM BANK ACCOUNT NUMBER: ".
+       ACCEPT VENDOR-BANK-ACCOUNT.
+
+       IF VENDOR-BANK-ACCOUNT EQUAL SPACES
+          DISPLAY "BANK ACCOUNT NUMBER MUST BE INFORMED FOR ACH VENDORS !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+GET-VENDOR-BANK-ACCOUNT-TYPE.
+
+       DISPLAY "18) BANK ACCOUNT TYPE (CHECKING/SAVINGS) - <ENTER>=CHECKING: ".
+       ACCEPT VENDOR-BANK-ACCOUNT-TYPE.
+
+       IF VENDOR-BANK-ACCOUNT-TYPE EQUAL SPACES
+          MOVE "CHECKING" TO VENDOR-BANK-ACCOUNT-TYPE
+       ELSE
+          INSPECT VENDOR-BANK-ACCOUNT-TYPE CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+          IF NOT VENDOR-BANK-IS-CHECKING AND NOT VENDOR-BANK-IS-SAVINGS
+             DISPLAY "ONLY CHECKING OR SAVINGS ARE ACCEPTED !"
+             MOVE SPACES TO VENDOR-BANK-ACCOUNT-TYPE
+             PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+GET-VENDOR-REMIT-TO-ADDRESS.
+
+       DISPLAY "DOES THIS VENDOR HAVE A SEPARATE REMIT-TO ADDRESS FOR PAYMENTS ? (Y/N) - <ENTER>=N: ".
+       ACCEPT W-VALID-ANSWER.
+
+       IF W-VALID-ANSWER EQUAL SPACES
+          MOVE "N" TO W-VALID-ANSWER.
+
+       INSPECT W-VALID-ANSWER CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+
+       IF NOT VALID-ANSWER
+          DISPLAY "PLEASE ANSWER Y OR N !"
+          PERFORM GET-VENDOR-REMIT-TO-ADDRESS
+       ELSE
+          IF W-VALID-ANSWER EQUAL "N"
+             MOVE SPACES TO VENDOR-REMIT-NAME
+             MOVE SPACES TO VENDOR-REMIT-ADDRESS-1
+             MOVE SPACES TO VENDOR-REMIT-ADDRESS-2
+             MOVE SPACES TO VENDOR-REMIT-CITY
+             MOVE SPACES TO VENDOR-REMIT-STATE
+             MOVE SPACES TO VENDOR-REMIT-ZIP
+          ELSE
+             PERFORM GET-VENDOR-REMIT-NAME
+                               UNTIL VENDOR-REMIT-NAME NOT EQUAL SPACES
+                                  OR QUIT-IS-CONFIRMED
+             PERFORM GET-VENDOR-REMIT-ADDRESS-1
+                               UNTIL VENDOR-REMIT-ADDRESS-1 NOT EQUAL SPACES
+                                  OR QUIT-IS-CONFIRMED
+             PERFORM GET-VENDOR-REMIT-ADDRESS-2
+             PERFORM GET-VENDOR-REMIT-CITY
+                               UNTIL VENDOR-REMIT-CITY NOT EQUAL SPACES
+                                  OR QUIT-IS-CONFIRMED
+             PERFORM GET-VENDOR-REMIT-STATE
+                               UNTIL VENDOR-REMIT-STATE NOT EQUAL SPACES
+                                  OR QUIT-IS-CONFIRMED
+             PERFORM GET-VENDOR-REMIT-ZIP
+                               UNTIL VENDOR-REMIT-ZIP NOT EQUAL SPACES
+                                  OR QUIT-IS-CONFIRMED.
+*>_________________________________________________________________________
+
+GET-VENDOR-REMIT-NAME.
+
+       DISPLAY "19) INFORM REMIT-TO NAME: ".
+       ACCEPT VENDOR-REMIT-NAME.
+
+       IF VENDOR-REMIT-NAME EQUAL SPACES
+          DISPLAY "REMIT-TO NAME MUST BE INFORMED !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT
+       ELSE
+          INSPECT VENDOR-REMIT-NAME CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-VENDOR-REMIT-ADDRESS-1.
+
+       DISPLAY "20) INFORM REMIT-TO ADDRESS - LINE 1: ".
+       ACCEPT VENDOR-REMIT-ADDRESS-1.
+
+       IF VENDOR-REMIT-ADDRESS-1 EQUAL SPACES
+          DISPLAY "REMIT-TO ADDRESS MUST BE INFORMED !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT
+       ELSE
+          INSPECT VENDOR-REMIT-ADDRESS-1 CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-VENDOR-REMIT-ADDRESS-2.
+
+       DISPLAY "21) INFORM REMIT-TO ADDRESS - LINE 2: ".
+       ACCEPT VENDOR-REMIT-ADDRESS-2.
+       INSPECT VENDOR-REMIT-ADDRESS-2 CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-VENDOR-REMIT-CITY.
+
+       DISPLAY "22) INFORM REMIT-TO CITY: ".
+       ACCEPT VENDOR-REMIT-CITY.
+
+       IF VENDOR-REMIT-CITY EQUAL SPACES
+          DISPLAY "REMIT-TO CITY MUST BE INFORMED !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT
+       ELSE
+          INSPECT VENDOR-REMIT-CITY CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-VENDOR-REMIT-STATE.
+
+       DISPLAY "23) INFORM REMIT-TO STATE/PROVINCE CODE: ".
+       ACCEPT VENDOR-REMIT-STATE.
+
+       IF VENDOR-REMIT-STATE EQUAL SPACES
+          DISPLAY "REMIT-TO STATE MUST BE INFORMED !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT
+       ELSE
+          INSPECT VENDOR-REMIT-STATE CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-VENDOR-REMIT-ZIP.
+
+       DISPLAY "24) INFORM REMIT-TO ZIP CODE: ".
+       ACCEPT VENDOR-REMIT-ZIP.
+
+       IF VENDOR-REMIT-ZIP EQUAL SPACES
+          DISPLAY "REMIT-TO ZIP MUST BE INFORMED !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT
+       ELSE
+          INSPECT VENDOR-REMIT-ZIP CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
 WRITE-RECORD.
 
    MOVE "N" TO W-ERROR-WRITING.
    WRITE VENDOR-RECORD
-       INVALID KEY 
-          MOVE "Y" TO W-ERROR-WRITING.  
+       INVALID KEY
+          MOVE "Y" TO W-ERROR-WRITING
+          MOVE "WRITE"       TO W-EXCLOG-OPERATION
+          MOVE VENDOR-NUMBER TO W-EXCLOG-KEY
+          PERFORM LOG-EXCEPTION-ENTRY.
 *>_________________________________________________________________________
 
 CHANGE-MODULE.
@@ -407,7 +856,7 @@ GET-RECORD-AND-CHANGE.
 
 GET-A-FIELD-TO-CHANGE.
 
-     DISPLAY "INFORM A FIELD TO CHANGE 1 TO 8 (<ENTER> TO RETURN)".
+     DISPLAY "INFORM A FIELD TO CHANGE 1 TO 24 (<ENTER> TO RETURN)".
      ACCEPT ENTRY-RECORD-FIELD.
      
      IF ENTRY-RECORD-FIELD NOT EQUAL ZERO
@@ -417,11 +866,13 @@ GET-A-FIELD-TO-CHANGE.
 
 CHANGE-SAVE-GET-ANOTHER-FIELD.
 
-     DISPLAY "VENDOR: " VENDOR-NUMBER. 
+     DISPLAY "VENDOR: " VENDOR-NUMBER.
 
      MOVE "N" TO W-VALID-ANSWER.  *> not to quit (QUIT-IS-CONFIRMED)
      MOVE "N" TO W-FOUND-STATE-RECORD.
 
+     MOVE VENDOR-RECORD TO BK-VENDOR-RECORD-BEFORE-CHANGE.
+
      IF ENTRY-RECORD-FIELD = 1
         PERFORM GET-VENDOR-NAME *> force first loop
         PERFORM GET-VENDOR-NAME 
@@ -460,7 +911,94 @@ CHANGE-SAVE-GET-ANOTHER-FIELD.
      IF ENTRY-RECORD-FIELD = 8
         PERFORM GET-VENDOR-PHONE *> force first loop
         PERFORM GET-VENDOR-PHONE
-                         UNTIL VENDOR-PHONE NOT EQUAL SPACES 
+                         UNTIL VENDOR-PHONE NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 9
+        PERFORM GET-VENDOR-TAX-ID.
+
+     IF ENTRY-RECORD-FIELD = 10
+        PERFORM GET-VENDOR-1099-ELIGIBLE *> force first loop
+        PERFORM GET-VENDOR-1099-ELIGIBLE
+                         UNTIL VENDOR-1099-ELIGIBLE EQUAL "Y"
+                            OR VENDOR-1099-ELIGIBLE EQUAL "N"
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 11
+        PERFORM GET-VENDOR-DISCOUNT-PERCENT.
+
+     IF ENTRY-RECORD-FIELD = 12
+        PERFORM GET-VENDOR-DISCOUNT-DAYS.
+
+     IF ENTRY-RECORD-FIELD = 13
+        PERFORM GET-VENDOR-NET-DAYS *> force first loop
+        PERFORM GET-VENDOR-NET-DAYS
+                         UNTIL VENDOR-NET-DAYS NOT EQUAL ZEROS
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 14
+        PERFORM GET-VENDOR-STATUS *> force first loop
+        PERFORM GET-VENDOR-STATUS
+                         UNTIL VENDOR-STATUS NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 15
+        PERFORM GET-VENDOR-PAYMENT-METHOD *> force first loop
+        PERFORM GET-VENDOR-PAYMENT-METHOD
+                         UNTIL VENDOR-PAYS-BY-CHECK
+                            OR VENDOR-PAYS-BY-ACH
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 16
+        PERFORM GET-VENDOR-BANK-ROUTING *> force first loop
+        PERFORM GET-VENDOR-BANK-ROUTING
+                         UNTIL VENDOR-BANK-ROUTING NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 17
+        PERFORM GET-VENDOR-BANK-ACCOUNT *> force first loop
+        PERFORM GET-VENDOR-BANK-ACCOUNT
+                         UNTIL VENDOR-BANK-ACCOUNT NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 18
+        PERFORM GET-VENDOR-BANK-ACCOUNT-TYPE *> force first loop
+        PERFORM GET-VENDOR-BANK-ACCOUNT-TYPE
+                         UNTIL VENDOR-BANK-IS-CHECKING
+                            OR VENDOR-BANK-IS-SAVINGS
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 19
+        PERFORM GET-VENDOR-REMIT-NAME *> force first loop
+        PERFORM GET-VENDOR-REMIT-NAME
+                         UNTIL VENDOR-REMIT-NAME NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 20
+        PERFORM GET-VENDOR-REMIT-ADDRESS-1 *> force first loop
+        PERFORM GET-VENDOR-REMIT-ADDRESS-1
+                         UNTIL VENDOR-REMIT-ADDRESS-1 NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 21
+        PERFORM GET-VENDOR-REMIT-ADDRESS-2.
+
+     IF ENTRY-RECORD-FIELD = 22
+        PERFORM GET-VENDOR-REMIT-CITY *> force first loop
+        PERFORM GET-VENDOR-REMIT-CITY
+                         UNTIL VENDOR-REMIT-CITY NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 23
+        PERFORM GET-VENDOR-REMIT-STATE *> force first loop
+        PERFORM GET-VENDOR-REMIT-STATE
+                         UNTIL VENDOR-REMIT-STATE NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 24
+        PERFORM GET-VENDOR-REMIT-ZIP *> force first loop
+        PERFORM GET-VENDOR-REMIT-ZIP
+                         UNTIL VENDOR-REMIT-ZIP NOT EQUAL SPACES
                             OR QUIT-IS-CONFIRMED.
 
      IF QUIT-IS-CONFIRMED
@@ -482,46 +1020,235 @@ DELETE-MODULE.
 GET-REC-DELETE-SEARCH-ANOTHER.
 
      PERFORM DISPLAY-VENDOR-RECORD.
+     PERFORM CHECK-VENDOR-HAS-VOUCHERS.
 
-     MOVE "DO YOU CONFIRM DELETING THIS RECORD ?" TO MSG-CONFIRMATION.
-     PERFORM ASK-USER-IF-WANT-TO-COMPLETE.
+     IF VENDOR-HAS-VOUCHERS
+        DISPLAY "*** CANNOT DELETE - THIS VENDOR STILL HAS VOUCHERS ON FILE ! ***"
+        DISPLAY "REASSIGN OR CLOSE THOSE VOUCHERS FIRST. <ENTER> TO CONTINUE"
+        ACCEPT DUMMY
+     ELSE
+        MOVE "DO YOU CONFIRM DELETING THIS RECORD ?" TO MSG-CONFIRMATION
+        PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+        IF DELETING-IS-CONFIRMED
+           DISPLAY "DELETING..."
+           MOVE VENDOR-RECORD TO BK-VENDOR-RECORD-BEFORE-CHANGE
+           DELETE VENDOR-FILE RECORD
+               INVALID KEY
+                    DISPLAY "ERROR WHILE DELETING THE RECORD ! <ENTER> TO CONTINUE"
+                       ACCEPT DUMMY
+               NOT INVALID KEY
+                    MOVE "VENDOR"      TO W-SYSAUD-RECORD-TYPE
+                    MOVE "DELETE"      TO W-SYSAUD-ACTION
+                    MOVE VENDOR-NUMBER TO W-SYSAUD-KEY
+                    MOVE BK-VENDOR-RECORD-BEFORE-CHANGE TO W-SYSAUD-BEFORE-IMAGE
+                    MOVE SPACES        TO W-SYSAUD-AFTER-IMAGE
+                    PERFORM LOG-SYSTEM-AUDIT-ENTRY.
 
-     IF DELETING-IS-CONFIRMED
-        DISPLAY "DELETING..."
-        DELETE VENDOR-FILE RECORD
-            INVALID KEY 
-                 DISPLAY "ERROR WHILE DELETING THE RECORD ! <ENTER> TO CONTINUE"
-                    ACCEPT DUMMY.
-     
      PERFORM GET-AN-EXISTANT-VENDOR-NUMBER.
 *>_________________________________________________________________________
 
+CHECK-VENDOR-HAS-VOUCHERS.
+
+     MOVE "N" TO W-VENDOR-HAS-VOUCHERS.
+     MOVE "N" TO W-END-OF-FILE.
+
+     MOVE ZEROS TO VOUCHER-NUMBER.
+     START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+        INVALID KEY
+           MOVE "Y" TO W-END-OF-FILE.
+
+     PERFORM UNTIL END-OF-FILE OR VENDOR-HAS-VOUCHERS
+        READ VOUCHER-FILE NEXT RECORD
+           AT END
+              MOVE "Y" TO W-END-OF-FILE
+           NOT AT END
+              IF VOUCHER-VENDOR = VENDOR-NUMBER
+                 MOVE "Y" TO W-VENDOR-HAS-VOUCHERS
+              END-IF
+        END-READ
+     END-PERFORM.
+*>_________________________________________________________________________
+
 SAVE-CHANGES-ON-THE-RECORD.
 
-     PERFORM REWRITE-VENDOR-RECORD.
-      
-     IF ERROR-WRITING
-        PERFORM DISPLAY-VENDOR-RECORD *> User can see how the record is now
-        DISPLAY "ERROR WHILE REWRITING VENDOR RECORD ! <ENTER> TO CONTINUE"
+     PERFORM CHECK-VENDOR-NOT-CHANGED-ELSEWHERE.
+
+     IF VENDOR-CHANGED-ELSEWHERE
+        PERFORM DISPLAY-VENDOR-RECORD *> Show the other user's version
+        DISPLAY "*** THIS VENDOR WAS CHANGED BY SOMEONE ELSE WHILE YOU WERE EDITING IT ***"
+        DISPLAY "YOUR CHANGE WAS NOT SAVED - RE-ENTER IT AGAINST THE RECORD SHOWN ABOVE, IF STILL NEEDED. <ENTER> TO CONTINUE"
         ACCEPT DUMMY
      ELSE
-        PERFORM DISPLAY-VENDOR-RECORD
-        DISPLAY "----- VENDOR RECORD CHANGED! ----- <ENTER> TO CONTINUE"
-        ACCEPT DUMMY.
+        PERFORM REWRITE-VENDOR-RECORD
+
+        IF ERROR-WRITING
+           PERFORM DISPLAY-VENDOR-RECORD *> User can see how the record is now
+           DISPLAY "ERROR WHILE REWRITING VENDOR RECORD ! <ENTER> TO CONTINUE"
+           ACCEPT DUMMY
+        ELSE
+           PERFORM LOG-VENDOR-CHANGE
+           MOVE "VENDOR"        TO W-SYSAUD-RECORD-TYPE
+           MOVE "CHANGE"        TO W-SYSAUD-ACTION
+           MOVE VENDOR-NUMBER   TO W-SYSAUD-KEY
+           MOVE BK-VENDOR-RECORD-BEFORE-CHANGE TO W-SYSAUD-BEFORE-IMAGE
+           MOVE VENDOR-RECORD   TO W-SYSAUD-AFTER-IMAGE
+           PERFORM LOG-SYSTEM-AUDIT-ENTRY
+           PERFORM DISPLAY-VENDOR-RECORD
+           DISPLAY "----- VENDOR RECORD CHANGED! ----- <ENTER> TO CONTINUE"
+           ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+CHECK-VENDOR-NOT-CHANGED-ELSEWHERE.
+
+     MOVE "N" TO W-VENDOR-CHANGED-ELSEWHERE.
+     MOVE VENDOR-RECORD TO W-VENDOR-RECORD-AS-EDITED.
+
+     READ VENDOR-FILE RECORD
+        INVALID KEY
+           MOVE "Y" TO W-VENDOR-CHANGED-ELSEWHERE.
+
+     IF NOT VENDOR-CHANGED-ELSEWHERE
+        MOVE VENDOR-RECORD TO W-VENDOR-RECORD-ON-DISK
+        IF W-VENDOR-RECORD-ON-DISK NOT EQUAL BK-VENDOR-RECORD-BEFORE-CHANGE
+           MOVE "Y" TO W-VENDOR-CHANGED-ELSEWHERE.
+
+     IF NOT VENDOR-CHANGED-ELSEWHERE
+        MOVE W-VENDOR-RECORD-AS-EDITED TO VENDOR-RECORD.
+*>_________________________________________________________________________
+
+LOG-VENDOR-CHANGE.
+
+     MOVE SPACES TO VNDAUD-OLD-VALUE.
+     MOVE SPACES TO VNDAUD-NEW-VALUE.
+
+     EVALUATE ENTRY-RECORD-FIELD
+        WHEN 1
+           MOVE "NAME"              TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-NAME      TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-NAME         TO VNDAUD-NEW-VALUE
+        WHEN 2
+           MOVE "ADDRESS LINE 1"    TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-ADDRESS-1 TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-ADDRESS-1    TO VNDAUD-NEW-VALUE
+        WHEN 3
+           MOVE "ADDRESS LINE 2"    TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-ADDRESS-2 TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-ADDRESS-2    TO VNDAUD-NEW-VALUE
+        WHEN 4
+           MOVE "CITY"              TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-CITY      TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-CITY         TO VNDAUD-NEW-VALUE
+        WHEN 5
+           MOVE "STATE/COUNTRY"     TO VNDAUD-FIELD-NAME
+           STRING BK-VENDOR-STATE "/" BK-VENDOR-COUNTRY
+              DELIMITED BY SIZE INTO VNDAUD-OLD-VALUE
+           STRING VENDOR-STATE "/" VENDOR-COUNTRY
+              DELIMITED BY SIZE INTO VNDAUD-NEW-VALUE
+        WHEN 6
+           MOVE "ZIP CODE"          TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-ZIP       TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-ZIP          TO VNDAUD-NEW-VALUE
+        WHEN 7
+           MOVE "CONTACT NAME"      TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-CONTACT   TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-CONTACT      TO VNDAUD-NEW-VALUE
+        WHEN 8
+           MOVE "PHONE NUMBER"      TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-PHONE     TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-PHONE        TO VNDAUD-NEW-VALUE
+        WHEN 9
+           MOVE "TAX ID"            TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-TAX-ID    TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-TAX-ID       TO VNDAUD-NEW-VALUE
+        WHEN 10
+           MOVE "1099 ELIGIBLE"     TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-1099-ELIGIBLE TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-1099-ELIGIBLE     TO VNDAUD-NEW-VALUE
+        WHEN 11
+           MOVE "DISCOUNT PERCENT"  TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-DISCOUNT-PERCENT TO D-AUDIT-DISCOUNT-PERCENT
+           MOVE D-AUDIT-DISCOUNT-PERCENT   TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-DISCOUNT-PERCENT    TO D-AUDIT-DISCOUNT-PERCENT
+           MOVE D-AUDIT-DISCOUNT-PERCENT   TO VNDAUD-NEW-VALUE
+        WHEN 12
+           MOVE "DISCOUNT DAYS"     TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-DISCOUNT-DAYS TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-DISCOUNT-DAYS    TO VNDAUD-NEW-VALUE
+        WHEN 13
+           MOVE "NET DAYS"          TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-NET-DAYS  TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-NET-DAYS     TO VNDAUD-NEW-VALUE
+        WHEN 14
+           MOVE "STATUS"            TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-STATUS    TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-STATUS       TO VNDAUD-NEW-VALUE
+        WHEN 15
+           MOVE "PAYMENT METHOD"    TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-PAYMENT-METHOD TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-PAYMENT-METHOD    TO VNDAUD-NEW-VALUE
+        WHEN 16
+           MOVE "BANK ROUTING"      TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-BANK-ROUTING TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-BANK-ROUTING    TO VNDAUD-NEW-VALUE
+        WHEN 17
+           MOVE "BANK ACCOUNT"      TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-BANK-ACCOUNT TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-BANK-ACCOUNT    TO VNDAUD-NEW-VALUE
+        WHEN 18
+           MOVE "BANK ACCOUNT TYPE" TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-BANK-ACCOUNT-TYPE TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-BANK-ACCOUNT-TYPE    TO VNDAUD-NEW-VALUE
+        WHEN 19
+           MOVE "REMIT-TO NAME"      TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-REMIT-NAME TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-REMIT-NAME    TO VNDAUD-NEW-VALUE
+        WHEN 20
+           MOVE "REMIT ADDRESS LN 1" TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-REMIT-ADDRESS-1 TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-REMIT-ADDRESS-1    TO VNDAUD-NEW-VALUE
+        WHEN 21
+           MOVE "REMIT ADDRESS LN 2" TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-REMIT-ADDRESS-2 TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-REMIT-ADDRESS-2    TO VNDAUD-NEW-VALUE
+        WHEN 22
+           MOVE "REMIT-TO CITY"      TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-REMIT-CITY TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-REMIT-CITY    TO VNDAUD-NEW-VALUE
+        WHEN 23
+           MOVE "REMIT-TO STATE"     TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-REMIT-STATE TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-REMIT-STATE    TO VNDAUD-NEW-VALUE
+        WHEN 24
+           MOVE "REMIT-TO ZIP"       TO VNDAUD-FIELD-NAME
+           MOVE BK-VENDOR-REMIT-ZIP  TO VNDAUD-OLD-VALUE
+           MOVE VENDOR-REMIT-ZIP     TO VNDAUD-NEW-VALUE
+     END-EVALUATE.
+
+     IF VNDAUD-OLD-VALUE NOT EQUAL VNDAUD-NEW-VALUE
+        MOVE VENDOR-NUMBER    TO VNDAUD-VENDOR-NUMBER
+        MOVE W-DAY-TODAY      TO VNDAUD-CHANGE-DATE
+        MOVE W-USER-ID        TO VNDAUD-USER-ID
+        WRITE VNDAUD-RECORD.
 *>_________________________________________________________________________
 
 REWRITE-VENDOR-RECORD.
 
-   MOVE "N" TO W-ERROR-WRITING. 
+   MOVE "N" TO W-ERROR-WRITING.
 
    REWRITE VENDOR-RECORD
-            INVALID KEY 
-          MOVE "Y" TO W-ERROR-WRITING. 
+            INVALID KEY
+          MOVE "Y" TO W-ERROR-WRITING
+          MOVE "REWRITE"     TO W-EXCLOG-OPERATION
+          MOVE VENDOR-NUMBER TO W-EXCLOG-KEY
+          PERFORM LOG-EXCEPTION-ENTRY.
 *>_________________________________________________________________________
 
 COPY "PLGENERAL.CBL".
 COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
 COPY "PL-LOOK-FOR-STATE-RECORD.CBL".
 COPY "PL-ASK-USER-WHICH-FIELD-TO-CHANGE.CBL".
+COPY "PLSYSAUD.CBL".
+COPY "PLEXCLOG.CBL".
 *>_________________________________________________________________________
 
