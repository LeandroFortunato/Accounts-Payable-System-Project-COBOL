@@ -0,0 +1,264 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. vendor-1099-report.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVOUCH.CBL".
+         COPY "SLVND02.CBL".
+         COPY "SLCONTRL.CBL".
+
+         SELECT PRINTER-FILE
+                ASSIGN TO "vendor-1099-report.prn"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+         SELECT WORK-FILE
+                ASSIGN TO "work-file"
+                ORGANIZATION IS SEQUENTIAL.
+
+         SELECT SORT-FILE
+                ASSIGN TO "sort-file.tmp".
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVOUCH.CBL".
+         COPY "FDVND02.CBL".
+         COPY "FDCONTRL.CBL".
+
+         FD PRINTER-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 PRINTER-RECORD         PIC X(80).
+
+         FD WORK-FILE
+            LABEL RECORDS ARE STANDARD.
+         01 WORK-RECORD.
+             05 WORK-NUMBER        PIC 9(5).
+             05 WORK-VENDOR        PIC 9(5).
+             05 WORK-INVOICE       PIC X(15).
+             05 WORK-FOR-MEMO.
+                10 WORK-FOR-LINE   OCCURS 3 TIMES
+                                    PIC X(50).
+             05 WORK-AMOUNT        PIC S9(6)V99.
+             05 WORK-DATE          PIC 9(8).
+             05 WORK-DUE           PIC 9(8).
+             05 WORK-DEDUCTIBLE    PIC X.
+             05 WORK-SELECTED      PIC X.
+             05 WORK-PAID-AMOUNT   PIC S9(6)V99.
+             05 WORK-PAID-DATE     PIC 9(8).
+             05 WORK-CHECK-NO      PIC 9(6).
+
+        SD SORT-FILE.
+        01 SORT-RECORD.
+            05 SORT-NUMBER        PIC 9(5).
+            05 SORT-VENDOR        PIC 9(5).
+            05 SORT-INVOICE       PIC X(15).
+            05 SORT-FOR-MEMO.
+               10 SORT-FOR-LINE    OCCURS 3 TIMES
+                                    PIC X(50).
+            05 SORT-AMOUNT        PIC S9(6)V99.
+            05 SORT-DATE          PIC 9(8).
+            05 SORT-DUE           PIC 9(8).
+            05 SORT-DEDUCTIBLE    PIC X.
+            05 SORT-SELECTED      PIC X.
+            05 SORT-PAID-AMOUNT   PIC S9(6)V99.
+            05 SORT-PAID-DATE     PIC 9(8).
+            05 SORT-CHECK-NO      PIC 9(6).
+
+   WORKING-STORAGE SECTION.
+
+         COPY "wscompany.cbl".
+
+         01 TITLE.
+            05 FILLER              PIC X(25) VALUE SPACES.
+            05 FILLER              PIC X(24) VALUE "1099 YEAR-END REPORT".
+            05 FILLER              PIC X(16) VALUE SPACES.
+            05 FILLER              PIC X(05) VALUE "PAGE:".
+            05 PAGE-NUMBER         PIC 9(04) VALUE 0.
+
+         01 HEADING-1.
+            05 FILLER              PIC X(10) VALUE "VENDOR".
+            05 FILLER              PIC X(31) VALUE SPACES.
+            05 FILLER              PIC X(15) VALUE "TAX ID".
+            05 FILLER              PIC X(09) VALUE SPACES.
+            05 FILLER              PIC X(15) VALUE "TOTAL PAID".
+
+         01 HEADING-2.
+            05 FILLER              PIC X(41) VALUE "======= =============================".
+            05 FILLER              PIC X(14) VALUE "===========".
+            05 FILLER              PIC X(13) VALUE "============".
+
+         01 DETAIL-1.
+            05 D-VENDOR-NUMBER            PIC ZZZZ9.
+            05 FILLER                     PIC X(01) VALUE SPACES.
+            05 D-VENDOR-NAME              PIC X(30).
+            05 FILLER                     PIC X(03) VALUE SPACES.
+            05 D-VENDOR-TAX-ID            PIC X(11).
+            05 FILLER                     PIC X(03) VALUE SPACES.
+            05 D-VENDOR-TOTAL             PIC ZZZ,ZZZ,ZZ9.99-.
+
+         01 CONTROL-BREAK.
+            05 D-DESCRIPTION              PIC X(20).
+            05 D-TOTAL                    PIC ZZZ,ZZZ,ZZ9.99-.
+
+         01 W-END-OF-FILE          PIC X.
+            88 END-OF-FILE      VALUE "Y".
+
+         01 W-FOUND-VENDOR-RECORD  PIC X.
+            88 FOUND-VENDOR-RECORD  VALUE "Y".
+
+         01 W-QUALIFIES             PIC X.
+            88 RECORD-QUALIFIES     VALUE "Y".
+
+         01 W-PRINTED-LINES        PIC 99.
+            88 PAGE-FULL        VALUE 30 THROUGH 99.
+
+         77 ENTRY-YEAR                           PIC 9(4).
+         77 W-PAID-YEAR                          PIC 9(4).
+
+         77 CURRENT-VENDOR                       PIC 9(5).
+         77 CURRENT-VENDOR-TOTAL                 PIC S9(8)V99.
+         77 GRAND-TOTAL                          PIC S9(9)V99.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+     DISPLAY "INFORM THE TAX YEAR FOR THE 1099 REPORT (CCYY): ".
+     ACCEPT ENTRY-YEAR.
+
+     SORT SORT-FILE
+        ON ASCENDING KEY SORT-VENDOR
+        USING VOUCHER-FILE
+        GIVING WORK-FILE.
+
+     OPEN I-O WORK-FILE.
+     OPEN I-O VENDOR-FILE.
+     OPEN INPUT CONTROL-FILE.
+     OPEN OUTPUT PRINTER-FILE.
+
+     MOVE 1 TO CONTROL-KEY.
+     READ CONTROL-FILE RECORD
+        INVALID KEY
+           MOVE SPACES TO CONTROL-COMPANY-NAME CONTROL-COMPANY-ADDRESS-1
+                          CONTROL-COMPANY-CITY CONTROL-COMPANY-STATE
+                          CONTROL-COMPANY-ZIP CONTROL-COMPANY-PHONE.
+     CLOSE CONTROL-FILE.
+
+     MOVE 0 TO PAGE-NUMBER.
+     MOVE "N" TO W-END-OF-FILE.
+
+     PERFORM PRINT-HEADINGS.
+
+     PERFORM READ-NEXT-QUALIFYING-RECORD.
+
+     IF END-OF-FILE
+        MOVE "NO 1099-ELIGIBLE PAID VOUCHERS FOUND FOR THIS YEAR !" TO PRINTER-RECORD
+        WRITE PRINTER-RECORD BEFORE ADVANCING 1
+     ELSE
+        MOVE 0 TO GRAND-TOTAL
+        PERFORM PRINT-ALL-VOUCHERS-BY-VENDOR UNTIL END-OF-FILE
+
+   *>------------- Print Grand Total -------------------
+
+        MOVE SPACES                     TO CONTROL-BREAK
+        MOVE "GRAND TOTAL"              TO D-DESCRIPTION
+        MOVE GRAND-TOTAL TO D-TOTAL
+
+        MOVE SPACES               TO PRINTER-RECORD
+        WRITE PRINTER-RECORD BEFORE ADVANCING 1
+
+        MOVE CONTROL-BREAK        TO PRINTER-RECORD
+        WRITE PRINTER-RECORD.
+    *>--------------------------------------------------------
+
+     PERFORM FINALIZE-PAGE.
+
+     CLOSE WORK-FILE.
+     CLOSE VENDOR-FILE.
+     CLOSE PRINTER-FILE.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+PRINT-ALL-VOUCHERS-BY-VENDOR.
+
+*>--------------"Zero" Totals --------------------------------
+
+   MOVE 0        TO CURRENT-VENDOR-TOTAL.
+
+*>------------- Save breaking information -----------------------
+
+   MOVE WORK-VENDOR TO CURRENT-VENDOR.
+
+*>--------------------------------------------------------------
+
+   PERFORM PRINT-A-RECORD UNTIL
+                               WORK-VENDOR NOT = CURRENT-VENDOR
+                                                OR
+                                           END-OF-FILE.
+
+*>------------- Print Vendor Total -------------------
+
+   MOVE CURRENT-VENDOR TO VENDOR-NUMBER.
+   MOVE "Y" TO W-FOUND-VENDOR-RECORD.
+   PERFORM LOOK-FOR-VENDOR-RECORD.
+
+   MOVE CURRENT-VENDOR TO D-VENDOR-NUMBER.
+   IF FOUND-VENDOR-RECORD
+      MOVE VENDOR-NAME   TO D-VENDOR-NAME
+      MOVE VENDOR-TAX-ID TO D-VENDOR-TAX-ID
+   ELSE
+      MOVE "** Not found **" TO D-VENDOR-NAME
+      MOVE SPACES             TO D-VENDOR-TAX-ID.
+
+   MOVE CURRENT-VENDOR-TOTAL   TO D-VENDOR-TOTAL.
+
+   IF PAGE-FULL
+      PERFORM FINALIZE-PAGE
+      PERFORM PRINT-HEADINGS.
+
+   MOVE DETAIL-1 TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+   ADD 1 TO W-PRINTED-LINES.
+
+*>------------- Acumulate into the superior hierarchical item -----------
+
+   ADD CURRENT-VENDOR-TOTAL TO GRAND-TOTAL.
+
+*>_________________________________________________________________________
+
+PRINT-A-RECORD.
+
+       ADD WORK-PAID-AMOUNT TO CURRENT-VENDOR-TOTAL.
+
+     PERFORM READ-NEXT-QUALIFYING-RECORD.
+*>_________________________________________________________________________
+
+READ-NEXT-QUALIFYING-RECORD.
+
+     MOVE "N" TO W-QUALIFIES.
+
+     PERFORM UNTIL RECORD-QUALIFIES OR END-OF-FILE
+        PERFORM READ-WORK-NEXT-RECORD
+        IF NOT END-OF-FILE
+           IF WORK-PAID-DATE NOT EQUAL ZEROS
+              COMPUTE W-PAID-YEAR = WORK-PAID-DATE / 10000
+              IF W-PAID-YEAR EQUAL ENTRY-YEAR
+                 MOVE WORK-VENDOR TO VENDOR-NUMBER
+                 MOVE "Y" TO W-FOUND-VENDOR-RECORD
+                 PERFORM LOOK-FOR-VENDOR-RECORD
+                 IF FOUND-VENDOR-RECORD AND VENDOR-IS-1099-ELIGIBLE
+                    MOVE "Y" TO W-QUALIFIES
+                 END-IF
+              END-IF
+           END-IF
+        END-IF
+     END-PERFORM.
+*>_________________________________________________________________________
+
+COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+COPY "PLSORT.CBL".
+COPY "PLPRINT.CBL".
+*>_________________________________________________________________________
