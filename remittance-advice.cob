@@ -0,0 +1,199 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. remittance-advice.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVOUCH.CBL".
+         COPY "SLVND02.CBL".
+         COPY "SLCONTRL.CBL".
+
+         SELECT PRINTER-FILE
+                ASSIGN TO "remittance-advice.prn"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVOUCH.CBL".
+         COPY "FDVND02.CBL".
+         COPY "FDCONTRL.CBL".
+
+         FD PRINTER-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 PRINTER-RECORD          PIC X(132).
+
+   WORKING-STORAGE SECTION.
+
+         COPY "wscompany.cbl".
+
+         01 W-DAY-AND-TIME-RIGHT-NOW.
+            05 W-DAY-TODAY             PIC 9(8).
+            05 FILLER                  PIC X(1).
+            05 W-PIECE-OF-TIME-NOW     PIC 9(5).
+            05 FILLER                  PIC X(7).
+
+         01 W-FOUND-VENDOR-RECORD     PIC X.
+            88 FOUND-VENDOR-RECORD   VALUE "Y".
+
+         01 W-FOUND-VOUCHER-RECORD    PIC X.
+            88 FOUND-VOUCHER-RECORD  VALUE "Y".
+
+         01 W-PAYMENT-DESTINATION.
+            05 W-PAYMENT-NAME          PIC X(30).
+            05 W-PAYMENT-ADDRESS-1     PIC X(30).
+            05 W-PAYMENT-ADDRESS-2     PIC X(30).
+            05 W-PAYMENT-CITY          PIC X(20).
+            05 W-PAYMENT-STATE         PIC X(02).
+            05 W-PAYMENT-ZIP           PIC X(10).
+
+         77 ADVICE-FORMATTED-DATE       PIC 99/99/9999.
+         77 ADVICE-FORMATTED-AMOUNT     PIC ZZZ,ZZZ,ZZ9.99.
+         77 DUMMY-FOR-DATE-12           PIC 9(12).
+
+LINKAGE SECTION.
+
+         01 L-VOUCHER-NUMBER          PIC 9(05).
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION USING L-VOUCHER-NUMBER.
+
+   OPEN INPUT VOUCHER-FILE.
+   OPEN INPUT VENDOR-FILE.
+   OPEN INPUT CONTROL-FILE.
+   OPEN EXTEND PRINTER-FILE.
+
+   MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW.
+
+   MOVE 1 TO CONTROL-KEY.
+   READ CONTROL-FILE RECORD
+      INVALID KEY
+         CONTINUE.
+
+   MOVE L-VOUCHER-NUMBER TO VOUCHER-NUMBER.
+   MOVE "Y" TO W-FOUND-VOUCHER-RECORD.
+   READ VOUCHER-FILE RECORD
+      INVALID KEY
+         MOVE "N" TO W-FOUND-VOUCHER-RECORD.
+
+   IF FOUND-VOUCHER-RECORD
+      MOVE VOUCHER-VENDOR TO VENDOR-NUMBER
+      MOVE "Y" TO W-FOUND-VENDOR-RECORD
+      PERFORM LOOK-FOR-VENDOR-RECORD
+      IF FOUND-VENDOR-RECORD
+         PERFORM PRINT-REMITTANCE-ADVICE
+      END-IF
+   END-IF.
+
+   CLOSE VOUCHER-FILE.
+   CLOSE VENDOR-FILE.
+   CLOSE CONTROL-FILE.
+   CLOSE PRINTER-FILE.
+
+   EXIT PROGRAM.
+
+   STOP RUN.
+*>____________________________________________________________________
+
+PRINT-REMITTANCE-ADVICE.
+
+   PERFORM SET-PAYMENT-DESTINATION-ADDRESS.
+
+   COMPUTE DUMMY-FOR-DATE-12 = VOUCHER-PAID-DATE * 10000.0001.
+   MOVE DUMMY-FOR-DATE-12(1:8) TO ADVICE-FORMATTED-DATE.
+
+   MOVE VOUCHER-PAID-AMOUNT TO ADVICE-FORMATTED-AMOUNT.
+
+   MOVE SPACES TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD.
+
+   MOVE CONTROL-COMPANY-NAME TO COMPANY-HEADING-NAME.
+   MOVE COMPANY-HEADING-1 TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD.
+
+   MOVE CONTROL-COMPANY-ADDRESS-1 TO COMPANY-HEADING-ADDRESS.
+   MOVE CONTROL-COMPANY-CITY TO COMPANY-HEADING-CITY.
+   MOVE CONTROL-COMPANY-STATE TO COMPANY-HEADING-STATE.
+   MOVE CONTROL-COMPANY-ZIP TO COMPANY-HEADING-ZIP.
+   MOVE COMPANY-HEADING-2 TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD.
+
+   MOVE SPACES TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD.
+
+   MOVE "REMITTANCE ADVICE" TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD.
+
+   MOVE SPACES TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD.
+
+   STRING "PAID TO: " DELIMITED BY SIZE
+          W-PAYMENT-NAME  DELIMITED BY SIZE
+     INTO PRINTER-RECORD
+   END-STRING.
+   WRITE PRINTER-RECORD.
+
+   STRING "         " DELIMITED BY SIZE
+          W-PAYMENT-ADDRESS-1 DELIMITED BY SIZE
+     INTO PRINTER-RECORD
+   END-STRING.
+   WRITE PRINTER-RECORD.
+
+   IF W-PAYMENT-ADDRESS-2 NOT EQUAL SPACES
+      STRING "         " DELIMITED BY SIZE
+             W-PAYMENT-ADDRESS-2 DELIMITED BY SIZE
+        INTO PRINTER-RECORD
+      END-STRING
+      WRITE PRINTER-RECORD.
+
+   STRING "         " DELIMITED BY SIZE
+          W-PAYMENT-CITY  DELIMITED BY SIZE
+          ", "            DELIMITED BY SIZE
+          W-PAYMENT-STATE DELIMITED BY SIZE
+          "  "            DELIMITED BY SIZE
+          W-PAYMENT-ZIP   DELIMITED BY SIZE
+     INTO PRINTER-RECORD
+   END-STRING.
+   WRITE PRINTER-RECORD.
+
+   MOVE SPACES TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD.
+
+   STRING "VOUCHER: " DELIMITED BY SIZE
+          VOUCHER-NUMBER DELIMITED BY SIZE
+          "     INVOICE: " DELIMITED BY SIZE
+          VOUCHER-INVOICE DELIMITED BY SIZE
+     INTO PRINTER-RECORD
+   END-STRING.
+   WRITE PRINTER-RECORD.
+
+   STRING "AMOUNT PAID: $" DELIMITED BY SIZE
+          ADVICE-FORMATTED-AMOUNT DELIMITED BY SIZE
+     INTO PRINTER-RECORD
+   END-STRING.
+   WRITE PRINTER-RECORD.
+
+   IF VOUCHER-CHECK-NO EQUAL ZEROS
+      STRING "PAID BY: CASH/ACH      DATE PAID: " DELIMITED BY SIZE
+             ADVICE-FORMATTED-DATE DELIMITED BY SIZE
+        INTO PRINTER-RECORD
+      END-STRING
+   ELSE
+      STRING "CHECK NUMBER: " DELIMITED BY SIZE
+             VOUCHER-CHECK-NO DELIMITED BY SIZE
+             "     DATE PAID: " DELIMITED BY SIZE
+             ADVICE-FORMATTED-DATE DELIMITED BY SIZE
+        INTO PRINTER-RECORD
+      END-STRING.
+   WRITE PRINTER-RECORD.
+
+   MOVE ALL "-" TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD.
+
+   MOVE SPACES TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD.
+*>_________________________________________________________________________
+
+COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+COPY "PL-SET-PAYMENT-DESTINATION-ADDRESS.CBL".
+*>_________________________________________________________________________
