@@ -5,11 +5,17 @@ ENVIRONMENT DIVISION.
    FILE-CONTROL.
 
       COPY "SLSTATE.CBL".
+      COPY "SLSYSAUD.CBL".
+      COPY "SLEXCLOG.CBL".
+      COPY "SLSESSION.CBL".
 
 DATA DIVISION.
    FILE SECTION.
 
       COPY "FDSTATE.CBL".
+      COPY "FDSYSAUD.CBL".
+      COPY "FDEXCLOG.CBL".
+      COPY "FDSESSION.CBL".
 
    WORKING-STORAGE SECTION.
 
@@ -21,13 +27,17 @@ DATA DIVISION.
       01 ENTRY-STATE-CODE.
          05 FILLER                       PIC X.
             88 VALID-STATE-FIRST-CHAR    VALUE "A" THROUGH "Z",
-                                               "a" THROUGH "z".
+                                               "a" THROUGH "z",
+                                               "0" THROUGH "9".
          05 FILLER                       PIC X.
             88 VALID-STATE-SECOND-CHAR   VALUE "A" THROUGH "Z",
-                                               "a" THROUGH "z".
+                                               "a" THROUGH "z",
+                                               "0" THROUGH "9".
       01 W-FOUND-RECORD                  PIC X.
          88 FOUND-RECORD                 VALUE "Y".
 
+      01 ENTRY-STATE-COUNTRY              PIC X(02).
+
       01 W-ERROR-WRITING                 PIC X.
          88 ERROR-WRITING                VALUE "Y".
 
@@ -41,9 +51,34 @@ DATA DIVISION.
                                                "'",
                                                SPACE.
       77 ENTRY-STATE-NAME                PIC X(20).
-   
+
       77 POSITION-OF-CHARACTER           PIC 99.
 
+      77 BK-STATE-RECORD                 PIC X(29).
+
+      77 W-SYSAUD-RECORD-TYPE            PIC X(10).
+      77 W-SYSAUD-ACTION                 PIC X(06).
+      77 W-SYSAUD-KEY                    PIC X(15).
+      77 W-SYSAUD-BEFORE-IMAGE           PIC X(379).
+      77 W-SYSAUD-AFTER-IMAGE            PIC X(379).
+      77 W-SYSAUD-USER-ID                PIC X(20).
+
+      01 W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+         05 W-SYSAUD-DAY-TODAY           PIC 9(8).
+         05 FILLER                       PIC X(1).
+         05 W-SYSAUD-TIME-NOW            PIC 9(5).
+         05 FILLER                       PIC X(7).
+
+      77 W-EXCLOG-PROGRAM        PIC X(20) VALUE "STATE-CODE-MAINT".
+      77 W-EXCLOG-OPERATION      PIC X(08).
+      77 W-EXCLOG-KEY            PIC X(15).
+
+      01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+         05 W-EXCLOG-DAY-TODAY   PIC 9(8).
+         05 FILLER               PIC X(1).
+         05 W-EXCLOG-TIME-NOW    PIC 9(5).
+         05 FILLER               PIC X(7).
+
       77 MSG-OPTION                      PIC X(06).
       77 MSG-CONFIRMATION                 PIC X(40).
       77 DUMMY                           PIC X.
@@ -52,15 +87,17 @@ DATA DIVISION.
 PROCEDURE DIVISION.
 
    OPEN I-O STATE-FILE.
+   OPEN EXTEND SYSTEM-AUDIT-FILE.
 
    PERFORM GET-MENU-OPTION *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
                                W-OPTION EQUAL ZERO 
                             OR VALID-OPTION.
 
-   PERFORM DO-OPTIONS UNTIL 
-                               W-OPTION EQUAL ZERO 
+   PERFORM DO-OPTIONS UNTIL
+                               W-OPTION EQUAL ZERO
    CLOSE STATE-FILE.
+   CLOSE SYSTEM-AUDIT-FILE.
 
    EXIT PROGRAM.
 
@@ -175,7 +212,7 @@ GET-A-VALID-NEW-STATE-CODE.
       IF NOT VALID-STATE-FIRST-CHAR OR 
          NOT VALID-STATE-SECOND-CHAR
     
-         DISPLAY "2 LETTERS HAVE TO BE INFORMED ! <ENTER> TO CONTINUE"
+         DISPLAY "A 2-CHARACTER STATE/PROVINCE CODE HAS TO BE INFORMED ! <ENTER> TO CONTINUE"
          PERFORM JUMP-2-LINES-AND-PAUSE
       ELSE 
          INSPECT ENTRY-STATE-CODE 
@@ -221,13 +258,32 @@ GET-A-VALID-NEW-STATE-NAME.
 *>_________________________________________________________________________
 
 CHECK-CHARACTER.
-     
+
      UNSTRING ENTRY-STATE-NAME
         INTO ENTRY-CHARACTER
              WITH POINTER POSITION-OF-CHARACTER
      END-UNSTRING.
 *>_________________________________________________________________________
 
+GET-THE-NEW-ST-TAX-RATE-FROM-USER.
+
+     DISPLAY "INFORM THE TAX RATE % TO " MSG-OPTION " (0 IF NONE): ".
+     ACCEPT STATE-TAX-RATE.
+*>_________________________________________________________________________
+
+GET-THE-NEW-ST-COUNTRY-FROM-USER.
+
+     MOVE SPACES TO ENTRY-STATE-COUNTRY.
+     DISPLAY "INFORM THE COUNTRY CODE (<ENTER>=US): ".
+     ACCEPT ENTRY-STATE-COUNTRY.
+
+     IF ENTRY-STATE-COUNTRY EQUAL SPACES
+        MOVE "US" TO STATE-COUNTRY
+     ELSE
+        INSPECT ENTRY-STATE-COUNTRY CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+        MOVE ENTRY-STATE-COUNTRY TO STATE-COUNTRY.
+*>_________________________________________________________________________
+
 INQUIRY-MODULE.
 
        PERFORM GET-EXISTANT-ST-CODE-FROM-USER.
@@ -252,10 +308,12 @@ LOOK-FOR-RECORD.
 *>_________________________________________________________________________
 
 DISPLAY-STATE-CODE-RECORD.
-     
-     PERFORM JUMP-LINE.    
+
+     PERFORM JUMP-LINE.
      DISPLAY "-------------------------------------------".
      DISPLAY "STATE CODE: " STATE-CODE " - " STATE-NAME.
+     DISPLAY "COUNTRY...: " STATE-COUNTRY.
+     DISPLAY "TAX RATE..: " STATE-TAX-RATE "%".
      DISPLAY "-------------------------------------------".
      PERFORM JUMP-LINE.
  *>_________________________________________________________________________
@@ -273,14 +331,22 @@ ADD-REC-GET-ANOTHER-STATE-CODE.
 
     IF ENTRY-STATE-NAME NOT EQUAL SPACES *> not a quit
        MOVE ENTRY-STATE-NAME TO STATE-NAME
+       PERFORM GET-THE-NEW-ST-TAX-RATE-FROM-USER
+       PERFORM GET-THE-NEW-ST-COUNTRY-FROM-USER
        PERFORM WRITE-RECORD
        PERFORM JUMP-LINE
        IF ERROR-WRITING
           DISPLAY "ERROR WHILE WRITING THE RECORD ! <ENTER> TO CONTINUE"
           PERFORM JUMP-2-LINES-AND-PAUSE
-       ELSE 
+       ELSE
+          MOVE "STATE"        TO W-SYSAUD-RECORD-TYPE
+          MOVE "ADD"          TO W-SYSAUD-ACTION
+          MOVE STATE-CODE     TO W-SYSAUD-KEY
+          MOVE SPACES         TO W-SYSAUD-BEFORE-IMAGE
+          MOVE STATE-RECORD   TO W-SYSAUD-AFTER-IMAGE
+          PERFORM LOG-SYSTEM-AUDIT-ENTRY
           DISPLAY "----- RECORD ADDED! -----"
-          PERFORM DISPLAY-STATE-CODE-RECORD 
+          PERFORM DISPLAY-STATE-CODE-RECORD
           PERFORM JUMP-LINE 3 TIMES.
 
     PERFORM GET-THE-NEW-ST-CODE-FROM-USER.
@@ -289,15 +355,21 @@ ADD-REC-GET-ANOTHER-STATE-CODE.
 WRITE-RECORD.
 
    WRITE STATE-RECORD
-       INVALID KEY 
-          MOVE "Y" TO W-ERROR-WRITING.  
+       INVALID KEY
+          MOVE "Y" TO W-ERROR-WRITING
+          MOVE "WRITE"      TO W-EXCLOG-OPERATION
+          MOVE STATE-CODE   TO W-EXCLOG-KEY
+          PERFORM LOG-EXCEPTION-ENTRY.
 *>_________________________________________________________________________
 
 REWRITE-THE-RECORD.
 
     REWRITE STATE-RECORD
-         INVALID KEY 
-               MOVE "Y" TO W-ERROR-WRITING.  
+         INVALID KEY
+               MOVE "Y" TO W-ERROR-WRITING
+               MOVE "REWRITE"    TO W-EXCLOG-OPERATION
+               MOVE STATE-CODE   TO W-EXCLOG-KEY
+               PERFORM LOG-EXCEPTION-ENTRY.
 *>_________________________________________________________________________
 
 CHANGE-MODULE.
@@ -313,13 +385,22 @@ GET-RECORD-AND-CHANGE.
         PERFORM GET-THE-NEW-ST-NAME-FROM-USER.
 
         IF ENTRY-STATE-NAME NOT EQUAL SPACES *> not a quit
+           MOVE STATE-RECORD TO BK-STATE-RECORD
            MOVE ENTRY-STATE-NAME TO STATE-NAME
+           PERFORM GET-THE-NEW-ST-TAX-RATE-FROM-USER
+           PERFORM GET-THE-NEW-ST-COUNTRY-FROM-USER
            PERFORM REWRITE-THE-RECORD
-           PERFORM JUMP-LINE    
+           PERFORM JUMP-LINE
            IF ERROR-WRITING
               DISPLAY "ERROR WHILE REWRITING THE RECORD ! <ENTER> TO CONTINUE"
               PERFORM JUMP-2-LINES-AND-PAUSE
-           ELSE 
+           ELSE
+              MOVE "STATE"        TO W-SYSAUD-RECORD-TYPE
+              MOVE "CHANGE"       TO W-SYSAUD-ACTION
+              MOVE STATE-CODE     TO W-SYSAUD-KEY
+              MOVE BK-STATE-RECORD TO W-SYSAUD-BEFORE-IMAGE
+              MOVE STATE-RECORD   TO W-SYSAUD-AFTER-IMAGE
+              PERFORM LOG-SYSTEM-AUDIT-ENTRY
               DISPLAY "----- RECORD CHANGED! -----"
               PERFORM DISPLAY-STATE-CODE-RECORD
               PERFORM JUMP-LINE 3 TIMES.
@@ -343,17 +424,29 @@ GET-REC-DELETE-SEARCH-ANOTHER.
 
      IF DELETING-IS-CONFIRMED
         DISPLAY "DELETING..."
+        MOVE STATE-RECORD TO BK-STATE-RECORD
         DELETE STATE-FILE RECORD
-            INVALID KEY 
+            INVALID KEY
                  DISPLAY "ERROR WHILE DELETING THE RECORD ! <ENTER> TO CONTINUE"
-                 PERFORM JUMP-2-LINES-AND-PAUSE.
- 
+                 PERFORM JUMP-2-LINES-AND-PAUSE
+            NOT INVALID KEY
+                 MOVE "STATE"        TO W-SYSAUD-RECORD-TYPE
+                 MOVE "DELETE"       TO W-SYSAUD-ACTION
+                 MOVE STATE-CODE     TO W-SYSAUD-KEY
+                 MOVE BK-STATE-RECORD TO W-SYSAUD-BEFORE-IMAGE
+                 MOVE SPACES         TO W-SYSAUD-AFTER-IMAGE
+                 PERFORM LOG-SYSTEM-AUDIT-ENTRY.
+
       PERFORM GET-EXISTANT-ST-CODE-FROM-USER.
 *>_________________________________________________________________________
 
 COPY "PLGENERAL.CBL".
 *>_________________________________________________________________________
 
+COPY "PLSYSAUD.CBL".
+COPY "PLEXCLOG.CBL".
+*>_________________________________________________________________________
+
 
 
 
