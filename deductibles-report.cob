@@ -4,10 +4,12 @@ ENVIRONMENT DIVISION.
    INPUT-OUTPUT SECTION.
       FILE-CONTROL.
 
-         COPY "SLVOUCH.CBL".        
+         COPY "SLVOUCH.CBL".
          COPY "SLVND02.CBL".
+         COPY "SLCONTRL.CBL".
+         COPY "SLCHKPT.CBL".
 
-         SELECT PRINTER-FILE 
+         SELECT PRINTER-FILE
                 ASSIGN TO "deductibles-report.prn"
                 ORGANIZATION IS LINE SEQUENTIAL.         
 
@@ -21,8 +23,10 @@ ENVIRONMENT DIVISION.
 DATA DIVISION.
    FILE SECTION.
  
-         COPY "FDVOUCH.CBL".        
+         COPY "FDVOUCH.CBL".
          COPY "FDVND02.CBL".
+         COPY "FDCONTRL.CBL".
+         COPY "FDCHKPT.CBL".
 
          FD PRINTER-FILE
             LABEL RECORDS ARE OMITTED.
@@ -34,7 +38,9 @@ DATA DIVISION.
              05 WORK-NUMBER        PIC 9(5).
              05 WORK-VENDOR        PIC 9(5).
              05 WORK-INVOICE       PIC X(15).
-             05 WORK-FOR           PIC X(30).
+             05 WORK-FOR-MEMO.
+                10 WORK-FOR-LINE   OCCURS 3 TIMES
+                                    PIC X(50).
              05 WORK-AMOUNT        PIC S9(6)V99.
              05 WORK-DATE          PIC 9(8).
              05 WORK-DUE           PIC 9(8).
@@ -43,13 +49,24 @@ DATA DIVISION.
              05 WORK-PAID-AMOUNT   PIC S9(6)V99.
              05 WORK-PAID-DATE     PIC 9(8).
              05 WORK-CHECK-NO      PIC 9(6).
+             05 WORK-DISCOUNT-DATE PIC 9(8).
+             05 WORK-TAXABLE       PIC X.
+             05 WORK-TAX-AMOUNT    PIC S9(6)V99.
+             05 WORK-GL-LINE-COUNT PIC 9.
+             05 WORK-GL-LINE OCCURS 5 TIMES.
+                10 WORK-GL-ACCOUNT PIC X(10).
+                10 WORK-GL-AMOUNT  PIC S9(6)V99.
+             05 WORK-STATUS        PIC X(8).
+             05 WORK-HOLD          PIC X.
 
         SD SORT-FILE.
         01 SORT-RECORD.
             05 SORT-NUMBER        PIC 9(5).
             05 SORT-VENDOR        PIC 9(5).
             05 SORT-INVOICE       PIC X(15).
-            05 SORT-FOR           PIC X(30).
+            05 SORT-FOR-MEMO.
+               10 SORT-FOR-LINE    OCCURS 3 TIMES
+                                    PIC X(50).
             05 SORT-AMOUNT        PIC S9(6)V99.
             05 SORT-DATE          PIC 9(8).
             05 SORT-DUE           PIC 9(8).
@@ -58,9 +75,22 @@ DATA DIVISION.
             05 SORT-PAID-AMOUNT   PIC S9(6)V99.
             05 SORT-PAID-DATE     PIC 9(8).
             05 SORT-CHECK-NO      PIC 9(6).
+            05 SORT-DISCOUNT-DATE PIC 9(8).
+            05 SORT-TAXABLE       PIC X.
+            05 SORT-TAX-AMOUNT    PIC S9(6)V99.
+            05 SORT-GL-LINE-COUNT PIC 9.
+            05 SORT-GL-LINE OCCURS 5 TIMES.
+               10 SORT-GL-ACCOUNT PIC X(10).
+               10 SORT-GL-AMOUNT  PIC S9(6)V99.
+            05 SORT-STATUS        PIC X(8).
+            05 SORT-HOLD          PIC X.
 
    WORKING-STORAGE SECTION.
 
+         COPY "wscompany.cbl".
+         COPY "wsdate.cbl".
+         COPY "wscase01.cbl".
+
          01 TITLE.
             05 FILLER              PIC X(25) VALUE SPACES.
             05 FILLER              PIC X(18) VALUE "DEDUCTIBLES REPORT".
@@ -91,7 +121,7 @@ DATA DIVISION.
 
          01 DETAIL-2.
             05 FILLER                     PIC X(01) VALUE SPACES.
-            05 D-WORK-FOR                 PIC X(30).
+            05 D-WORK-FOR                 PIC X(50).
 
          01 CONTROL-BREAK.
             05 D-DESCRIPTION              PIC X(12).
@@ -107,41 +137,100 @@ DATA DIVISION.
          01 W-PRINTED-LINES        PIC 99.
             88 PAGE-FULL        VALUE 30 THROUGH 99.
 
+         77 W-FOR-LINE-INDEX       PIC 9.
+
          77 DUMMY-DATE-MM-DD-CCYY-12             PIC 9(12).
          77 DUMMY-DATE-MM-DD-CCYY-8              PIC 9(8).
 
-         77 CURRENT-PAID-DATE                    PIC 9(8).         
+         77 CURRENT-PAID-DATE                    PIC 9(8).
          77 CURRENT-PAID-DATE-TOTAL              PIC S9(7)V99.
          77 GRAND-TOTAL                          PIC S9(8)V99.
+
+         77 W-FROM-PAID-DATE                     PIC 9(8).
+         77 W-TO-PAID-DATE                       PIC 9(8).
+         77 W-VENDOR-FILTER                      PIC 9(5).
+         77 DUMMY                                PIC X.
+
+         01 W-VALID-ANSWER                       PIC X.
+            88 VALID-ANSWER                        VALUE "Y", "N".
+            88 RESUME-IS-CONFIRMED                 VALUE "Y".
+
+         77 MSG-CONFIRMATION                     PIC X(75).
+
+         01 W-RESUMING-JOB                       PIC X.
+            88 RESUMING-JOB                        VALUE "Y".
+
+         77 W-CKPT-REPORT-ID                     PIC X(20)
+                                                  VALUE "DEDUCTIBLES-REPORT".
+         77 W-CKPT-RECORDS-READ                  PIC 9(9).
+         77 W-CKPT-PAGE-NUMBER                   PIC 9(4).
+         77 W-CKPT-GRAND-TOTAL                   PIC S9(9)V99.
+         77 W-CKPT-BREAK-TOTAL                   PIC S9(9)V99.
+         77 W-CKPT-BREAK-VALUE                   PIC 9(8).
+         77 W-CKPT-FILTER-1                      PIC 9(8).
+         77 W-CKPT-FILTER-2                      PIC 9(8).
+         77 W-CKPT-FILTER-3                      PIC 9(8).
+         77 W-CKPT-FOUND                         PIC X.
+            88 CKPT-FOUND                          VALUE "Y".
+
+         01 W-CKPT-DAY-AND-TIME-RIGHT-NOW.
+            05 W-CKPT-DAY-TODAY                  PIC 9(8).
+            05 FILLER                            PIC X(1).
+            05 W-CKPT-TIME-NOW                   PIC 9(5).
+            05 FILLER                            PIC X(7).
 *>_________________________________________________________________________
 
 PROCEDURE DIVISION.
-   
-    SORT SORT-FILE
-       ON ASCENDING KEY SORT-PAID-DATE 
-       USING VOUCHER-FILE
-       GIVING WORK-FILE.
+
+    PERFORM GET-REPORT-FILTERS.
+    PERFORM CHECK-FOR-RESTARTABLE-CHECKPOINT.
+
+    IF NOT RESUMING-JOB
+       SORT SORT-FILE
+          ON ASCENDING KEY SORT-PAID-DATE
+          USING VOUCHER-FILE
+          GIVING WORK-FILE.
 
      OPEN I-O WORK-FILE.
      OPEN I-O VENDOR-FILE.
-     OPEN OUTPUT PRINTER-FILE.
+     OPEN INPUT CONTROL-FILE.
 
-     MOVE 0 TO PAGE-NUMBER.
-     MOVE "N" TO W-END-OF-FILE.
+     MOVE 1 TO CONTROL-KEY.
+     READ CONTROL-FILE RECORD
+        INVALID KEY
+           MOVE SPACES TO CONTROL-COMPANY-NAME CONTROL-COMPANY-ADDRESS-1
+                          CONTROL-COMPANY-CITY CONTROL-COMPANY-STATE
+                          CONTROL-COMPANY-ZIP CONTROL-COMPANY-PHONE.
+     CLOSE CONTROL-FILE.
 
-     PERFORM PRINT-HEADINGS.     
+     MOVE "N" TO W-END-OF-FILE.
 
-     PERFORM READ-WORK-NEXT-RECORD.
-     PERFORM READ-WORK-NEXT-RECORD UNTIL
-                                   (WORK-PAID-DATE NOT EQUAL ZEROS AND WORK-DEDUCTIBLE = "Y")
+     IF RESUMING-JOB
+        OPEN EXTEND PRINTER-FILE
+        MOVE W-CKPT-GRAND-TOTAL   TO GRAND-TOTAL
+        COMPUTE PAGE-NUMBER = W-CKPT-PAGE-NUMBER - 1
+        PERFORM PRINT-HEADINGS
+        PERFORM FAST-FORWARD-WORK-FILE W-CKPT-RECORDS-READ TIMES
+     ELSE
+        OPEN OUTPUT PRINTER-FILE
+        MOVE 0 TO PAGE-NUMBER
+        MOVE 0 TO GRAND-TOTAL
+        MOVE 0 TO W-CKPT-RECORDS-READ
+        PERFORM PRINT-HEADINGS
+        PERFORM READ-NEXT-WORK-RECORD-COUNTED
+        PERFORM READ-NEXT-WORK-RECORD-COUNTED UNTIL
+                                   (WORK-PAID-DATE NOT EQUAL ZEROS AND WORK-DEDUCTIBLE = "Y"
+                                    AND WORK-PAID-DATE NOT LESS THAN W-FROM-PAID-DATE
+                                    AND WORK-PAID-DATE NOT GREATER THAN W-TO-PAID-DATE
+                                    AND (W-VENDOR-FILTER EQUAL ZEROS
+                                         OR WORK-VENDOR EQUAL W-VENDOR-FILTER))
                                                              OR
                                                         END-OF-FILE.
 
      IF END-OF-FILE
-        MOVE "NO DEDUCTIBLE PAID VOUCHERS IN THE FILE !" TO PRINTER-RECORD
+        MOVE "NO DEDUCTIBLE PAID VOUCHERS MATCH THE REQUESTED FILTERS !" TO PRINTER-RECORD
         WRITE PRINTER-RECORD BEFORE ADVANCING 1
      ELSE
-        MOVE 0 TO GRAND-TOTAL
         PERFORM PRINT-ALL-VOUCHERS-BY-PAID-DATE UNTIL END-OF-FILE
 
    *>------------- Print Grand Total -------------------
@@ -155,7 +244,7 @@ PROCEDURE DIVISION.
 
          MOVE CONTROL-BREAK        TO PRINTER-RECORD
          WRITE PRINTER-RECORD.
-    *>-------------------------------------------------------- 
+    *>--------------------------------------------------------
 
      PERFORM FINALIZE-PAGE.
 
@@ -163,6 +252,8 @@ PROCEDURE DIVISION.
      CLOSE VENDOR-FILE.
      CLOSE PRINTER-FILE.
 
+     PERFORM CLEAR-REPORT-CHECKPOINT.
+
      EXIT PROGRAM.
 
      STOP RUN.
@@ -204,6 +295,18 @@ PRINT-ALL-VOUCHERS-BY-PAID-DATE.
 
    ADD CURRENT-PAID-DATE-TOTAL TO GRAND-TOTAL.
 
+*>------------- Checkpoint progress at this date-break -----------------
+
+   MOVE W-CKPT-RECORDS-READ  TO W-CKPT-RECORDS-READ.
+   MOVE PAGE-NUMBER          TO W-CKPT-PAGE-NUMBER.
+   MOVE GRAND-TOTAL          TO W-CKPT-GRAND-TOTAL.
+   MOVE 0                    TO W-CKPT-BREAK-TOTAL.
+   MOVE CURRENT-PAID-DATE    TO W-CKPT-BREAK-VALUE.
+   MOVE W-FROM-PAID-DATE     TO W-CKPT-FILTER-1.
+   MOVE W-TO-PAID-DATE       TO W-CKPT-FILTER-2.
+   MOVE W-VENDOR-FILTER      TO W-CKPT-FILTER-3.
+   PERFORM SAVE-REPORT-CHECKPOINT.
+
 *>_________________________________________________________________________
 
 PRINT-A-RECORD. 
@@ -215,7 +318,6 @@ PRINT-A-RECORD.
        MOVE WORK-NUMBER   TO D-WORK-NUMBER.
        MOVE WORK-PAID-AMOUNT   TO D-WORK-PAID-AMOUNT.
        MOVE WORK-INVOICE  TO D-WORK-INVOICE.
-       MOVE WORK-FOR      TO D-WORK-FOR.
 
        MOVE WORK-VENDOR   TO VENDOR-NUMBER.
        MOVE "Y" TO W-FOUND-VENDOR-RECORD.
@@ -234,19 +336,110 @@ PRINT-A-RECORD.
 
        MOVE DETAIL-1 TO PRINTER-RECORD.
        WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       ADD 1 TO W-PRINTED-LINES.
+
+       MOVE WORK-FOR-LINE (1) TO D-WORK-FOR.
        MOVE DETAIL-2 TO PRINTER-RECORD.
        WRITE PRINTER-RECORD BEFORE ADVANCING 1.
-       ADD 2 TO W-PRINTED-LINES.      
-
-     PERFORM READ-WORK-NEXT-RECORD.
-     PERFORM READ-WORK-NEXT-RECORD UNTIL
-                                   (WORK-PAID-DATE NOT EQUAL ZEROS AND WORK-DEDUCTIBLE = "Y")
+       ADD 1 TO W-PRINTED-LINES.
+
+       PERFORM VARYING W-FOR-LINE-INDEX FROM 2 BY 1
+          UNTIL W-FOR-LINE-INDEX GREATER THAN 3
+          IF WORK-FOR-LINE (W-FOR-LINE-INDEX) NOT EQUAL SPACES
+             MOVE WORK-FOR-LINE (W-FOR-LINE-INDEX) TO D-WORK-FOR
+             MOVE DETAIL-2 TO PRINTER-RECORD
+             WRITE PRINTER-RECORD BEFORE ADVANCING 1
+             ADD 1 TO W-PRINTED-LINES
+          END-IF
+       END-PERFORM.      
+
+     PERFORM READ-NEXT-WORK-RECORD-COUNTED.
+     PERFORM READ-NEXT-WORK-RECORD-COUNTED UNTIL
+                                   (WORK-PAID-DATE NOT EQUAL ZEROS AND WORK-DEDUCTIBLE = "Y"
+                                    AND WORK-PAID-DATE NOT LESS THAN W-FROM-PAID-DATE
+                                    AND WORK-PAID-DATE NOT GREATER THAN W-TO-PAID-DATE
+                                    AND (W-VENDOR-FILTER EQUAL ZEROS
+                                         OR WORK-VENDOR EQUAL W-VENDOR-FILTER))
                                                              OR
                                                         END-OF-FILE.
 *>_________________________________________________________________________
 
+GET-REPORT-FILTERS.
+
+   MOVE "FROM PAID DATE: (MM-DD-YYYY, <ENTER> FOR NO LOWER LIMIT)" TO GDTV-DATE-HEADING.
+   MOVE 1900 TO GDTV-FIRST-YEAR-VALID.
+   MOVE 2100 TO GDTV-LAST-YEAR-VALID.
+   MOVE "Y"  TO GDTV-ACCEPT-EMPTY-DATE.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   MOVE GDTV-DATE TO W-FROM-PAID-DATE.
+
+   MOVE "TO PAID DATE: (MM-DD-YYYY, <ENTER> FOR NO UPPER LIMIT)" TO GDTV-DATE-HEADING.
+
+   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
+
+   MOVE GDTV-DATE TO W-TO-PAID-DATE.
+
+   IF W-TO-PAID-DATE EQUAL ZEROS
+      MOVE 99991231 TO W-TO-PAID-DATE.
+
+   DISPLAY "VENDOR NUMBER TO REPORT ON (<ENTER> FOR ALL VENDORS)".
+   MOVE ZEROS TO W-VENDOR-FILTER.
+   ACCEPT W-VENDOR-FILTER.
+*>_________________________________________________________________________
+
+READ-NEXT-WORK-RECORD-COUNTED.
+
+   PERFORM READ-WORK-NEXT-RECORD.
+   ADD 1 TO W-CKPT-RECORDS-READ.
+*>_________________________________________________________________________
+
+FAST-FORWARD-WORK-FILE.
+
+   PERFORM READ-WORK-NEXT-RECORD.
+*>_________________________________________________________________________
+
+CHECK-FOR-RESTARTABLE-CHECKPOINT.
+
+   MOVE "N" TO W-RESUMING-JOB.
+   MOVE W-CKPT-REPORT-ID TO W-CKPT-REPORT-ID.
+   PERFORM LOAD-REPORT-CHECKPOINT.
+
+   IF CKPT-FOUND
+      IF W-CKPT-FILTER-1 EQUAL W-FROM-PAID-DATE
+         AND W-CKPT-FILTER-2 EQUAL W-TO-PAID-DATE
+         AND W-CKPT-FILTER-3 EQUAL W-VENDOR-FILTER
+
+         MOVE "A PREVIOUS RUN OF THIS REPORT WAS INTERRUPTED. RESUME IT ? <Y/N>"
+           TO MSG-CONFIRMATION
+         PERFORM CONFIRM-RESUME
+         PERFORM CONFIRM-RESUME UNTIL VALID-ANSWER
+
+         IF RESUME-IS-CONFIRMED
+            MOVE "Y" TO W-RESUMING-JOB
+         ELSE
+            PERFORM CLEAR-REPORT-CHECKPOINT
+         END-IF
+      ELSE
+         PERFORM CLEAR-REPORT-CHECKPOINT
+      END-IF
+   END-IF.
+*>_________________________________________________________________________
+
+CONFIRM-RESUME.
+     DISPLAY MSG-CONFIRMATION.
+     ACCEPT W-VALID-ANSWER.
+     INSPECT W-VALID-ANSWER CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+     IF NOT VALID-ANSWER
+        DISPLAY "PLEASE ANSWER Y OR N !".
+*>_________________________________________________________________________
+
+COPY "PLDATE.CBL".
 COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
 COPY "PLSORT.CBL".
+COPY "PLPRINT.CBL".
+COPY "PLCHKPT.CBL".
 *>_________________________________________________________________________
 
 
