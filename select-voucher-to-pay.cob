@@ -6,12 +6,20 @@ ENVIRONMENT DIVISION.
 
       COPY "SLVOUCH.CBL".
       COPY "SLVND02.CBL".
+      COPY "SLCHKREG.CBL".
+      COPY "SLSYSAUD.CBL".
+      COPY "SLEXCLOG.CBL".
+      COPY "SLSESSION.CBL".
 
 DATA DIVISION.
    FILE SECTION.
 
       COPY "FDVOUCH.CBL".
       COPY "FDVND02.CBL".
+      COPY "FDCHKREG.CBL".
+      COPY "FDSYSAUD.CBL".
+      COPY "FDEXCLOG.CBL".
+      COPY "FDSESSION.CBL".
 
    WORKING-STORAGE SECTION.
 
@@ -29,43 +37,108 @@ DATA DIVISION.
       01 W-ERROR-WRITING                   PIC X.
          88 ERROR-WRITING                 VALUE "Y".
 
+      01 W-END-OF-FILE                     PIC X.
+         88 END-OF-FILE                   VALUE "Y".
+
       01 W-VALID-ANSWER                    PIC X.
          88 VALID-ANSWER                  VALUE "Y","N".
          88 QUIT-IS-CONFIRMED             VALUE "Y".
          88 CHANGE-IS-CONFIRMED           VALUE "Y".
 
+      01 W-MODE-OPTION                     PIC 9.
+         88 VALID-MODE-OPTION             VALUE 1, 2.
+
+      01 ENTRY-VENDOR-NUMBER               PIC 9(5).
+
       77 VOUCHER-FORMATTED-DATE           PIC ZZ/ZZ/ZZZZ.
       77 VOUCHER-MM-YY-CCYY               PIC 9(8).
-      77 VOUCHER-FORMATTED-AMOUNT         PIC ZZ,ZZZ,ZZ9.99-. 
-      77 VOUCHER-CHECK-NUMBER             PIC ZZZZZ.
+      77 VOUCHER-FORMATTED-AMOUNT         PIC ZZ,ZZZ,ZZ9.99-.
+      77 VOUCHER-CHECK-NUMBER             PIC ZZZZZ9.
+      77 W-GL-LINE-INDEX                  PIC 9.
+
+      77 BK-VOUCHER-RECORD-BEFORE-CHANGE  PIC X(360).
+      77 W-VOUCHER-RECORD-AS-EDITED       PIC X(360).
+      77 W-VOUCHER-RECORD-ON-DISK         PIC X(360).
+
+      01 W-VOUCHER-CHANGED-ELSEWHERE      PIC X.
+         88 VOUCHER-CHANGED-ELSEWHERE       VALUE "Y".
+
+      77 W-SYSAUD-RECORD-TYPE             PIC X(10).
+      77 W-SYSAUD-ACTION                  PIC X(06).
+      77 W-SYSAUD-KEY                     PIC X(15).
+      77 W-SYSAUD-BEFORE-IMAGE            PIC X(379).
+      77 W-SYSAUD-AFTER-IMAGE             PIC X(379).
+      77 W-SYSAUD-USER-ID                 PIC X(20).
+
+      01 W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+         05 W-SYSAUD-DAY-TODAY            PIC 9(8).
+         05 FILLER                        PIC X(1).
+         05 W-SYSAUD-TIME-NOW             PIC 9(5).
+         05 FILLER                        PIC X(7).
+
+         77 W-EXCLOG-PROGRAM        PIC X(20) VALUE "SELECT-VOUCHER-TO-PA".
+         77 W-EXCLOG-OPERATION      PIC X(08).
+         77 W-EXCLOG-KEY            PIC X(15).
+
+      01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+         05 W-EXCLOG-DAY-TODAY   PIC 9(8).
+         05 FILLER               PIC X(1).
+         05 W-EXCLOG-TIME-NOW    PIC 9(5).
+         05 FILLER               PIC X(7).
 
       77 DUMMY                            PIC X.
       77 DUMMY-FOR-DATE-12                PIC 9(12).
-      77 MSG-CONFIRMATION                 PIC X(52).
+      77 MSG-CONFIRMATION                 PIC X(79).
       77 MSG-AFTER-SAVING                 PIC X(60).
       77 MSG-OPTION                       PIC X(25).
+      77 TOTAL-VOUCHERS-LISTED            PIC 9(5).
 *>_________________________________________________________________________
 
 PROCEDURE DIVISION.
 
    OPEN I-O VOUCHER-FILE.
    OPEN I-O VENDOR-FILE.
+   OPEN I-O CHECK-REGISTER-FILE.
+   OPEN EXTEND SYSTEM-AUDIT-FILE.
 
    PERFORM CLEAR-SCREEN.
    MOVE "SELECT/CLEAR FOR PAYMENT" TO MSG-OPTION.
-   PERFORM GET-AN-EXISTANT-VOUCHER-NUMBER.
-   PERFORM CONFIRM-SELECTION-GET-ANOTHER UNTIL 
-                                       VOUCHER-NUMBER EQUAL ZEROS.
+   PERFORM GET-MODE-OPTION.
 
+   IF W-MODE-OPTION EQUAL 1
+      PERFORM GET-AN-EXISTANT-VOUCHER-NUMBER
+      PERFORM CONFIRM-SELECTION-GET-ANOTHER UNTIL
+                                          VOUCHER-NUMBER EQUAL ZEROS
+   ELSE
+      PERFORM SELECT-BY-VENDOR-MODULE.
 
    CLOSE VOUCHER-FILE.
    CLOSE VENDOR-FILE.
+   CLOSE CHECK-REGISTER-FILE.
+   CLOSE SYSTEM-AUDIT-FILE.
 
    EXIT PROGRAM.
 
    STOP RUN.
 *>____________________________________________________________________
 
+GET-MODE-OPTION.
+
+    PERFORM CLEAR-SCREEN.
+    DISPLAY "                 SELECT VOUCHERS FOR PAYMENT                 ".
+    DISPLAY " ".
+    DISPLAY "     1 - BY VOUCHER NUMBER, ONE AT A TIME                     ".
+    DISPLAY "     2 - ALL OPEN VOUCHERS FOR A VENDOR, AS A BATCH           ".
+    DISPLAY " ".
+    DISPLAY "SELECT AN OPTION: " WITH NO ADVANCING.
+    ACCEPT W-MODE-OPTION.
+
+    IF NOT VALID-MODE-OPTION
+       DISPLAY "*** INVALID OPTION ! *** <ENTER> TO CONTINUE"
+       ACCEPT DUMMY
+       PERFORM GET-MODE-OPTION.
+*>_________________________________________________________________________
+
 CONFIRM-SELECTION-GET-ANOTHER.
 
      MOVE "Y" TO W-SHOW-ALL-THE-FIELDS. 
@@ -82,22 +155,161 @@ CONFIRM-SELECTION-GET-ANOTHER.
 
 CONTINUE-CSGA-PROCESS.
 
-   IF VOUCHER-SELECTED NOT EQUAL "Y"
-      MOVE "DO YOU CONFIRM SELECTING THIS VOUCHER FOR PAYMENT ?" TO MSG-CONFIRMATION
+   MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+   MOVE "Y" TO W-FOUND-VENDOR-RECORD.
+   PERFORM LOOK-FOR-VENDOR-RECORD.
+
+   IF VOUCHER-SELECTED NOT EQUAL "Y" AND VOUCHER-ON-HOLD
+      DISPLAY "*** VOUCHER IS ON HOLD - CANNOT BE SELECTED FOR PAYMENT ! ***  <ENTER> TO CONTINUE"
+      ACCEPT DUMMY
+   ELSE
+   IF VOUCHER-SELECTED NOT EQUAL "Y" AND NOT VOUCHER-IS-APPROVED
+      DISPLAY "*** VOUCHER HAS NOT BEEN APPROVED YET - CANNOT BE SELECTED FOR PAYMENT ! ***  <ENTER> TO CONTINUE"
+      ACCEPT DUMMY
+   ELSE
+   IF VOUCHER-SELECTED NOT EQUAL "Y" AND FOUND-VENDOR-RECORD AND VENDOR-IS-ON-HOLD
+      DISPLAY "*** VENDOR IS ON HOLD - VOUCHER CANNOT BE SELECTED FOR PAYMENT ! ***  <ENTER> TO CONTINUE"
+      ACCEPT DUMMY
+   ELSE
+      IF VOUCHER-SELECTED NOT EQUAL "Y"
+         MOVE "DO YOU CONFIRM SELECTING THIS VOUCHER FOR PAYMENT ?" TO MSG-CONFIRMATION
+      ELSE
+         MOVE "DO YOU CONFIRM CLEARING THIS VOUCHER ?" TO MSG-CONFIRMATION.
+
+      PERFORM CONFIRM-EXECUTION. *> force first loop
+      PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER.
+
+      IF CHANGE-IS-CONFIRMED
+         INSPECT VOUCHER-SELECTED CONVERTING "YN" TO "NY"
+         PERFORM SAVE-CHANGES-ON-THE-VOUCHER.
+*>_________________________________________________________________________
+
+SELECT-BY-VENDOR-MODULE.
+
+   PERFORM GET-AN-EXISTANT-VENDOR-NUMBER.
+   PERFORM PROCESS-VENDOR-BATCH-GET-ANOTHER UNTIL
+                                       ENTRY-VENDOR-NUMBER EQUAL ZEROS.
+*>_________________________________________________________________________
+
+PROCESS-VENDOR-BATCH-GET-ANOTHER.
+
+   PERFORM CLEAR-SCREEN.
+   DISPLAY "OPEN VOUCHERS FOR VENDOR " VENDOR-NUMBER " " VENDOR-NAME.
+   DISPLAY " ".
+
+   MOVE ZEROS TO TOTAL-VOUCHERS-LISTED.
+
+   IF VENDOR-IS-ON-HOLD
+      DISPLAY "*** VENDOR IS ON HOLD - NO VOUCHERS CAN BE SELECTED FOR PAYMENT ! *** <ENTER> TO CONTINUE"
+      ACCEPT DUMMY
+   ELSE
+      CLOSE VOUCHER-FILE
+      OPEN I-O VOUCHER-FILE
+      MOVE "N" TO W-END-OF-FILE
+      PERFORM READ-VOUCHER-NEXT-RECORD
+      PERFORM LIST-IF-ELIGIBLE-READ-NEXT UNTIL END-OF-FILE.
+
+   IF TOTAL-VOUCHERS-LISTED EQUAL ZEROS
+      IF NOT VENDOR-IS-ON-HOLD
+         DISPLAY " "
+         DISPLAY "*** NO OPEN, APPROVED VOUCHERS FOUND FOR THIS VENDOR ! *** <ENTER> TO CONTINUE"
+         ACCEPT DUMMY
    ELSE
-      MOVE "DO YOU CONFIRM CLEARING THIS VOUCHER ?" TO MSG-CONFIRMATION.
+      STRING "DO YOU CONFIRM SELECTING THESE "
+             TOTAL-VOUCHERS-LISTED
+             " VOUCHER(S) FOR PAYMENT ?"
+        INTO MSG-CONFIRMATION
+      END-STRING
+
+      PERFORM CONFIRM-EXECUTION *> force first loop
+      PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+
+      IF CHANGE-IS-CONFIRMED
+         PERFORM SELECT-VENDOR-VOUCHERS-BATCH
+         DISPLAY " "
+         DISPLAY TOTAL-VOUCHERS-LISTED
+                 " VOUCHER(S) SELECTED FOR PAYMENT ! <ENTER> TO CONTINUE"
+         ACCEPT DUMMY.
+
+   PERFORM GET-AN-EXISTANT-VENDOR-NUMBER.
+*>_________________________________________________________________________
+
+LIST-IF-ELIGIBLE-READ-NEXT.
+
+   IF VOUCHER-VENDOR EQUAL ENTRY-VENDOR-NUMBER
+      IF VOUCHER-PAID-DATE EQUAL ZEROS
+         IF VOUCHER-SELECTED NOT EQUAL "Y"
+            IF NOT VOUCHER-ON-HOLD
+            IF VOUCHER-IS-APPROVED
+               ADD 1 TO TOTAL-VOUCHERS-LISTED
+               DISPLAY "VOUCHER " VOUCHER-NUMBER
+                       "  INVOICE " VOUCHER-INVOICE
+                       "  DUE " VOUCHER-DUE
+                       "  AMOUNT " VOUCHER-AMOUNT.
+
+   PERFORM READ-VOUCHER-NEXT-RECORD.
+*>_________________________________________________________________________
+
+SELECT-VENDOR-VOUCHERS-BATCH.
+
+   CLOSE VOUCHER-FILE.
+   OPEN I-O VOUCHER-FILE.
+
+   MOVE "N" TO W-END-OF-FILE.
+   PERFORM READ-VOUCHER-NEXT-RECORD.
+   PERFORM SELECT-IF-ELIGIBLE-READ-NEXT UNTIL END-OF-FILE.
+*>_________________________________________________________________________
+
+SELECT-IF-ELIGIBLE-READ-NEXT.
+
+   IF VOUCHER-VENDOR EQUAL ENTRY-VENDOR-NUMBER
+      IF VOUCHER-PAID-DATE EQUAL ZEROS
+         IF VOUCHER-SELECTED NOT EQUAL "Y"
+            IF NOT VOUCHER-ON-HOLD
+            IF VOUCHER-IS-APPROVED
+               MOVE "Y" TO VOUCHER-SELECTED
+               REWRITE VOUCHER-RECORD
+                  INVALID KEY
+                     DISPLAY "*** ERROR RE-WRITING VOUCHER " VOUCHER-NUMBER
+                             " *** <ENTER> TO CONTINUE"
+                     ACCEPT DUMMY.
+
+   PERFORM READ-VOUCHER-NEXT-RECORD.
+*>_________________________________________________________________________
+
+ASK-USER-FOR-THE-VENDOR-NUMBER.
+
+     MOVE "Y" TO W-FOUND-VENDOR-RECORD.
+     DISPLAY "INFORM THE VENDOR NUMBER (<ENTER> FOR MENU): " WITH NO ADVANCING.
+     ACCEPT ENTRY-VENDOR-NUMBER.
+*>_________________________________________________________________________
+
+GET-AN-EXISTANT-VENDOR-NUMBER.
+
+     PERFORM GET-VENDOR-NUMBER-AND-SEARCH. *> force first pass
+     PERFORM GET-VENDOR-NUMBER-AND-SEARCH UNTIL
+                                       ENTRY-VENDOR-NUMBER EQUAL ZEROS
+                                    OR FOUND-VENDOR-RECORD.
+*>_________________________________________________________________________
+
+GET-VENDOR-NUMBER-AND-SEARCH.
 
-   PERFORM CONFIRM-EXECUTION. *> force first loop
-   PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER.
+     PERFORM ASK-USER-FOR-THE-VENDOR-NUMBER.
 
-   IF CHANGE-IS-CONFIRMED 
-      INSPECT VOUCHER-SELECTED CONVERTING "YN" TO "NY"
-      PERFORM SAVE-CHANGES-ON-THE-VOUCHER.
+     IF ENTRY-VENDOR-NUMBER NOT EQUAL ZEROS
+        MOVE ENTRY-VENDOR-NUMBER TO VENDOR-NUMBER
+        PERFORM LOOK-FOR-VENDOR-RECORD
+        IF NOT FOUND-VENDOR-RECORD
+           DISPLAY "VENDOR NOT FOUND ! <ENTER> TO CONTINUE"
+           ACCEPT DUMMY.
 *>_________________________________________________________________________
 
 COPY "PLGENERAL.CBL".
 COPY "PLVOUCHER.CBL".
 COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+COPY "READ-VOUCHER-NEXT-RECORD.CBL".
+COPY "PLSYSAUD.CBL".
+COPY "PLEXCLOG.CBL".
 
 *>_________________________________________________________________________
 
