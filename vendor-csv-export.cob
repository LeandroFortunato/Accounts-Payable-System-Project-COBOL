@@ -0,0 +1,82 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. vendor-csv-export.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVND02.CBL".
+
+         SELECT CSV-FILE
+                ASSIGN TO "vendor-file-export.csv"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVND02.CBL".
+
+         FD CSV-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 CSV-RECORD                PIC X(250).
+
+   WORKING-STORAGE SECTION.
+
+         01 W-END-OF-FILE             PIC X.
+            88 END-OF-FILE          VALUE "Y".
+
+         77 W-VENDOR-COUNT            PIC 9(6) VALUE 0.
+         77 DUMMY                     PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+     OPEN INPUT VENDOR-FILE.
+     OPEN OUTPUT CSV-FILE.
+
+     MOVE "VENDOR NUMBER,NAME,ADDRESS 1,ADDRESS 2,CITY,STATE,ZIP,CONTACT,PHONE"
+       TO CSV-RECORD.
+     WRITE CSV-RECORD.
+
+     MOVE "N" TO W-END-OF-FILE.
+
+     PERFORM WRITE-ONE-VENDOR-ROW UNTIL END-OF-FILE.
+
+     CLOSE VENDOR-FILE.
+     CLOSE CSV-FILE.
+
+     DISPLAY W-VENDOR-COUNT " VENDOR(S) EXPORTED TO vendor-file-export.csv ! <ENTER> TO CONTINUE".
+     ACCEPT DUMMY.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+WRITE-ONE-VENDOR-ROW.
+
+     READ VENDOR-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE
+        NOT AT END
+           STRING VENDOR-NUMBER                            DELIMITED BY SIZE
+                  ","                                       DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-NAME)     '"'    DELIMITED BY SIZE
+                  ","                                       DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-ADDRESS-1) '"'   DELIMITED BY SIZE
+                  ","                                       DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-ADDRESS-2) '"'   DELIMITED BY SIZE
+                  ","                                       DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-CITY)      '"'   DELIMITED BY SIZE
+                  ","                                       DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-STATE)                DELIMITED BY SIZE
+                  ","                                       DELIMITED BY SIZE
+                  FUNCTION TRIM(VENDOR-ZIP)                  DELIMITED BY SIZE
+                  ","                                       DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-CONTACT)   '"'   DELIMITED BY SIZE
+                  ","                                       DELIMITED BY SIZE
+                  '"' FUNCTION TRIM(VENDOR-PHONE)     '"'   DELIMITED BY SIZE
+             INTO CSV-RECORD
+           WRITE CSV-RECORD
+           ADD 1 TO W-VENDOR-COUNT
+        END-READ.
+*>_________________________________________________________________________
