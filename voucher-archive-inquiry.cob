@@ -0,0 +1,217 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. voucher-archive-inquiry.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVCARC.CBL".
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVCARC.CBL".
+
+   WORKING-STORAGE SECTION.
+
+         COPY "wscase01.cbl".
+
+         01 W-INQUIRY-MENU-OPTION            PIC 9.
+            88 VALID-INQUIRY-MENU-OPTION       VALUE 0 THROUGH 2.
+
+         01 W-VALID-ANSWER                   PIC X.
+            88 VALID-ANSWER                    VALUE "Y", "N".
+
+         77 MSG-CONFIRMATION                 PIC X(45).
+
+         01 W-END-OF-FILE                    PIC X.
+            88 END-OF-FILE                     VALUE "Y".
+
+         01 W-FOUND-RECORD                   PIC X.
+            88 FOUND-RECORD                    VALUE "Y".
+
+         77 ENTRY-VOUCHER-NUMBER             PIC 9(5).
+         77 ENTRY-VENDOR-NUMBER              PIC 9(5).
+         77 DUMMY                            PIC X.
+
+         01 W-VOUCHER-DETAIL.
+            05 W-VOUCHER-NUMBER              PIC 9(05).
+            05 W-VOUCHER-VENDOR              PIC 9(05).
+            05 W-VOUCHER-INVOICE             PIC X(15).
+            05 W-VOUCHER-FOR-MEMO.
+               10 W-VOUCHER-FOR-LINE          OCCURS 3 TIMES
+                                                PIC X(50).
+            05 W-VOUCHER-AMOUNT              PIC S9(6)V99.
+            05 W-VOUCHER-DATE                PIC 9(08).
+            05 W-VOUCHER-DUE                 PIC 9(08).
+            05 W-VOUCHER-DEDUCTIBLE          PIC X.
+            05 W-VOUCHER-SELECTED            PIC X.
+            05 W-VOUCHER-PAID-AMOUNT         PIC S9(6)V99.
+            05 W-VOUCHER-PAID-DATE           PIC 9(08).
+            05 W-VOUCHER-CHECK-NO            PIC 9(06).
+            05 W-VOUCHER-DISCOUNT-DATE       PIC 9(08).
+            05 W-VOUCHER-TAXABLE             PIC X.
+            05 W-VOUCHER-TAX-AMOUNT          PIC S9(6)V99.
+            05 W-VOUCHER-GL-LINE-COUNT       PIC 9.
+            05 W-VOUCHER-GL-LINE OCCURS 5 TIMES.
+               10 W-VOUCHER-GL-ACCOUNT       PIC X(10).
+               10 W-VOUCHER-GL-AMOUNT        PIC S9(6)V99.
+            05 W-VOUCHER-STATUS              PIC X(8).
+            05 W-VOUCHER-HOLD                PIC X.
+            05 W-VOUCHER-SPLIT-FROM-NUMBER   PIC 9(05).
+            05 W-VOUCHER-SPLIT-FROM-INVOICE  PIC X(15).
+
+         77 D-VOUCHER-AMOUNT                 PIC ZZZ,ZZ9.99-.
+         77 D-VOUCHER-PAID-AMOUNT            PIC ZZZ,ZZ9.99-.
+         77 D-VOUCHER-DUE                    PIC 99/99/9999.
+         77 D-VOUCHER-PAID-DATE              PIC 99/99/9999.
+         77 D-ARCHIVE-DATE                   PIC 99/99/9999.
+
+         77 DUMMY-FOR-DATE-12                PIC 9(12).
+         77 VOUCHER-MM-YY-CCYY               PIC 9(8).
+         77 W-GL-LINE-INDEX                  PIC 9.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+     OPEN INPUT VOUCHER-ARCHIVE-FILE.
+
+     PERFORM GET-MENU-OPTION.
+     PERFORM GET-MENU-OPTION UNTIL VALID-INQUIRY-MENU-OPTION.
+
+     PERFORM DO-OPTIONS UNTIL W-INQUIRY-MENU-OPTION EQUAL ZERO.
+
+     CLOSE VOUCHER-ARCHIVE-FILE.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+GET-MENU-OPTION.
+
+     PERFORM CLEAR-SCREEN.
+     DISPLAY "                       VOUCHER ARCHIVE INQUIRY".
+     DISPLAY " ".
+     DISPLAY "1 - SEARCH BY VOUCHER NUMBER".
+     DISPLAY "2 - SEARCH BY VENDOR NUMBER".
+     DISPLAY "0 - RETURN TO PREVIOUS MENU".
+     DISPLAY " ".
+     DISPLAY "OPTION: " WITH NO ADVANCING.
+     MOVE ZEROS TO W-INQUIRY-MENU-OPTION.
+     ACCEPT W-INQUIRY-MENU-OPTION.
+
+     IF NOT VALID-INQUIRY-MENU-OPTION
+        DISPLAY "INVALID OPTION ! <ENTER> TO CONTINUE"
+        ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+DO-OPTIONS.
+
+     IF W-INQUIRY-MENU-OPTION = 1
+        PERFORM SEARCH-BY-VOUCHER-NUMBER.
+
+     IF W-INQUIRY-MENU-OPTION = 2
+        PERFORM SEARCH-BY-VENDOR-NUMBER.
+
+     PERFORM GET-MENU-OPTION.
+     PERFORM GET-MENU-OPTION UNTIL VALID-INQUIRY-MENU-OPTION.
+*>_________________________________________________________________________
+
+SEARCH-BY-VOUCHER-NUMBER.
+
+     DISPLAY "VOUCHER NUMBER: " WITH NO ADVANCING.
+     MOVE ZEROS TO ENTRY-VOUCHER-NUMBER.
+     ACCEPT ENTRY-VOUCHER-NUMBER.
+
+     MOVE ENTRY-VOUCHER-NUMBER TO VCARC-VOUCHER-NUMBER.
+     MOVE "Y" TO W-FOUND-RECORD.
+     READ VOUCHER-ARCHIVE-FILE RECORD
+        INVALID KEY
+           MOVE "N" TO W-FOUND-RECORD
+           DISPLAY "VOUCHER NOT FOUND IN THE ARCHIVE ! <ENTER> TO CONTINUE"
+           ACCEPT DUMMY.
+
+     IF FOUND-RECORD
+        PERFORM SHOW-ONE-ARCHIVED-VOUCHER
+        DISPLAY "<ENTER> TO CONTINUE"
+        ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+SEARCH-BY-VENDOR-NUMBER.
+
+     DISPLAY "VENDOR NUMBER: " WITH NO ADVANCING.
+     MOVE ZEROS TO ENTRY-VENDOR-NUMBER.
+     ACCEPT ENTRY-VENDOR-NUMBER.
+
+     MOVE ENTRY-VENDOR-NUMBER TO VCARC-VOUCHER-VENDOR.
+     MOVE "N" TO W-END-OF-FILE.
+     START VOUCHER-ARCHIVE-FILE KEY IS NOT LESS THAN VCARC-VOUCHER-VENDOR
+        INVALID KEY
+           MOVE "Y" TO W-END-OF-FILE.
+
+     MOVE "N" TO W-FOUND-RECORD.
+
+     PERFORM UNTIL END-OF-FILE
+        READ VOUCHER-ARCHIVE-FILE NEXT RECORD
+           AT END
+              MOVE "Y" TO W-END-OF-FILE
+           NOT AT END
+              IF VCARC-VOUCHER-VENDOR = ENTRY-VENDOR-NUMBER
+                 MOVE "Y" TO W-FOUND-RECORD
+                 PERFORM SHOW-ONE-ARCHIVED-VOUCHER
+              ELSE
+                 MOVE "Y" TO W-END-OF-FILE
+              END-IF
+        END-READ
+     END-PERFORM.
+
+     IF NOT FOUND-RECORD
+        DISPLAY "NO ARCHIVED VOUCHERS FOUND FOR THAT VENDOR !".
+
+     DISPLAY "<ENTER> TO CONTINUE".
+     ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+SHOW-ONE-ARCHIVED-VOUCHER.
+
+     MOVE VCARC-VOUCHER-IMAGE TO W-VOUCHER-DETAIL.
+
+     MOVE W-VOUCHER-AMOUNT      TO D-VOUCHER-AMOUNT.
+     MOVE W-VOUCHER-PAID-AMOUNT TO D-VOUCHER-PAID-AMOUNT.
+
+     COMPUTE DUMMY-FOR-DATE-12 = W-VOUCHER-DUE * 10000.0001.
+     MOVE DUMMY-FOR-DATE-12 TO VOUCHER-MM-YY-CCYY.
+     MOVE VOUCHER-MM-YY-CCYY TO D-VOUCHER-DUE.
+
+     IF W-VOUCHER-PAID-DATE NOT EQUAL ZEROS
+        COMPUTE DUMMY-FOR-DATE-12 = W-VOUCHER-PAID-DATE * 10000.0001
+        MOVE DUMMY-FOR-DATE-12 TO VOUCHER-MM-YY-CCYY
+        MOVE VOUCHER-MM-YY-CCYY TO D-VOUCHER-PAID-DATE.
+
+     COMPUTE DUMMY-FOR-DATE-12 = VCARC-ARCHIVE-DATE * 10000.0001.
+     MOVE DUMMY-FOR-DATE-12 TO VOUCHER-MM-YY-CCYY.
+     MOVE VOUCHER-MM-YY-CCYY TO D-ARCHIVE-DATE.
+
+     DISPLAY " ".
+     DISPLAY "VOUCHER " W-VOUCHER-NUMBER " - VENDOR " W-VOUCHER-VENDOR.
+     DISPLAY "INVOICE.......: " W-VOUCHER-INVOICE.
+     IF W-VOUCHER-SPLIT-FROM-NUMBER NOT EQUAL ZEROS
+        DISPLAY "SPLIT FROM....: VOUCHER " W-VOUCHER-SPLIT-FROM-NUMBER
+                " (INVOICE " W-VOUCHER-SPLIT-FROM-INVOICE ")".
+     DISPLAY "FOR...........: " W-VOUCHER-FOR-LINE (1).
+     PERFORM VARYING W-GL-LINE-INDEX FROM 2 BY 1
+        UNTIL W-GL-LINE-INDEX GREATER THAN 3
+        IF W-VOUCHER-FOR-LINE (W-GL-LINE-INDEX) NOT EQUAL SPACES
+           DISPLAY "               " W-VOUCHER-FOR-LINE (W-GL-LINE-INDEX)
+        END-IF
+     END-PERFORM.
+     DISPLAY "AMOUNT........: " D-VOUCHER-AMOUNT.
+     DISPLAY "DUE DATE......: " D-VOUCHER-DUE.
+     DISPLAY "PAID AMOUNT...: " D-VOUCHER-PAID-AMOUNT.
+     DISPLAY "PAID DATE.....: " D-VOUCHER-PAID-DATE.
+     DISPLAY "CHECK NUMBER..: " W-VOUCHER-CHECK-NO.
+     DISPLAY "ARCHIVED ON...: " D-ARCHIVE-DATE.
+*>_________________________________________________________________________
+
+COPY "PLGENERAL.CBL".
+*>_________________________________________________________________________
