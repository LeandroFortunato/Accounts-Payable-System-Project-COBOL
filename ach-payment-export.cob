@@ -0,0 +1,174 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ach-payment-export.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVOUCH.CBL".
+         COPY "SLVND02.CBL".
+
+         SELECT ACH-FILE
+                ASSIGN TO "ach-payment-export.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVOUCH.CBL".
+         COPY "FDVND02.CBL".
+
+         FD ACH-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 ACH-RECORD                PIC X(94).
+
+   WORKING-STORAGE SECTION.
+
+         01 W-DAY-AND-TIME-RIGHT-NOW.
+            05 W-DAY-TODAY             PIC 9(8).
+            05 FILLER                  PIC X(1).
+            05 W-PIECE-OF-TIME-NOW     PIC 9(5).
+            05 FILLER                  PIC X(7).
+
+         01 ACH-FILE-HEADER.
+            05 FILLER                 PIC X(1)  VALUE "1".
+            05 FILLER                 PIC X(23) VALUE "ACH PAYMENT BATCH FILE".
+            05 FH-CREATION-DATE       PIC 9(8).
+            05 FILLER                 PIC X(62) VALUE SPACES.
+
+         01 ACH-BATCH-HEADER.
+            05 FILLER                 PIC X(1)  VALUE "5".
+            05 FILLER                 PIC X(23) VALUE "PAYABLES DISBURSEMENT".
+            05 FILLER                 PIC X(70) VALUE SPACES.
+
+         01 ACH-ENTRY-DETAIL.
+            05 FILLER                 PIC X(1)  VALUE "6".
+            05 ED-TRANSACTION-CODE    PIC X(2)  VALUE "22".
+            05 FILLER                 PIC X(1)  VALUE SPACES.
+            05 ED-ROUTING-NUMBER      PIC X(9).
+            05 FILLER                 PIC X(1)  VALUE SPACES.
+            05 ED-ACCOUNT-NUMBER      PIC X(17).
+            05 ED-ACCOUNT-TYPE        PIC X(8).
+            05 ED-AMOUNT              PIC ZZZZZZ9.99.
+            05 FILLER                 PIC X(1)  VALUE SPACES.
+            05 ED-INDIVIDUAL-NAME     PIC X(30).
+            05 ED-VOUCHER-NUMBER      PIC 9(5).
+
+         01 ACH-BATCH-CONTROL.
+            05 FILLER                 PIC X(1)  VALUE "8".
+            05 BC-ENTRY-COUNT         PIC 9(6).
+            05 BC-TOTAL-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+            05 FILLER                 PIC X(60) VALUE SPACES.
+
+         01 ACH-FILE-CONTROL.
+            05 FILLER                 PIC X(1)  VALUE "9".
+            05 FC-ENTRY-COUNT         PIC 9(6).
+            05 FC-TOTAL-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+            05 FILLER                 PIC X(60) VALUE SPACES.
+
+         01 W-END-OF-FILE             PIC X.
+            88 END-OF-FILE          VALUE "Y".
+
+         01 W-FOUND-VENDOR-RECORD     PIC X.
+            88 FOUND-VENDOR-RECORD   VALUE "Y".
+
+         01 W-ERROR-WRITING           PIC X.
+            88 ERROR-WRITING        VALUE "Y".
+
+         77 W-ENTRY-COUNT             PIC 9(6) VALUE 0.
+         77 W-TOTAL-AMOUNT            PIC S9(9)V99 VALUE 0.
+         77 DUMMY                     PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+     OPEN I-O VOUCHER-FILE.
+     OPEN I-O VENDOR-FILE.
+     OPEN OUTPUT ACH-FILE.
+
+     MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW.
+     MOVE W-DAY-TODAY TO FH-CREATION-DATE.
+     MOVE ACH-FILE-HEADER TO ACH-RECORD.
+     WRITE ACH-RECORD.
+
+     MOVE ACH-BATCH-HEADER TO ACH-RECORD.
+     WRITE ACH-RECORD.
+
+     MOVE ZEROS TO VOUCHER-NUMBER.
+     START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+        INVALID KEY
+           MOVE "Y" TO W-END-OF-FILE.
+
+     PERFORM PROCESS-ALL-VOUCHERS UNTIL END-OF-FILE.
+
+     MOVE W-ENTRY-COUNT   TO BC-ENTRY-COUNT.
+     MOVE W-TOTAL-AMOUNT  TO BC-TOTAL-AMOUNT.
+     MOVE ACH-BATCH-CONTROL TO ACH-RECORD.
+     WRITE ACH-RECORD.
+
+     MOVE W-ENTRY-COUNT   TO FC-ENTRY-COUNT.
+     MOVE W-TOTAL-AMOUNT  TO FC-TOTAL-AMOUNT.
+     MOVE ACH-FILE-CONTROL TO ACH-RECORD.
+     WRITE ACH-RECORD.
+
+     CLOSE VOUCHER-FILE.
+     CLOSE VENDOR-FILE.
+     CLOSE ACH-FILE.
+
+     DISPLAY W-ENTRY-COUNT " ACH PAYMENT(S) EXPORTED ! <ENTER> TO CONTINUE".
+     ACCEPT DUMMY.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+PROCESS-ALL-VOUCHERS.
+
+     READ VOUCHER-FILE NEXT RECORD
+        AT END
+           MOVE "Y" TO W-END-OF-FILE
+        NOT AT END
+           IF VOUCHER-SELECTED EQUAL "Y" AND VOUCHER-PAID-DATE EQUAL ZEROS
+              MOVE VOUCHER-VENDOR TO VENDOR-NUMBER
+              MOVE "Y" TO W-FOUND-VENDOR-RECORD
+              PERFORM LOOK-FOR-VENDOR-RECORD
+              IF FOUND-VENDOR-RECORD AND VENDOR-PAYS-BY-ACH
+                 PERFORM WRITE-ACH-ENTRY-AND-MARK-PAID
+              END-IF
+           END-IF
+     END-READ.
+*>_________________________________________________________________________
+
+WRITE-ACH-ENTRY-AND-MARK-PAID.
+
+     MOVE SPACES              TO ACH-ENTRY-DETAIL.
+     MOVE "22"                TO ED-TRANSACTION-CODE.
+     MOVE VENDOR-BANK-ROUTING TO ED-ROUTING-NUMBER.
+     MOVE VENDOR-BANK-ACCOUNT TO ED-ACCOUNT-NUMBER.
+     MOVE VENDOR-BANK-ACCOUNT-TYPE TO ED-ACCOUNT-TYPE.
+     MOVE VOUCHER-AMOUNT      TO ED-AMOUNT.
+     MOVE VENDOR-NAME         TO ED-INDIVIDUAL-NAME.
+     MOVE VOUCHER-NUMBER      TO ED-VOUCHER-NUMBER.
+
+     MOVE ACH-ENTRY-DETAIL TO ACH-RECORD.
+     WRITE ACH-RECORD.
+
+     ADD 1             TO W-ENTRY-COUNT.
+     ADD VOUCHER-AMOUNT TO W-TOTAL-AMOUNT.
+
+     MOVE W-DAY-TODAY TO VOUCHER-PAID-DATE.
+     MOVE VOUCHER-AMOUNT  TO VOUCHER-PAID-AMOUNT.
+     MOVE ZEROS           TO VOUCHER-CHECK-NO.
+
+     MOVE "N" TO W-ERROR-WRITING.
+     REWRITE VOUCHER-RECORD
+        INVALID KEY
+           MOVE "Y" TO W-ERROR-WRITING.
+
+     IF ERROR-WRITING
+        DISPLAY "*** ERROR REWRITING VOUCHER " VOUCHER-NUMBER " ! *** <ENTER> TO CONTINUE"
+        ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+*>_________________________________________________________________________
