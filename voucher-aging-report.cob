@@ -0,0 +1,344 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. voucher-aging-report.
+ENVIRONMENT DIVISION.
+   INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+
+         COPY "SLVOUCH.CBL".
+         COPY "SLVND02.CBL".
+         COPY "SLCONTRL.CBL".
+
+         SELECT PRINTER-FILE
+                ASSIGN TO "voucher-aging-report.prn"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+         SELECT WORK-FILE
+                ASSIGN TO "work-file"
+                ORGANIZATION IS SEQUENTIAL.
+
+         SELECT SORT-FILE
+                ASSIGN TO "sort-file.tmp".
+
+DATA DIVISION.
+   FILE SECTION.
+
+         COPY "FDVOUCH.CBL".
+         COPY "FDVND02.CBL".
+         COPY "FDCONTRL.CBL".
+
+         FD PRINTER-FILE
+            LABEL RECORDS ARE OMITTED.
+         01 PRINTER-RECORD         PIC X(80).
+
+         FD WORK-FILE
+            LABEL RECORDS ARE STANDARD.
+         01 WORK-RECORD.
+             05 WORK-NUMBER        PIC 9(5).
+             05 WORK-VENDOR        PIC 9(5).
+             05 WORK-INVOICE       PIC X(15).
+             05 WORK-FOR-MEMO.
+                10 WORK-FOR-LINE   OCCURS 3 TIMES
+                                    PIC X(50).
+             05 WORK-AMOUNT        PIC S9(6)V99.
+             05 WORK-DATE          PIC 9(8).
+             05 WORK-DUE           PIC 9(8).
+             05 WORK-DEDUCTIBLE    PIC X.
+             05 WORK-SELECTED      PIC X.
+             05 WORK-PAID-AMOUNT   PIC S9(6)V99.
+             05 WORK-PAID-DATE     PIC 9(8).
+             05 WORK-CHECK-NO      PIC 9(6).
+             05 WORK-DISCOUNT-DATE PIC 9(8).
+             05 WORK-TAXABLE       PIC X.
+             05 WORK-TAX-AMOUNT    PIC S9(6)V99.
+             05 WORK-GL-LINE-COUNT PIC 9.
+             05 WORK-GL-LINE OCCURS 5 TIMES.
+                10 WORK-GL-ACCOUNT PIC X(10).
+                10 WORK-GL-AMOUNT  PIC S9(6)V99.
+             05 WORK-STATUS        PIC X(8).
+             05 WORK-HOLD          PIC X.
+
+        SD SORT-FILE.
+        01 SORT-RECORD.
+            05 SORT-NUMBER        PIC 9(5).
+            05 SORT-VENDOR        PIC 9(5).
+            05 SORT-INVOICE       PIC X(15).
+            05 SORT-FOR-MEMO.
+               10 SORT-FOR-LINE    OCCURS 3 TIMES
+                                    PIC X(50).
+            05 SORT-AMOUNT        PIC S9(6)V99.
+            05 SORT-DATE          PIC 9(8).
+            05 SORT-DUE           PIC 9(8).
+            05 SORT-DEDUCTIBLE    PIC X.
+            05 SORT-SELECTED      PIC X.
+            05 SORT-PAID-AMOUNT   PIC S9(6)V99.
+            05 SORT-PAID-DATE     PIC 9(8).
+            05 SORT-CHECK-NO      PIC 9(6).
+            05 SORT-DISCOUNT-DATE PIC 9(8).
+            05 SORT-TAXABLE       PIC X.
+            05 SORT-TAX-AMOUNT    PIC S9(6)V99.
+            05 SORT-GL-LINE-COUNT PIC 9.
+            05 SORT-GL-LINE OCCURS 5 TIMES.
+               10 SORT-GL-ACCOUNT PIC X(10).
+               10 SORT-GL-AMOUNT  PIC S9(6)V99.
+            05 SORT-STATUS        PIC X(8).
+            05 SORT-HOLD          PIC X.
+
+   WORKING-STORAGE SECTION.
+
+         COPY "wscompany.cbl".
+
+         01 TITLE.
+            05 FILLER              PIC X(23) VALUE SPACES.
+            05 FILLER              PIC X(20) VALUE "VOUCHER AGING REPORT".
+            05 FILLER              PIC X(22) VALUE SPACES.
+            05 FILLER              PIC X(05) VALUE "PAGE:".
+            05 PAGE-NUMBER         PIC 9(04) VALUE 0.
+
+         01 HEADING-1.
+            05 FILLER              PIC X(19) VALUE "VOUCHER VENDOR/For".
+            05 FILLER              PIC X(22) VALUE SPACES.
+            05 FILLER              PIC X(38) VALUE "DUE DATE   AMOUNT DUE  INVOICE".
+
+         01 HEADING-2.
+            05 FILLER              PIC X(38) VALUE "======= ==============================".
+            05 FILLER              PIC X(03) VALUE SPACES.
+            05 FILLER              PIC X(38) VALUE "========== =========== ===============".
+
+         01 DETAIL-1.
+            05 D-WORK-NUMBER              PIC ZZZZ9.
+            05 FILLER                     PIC X(03) VALUE SPACES.
+            05 D-VENDOR-NAME              PIC X(30).
+            05 FILLER                     PIC X(03) VALUE SPACES.
+            05 FORMATTED-DATE-MM-DD-CCYY  PIC 99/99/9999.
+            05 FILLER                     PIC X(01) VALUE SPACES.
+            05 D-WORK-AMOUNT               PIC ZZZ,ZZ9.99-.
+            05 FILLER                     PIC X(01) VALUE SPACES.
+            05 D-WORK-INVOICE             PIC X(15).
+
+         01 DETAIL-2.
+            05 FILLER                     PIC X(01) VALUE SPACES.
+            05 D-WORK-FOR                 PIC X(50).
+
+         01 CONTROL-BREAK.
+            05 D-DESCRIPTION              PIC X(20).
+            05 D-TOTAL                    PIC ZZZ,ZZZ,ZZ9.99-.
+
+         01 W-END-OF-FILE          PIC X.
+            88 END-OF-FILE      VALUE "Y".
+
+         01 W-FOUND-VENDOR-RECORD  PIC X.
+            88 FOUND-VENDOR-RECORD  VALUE "Y".
+
+         01 W-PRINTED-LINES        PIC 99.
+            88 PAGE-FULL        VALUE 30 THROUGH 99.
+
+         77 W-FOR-LINE-INDEX       PIC 9.
+
+         01 W-DAY-AND-TIME-RIGHT-NOW.
+            05 W-DAY-TODAY                PIC 9(8).
+            05 FILLER                     PIC X(1).
+            05 W-PIECE-OF-TIME-NOW        PIC 9(5).
+            05 FILLER                     PIC X(7).
+
+         77 DUMMY-DATE-MM-DD-CCYY-12             PIC 9(12).
+         77 DUMMY-DATE-MM-DD-CCYY-8              PIC 9(8).
+
+         77 W-DAYS-PAST-DUE                      PIC S9(8).
+
+         77 W-BUCKET-CODE                        PIC 9.
+         77 BREAK-BUCKET-CODE                    PIC 9.
+         77 CURRENT-BUCKET-TOTAL                 PIC S9(7)V99.
+         77 GRAND-TOTAL                          PIC S9(8)V99.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+    SORT SORT-FILE
+       ON ASCENDING KEY SORT-DUE
+       USING VOUCHER-FILE
+       GIVING WORK-FILE.
+
+     OPEN I-O WORK-FILE.
+     OPEN I-O VENDOR-FILE.
+     OPEN INPUT CONTROL-FILE.
+     OPEN OUTPUT PRINTER-FILE.
+
+     MOVE 1 TO CONTROL-KEY.
+     READ CONTROL-FILE RECORD
+        INVALID KEY
+           MOVE SPACES TO CONTROL-COMPANY-NAME CONTROL-COMPANY-ADDRESS-1
+                          CONTROL-COMPANY-CITY CONTROL-COMPANY-STATE
+                          CONTROL-COMPANY-ZIP CONTROL-COMPANY-PHONE.
+     CLOSE CONTROL-FILE.
+
+     MOVE FUNCTION CURRENT-DATE TO W-DAY-AND-TIME-RIGHT-NOW.
+
+     MOVE 0 TO PAGE-NUMBER.
+     MOVE "N" TO W-END-OF-FILE.
+
+     PERFORM PRINT-HEADINGS.
+
+     PERFORM READ-WORK-NEXT-RECORD.
+     PERFORM READ-WORK-NEXT-RECORD UNTIL
+                                   WORK-PAID-DATE EQUAL ZEROS
+                                                             OR
+                                                        END-OF-FILE.
+
+     IF NOT END-OF-FILE
+        PERFORM COMPUTE-BUCKET-CODE.
+
+     IF END-OF-FILE
+        MOVE "NO OPEN VOUCHERS IN THE FILE !" TO PRINTER-RECORD
+        WRITE PRINTER-RECORD BEFORE ADVANCING 1
+     ELSE
+        MOVE 0 TO GRAND-TOTAL
+        PERFORM PRINT-ALL-VOUCHERS-BY-BUCKET UNTIL END-OF-FILE
+
+   *>------------- Print Grand Total -------------------
+
+         MOVE SPACES                     TO CONTROL-BREAK
+         MOVE "Grand Total"              TO D-DESCRIPTION
+         MOVE GRAND-TOTAL TO D-TOTAL
+
+         MOVE SPACES               TO PRINTER-RECORD
+         WRITE PRINTER-RECORD BEFORE ADVANCING 1
+
+         MOVE CONTROL-BREAK        TO PRINTER-RECORD
+         WRITE PRINTER-RECORD.
+    *>--------------------------------------------------------
+
+     PERFORM FINALIZE-PAGE.
+
+     CLOSE WORK-FILE.
+     CLOSE VENDOR-FILE.
+     CLOSE PRINTER-FILE.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+COMPUTE-BUCKET-CODE.
+
+   COMPUTE W-DAYS-PAST-DUE = FUNCTION INTEGER-OF-DATE(W-DAY-TODAY)
+                                     - FUNCTION INTEGER-OF-DATE(WORK-DUE).
+
+   EVALUATE TRUE
+      WHEN W-DAYS-PAST-DUE NOT GREATER THAN 0
+         MOVE 1 TO W-BUCKET-CODE
+      WHEN W-DAYS-PAST-DUE NOT GREATER THAN 30
+         MOVE 2 TO W-BUCKET-CODE
+      WHEN W-DAYS-PAST-DUE NOT GREATER THAN 60
+         MOVE 3 TO W-BUCKET-CODE
+      WHEN W-DAYS-PAST-DUE NOT GREATER THAN 90
+         MOVE 4 TO W-BUCKET-CODE
+      WHEN OTHER
+         MOVE 5 TO W-BUCKET-CODE
+   END-EVALUATE.
+*>_________________________________________________________________________
+
+MOVE-BUCKET-LABEL.
+
+   EVALUATE BREAK-BUCKET-CODE
+      WHEN 1 MOVE "TOTAL CURRENT"      TO D-DESCRIPTION
+      WHEN 2 MOVE "TOTAL 1-30 DAYS"    TO D-DESCRIPTION
+      WHEN 3 MOVE "TOTAL 31-60 DAYS"   TO D-DESCRIPTION
+      WHEN 4 MOVE "TOTAL 61-90 DAYS"   TO D-DESCRIPTION
+      WHEN 5 MOVE "TOTAL 90+ DAYS"     TO D-DESCRIPTION
+   END-EVALUATE.
+*>_________________________________________________________________________
+
+PRINT-ALL-VOUCHERS-BY-BUCKET.
+
+*>--------------"Zero" Totals --------------------------------
+
+   MOVE 0        TO CURRENT-BUCKET-TOTAL.
+
+*>------------- Save breaking information -----------------------
+
+   MOVE W-BUCKET-CODE TO BREAK-BUCKET-CODE.
+
+*>--------------------------------------------------------------
+
+   PERFORM PRINT-A-RECORD UNTIL
+                               W-BUCKET-CODE NOT = BREAK-BUCKET-CODE
+                                                OR
+                                           END-OF-FILE.
+
+*>------------- Print Total -------------------
+   PERFORM MOVE-BUCKET-LABEL.
+
+   MOVE CURRENT-BUCKET-TOTAL        TO D-TOTAL.
+
+   MOVE SPACES                 TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+   MOVE CONTROL-BREAK          TO PRINTER-RECORD.
+   WRITE PRINTER-RECORD BEFORE ADVANCING 2.
+   ADD 3 TO W-PRINTED-LINES.
+
+*>------------- Acumulate into the superior hierarchical item -----------
+
+   ADD CURRENT-BUCKET-TOTAL TO GRAND-TOTAL.
+
+*>_________________________________________________________________________
+
+PRINT-A-RECORD.
+
+       IF PAGE-FULL
+          PERFORM FINALIZE-PAGE
+          PERFORM PRINT-HEADINGS.
+
+       MOVE WORK-NUMBER   TO D-WORK-NUMBER.
+       MOVE WORK-AMOUNT   TO D-WORK-AMOUNT.
+       MOVE WORK-INVOICE  TO D-WORK-INVOICE.
+
+       MOVE WORK-VENDOR   TO VENDOR-NUMBER.
+       MOVE "Y" TO W-FOUND-VENDOR-RECORD.
+       PERFORM LOOK-FOR-VENDOR-RECORD.
+
+       IF FOUND-VENDOR-RECORD
+          MOVE VENDOR-NAME       TO D-VENDOR-NAME
+       ELSE
+          MOVE "** Not found **" TO D-VENDOR-NAME.
+
+       COMPUTE DUMMY-DATE-MM-DD-CCYY-12 = WORK-DUE * 10000.0001
+       MOVE DUMMY-DATE-MM-DD-CCYY-12 TO DUMMY-DATE-MM-DD-CCYY-8
+       MOVE DUMMY-DATE-MM-DD-CCYY-8  TO FORMATTED-DATE-MM-DD-CCYY
+
+       ADD WORK-AMOUNT TO CURRENT-BUCKET-TOTAL.
+
+       MOVE DETAIL-1 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       ADD 1 TO W-PRINTED-LINES.
+
+       MOVE WORK-FOR-LINE (1) TO D-WORK-FOR.
+       MOVE DETAIL-2 TO PRINTER-RECORD.
+       WRITE PRINTER-RECORD BEFORE ADVANCING 1.
+       ADD 1 TO W-PRINTED-LINES.
+
+       PERFORM VARYING W-FOR-LINE-INDEX FROM 2 BY 1
+          UNTIL W-FOR-LINE-INDEX GREATER THAN 3
+          IF WORK-FOR-LINE (W-FOR-LINE-INDEX) NOT EQUAL SPACES
+             MOVE WORK-FOR-LINE (W-FOR-LINE-INDEX) TO D-WORK-FOR
+             MOVE DETAIL-2 TO PRINTER-RECORD
+             WRITE PRINTER-RECORD BEFORE ADVANCING 1
+             ADD 1 TO W-PRINTED-LINES
+          END-IF
+       END-PERFORM.
+
+     PERFORM READ-WORK-NEXT-RECORD.
+     PERFORM READ-WORK-NEXT-RECORD UNTIL
+                                   WORK-PAID-DATE EQUAL ZEROS
+                                                             OR
+                                                        END-OF-FILE.
+
+     IF NOT END-OF-FILE
+        PERFORM COMPUTE-BUCKET-CODE
+     ELSE
+        MOVE BREAK-BUCKET-CODE TO W-BUCKET-CODE.
+*>_________________________________________________________________________
+
+COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+COPY "PLSORT.CBL".
+COPY "PLPRINT.CBL".
+*>_________________________________________________________________________
