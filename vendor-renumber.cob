@@ -0,0 +1,203 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. vendor-renumber.
+ENVIRONMENT DIVISION.
+  INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+
+      COPY "SLVND02.CBL".
+      COPY "SLVOUCH.CBL".
+
+DATA DIVISION.
+  FILE SECTION.
+
+      COPY "FDVND02.CBL".
+      COPY "FDVOUCH.CBL".
+
+  WORKING-STORAGE SECTION.
+
+     COPY "wscase01.cbl".
+
+     01 W-FOUND-VENDOR-RECORD      PIC X.
+        88 FOUND-VENDOR-RECORD     VALUE "Y".
+
+     01 W-ERROR-WRITING            PIC X.
+        88 ERROR-WRITING           VALUE "Y".
+
+     01 W-END-OF-FILE              PIC X.
+        88 END-OF-FILE             VALUE "Y".
+
+     01 W-VALID-ANSWER             PIC X.
+        88 VALID-ANSWER            VALUE "Y","N".
+        88 RENUMBER-IS-CONFIRMED   VALUE "Y".
+        88 QUIT-IS-CONFIRMED       VALUE "Y".
+
+     77 ENTRY-OLD-VENDOR-NUMBER    PIC 9(5).
+     77 ENTRY-NEW-VENDOR-NUMBER    PIC 9(5).
+        88 VALID-NEW-NUMBER        VALUE 1 THROUGH 99999.
+
+     77 W-VOUCHERS-UPDATED         PIC 9(5).
+
+     77 BK-VENDOR-RECORD           PIC X(379).
+
+     77 MSG-CONFIRMATION           PIC X(75).
+     77 DUMMY                      PIC X.
+*>_________________________________________________________________________
+
+PROCEDURE DIVISION.
+
+     OPEN I-O VENDOR-FILE.
+     OPEN I-O VOUCHER-FILE.
+
+     PERFORM GET-OLD-VENDOR-NUMBER. *> force first pass
+     PERFORM GET-OLD-VENDOR-NUMBER UNTIL
+                                       ENTRY-OLD-VENDOR-NUMBER EQUAL ZEROS
+                                    OR FOUND-VENDOR-RECORD.
+
+     PERFORM RENUMBER-GET-ANOTHER UNTIL
+                                       ENTRY-OLD-VENDOR-NUMBER EQUAL ZEROS.
+
+     CLOSE VENDOR-FILE.
+     CLOSE VOUCHER-FILE.
+
+     EXIT PROGRAM.
+
+     STOP RUN.
+*>_________________________________________________________________________
+
+GET-OLD-VENDOR-NUMBER.
+
+     MOVE ZEROS TO ENTRY-OLD-VENDOR-NUMBER.
+     DISPLAY "INFORM THE VENDOR NUMBER TO RENUMBER (<ENTER> TO QUIT)".
+     ACCEPT ENTRY-OLD-VENDOR-NUMBER.
+
+     IF ENTRY-OLD-VENDOR-NUMBER EQUAL ZEROS
+        DISPLAY "PROGRAM TERMINATED !"
+     ELSE
+        MOVE ENTRY-OLD-VENDOR-NUMBER TO VENDOR-NUMBER
+        MOVE "Y" TO W-FOUND-VENDOR-RECORD
+        READ VENDOR-FILE RECORD
+           INVALID KEY
+              MOVE "N" TO W-FOUND-VENDOR-RECORD
+              DISPLAY "VENDOR NOT FOUND ! ".
+*>_________________________________________________________________________
+
+RENUMBER-GET-ANOTHER.
+
+     DISPLAY "VENDOR " VENDOR-NUMBER " - " VENDOR-NAME.
+
+     PERFORM GET-NEW-VENDOR-NUMBER. *> force first pass
+     PERFORM GET-NEW-VENDOR-NUMBER UNTIL
+                                       ENTRY-NEW-VENDOR-NUMBER EQUAL ZEROS
+                                    OR QUIT-IS-CONFIRMED
+                                    OR NOT FOUND-VENDOR-RECORD.
+
+     IF ENTRY-NEW-VENDOR-NUMBER NOT EQUAL ZEROS AND NOT QUIT-IS-CONFIRMED
+        STRING "RENUMBER VENDOR " VENDOR-NUMBER " TO " ENTRY-NEW-VENDOR-NUMBER
+               " ? THIS CASCADES INTO EVERY VOUCHER ON FILE.  <Y/N>"
+          INTO MSG-CONFIRMATION
+        END-STRING
+
+        PERFORM CONFIRM-EXECUTION *> force first loop
+        PERFORM CONFIRM-EXECUTION UNTIL VALID-ANSWER
+
+        IF RENUMBER-IS-CONFIRMED
+           PERFORM DO-THE-RENUMBER.
+
+     PERFORM GET-OLD-VENDOR-NUMBER. *> force first pass
+     PERFORM GET-OLD-VENDOR-NUMBER UNTIL
+                                       ENTRY-OLD-VENDOR-NUMBER EQUAL ZEROS
+                                    OR FOUND-VENDOR-RECORD.
+*>_________________________________________________________________________
+
+GET-NEW-VENDOR-NUMBER.
+
+     MOVE "N" TO W-VALID-ANSWER.  *> not to quit (QUIT-IS-CONFIRMED)
+     MOVE ZEROS TO ENTRY-NEW-VENDOR-NUMBER.
+     DISPLAY "INFORM THE NEW, UNUSED VENDOR NUMBER (<ENTER> TO CANCEL)".
+     ACCEPT ENTRY-NEW-VENDOR-NUMBER.
+
+     IF ENTRY-NEW-VENDOR-NUMBER EQUAL ZEROS
+        MOVE "Y" TO W-VALID-ANSWER  *> quit (QUIT-IS-CONFIRMED)
+     ELSE
+        IF NOT VALID-NEW-NUMBER
+           DISPLAY "INVALID VENDOR NUMBER ! <ENTER> TO CONTINUE"
+           ACCEPT DUMMY
+        ELSE
+           MOVE VENDOR-RECORD TO BK-VENDOR-RECORD
+           MOVE ENTRY-NEW-VENDOR-NUMBER TO VENDOR-NUMBER
+           MOVE "Y" TO W-FOUND-VENDOR-RECORD
+           READ VENDOR-FILE RECORD
+              INVALID KEY
+                 MOVE "N" TO W-FOUND-VENDOR-RECORD
+           END-READ
+           MOVE BK-VENDOR-RECORD TO VENDOR-RECORD
+           IF FOUND-VENDOR-RECORD
+              DISPLAY "THAT VENDOR NUMBER ALREADY EXISTS ! <ENTER> TO CONTINUE"
+              ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+DO-THE-RENUMBER.
+
+     MOVE VENDOR-RECORD TO BK-VENDOR-RECORD.
+     MOVE ENTRY-OLD-VENDOR-NUMBER TO VENDOR-NUMBER.
+
+     DELETE VENDOR-FILE RECORD
+        INVALID KEY
+           MOVE "Y" TO W-ERROR-WRITING.
+
+     IF ERROR-WRITING
+        DISPLAY "*** ERROR DELETING THE OLD VENDOR RECORD ! *** <ENTER> TO CONTINUE"
+        ACCEPT DUMMY
+     ELSE
+        MOVE BK-VENDOR-RECORD TO VENDOR-RECORD
+        MOVE ENTRY-NEW-VENDOR-NUMBER TO VENDOR-NUMBER
+
+        MOVE "N" TO W-ERROR-WRITING
+        WRITE VENDOR-RECORD
+           INVALID KEY
+              MOVE "Y" TO W-ERROR-WRITING.
+
+        IF ERROR-WRITING
+           DISPLAY "*** ERROR WRITING THE RENUMBERED VENDOR RECORD ! *** <ENTER> TO CONTINUE"
+           ACCEPT DUMMY
+        ELSE
+           PERFORM RENUMBER-ALL-VOUCHERS
+           DISPLAY W-VOUCHERS-UPDATED " VOUCHER(S) UPDATED TO VENDOR " ENTRY-NEW-VENDOR-NUMBER " ! <ENTER> TO CONTINUE"
+           ACCEPT DUMMY.
+*>_________________________________________________________________________
+
+RENUMBER-ALL-VOUCHERS.
+
+     MOVE ZEROS TO W-VOUCHERS-UPDATED.
+     MOVE ZEROS TO VOUCHER-NUMBER.
+     MOVE "N" TO W-END-OF-FILE.
+
+     START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+        INVALID KEY
+           MOVE "Y" TO W-END-OF-FILE.
+
+     PERFORM UNTIL END-OF-FILE
+        READ VOUCHER-FILE NEXT RECORD
+           AT END
+              MOVE "Y" TO W-END-OF-FILE
+           NOT AT END
+              IF VOUCHER-VENDOR = ENTRY-OLD-VENDOR-NUMBER
+                 MOVE ENTRY-NEW-VENDOR-NUMBER TO VOUCHER-VENDOR
+                 MOVE "N" TO W-ERROR-WRITING
+                 REWRITE VOUCHER-RECORD
+                    INVALID KEY
+                       MOVE "Y" TO W-ERROR-WRITING
+                 END-REWRITE
+                 IF ERROR-WRITING
+                    DISPLAY "*** ERROR REWRITING VOUCHER " VOUCHER-NUMBER " ! *** <ENTER> TO CONTINUE"
+                    ACCEPT DUMMY
+                 ELSE
+                    ADD 1 TO W-VOUCHERS-UPDATED
+                 END-IF
+              END-IF
+        END-READ
+     END-PERFORM.
+*>_________________________________________________________________________
+
+COPY "PLGENERAL.CBL".
+*>_________________________________________________________________________
