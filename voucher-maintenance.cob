@@ -5,15 +5,25 @@ ENVIRONMENT DIVISION.
    FILE-CONTROL.
 
       COPY "SLVOUCH.CBL".
-      COPY "SLCONTRL.CBL".       
+      COPY "SLCONTRL.CBL".
       COPY "SLVND02.CBL".
+      COPY "SLSTATE.CBL".
+      COPY "SLCHKREG.CBL".
+      COPY "SLSYSAUD.CBL".
+      COPY "SLEXCLOG.CBL".
+      COPY "SLSESSION.CBL".
 
 DATA DIVISION.
    FILE SECTION.
 
       COPY "FDVOUCH.CBL".
-      COPY "FDCONTRL.CBL".       
+      COPY "FDCONTRL.CBL".
       COPY "FDVND02.CBL".
+      COPY "FDSTATE.CBL".
+      COPY "FDCHKREG.CBL".
+      COPY "FDSYSAUD.CBL".
+      COPY "FDEXCLOG.CBL".
+      COPY "FDSESSION.CBL".
 
    WORKING-STORAGE SECTION.
 
@@ -21,12 +31,15 @@ DATA DIVISION.
      COPY "wsdate.cbl".
 
       01 W-VOUCHER-MENU-OPTION             PIC 9.
-         88 VALID-VOUCHER-MENU-OPTION     VALUE  0 THROUGH 4.  
-         88 SHOW-ALL-THE-FIELDS           VALUE 2 THROUGH 4.
+         88 VALID-VOUCHER-MENU-OPTION     VALUE  0 THROUGH 6.
+         88 SHOW-ALL-THE-FIELDS           VALUE 2 THROUGH 6.
 
       01 W-FOUND-VENDOR-RECORD             PIC X.
          88 FOUND-VENDOR-RECORD           VALUE "Y".
 
+      01 W-FOUND-STATE-RECORD              PIC X.
+         88 FOUND-STATE-RECORD            VALUE "Y".
+
       01 W-FOUND-VOUCHER-RECORD             PIC X.
          88 FOUND-VOUCHER-RECORD           VALUE "Y".
 
@@ -36,41 +49,101 @@ DATA DIVISION.
       01 W-ERROR-R-W-NEW-VOUCHER-NUMBER    PIC X.
          88 ERROR-R-W-NEW-VOUCHER-NUMBER  VALUE "Y".
 
+      01 W-DAY-AND-TIME-RIGHT-NOW.
+         05 W-DAY-TODAY                   PIC 9(8).
+         05 FILLER                        PIC X(1).
+         05 W-PIECE-OF-TIME-NOW           PIC 9(5).
+         05 FILLER                        PIC X(7).
+
       01 W-VALID-ANSWER                    PIC X.
          88 VALID-ANSWER                  VALUE "Y","N".
          88 QUIT-IS-CONFIRMED             VALUE "Y".
          88 DELETING-IS-CONFIRMED         VALUE "Y".
+         88 ADD-ANYWAY-IS-CONFIRMED       VALUE "Y".
+
+      01 W-GL-ENTRY-DONE                   PIC X.
+         88 GL-ENTRY-DONE                  VALUE "Y".
+
+      01 W-END-OF-FILE                     PIC X.
+         88 END-OF-FILE                   VALUE "Y".
+
+      01 W-FOUND-DUPLICATE-INVOICE         PIC X.
+         88 FOUND-DUPLICATE-INVOICE       VALUE "Y".
 
       01 ENTRY-RECORD-FIELD         PIC 9.
-         88 VALID-FIELD             VALUE 1 THROUGH 7.
+         88 VALID-FIELD             VALUE 1 THROUGH 9.
 
       77 VOUCHER-FORMATTED-DATE           PIC 99/99/9999.
       77 VOUCHER-MM-YY-CCYY               PIC 9(8).
-      77 VOUCHER-FORMATTED-AMOUNT         PIC ZZ,ZZZ,ZZ9.99-. 
+      77 VOUCHER-FORMATTED-AMOUNT         PIC ZZ,ZZZ,ZZ9.99-.
 
       77 DUMMY                            PIC X.
+      77 W-DATE-INTEGER                   PIC 9(8).
       77 DUMMY-FOR-DATE-12                PIC 9(12).
       77 MSG-CONFIRMATION                 PIC X(60).
       77 MSG-AFTER-SAVING                 PIC X(60).
       77 MSG-OPTION                       PIC X(07).
       77 BK-NEW-VOUCHER-RECORD-INFORMED   PIC X(103).
+      77 BK-VOUCHER-RECORD                PIC X(360).
+
+      77 BK-VOUCHER-RECORD-BEFORE-CHANGE  PIC X(360).
+      77 W-VOUCHER-RECORD-AS-EDITED       PIC X(360).
+      77 W-VOUCHER-RECORD-ON-DISK         PIC X(360).
+
+      01 W-VOUCHER-CHANGED-ELSEWHERE      PIC X.
+         88 VOUCHER-CHANGED-ELSEWHERE       VALUE "Y".
+
+      77 W-SYSAUD-RECORD-TYPE             PIC X(10).
+      77 W-SYSAUD-ACTION                  PIC X(06).
+      77 W-SYSAUD-KEY                     PIC X(15).
+      77 W-SYSAUD-BEFORE-IMAGE            PIC X(379).
+      77 W-SYSAUD-AFTER-IMAGE             PIC X(379).
+      77 W-SYSAUD-USER-ID                 PIC X(20).
+
+      01 W-SYSAUD-DAY-AND-TIME-RIGHT-NOW.
+         05 W-SYSAUD-DAY-TODAY            PIC 9(8).
+         05 FILLER                        PIC X(1).
+         05 W-SYSAUD-TIME-NOW             PIC 9(5).
+         05 FILLER                        PIC X(7).
+
+         77 W-EXCLOG-PROGRAM        PIC X(20) VALUE "VOUCHER-MAINTENANCE".
+         77 W-EXCLOG-OPERATION      PIC X(08).
+         77 W-EXCLOG-KEY            PIC X(15).
+
+      01 W-EXCLOG-DAY-AND-TIME-RIGHT-NOW.
+         05 W-EXCLOG-DAY-TODAY   PIC 9(8).
+         05 FILLER               PIC X(1).
+         05 W-EXCLOG-TIME-NOW    PIC 9(5).
+         05 FILLER               PIC X(7).
+
+      77 ENTRY-VOUCHER-VENDOR-CHECK       PIC 9(05).
+      77 ENTRY-VOUCHER-INVOICE-CHECK      PIC X(15).
+      77 W-GL-LINE-INDEX                  PIC 9.
+      77 W-GL-DISTRIBUTION-TOTAL          PIC S9(6)V99.
 *>_________________________________________________________________________
 
 PROCEDURE DIVISION.
 
    OPEN I-O VOUCHER-FILE.
    OPEN I-O VENDOR-FILE.
-
+   OPEN I-O STATE-FILE.
+   OPEN I-O CONTROL-FILE.
+   OPEN I-O CHECK-REGISTER-FILE.
+   OPEN EXTEND SYSTEM-AUDIT-FILE.
 
    PERFORM GET-MENU-OPTION *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
                                W-VOUCHER-MENU-OPTION EQUAL ZERO 
                             OR VALID-VOUCHER-MENU-OPTION.
 
-   PERFORM DO-OPTIONS UNTIL 
-                               W-VOUCHER-MENU-OPTION EQUAL ZERO 
+   PERFORM DO-OPTIONS UNTIL
+                               W-VOUCHER-MENU-OPTION EQUAL ZERO
    CLOSE VOUCHER-FILE.
    CLOSE VENDOR-FILE.
+   CLOSE STATE-FILE.
+   CLOSE CONTROL-FILE.
+   CLOSE CHECK-REGISTER-FILE.
+   CLOSE SYSTEM-AUDIT-FILE.
 
    EXIT PROGRAM.
 
@@ -87,6 +160,8 @@ GET-MENU-OPTION.
          DISPLAY "                              | 2 - CHANGE VOUCHER     |".
          DISPLAY "                              | 3 - LOOK UP VOUCHER    |".
          DISPLAY "                              | 4 - DELETE VOUCHER     |".
+         DISPLAY "                              | 5 - APPROVE VOUCHER    |".
+         DISPLAY "                              | 6 - HOLD/RELEASE VOUCHER |".
          DISPLAY "                              | 0 - EXIT               |".
          DISPLAY "                              --------------------------".
          DISPLAY " "
@@ -107,6 +182,7 @@ DO-OPTIONS.
    PERFORM CLEAR-SCREEN.
 
    IF W-VOUCHER-MENU-OPTION = 1
+      MOVE "ADD    " TO MSG-OPTION
       PERFORM ADD-MODULE.
 
    IF W-VOUCHER-MENU-OPTION = 2
@@ -121,6 +197,14 @@ DO-OPTIONS.
       MOVE "DELETE " TO MSG-OPTION
       PERFORM DELETE-MODULE.
 
+   IF W-VOUCHER-MENU-OPTION = 5
+      MOVE "APPROVE" TO MSG-OPTION
+      PERFORM APPROVE-MODULE.
+
+   IF W-VOUCHER-MENU-OPTION = 6
+      MOVE "HOLD   " TO MSG-OPTION
+      PERFORM HOLD-MODULE.
+
    PERFORM GET-MENU-OPTION. *> force first pass
    PERFORM GET-MENU-OPTION UNTIL 
                                W-VOUCHER-MENU-OPTION EQUAL ZERO 
@@ -144,7 +228,12 @@ ADD-REC-GET-ANOTHER-NUMBER.
    MOVE ZEROS TO VOUCHER-PAID-AMOUNT.
    MOVE ZEROS TO VOUCHER-PAID-DATE.
    MOVE ZEROS TO VOUCHER-CHECK-NO.
+   MOVE ZEROS TO VOUCHER-DISCOUNT-DATE.
+   MOVE ZEROS TO VOUCHER-TAX-AMOUNT.
+   MOVE ZEROS TO VOUCHER-GL-LINE-COUNT.
+   MOVE ZEROS TO VOUCHER-SPLIT-FROM-NUMBER.
    MOVE "N" TO VOUCHER-SELECTED *> Default is "N"
+   MOVE "N" TO VOUCHER-TAXABLE
 
    PERFORM GET-FIELDS.    
 
@@ -155,7 +244,8 @@ ADD-REC-GET-ANOTHER-NUMBER.
 
 GET-FIELDS.
    
-   MOVE "N" TO W-VALID-ANSWER.  *> quit (QUIT-IS-CONFIRMED) 
+   MOVE "N" TO W-VALID-ANSWER.  *> quit (QUIT-IS-CONFIRMED)
+   MOVE "N" TO W-GL-ENTRY-DONE.
    MOVE "N" TO W-FOUND-VENDOR-RECORD.
    
    PERFORM GET-VOUCHER-VENDOR 
@@ -170,7 +260,7 @@ GET-FIELDS.
                             OR QUIT-IS-CONFIRMED.
 
    PERFORM GET-VOUCHER-FOR
-                         UNTIL VOUCHER-FOR NOT EQUAL SPACES 
+                         UNTIL VOUCHER-FOR-LINE (1) NOT EQUAL SPACES
                             OR QUIT-IS-CONFIRMED.
 
    PERFORM GET-VOUCHER-AMOUNT
@@ -190,7 +280,17 @@ GET-FIELDS.
                             OR VOUCHER-DEDUCTIBLE EQUAL "N"
                             OR QUIT-IS-CONFIRMED.
 
-   IF VOUCHER-VENDOR NOT EQUAL ZEROS AND QUIT-IS-CONFIRMED *> quit after vendor was informed 
+   PERFORM GET-VOUCHER-TAXABLE
+                         UNTIL VOUCHER-TAXABLE EQUAL "Y"
+                            OR VOUCHER-TAXABLE EQUAL "N"
+                            OR QUIT-IS-CONFIRMED.
+
+   PERFORM GET-VOUCHER-GL-DISTRIBUTION
+                         UNTIL VOUCHER-GL-LINE-COUNT NOT EQUAL ZEROS
+                            OR GL-ENTRY-DONE
+                            OR QUIT-IS-CONFIRMED.
+
+   IF VOUCHER-VENDOR NOT EQUAL ZEROS AND QUIT-IS-CONFIRMED *> quit after vendor was informed
       DISPLAY "OPERATION CANCELED ! <ENTER> TO CONTINUE" 
       ACCEPT DUMMY. 
 
@@ -216,7 +316,12 @@ GET-VOUCHER-VENDOR.
         IF NOT FOUND-VENDOR-RECORD
            DISPLAY "*** VENDOR NOT FOUND IN VENDOR-FILE ! ***  <ENTER> TO CONTINUE"
            MOVE ZEROS TO VOUCHER-VENDOR
-           ACCEPT DUMMY.
+           ACCEPT DUMMY
+        ELSE
+           IF VENDOR-IS-ON-HOLD
+              DISPLAY "*** VENDOR IS ON HOLD - VOUCHERS CANNOT BE ENTERED ! ***  <ENTER> TO CONTINUE"
+              MOVE ZEROS TO VOUCHER-VENDOR
+              ACCEPT DUMMY.
 *>_________________________________________________________________________
 
 GET-VOUCHER-INVOICE.
@@ -230,21 +335,82 @@ GET-VOUCHER-INVOICE.
       DISPLAY "INVOICE MUST BE INFORMED !"
        PERFORM CONFIRM-IF-WANT-TO-QUIT
    ELSE
-       INSPECT VOUCHER-INVOICE CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+       INSPECT VOUCHER-INVOICE CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+       IF MSG-OPTION = "ADD    "   *>  ADD-MODULE OPTION
+          PERFORM CHECK-DUPLICATE-VOUCHER-INVOICE.
 *>_________________________________________________________________________
 
-GET-VOUCHER-FOR.
+CHECK-DUPLICATE-VOUCHER-INVOICE.
+
+     MOVE VOUCHER-VENDOR  TO ENTRY-VOUCHER-VENDOR-CHECK.
+     MOVE VOUCHER-INVOICE TO ENTRY-VOUCHER-INVOICE-CHECK.
+     MOVE VOUCHER-RECORD  TO BK-VOUCHER-RECORD.
+
+     MOVE "N" TO W-FOUND-DUPLICATE-INVOICE.
+     MOVE "N" TO W-END-OF-FILE.
+
+     MOVE ZEROS TO VOUCHER-NUMBER.
+     START VOUCHER-FILE KEY IS NOT LESS THAN VOUCHER-NUMBER
+        INVALID KEY
+           MOVE "Y" TO W-END-OF-FILE.
+
+     PERFORM UNTIL END-OF-FILE OR FOUND-DUPLICATE-INVOICE
+        READ VOUCHER-FILE NEXT RECORD
+           AT END
+              MOVE "Y" TO W-END-OF-FILE
+           NOT AT END
+              IF VOUCHER-VENDOR  EQUAL ENTRY-VOUCHER-VENDOR-CHECK
+                 AND VOUCHER-INVOICE EQUAL ENTRY-VOUCHER-INVOICE-CHECK
+                 MOVE "Y" TO W-FOUND-DUPLICATE-INVOICE
+              END-IF
+        END-READ
+     END-PERFORM.
+
+     MOVE BK-VOUCHER-RECORD TO VOUCHER-RECORD.
+
+     IF FOUND-DUPLICATE-INVOICE
+        DISPLAY "*** INVOICE " ENTRY-VOUCHER-INVOICE-CHECK " ALREADY EXISTS FOR THIS VENDOR ! ***"
+        MOVE "DO YOU WANT TO ADD THIS VOUCHER ANYWAY ? <Y/N>" TO MSG-CONFIRMATION
+        PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+        IF ADD-ANYWAY-IS-CONFIRMED
+           MOVE "N" TO W-VALID-ANSWER *> not to quit (QUIT-IS-CONFIRMED)
+        ELSE
+           MOVE SPACES TO VOUCHER-INVOICE.
+*>_________________________________________________________________________
 
-   PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
+GET-VOUCHER-FOR.
 
-   DISPLAY "3) INFORM VOUCHER PURPOSE: ". 
-   ACCEPT VOUCHER-FOR.
+   PERFORM GET-VOUCHER-FOR-LINE-1.
 
-   IF VOUCHER-FOR EQUAL SPACES
+   IF VOUCHER-FOR-LINE (1) EQUAL SPACES
       DISPLAY "PURPOSE MUST BE INFORMED !"
-       PERFORM CONFIRM-IF-WANT-TO-QUIT
+      PERFORM CONFIRM-IF-WANT-TO-QUIT
    ELSE
-       INSPECT VOUCHER-FOR CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+      PERFORM GET-VOUCHER-FOR-LINE-2
+      PERFORM GET-VOUCHER-FOR-LINE-3.
+*>_________________________________________________________________________
+
+GET-VOUCHER-FOR-LINE-1.
+
+   PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
+
+   DISPLAY "3) INFORM VOUCHER PURPOSE - LINE 1: ".
+   ACCEPT VOUCHER-FOR-LINE (1).
+   INSPECT VOUCHER-FOR-LINE (1) CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-VOUCHER-FOR-LINE-2.
+
+   DISPLAY "   INFORM VOUCHER PURPOSE - LINE 2 (<ENTER> IF NONE): ".
+   ACCEPT VOUCHER-FOR-LINE (2).
+   INSPECT VOUCHER-FOR-LINE (2) CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
+*>_________________________________________________________________________
+
+GET-VOUCHER-FOR-LINE-3.
+
+   DISPLAY "   INFORM VOUCHER PURPOSE - LINE 3 (<ENTER> IF NONE): ".
+   ACCEPT VOUCHER-FOR-LINE (3).
+   INSPECT VOUCHER-FOR-LINE (3) CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
 *>_________________________________________________________________________
 
 GET-VOUCHER-AMOUNT.
@@ -274,25 +440,66 @@ GET-VOUCHER-DATE.
 
    IF VOUCHER-DATE EQUAL ZEROS
       DISPLAY "RECEPTION DATE MUST BE INFORMED !"
-       PERFORM CONFIRM-IF-WANT-TO-QUIT.
+       PERFORM CONFIRM-IF-WANT-TO-QUIT
+   ELSE
+      PERFORM CHECK-VOUCHER-DATE-AGAINST-CLOSED-PERIOD.
+*>_________________________________________________________________________
+
+CHECK-VOUCHER-DATE-AGAINST-CLOSED-PERIOD.
+
+   MOVE 1 TO CONTROL-KEY.
+   READ CONTROL-FILE RECORD
+      INVALID KEY
+         MOVE ZEROS TO CONTROL-PERIOD-CLOSED-THROUGH.
+
+   IF CONTROL-PERIOD-CLOSED-THROUGH NOT EQUAL ZEROS
+      AND VOUCHER-DATE NOT GREATER THAN CONTROL-PERIOD-CLOSED-THROUGH
+      DISPLAY "*** ACCOUNTING PERIOD IS CLOSED THROUGH " CONTROL-PERIOD-CLOSED-THROUGH
+              " - THAT DATE CAN'T BE USED ! ***"
+      MOVE ZEROS TO VOUCHER-DATE
+      PERFORM CONFIRM-IF-WANT-TO-QUIT.
 *>_________________________________________________________________________
 
 GET-VOUCHER-DUE.
 
    PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
 
-   MOVE "6) INFORM DUE: (MM-DD-YYYY)" TO GDTV-DATE-HEADING. 
-   MOVE 1900 TO GDTV-FIRST-YEAR-VALID.                        
-   MOVE 2100 TO GDTV-LAST-YEAR-VALID.         
-   MOVE "Y"  TO GDTV-ACCEPT-EMPTY-DATE.           
+   MOVE VOUCHER-VENDOR TO VENDOR-NUMBER.
+   MOVE "Y" TO W-FOUND-VENDOR-RECORD.
+   PERFORM LOOK-FOR-VENDOR-RECORD.
 
-   PERFORM GET-VALI-DATE-RETURN-GDTV-DATE.
-   
-   MOVE GDTV-DATE TO VOUCHER-DUE.
+   IF FOUND-VENDOR-RECORD AND VENDOR-NET-DAYS NOT EQUAL ZEROS
+      PERFORM CALCULATE-DUE-AND-DISCOUNT-DATE-FROM-TERMS
+      DISPLAY "6) DUE DATE (CALCULATED FROM VENDOR TERMS): " VOUCHER-DUE
+   ELSE
+      MOVE "6) INFORM DUE: (MM-DD-YYYY)" TO GDTV-DATE-HEADING
+      MOVE 1900 TO GDTV-FIRST-YEAR-VALID
+      MOVE 2100 TO GDTV-LAST-YEAR-VALID
+      MOVE "Y"  TO GDTV-ACCEPT-EMPTY-DATE
 
-   IF VOUCHER-DUE EQUAL ZEROS
-      DISPLAY "DUE MUST BE INFORMED !"
-       PERFORM CONFIRM-IF-WANT-TO-QUIT.
+      PERFORM GET-VALI-DATE-RETURN-GDTV-DATE
+
+      MOVE GDTV-DATE TO VOUCHER-DUE
+
+      IF VOUCHER-DUE EQUAL ZEROS
+         DISPLAY "DUE MUST BE INFORMED !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+CALCULATE-DUE-AND-DISCOUNT-DATE-FROM-TERMS.
+
+   COMPUTE W-DATE-INTEGER = FUNCTION INTEGER-OF-DATE(VOUCHER-DATE)
+                                                    + VENDOR-NET-DAYS.
+   COMPUTE VOUCHER-DUE = FUNCTION DATE-OF-INTEGER(W-DATE-INTEGER).
+
+   IF VENDOR-DISCOUNT-DAYS NOT EQUAL ZEROS
+      COMPUTE W-DATE-INTEGER = FUNCTION INTEGER-OF-DATE(VOUCHER-DATE)
+                                                    + VENDOR-DISCOUNT-DAYS
+      COMPUTE VOUCHER-DISCOUNT-DATE = FUNCTION DATE-OF-INTEGER(W-DATE-INTEGER)
+      DISPLAY "    DISCOUNT CUT-OFF DATE (" VENDOR-DISCOUNT-PERCENT
+              "% IF PAID BY THEN): " VOUCHER-DISCOUNT-DATE
+   ELSE
+      MOVE ZEROS TO VOUCHER-DISCOUNT-DATE.
 
 *>_________________________________________________________________________
 
@@ -310,6 +517,109 @@ GET-VOUCHER-DEDUCTIBLE.
       INSPECT VOUCHER-DEDUCTIBLE CONVERTING LOWER-ALPHA TO UPPER-ALPHA.
 *>_________________________________________________________________________
 
+GET-VOUCHER-TAXABLE.
+
+   PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
+
+   DISPLAY "8) TAXABLE: (Y/N)".
+   ACCEPT VOUCHER-TAXABLE.
+
+   IF VOUCHER-TAXABLE EQUAL SPACES
+      DISPLAY "ONLY (Y/N) IS ACCEPTED !"
+       PERFORM CONFIRM-IF-WANT-TO-QUIT
+   ELSE
+      INSPECT VOUCHER-TAXABLE CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+      PERFORM CALCULATE-VOUCHER-TAX.
+*>_________________________________________________________________________
+
+CALCULATE-VOUCHER-TAX.
+
+   MOVE ZEROS TO VOUCHER-TAX-AMOUNT.
+
+   IF VOUCHER-IS-TAXABLE
+      MOVE VOUCHER-VENDOR TO VENDOR-NUMBER
+      MOVE "Y" TO W-FOUND-VENDOR-RECORD
+      PERFORM LOOK-FOR-VENDOR-RECORD
+
+      IF FOUND-VENDOR-RECORD
+         MOVE VENDOR-STATE TO STATE-CODE
+         MOVE "Y" TO W-FOUND-STATE-RECORD
+         PERFORM LOOK-FOR-STATE-RECORD
+
+         IF FOUND-STATE-RECORD
+            COMPUTE VOUCHER-TAX-AMOUNT ROUNDED =
+                    VOUCHER-AMOUNT * STATE-TAX-RATE / 100
+            DISPLAY "    TAX AMOUNT (" STATE-TAX-RATE "% OF " VENDOR-STATE
+                    "): " VOUCHER-TAX-AMOUNT
+         ELSE
+            DISPLAY "    *** NO TAX RATE ON FILE FOR VENDOR'S STATE ***".
+*>_________________________________________________________________________
+
+GET-VOUCHER-GL-DISTRIBUTION.
+
+   PERFORM SHOW-ALL-INFORM-ALREADY-GIVEN.
+
+   DISPLAY "9) HOW MANY GL DISTRIBUTION LINES (1-5) - <ENTER> TO RETURN"
+   ACCEPT VOUCHER-GL-LINE-COUNT.
+
+   IF VOUCHER-GL-LINE-COUNT EQUAL ZEROS
+      MOVE "Y" TO W-GL-ENTRY-DONE  *> 0 lines is a valid "( NOT ENTERED )" state, not a whole-record quit
+   ELSE
+      IF VOUCHER-GL-LINE-COUNT GREATER THAN 5
+         DISPLAY "MAXIMUM OF 5 DISTRIBUTION LINES ALLOWED !"
+         MOVE ZEROS TO VOUCHER-GL-LINE-COUNT
+      ELSE
+         PERFORM GET-ONE-GL-DISTRIBUTION-LINE
+            VARYING W-GL-LINE-INDEX FROM 1 BY 1
+               UNTIL W-GL-LINE-INDEX GREATER THAN VOUCHER-GL-LINE-COUNT
+                  OR QUIT-IS-CONFIRMED
+
+         IF NOT QUIT-IS-CONFIRMED
+            PERFORM SUM-VOUCHER-GL-DISTRIBUTION
+            IF W-GL-DISTRIBUTION-TOTAL NOT EQUAL VOUCHER-AMOUNT
+               DISPLAY "*** DISTRIBUTION LINES TOTAL " W-GL-DISTRIBUTION-TOTAL
+                       " BUT VOUCHER AMOUNT IS " VOUCHER-AMOUNT " - MUST MATCH ! ***"
+               DISPLAY "<ENTER> TO CONTINUE"
+               ACCEPT DUMMY
+               MOVE ZEROS TO VOUCHER-GL-LINE-COUNT.
+*>_________________________________________________________________________
+
+GET-ONE-GL-DISTRIBUTION-LINE.
+
+   PERFORM ACCEPT-ONE-GL-DISTRIBUTION-LINE
+      UNTIL (VOUCHER-GL-ACCOUNT (W-GL-LINE-INDEX) NOT EQUAL SPACES
+                       AND
+             VOUCHER-GL-AMOUNT (W-GL-LINE-INDEX)  NOT EQUAL ZEROS)
+         OR QUIT-IS-CONFIRMED.
+*>_________________________________________________________________________
+
+ACCEPT-ONE-GL-DISTRIBUTION-LINE.
+
+   DISPLAY "   LINE " W-GL-LINE-INDEX " - GL ACCOUNT: ".
+   ACCEPT VOUCHER-GL-ACCOUNT (W-GL-LINE-INDEX).
+
+   IF VOUCHER-GL-ACCOUNT (W-GL-LINE-INDEX) EQUAL SPACES
+      DISPLAY "GL ACCOUNT MUST BE INFORMED !"
+       PERFORM CONFIRM-IF-WANT-TO-QUIT
+   ELSE
+      INSPECT VOUCHER-GL-ACCOUNT (W-GL-LINE-INDEX) CONVERTING LOWER-ALPHA TO UPPER-ALPHA
+      DISPLAY "   LINE " W-GL-LINE-INDEX " - AMOUNT: ".
+      ACCEPT VOUCHER-GL-AMOUNT (W-GL-LINE-INDEX).
+
+      IF VOUCHER-GL-AMOUNT (W-GL-LINE-INDEX) EQUAL ZEROS
+         DISPLAY "AMOUNT MUST BE INFORMED !"
+          PERFORM CONFIRM-IF-WANT-TO-QUIT.
+*>_________________________________________________________________________
+
+SUM-VOUCHER-GL-DISTRIBUTION.
+
+   MOVE ZEROS TO W-GL-DISTRIBUTION-TOTAL.
+   PERFORM VARYING W-GL-LINE-INDEX FROM 1 BY 1
+      UNTIL W-GL-LINE-INDEX GREATER THAN VOUCHER-GL-LINE-COUNT
+      ADD VOUCHER-GL-AMOUNT (W-GL-LINE-INDEX) TO W-GL-DISTRIBUTION-TOTAL
+   END-PERFORM.
+*>_________________________________________________________________________
+
 SHOW-ALL-INFORM-ALREADY-GIVEN.
 
    PERFORM DISPLAY-VOUCHER-RECORD.
@@ -338,6 +648,7 @@ GET-RECORD-AND-CHANGE.
 CHANGE-SAVE-GET-ANOTHER-FIELD.
 
      MOVE "N" TO W-VALID-ANSWER.  *> not to quit (QUIT-IS-CONFIRMED)
+     MOVE "N" TO W-GL-ENTRY-DONE.
 
      IF ENTRY-RECORD-FIELD = 1
         PERFORM GET-VOUCHER-VENDOR
@@ -355,10 +666,13 @@ CHANGE-SAVE-GET-ANOTHER-FIELD.
                             OR QUIT-IS-CONFIRMED.
 
      IF ENTRY-RECORD-FIELD = 3
-        PERFORM GET-VOUCHER-FOR
-        PERFORM GET-VOUCHER-FOR
-                         UNTIL VOUCHER-FOR NOT EQUAL SPACES 
-                            OR QUIT-IS-CONFIRMED.
+        PERFORM GET-VOUCHER-FOR-LINE-1
+        PERFORM GET-VOUCHER-FOR-LINE-1
+                         UNTIL VOUCHER-FOR-LINE (1) NOT EQUAL SPACES
+                            OR QUIT-IS-CONFIRMED
+        IF VOUCHER-FOR-LINE (1) NOT EQUAL SPACES
+           PERFORM GET-VOUCHER-FOR-LINE-2
+           PERFORM GET-VOUCHER-FOR-LINE-3.
 
      IF ENTRY-RECORD-FIELD = 4
         PERFORM GET-VOUCHER-AMOUNT
@@ -385,6 +699,20 @@ CHANGE-SAVE-GET-ANOTHER-FIELD.
                             OR VOUCHER-DEDUCTIBLE EQUAL "N"
                             OR QUIT-IS-CONFIRMED.
 
+     IF ENTRY-RECORD-FIELD = 8
+        PERFORM GET-VOUCHER-TAXABLE
+        PERFORM GET-VOUCHER-TAXABLE
+                         UNTIL VOUCHER-TAXABLE EQUAL "Y"
+                            OR VOUCHER-TAXABLE EQUAL "N"
+                            OR QUIT-IS-CONFIRMED.
+
+     IF ENTRY-RECORD-FIELD = 9
+        PERFORM GET-VOUCHER-GL-DISTRIBUTION
+        PERFORM GET-VOUCHER-GL-DISTRIBUTION
+                         UNTIL VOUCHER-GL-LINE-COUNT NOT EQUAL ZEROS
+                            OR GL-ENTRY-DONE
+                            OR QUIT-IS-CONFIRMED.
+
      IF QUIT-IS-CONFIRMED
         DISPLAY "OPERATION CANCELED ! <ENTER> TO CONTINUE" 
         ACCEPT DUMMY
@@ -397,7 +725,7 @@ CHANGE-SAVE-GET-ANOTHER-FIELD.
 
 GET-A-FIELD-TO-CHANGE.
 
-     DISPLAY "INFORM A FIELD TO CHANGE 1 TO 7 (<ENTER> TO RETURN)".
+     DISPLAY "INFORM A FIELD TO CHANGE 1 TO 9 (<ENTER> TO RETURN)".
      ACCEPT ENTRY-RECORD-FIELD.
      
      IF ENTRY-RECORD-FIELD NOT EQUAL ZERO
@@ -426,10 +754,17 @@ GET-REC-DELETE-SEARCH-ANOTHER.
         IF DELETING-IS-CONFIRMED
            DISPLAY "DELETING..."
            DELETE VOUCHER-FILE RECORD
-              INVALID KEY 
+              INVALID KEY
                  DISPLAY "ERROR WHILE DELETING THE RECORD ! <ENTER> TO CONTINUE"
-                 ACCEPT DUMMY.
-     
+                 ACCEPT DUMMY
+              NOT INVALID KEY
+                 MOVE "VOUCHER"       TO W-SYSAUD-RECORD-TYPE
+                 MOVE "DELETE"        TO W-SYSAUD-ACTION
+                 MOVE VOUCHER-NUMBER  TO W-SYSAUD-KEY
+                 MOVE VOUCHER-RECORD  TO W-SYSAUD-BEFORE-IMAGE
+                 MOVE SPACES          TO W-SYSAUD-AFTER-IMAGE
+                 PERFORM LOG-SYSTEM-AUDIT-ENTRY.
+
      PERFORM GET-AN-EXISTANT-VOUCHER-NUMBER.
 *>_________________________________________________________________________
 
@@ -454,11 +789,68 @@ GET-RECORD-SHOW-AND-GET-ANOTHER.
                                       OR FOUND-VOUCHER-RECORD.
 *>_________________________________________________________________________
 
+APPROVE-MODULE.
+
+       PERFORM GET-AN-EXISTANT-VOUCHER-NUMBER.
+       PERFORM GET-REC-APPROVE-SEARCH-ANOTHER UNTIL
+                                         VOUCHER-NUMBER EQUAL ZEROS.
+*>_________________________________________________________________________
+
+GET-REC-APPROVE-SEARCH-ANOTHER.
+
+     PERFORM DISPLAY-VOUCHER-RECORD.
+
+     IF VOUCHER-IS-APPROVED
+        DISPLAY " *** THIS VOUCHER IS ALREADY APPROVED ! ***  <ENTER> TO CONTINUE"
+        ACCEPT DUMMY
+     ELSE
+        MOVE "DO YOU CONFIRM APPROVING THIS VOUCHER ?" TO MSG-CONFIRMATION
+        PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+        IF DELETING-IS-CONFIRMED
+           MOVE "APPROVED" TO VOUCHER-STATUS
+           PERFORM SAVE-CHANGES-ON-THE-VOUCHER.
+
+     PERFORM GET-AN-EXISTANT-VOUCHER-NUMBER.
+*>_________________________________________________________________________
+
+HOLD-MODULE.
+
+       PERFORM GET-AN-EXISTANT-VOUCHER-NUMBER.
+       PERFORM GET-REC-HOLD-SEARCH-ANOTHER UNTIL
+                                         VOUCHER-NUMBER EQUAL ZEROS.
+*>_________________________________________________________________________
+
+GET-REC-HOLD-SEARCH-ANOTHER.
+
+     PERFORM DISPLAY-VOUCHER-RECORD.
+
+     IF VOUCHER-ON-HOLD
+        MOVE "DO YOU CONFIRM RELEASING THE HOLD ON THIS VOUCHER ?" TO MSG-CONFIRMATION
+        PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+        IF DELETING-IS-CONFIRMED
+           MOVE "N" TO VOUCHER-HOLD
+           PERFORM SAVE-CHANGES-ON-THE-VOUCHER
+     ELSE
+        MOVE "DO YOU CONFIRM PUTTING THIS VOUCHER ON HOLD ?" TO MSG-CONFIRMATION
+        PERFORM ASK-USER-IF-WANT-TO-COMPLETE
+
+        IF DELETING-IS-CONFIRMED
+           MOVE "Y" TO VOUCHER-HOLD
+           PERFORM SAVE-CHANGES-ON-THE-VOUCHER.
+
+     PERFORM GET-AN-EXISTANT-VOUCHER-NUMBER.
+*>_________________________________________________________________________
+
 COPY "PLDATE.CBL".
 COPY "PLGENERAL.CBL".
 COPY "PLVOUCHER.CBL".
 COPY "PL-ASK-USER-WHICH-FIELD-TO-CHANGE.CBL".
 COPY "PL-LOOK-FOR-VENDOR-RECORD.CBL".
+COPY "PLSYSAUD.CBL".
+COPY "PLEXCLOG.CBL".
+COPY "PL-LOOK-FOR-STATE-RECORD.CBL".
 COPY "ADD-NEW-VOUCHER.CBL".
 
 *>_________________________________________________________________________
